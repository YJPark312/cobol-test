@@ -0,0 +1,274 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT012
+      * DESCRIPTION: 수수료 기준(FEESCHED) 유지보수 배치 프로그램
+      *              - FEEMNT 입력(추가/변경/삭제)을 순차 처리
+      *              - FEESCHED 마스터를 갱신, 처리결과 리포트 생성
+      *              - ACCT002가 기동시 조회하는 FEESCHED를 코드
+      *                변경/재컴파일 없이 갱신하기 위한 용도
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-08-09
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-08-09 : 최초 작성
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT012.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-MAINT-FILE
+               ASSIGN TO 'FEEMNT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FEE-SCHEDULE-FILE
+               ASSIGN TO 'FEESCHED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FEE-MAINT-REPORT-FILE
+               ASSIGN TO 'FEEMRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FEE-MAINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 31 CHARACTERS.
+       01  FEE-MAINT-RECORD.
+           05  MT-ACTION             PIC X(01).
+               88  MT-ACTION-ADD     VALUE 'A'.
+               88  MT-ACTION-CHANGE  VALUE 'C'.
+               88  MT-ACTION-DELETE  VALUE 'D'.
+           05  MT-CHANNEL            PIC X(04).
+           05  MT-RATE               PIC 9(03)V9(04).
+           05  MT-MIN                PIC 9(07)V99.
+           05  MT-MAX                PIC 9(07)V99.
+           05  MT-FILLER             PIC X(01).
+
+       FD  FEE-SCHEDULE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  FEE-SCHEDULE-RECORD.
+           05  FS-KEY.
+               10  FS-CHANNEL        PIC X(04).
+           05  FS-RATE               PIC S9(03)V9(04) COMP-3.
+           05  FS-MIN                PIC S9(07)V99 COMP-3.
+           05  FS-MAX                PIC S9(07)V99 COMP-3.
+           05  FS-FILLER             PIC X(22).
+
+       FD  FEE-MAINT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS.
+       01  FEE-MAINT-REPORT-RECORD.
+           05  FRPT-LINE             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+           88  WS-FILE-NOT-FOUND     VALUE '35'.
+           88  WS-FILE-DUP-KEY       VALUE '22'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+
+       01  WS-TOTAL-AREA.
+           05  WS-ADDED-COUNT        PIC 9(05) VALUE ZERO.
+           05  WS-CHANGED-COUNT      PIC 9(05) VALUE ZERO.
+           05  WS-DELETED-COUNT      PIC 9(05) VALUE ZERO.
+           05  WS-REJECTED-COUNT     PIC 9(05) VALUE ZERO.
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-RATE           PIC Z99.9999.
+           05  WS-DSP-MIN            PIC -(07)9.99.
+           05  WS-DSP-MAX            PIC -(07)9.99.
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-DETAIL         PIC X(120).
+           05  WS-RPT-TOTAL          PIC X(120).
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MAINT-FILE
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-ADDED-COUNT
+           MOVE ZERO TO WS-CHANGED-COUNT
+           MOVE ZERO TO WS-DELETED-COUNT
+           MOVE ZERO TO WS-REJECTED-COUNT
+           PERFORM 1100-OPEN-FILES
+           PERFORM 2100-READ-NEXT-MAINT-RECORD.
+
+       1100-OPEN-FILES.
+           OPEN INPUT FEE-MAINT-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'FEEMNT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN I-O FEE-SCHEDULE-FILE
+           IF WS-FILE-NOT-FOUND
+               CLOSE FEE-SCHEDULE-FILE
+               OPEN OUTPUT FEE-SCHEDULE-FILE
+               CLOSE FEE-SCHEDULE-FILE
+               OPEN I-O FEE-SCHEDULE-FILE
+           END-IF
+           IF NOT WS-FILE-OK
+               MOVE 'FEESCHED 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT FEE-MAINT-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'FEEMRPT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-PROCESS-MAINT-FILE.
+           PERFORM 2200-EVALUATE-MAINT-RECORD
+           PERFORM 2100-READ-NEXT-MAINT-RECORD.
+
+       2100-READ-NEXT-MAINT-RECORD.
+           READ FEE-MAINT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2200-EVALUATE-MAINT-RECORD.
+           IF NOT WS-END-OF-FILE
+               EVALUATE TRUE
+                   WHEN MT-ACTION-ADD
+                       PERFORM 3000-ADD-FEE-ENTRY
+                   WHEN MT-ACTION-CHANGE
+                       PERFORM 4000-CHANGE-FEE-ENTRY
+                   WHEN MT-ACTION-DELETE
+                       PERFORM 5000-DELETE-FEE-ENTRY
+                   WHEN OTHER
+                       MOVE '알수없는 작업구분' TO WS-RPT-DETAIL
+                       ADD 1 TO WS-REJECTED-COUNT
+                       PERFORM 6000-WRITE-DETAIL-LINE
+               END-EVALUATE
+           END-IF.
+
+       3000-ADD-FEE-ENTRY.
+           MOVE MT-CHANNEL TO FS-CHANNEL
+           MOVE MT-RATE    TO FS-RATE
+           MOVE MT-MIN     TO FS-MIN
+           MOVE MT-MAX     TO FS-MAX
+           WRITE FEE-SCHEDULE-RECORD
+               INVALID KEY
+                   MOVE '추가실패-이미존재' TO WS-RPT-DETAIL
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE '채널추가 완료' TO WS-RPT-DETAIL
+                   ADD 1 TO WS-ADDED-COUNT
+           END-WRITE
+           PERFORM 6000-WRITE-DETAIL-LINE.
+
+       4000-CHANGE-FEE-ENTRY.
+           MOVE MT-CHANNEL TO FS-CHANNEL
+           READ FEE-SCHEDULE-FILE
+               INVALID KEY
+                   MOVE '변경실패-대상없음' TO WS-RPT-DETAIL
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE MT-RATE TO FS-RATE
+                   MOVE MT-MIN  TO FS-MIN
+                   MOVE MT-MAX  TO FS-MAX
+                   REWRITE FEE-SCHEDULE-RECORD
+                       INVALID KEY
+                           MOVE '변경실패-오류' TO WS-RPT-DETAIL
+                           ADD 1 TO WS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           MOVE '채널변경 완료' TO WS-RPT-DETAIL
+                           ADD 1 TO WS-CHANGED-COUNT
+                   END-REWRITE
+           END-READ
+           PERFORM 6000-WRITE-DETAIL-LINE.
+
+       5000-DELETE-FEE-ENTRY.
+           MOVE MT-CHANNEL TO FS-CHANNEL
+           DELETE FEE-SCHEDULE-FILE
+               INVALID KEY
+                   MOVE '삭제실패-대상없음' TO WS-RPT-DETAIL
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   MOVE '채널삭제 완료' TO WS-RPT-DETAIL
+                   ADD 1 TO WS-DELETED-COUNT
+           END-DELETE
+           PERFORM 6000-WRITE-DETAIL-LINE.
+
+       6000-WRITE-DETAIL-LINE.
+           MOVE MT-RATE TO WS-DSP-RATE
+           MOVE MT-MIN  TO WS-DSP-MIN
+           MOVE MT-MAX  TO WS-DSP-MAX
+           MOVE SPACES TO FRPT-LINE
+           STRING
+               MT-ACTION          DELIMITED SIZE
+               ' '                DELIMITED SIZE
+               MT-CHANNEL         DELIMITED SIZE
+               ' 요율:'           DELIMITED SIZE
+               WS-DSP-RATE        DELIMITED SIZE
+               ' 최소:'           DELIMITED SIZE
+               WS-DSP-MIN         DELIMITED SIZE
+               ' 최대:'           DELIMITED SIZE
+               WS-DSP-MAX         DELIMITED SIZE
+               ' - '              DELIMITED SIZE
+               WS-RPT-DETAIL      DELIMITED SIZE
+               INTO FRPT-LINE
+           WRITE FEE-MAINT-REPORT-RECORD.
+
+       9000-FINALIZE.
+           PERFORM 9100-WRITE-TOTAL-LINE
+           CLOSE FEE-MAINT-FILE
+           CLOSE FEE-SCHEDULE-FILE
+           CLOSE FEE-MAINT-REPORT-FILE
+           DISPLAY '수수료기준 유지보수 완료'
+               ' 추가:' WS-ADDED-COUNT
+               ' 변경:' WS-CHANGED-COUNT ' 삭제:' WS-DELETED-COUNT
+               ' 거부:' WS-REJECTED-COUNT.
+
+       9100-WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===합계==='        DELIMITED SIZE
+               ' 추가:'            DELIMITED SIZE
+               WS-ADDED-COUNT      DELIMITED SIZE
+               ' 변경:'            DELIMITED SIZE
+               WS-CHANGED-COUNT    DELIMITED SIZE
+               ' 삭제:'            DELIMITED SIZE
+               WS-DELETED-COUNT    DELIMITED SIZE
+               ' 거부:'            DELIMITED SIZE
+               WS-REJECTED-COUNT   DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO FRPT-LINE
+           WRITE FEE-MAINT-REPORT-RECORD.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE FEE-MAINT-FILE
+           CLOSE FEE-SCHEDULE-FILE
+           CLOSE FEE-MAINT-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
