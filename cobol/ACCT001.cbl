@@ -5,6 +5,32 @@
       *              - ACCT002 (거래처리), ACCT003 (이자계산) CALL
       * AUTHOR     : MIGRATION-TEST
       * DATE       : 2024-01-01
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-02-03 : 신규 계좌번호 채번을 ACCTSEQ(지점별 채번 파일)로
+      *              이관하여 재기동/복수지점 동시처리 시 중복을 방지함
+      * 2024-02-10 : ACCT002 연동 항목에 상대계좌번호 항목 추가
+      * 2024-02-24 : ACCT002 연동 항목에 거래채널 항목 추가(창구 고정)
+      * 2024-03-02 : 동결 계좌 해제 요청(UNFZ) 처리 추가 - 승인권한(SV로
+      *              시작하는 운영자ID) 확인 후 AF-STATUS를 'A'로 복귀
+      * 2024-03-10 : 공동명의(제2명의인) 계좌 지원 - AF-CUSTOMER-ID-2
+      *              추가, 개설시 검증/등록 및 조회 응답에 반영
+      * 2024-03-17 : 고객 단위 전체계좌 조회(CINQ) 기능 추가 -
+      *              AF-CUSTOMER-ID 보조키로 계좌를 묶어 조회
+      * 2024-04-28 : 휴면계좌 배치(ACCT007)용 AF-STATUS-DORMANT
+      *              항목 추가(공통 레이아웃)
+      * 2024-05-12 : MM(MMF) 계좌 유형 신설 - 입금액 구간별
+      *              차등금리 적용(4300/4310), 허용유형 확장
+      * 2024-05-19 : 초과인출한도 변경 별도코드(ODLM) 분리
+      *              (6200/6210/6220), 고액은 2차 승인자ID
+      *              필요, 감사로그에 구/신한도 기록
+      * 2024-06-23 : 조작자마스터 OPERMST신설, 미등록/잠긴/
+      *              미권한 요청 차단(1300/1310/1320)
+      * 2024-07-07 : AF-CURRENCY-CODE 신설, 계좌개설시
+      *              통화코드 검증/기본값 부여(4100/4300)
+      * 2024-07-21 : 해지전 잔액정산 의무화(5250/5260)-이자
+      *              반영 후 잔액 있으면 PAYOUT-ACCT-NO로
+      *              이체 필수, 미지정시 해지 거부
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT001.
@@ -23,6 +49,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS AF-ACCOUNT-NO
+               ALTERNATE RECORD KEY IS AF-CUSTOMER-ID WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
            SELECT CUSTOMER-FILE
@@ -38,6 +65,20 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT SEQUENCE-FILE
+               ASSIGN TO 'ACCTSEQ'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SQ-BRANCH-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT OPERATOR-FILE
+               ASSIGN TO 'OPERMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OP-OPERATOR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -47,10 +88,12 @@
        01  ACCOUNT-RECORD.
            05  AF-ACCOUNT-NO         PIC X(12).
            05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
            05  AF-ACCOUNT-TYPE       PIC X(02).
                88  AF-TYPE-CHECKING  VALUE 'CH'.
                88  AF-TYPE-SAVINGS   VALUE 'SA'.
                88  AF-TYPE-FIXED     VALUE 'FX'.
+               88  AF-TYPE-MONEYMKT  VALUE 'MM'.
            05  AF-BALANCE            PIC S9(13)V99 COMP-3.
            05  AF-OPEN-DATE          PIC X(08).
            05  AF-CLOSE-DATE         PIC X(08).
@@ -58,11 +101,17 @@
                88  AF-STATUS-ACTIVE  VALUE 'A'.
                88  AF-STATUS-CLOSED  VALUE 'C'.
                88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
            05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
            05  AF-LAST-TXN-DATE      PIC X(08).
            05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
            05  AF-BRANCH-CODE        PIC X(04).
-           05  AF-FILLER             PIC X(67).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-FILLER             PIC X(54).
 
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD
@@ -93,6 +142,38 @@
            05  AR-RESULT-CODE        PIC X(04).
            05  AR-MESSAGE            PIC X(100).
 
+       FD  SEQUENCE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  SEQUENCE-RECORD.
+           05  SQ-BRANCH-CODE        PIC X(04).
+           05  SQ-LAST-SEQ           PIC 9(08).
+           05  SQ-FILLER             PIC X(18).
+
+       FD  OPERATOR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+       01  OPERATOR-RECORD.
+           05  OP-OPERATOR-ID        PIC X(08).
+           05  OP-OPERATOR-NAME      PIC X(30).
+           05  OP-STATUS             PIC X(01).
+               88  OP-STATUS-ACTIVE  VALUE 'A'.
+               88  OP-STATUS-LOCKED  VALUE 'L'.
+           05  OP-ROLE-FLAGS.
+               10  OP-CAN-INQUIRY    PIC X(01).
+                   88  OP-ALLOW-INQUIRY   VALUE 'Y'.
+               10  OP-CAN-OPEN       PIC X(01).
+                   88  OP-ALLOW-OPEN      VALUE 'Y'.
+               10  OP-CAN-CLOSE      PIC X(01).
+                   88  OP-ALLOW-CLOSE     VALUE 'Y'.
+               10  OP-CAN-UPDATE     PIC X(01).
+                   88  OP-ALLOW-UPDATE    VALUE 'Y'.
+               10  OP-CAN-UNFREEZE   PIC X(01).
+                   88  OP-ALLOW-UNFREEZE  VALUE 'Y'.
+               10  OP-CAN-OD-LIMIT   PIC X(01).
+                   88  OP-ALLOW-OD-LIMIT  VALUE 'Y'.
+           05  OP-FILLER             PIC X(40).
+
        WORKING-STORAGE SECTION.
 
        01  WS-FILE-STATUS            PIC X(02).
@@ -126,12 +207,19 @@
                88  WS-REQ-OPEN       VALUE 'OPEN'.
                88  WS-REQ-CLOSE      VALUE 'CLOS'.
                88  WS-REQ-UPDATE     VALUE 'UPDT'.
+               88  WS-REQ-UNFREEZE   VALUE 'UNFZ'.
+               88  WS-REQ-CUST-INQ   VALUE 'CINQ'.
+               88  WS-REQ-OD-LIMIT-CHG VALUE 'ODLM'.
            05  WS-REQ-ACCOUNT-NO     PIC X(12).
            05  WS-REQ-CUSTOMER-ID    PIC X(10).
+           05  WS-REQ-CUSTOMER-ID-2  PIC X(10).
            05  WS-REQ-ACCOUNT-TYPE   PIC X(02).
            05  WS-REQ-INIT-BALANCE   PIC S9(13)V99 COMP-3.
            05  WS-REQ-BRANCH-CODE    PIC X(04).
            05  WS-REQ-OPERATOR-ID    PIC X(08).
+           05  WS-REQ-OPERATOR-ID-2  PIC X(08).
+           05  WS-REQ-CURRENCY-CODE  PIC X(03).
+           05  WS-REQ-PAYOUT-ACCT-NO PIC X(12).
 
        01  WS-RESPONSE-AREA.
            05  WS-RESP-CODE          PIC X(04).
@@ -144,11 +232,22 @@
            05  WS-RESP-ACCOUNT-NO    PIC X(12).
            05  WS-RESP-BALANCE       PIC S9(13)V99 COMP-3.
            05  WS-RESP-STATUS        PIC X(01).
+           05  WS-RESP-CUSTOMER-ID   PIC X(10).
+           05  WS-RESP-CUSTOMER-ID-2 PIC X(10).
+           05  WS-RESP-ACCT-COUNT    PIC 9(03).
+           05  WS-RESP-TOTAL-BALANCE PIC S9(13)V99 COMP-3.
+           05  WS-RESP-ACCT-TABLE    OCCURS 20 TIMES.
+               10  WS-RESP-ACCT-NO       PIC X(12).
+               10  WS-RESP-ACCT-BALANCE  PIC S9(13)V99 COMP-3.
+               10  WS-RESP-ACCT-STATUS   PIC X(01).
+               10  WS-RESP-ACCT-TYPE     PIC X(02).
 
        01  WS-ACCT002-LINKAGE.
            05  WS-TXN-ACCOUNT-NO     PIC X(12).
            05  WS-TXN-TYPE           PIC X(04).
            05  WS-TXN-AMOUNT         PIC S9(13)V99 COMP-3.
+           05  WS-TXN-COUNTER-ACCT-NO PIC X(12).
+           05  WS-TXN-CHANNEL        PIC X(04).
            05  WS-TXN-RESULT-CODE    PIC X(04).
            05  WS-TXN-RESULT-MSG     PIC X(100).
 
@@ -158,10 +257,21 @@
            05  WS-INT-AMOUNT         PIC S9(13)V99 COMP-3.
            05  WS-INT-RESULT-CODE    PIC X(04).
            05  WS-INT-RESULT-MSG     PIC X(100).
+           05  WS-INT-RPT-FORMAT     PIC X(01).
 
-       01  WS-ACCOUNT-NO-SEED        PIC 9(12) VALUE ZERO.
        01  WS-NEW-ACCOUNT-NO         PIC X(12).
-       01  WS-NUMERIC-ACCT          PIC 9(12).
+       01  WS-NUMERIC-ACCT          PIC 9(08).
+
+       01  WS-MM-TIER1-MAX           PIC S9(13)V99 COMP-3
+                                     VALUE 10000000.00.
+       01  WS-MM-TIER2-MAX           PIC S9(13)V99 COMP-3
+                                     VALUE 50000000.00.
+       01  WS-MM-TIER1-RATE          PIC S9(03)V9(04) COMP-3
+                                     VALUE 0.0150.
+       01  WS-MM-TIER2-RATE          PIC S9(03)V9(04) COMP-3
+                                     VALUE 0.0250.
+       01  WS-MM-TIER3-RATE          PIC S9(03)V9(04) COMP-3
+                                     VALUE 0.0350.
 
        01  WS-SWITCHES.
            05  WS-ACCT-FOUND-SW      PIC X(01) VALUE 'N'.
@@ -176,6 +286,12 @@
        01  WS-DISPLAY-BALANCE        PIC ZZZ,ZZZ,ZZZ,ZZZ.99-.
        01  WS-DISPLAY-DATE           PIC X(10).
 
+       01  WS-OD-APPROVAL-THRESHOLD  PIC S9(09)V99 COMP-3
+                                     VALUE 10000000.00.
+       01  WS-OD-OLD-LIMIT           PIC S9(09)V99 COMP-3.
+       01  WS-DSP-OD-OLD-LIMIT       PIC ZZZ,ZZZ,ZZZ.99-.
+       01  WS-DSP-OD-NEW-LIMIT       PIC ZZZ,ZZZ,ZZZ.99-.
+
        PROCEDURE DIVISION.
 
        0000-MAIN-CONTROL.
@@ -211,6 +327,16 @@
            IF NOT WS-FILE-OK
                MOVE 'AUDIT FILE OPEN ERROR' TO WS-ERROR-MESSAGE
                PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN I-O SEQUENCE-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'SEQUENCE FILE OPEN ERROR' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN INPUT OPERATOR-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'OPERATOR FILE OPEN ERROR' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
            END-IF.
 
        1200-BUILD-TIMESTAMP.
@@ -224,7 +350,10 @@
                   INTO WS-TIMESTAMP.
 
        2000-PROCESS-REQUEST.
+           PERFORM 1300-VALIDATE-OPERATOR
            EVALUATE TRUE
+               WHEN NOT WS-RESP-SUCCESS
+                   PERFORM 8000-WRITE-AUDIT
                WHEN WS-REQ-INQUIRY
                    PERFORM 3000-PROCESS-INQUIRY
                WHEN WS-REQ-OPEN
@@ -233,11 +362,69 @@
                    PERFORM 5000-PROCESS-CLOSE
                WHEN WS-REQ-UPDATE
                    PERFORM 6000-PROCESS-UPDATE
+               WHEN WS-REQ-UNFREEZE
+                   PERFORM 7000-PROCESS-UNFREEZE
+               WHEN WS-REQ-CUST-INQ
+                   PERFORM 3100-PROCESS-CUSTOMER-INQUIRY
+               WHEN WS-REQ-OD-LIMIT-CHG
+                   PERFORM 6200-PROCESS-OD-LIMIT-CHANGE
                WHEN OTHER
                    MOVE '0003' TO WS-RESP-CODE
                    MOVE '유효하지 않은 요청 코드입니다' TO WS-RESP-MESSAGE
            END-EVALUATE.
 
+       1300-VALIDATE-OPERATOR.
+           MOVE WS-REQ-OPERATOR-ID TO OP-OPERATOR-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE '0003' TO WS-RESP-CODE
+                   MOVE '미등록 조작자ID' TO WS-RESP-MESSAGE
+               NOT INVALID KEY
+                   IF OP-STATUS-LOCKED
+                       MOVE '0003' TO WS-RESP-CODE
+                       MOVE '잠긴 조작자ID' TO WS-RESP-MESSAGE
+                   ELSE
+                       PERFORM 1310-CHECK-OPERATOR-ROLE
+                   END-IF
+           END-READ.
+
+       1310-CHECK-OPERATOR-ROLE.
+           MOVE '0000' TO WS-RESP-CODE
+           EVALUATE TRUE
+               WHEN WS-REQ-INQUIRY
+                   IF NOT OP-ALLOW-INQUIRY
+                       PERFORM 1320-SET-AUTH-DENIED
+                   END-IF
+               WHEN WS-REQ-CUST-INQ
+                   IF NOT OP-ALLOW-INQUIRY
+                       PERFORM 1320-SET-AUTH-DENIED
+                   END-IF
+               WHEN WS-REQ-OPEN
+                   IF NOT OP-ALLOW-OPEN
+                       PERFORM 1320-SET-AUTH-DENIED
+                   END-IF
+               WHEN WS-REQ-CLOSE
+                   IF NOT OP-ALLOW-CLOSE
+                       PERFORM 1320-SET-AUTH-DENIED
+                   END-IF
+               WHEN WS-REQ-UPDATE
+                   IF NOT OP-ALLOW-UPDATE
+                       PERFORM 1320-SET-AUTH-DENIED
+                   END-IF
+               WHEN WS-REQ-UNFREEZE
+                   IF NOT OP-ALLOW-UNFREEZE
+                       PERFORM 1320-SET-AUTH-DENIED
+                   END-IF
+               WHEN WS-REQ-OD-LIMIT-CHG
+                   IF NOT OP-ALLOW-OD-LIMIT
+                       PERFORM 1320-SET-AUTH-DENIED
+                   END-IF
+           END-EVALUATE.
+
+       1320-SET-AUTH-DENIED.
+           MOVE '0003' TO WS-RESP-CODE
+           MOVE '권한이 없는 요청입니다' TO WS-RESP-MESSAGE.
+
        3000-PROCESS-INQUIRY.
            MOVE WS-REQ-ACCOUNT-NO TO AF-ACCOUNT-NO
            READ ACCOUNT-FILE
@@ -251,10 +438,59 @@
                    MOVE AF-ACCOUNT-NO TO WS-RESP-ACCOUNT-NO
                    MOVE AF-BALANCE TO WS-RESP-BALANCE
                    MOVE AF-STATUS TO WS-RESP-STATUS
+                   MOVE AF-CUSTOMER-ID TO WS-RESP-CUSTOMER-ID
+                   MOVE AF-CUSTOMER-ID-2 TO WS-RESP-CUSTOMER-ID-2
                    MOVE '계좌 조회 성공' TO WS-RESP-MESSAGE
            END-READ
            PERFORM 8000-WRITE-AUDIT.
 
+       3100-PROCESS-CUSTOMER-INQUIRY.
+           MOVE ZERO   TO WS-RESP-ACCT-COUNT
+           MOVE ZERO   TO WS-RESP-TOTAL-BALANCE
+           INITIALIZE WS-RESP-ACCT-TABLE
+           SET WS-ACCT-NOT-FOUND TO TRUE
+           MOVE WS-REQ-CUSTOMER-ID TO AF-CUSTOMER-ID
+           START ACCOUNT-FILE KEY IS = AF-CUSTOMER-ID
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-END-OF-FILE-SW
+                   PERFORM 3110-READ-NEXT-CUSTOMER-ACCOUNT
+                       UNTIL WS-END-OF-FILE
+           END-START
+           IF WS-RESP-ACCT-COUNT > ZERO
+               SET WS-ACCT-FOUND TO TRUE
+               MOVE '0000' TO WS-RESP-CODE
+               MOVE '고객별 계좌 조회 성공' TO WS-RESP-MESSAGE
+           ELSE
+               MOVE '0001' TO WS-RESP-CODE
+               MOVE '고객 명의 계좌 없음' TO WS-RESP-MESSAGE
+           END-IF
+           PERFORM 8000-WRITE-AUDIT.
+
+       3110-READ-NEXT-CUSTOMER-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF AF-CUSTOMER-ID NOT = WS-REQ-CUSTOMER-ID
+                       SET WS-END-OF-FILE TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RESP-ACCT-COUNT
+                       ADD AF-BALANCE TO WS-RESP-TOTAL-BALANCE
+                       IF WS-RESP-ACCT-COUNT <= 20
+                           MOVE AF-ACCOUNT-NO TO
+                               WS-RESP-ACCT-NO(WS-RESP-ACCT-COUNT)
+                           MOVE AF-BALANCE TO
+                               WS-RESP-ACCT-BALANCE(WS-RESP-ACCT-COUNT)
+                           MOVE AF-STATUS TO
+                               WS-RESP-ACCT-STATUS(WS-RESP-ACCT-COUNT)
+                           MOVE AF-ACCOUNT-TYPE TO
+                               WS-RESP-ACCT-TYPE(WS-RESP-ACCT-COUNT)
+                       END-IF
+                   END-IF
+           END-READ.
+
        4000-PROCESS-OPEN.
            PERFORM 4100-VALIDATE-OPEN-REQUEST
            IF WS-RESP-SUCCESS
@@ -279,7 +515,8 @@
            END-IF
            IF WS-REQ-ACCOUNT-TYPE NOT = 'CH' AND
               WS-REQ-ACCOUNT-TYPE NOT = 'SA' AND
-              WS-REQ-ACCOUNT-TYPE NOT = 'FX'
+              WS-REQ-ACCOUNT-TYPE NOT = 'FX' AND
+              WS-REQ-ACCOUNT-TYPE NOT = 'MM'
                MOVE '0003' TO WS-RESP-CODE
                MOVE '유효하지 않은 계좌 유형입니다' TO WS-RESP-MESSAGE
                EXIT PARAGRAPH
@@ -289,17 +526,46 @@
                MOVE '초기 잔액은 0 이상이어야 합니다' TO WS-RESP-MESSAGE
                EXIT PARAGRAPH
            END-IF
+           IF WS-REQ-CURRENCY-CODE NOT = SPACES AND
+              WS-REQ-CURRENCY-CODE NOT = 'KRW' AND
+              WS-REQ-CURRENCY-CODE NOT = 'USD' AND
+              WS-REQ-CURRENCY-CODE NOT = 'JPY' AND
+              WS-REQ-CURRENCY-CODE NOT = 'EUR'
+               MOVE '0003' TO WS-RESP-CODE
+               MOVE '미지원 통화코드' TO WS-RESP-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-REQ-CUSTOMER-ID-2 NOT = SPACES
+               MOVE WS-REQ-CUSTOMER-ID-2 TO CF-CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE '0001' TO WS-RESP-CODE
+                       MOVE '공동명의인을 찾을 수 없음'
+                           TO WS-RESP-MESSAGE
+                       EXIT PARAGRAPH
+               END-READ
+           END-IF
            MOVE '0000' TO WS-RESP-CODE.
 
        4200-GENERATE-ACCOUNT-NO.
-           ADD 1 TO WS-ACCOUNT-NO-SEED
-           MOVE WS-ACCOUNT-NO-SEED TO WS-NUMERIC-ACCT
+           MOVE WS-REQ-BRANCH-CODE TO SQ-BRANCH-CODE
+           READ SEQUENCE-FILE
+               INVALID KEY
+                   MOVE ZERO TO SQ-LAST-SEQ
+                   ADD 1 TO SQ-LAST-SEQ
+                   WRITE SEQUENCE-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO SQ-LAST-SEQ
+                   REWRITE SEQUENCE-RECORD
+           END-READ
+           MOVE SQ-LAST-SEQ TO WS-NUMERIC-ACCT
            MOVE WS-REQ-BRANCH-CODE TO WS-NEW-ACCOUNT-NO(1:4)
            MOVE WS-NUMERIC-ACCT TO WS-NEW-ACCOUNT-NO(5:8).
 
        4300-CREATE-ACCOUNT.
            MOVE WS-NEW-ACCOUNT-NO     TO AF-ACCOUNT-NO
            MOVE WS-REQ-CUSTOMER-ID    TO AF-CUSTOMER-ID
+           MOVE WS-REQ-CUSTOMER-ID-2  TO AF-CUSTOMER-ID-2
            MOVE WS-REQ-ACCOUNT-TYPE   TO AF-ACCOUNT-TYPE
            MOVE WS-REQ-INIT-BALANCE   TO AF-BALANCE
            MOVE WS-SYS-YEAR           TO AF-OPEN-DATE(1:4)
@@ -308,10 +574,16 @@
            MOVE SPACES                TO AF-CLOSE-DATE
            MOVE 'A'                   TO AF-STATUS
            MOVE WS-REQ-BRANCH-CODE    TO AF-BRANCH-CODE
+           IF WS-REQ-CURRENCY-CODE = SPACES
+               MOVE 'KRW'             TO AF-CURRENCY-CODE
+           ELSE
+               MOVE WS-REQ-CURRENCY-CODE TO AF-CURRENCY-CODE
+           END-IF
            EVALUATE WS-REQ-ACCOUNT-TYPE
                WHEN 'CH' MOVE 0.0050 TO AF-INTEREST-RATE
                WHEN 'SA' MOVE 0.0250 TO AF-INTEREST-RATE
                WHEN 'FX' MOVE 0.0380 TO AF-INTEREST-RATE
+               WHEN 'MM' PERFORM 4310-DETERMINE-MM-RATE
            END-EVALUATE
            WRITE ACCOUNT-RECORD
                INVALID KEY
@@ -324,11 +596,22 @@
                    ADD 1 TO WS-PROCESS-COUNT
            END-WRITE.
 
+       4310-DETERMINE-MM-RATE.
+           EVALUATE TRUE
+               WHEN WS-REQ-INIT-BALANCE < WS-MM-TIER1-MAX
+                   MOVE WS-MM-TIER1-RATE TO AF-INTEREST-RATE
+               WHEN WS-REQ-INIT-BALANCE < WS-MM-TIER2-MAX
+                   MOVE WS-MM-TIER2-RATE TO AF-INTEREST-RATE
+               WHEN OTHER
+                   MOVE WS-MM-TIER3-RATE TO AF-INTEREST-RATE
+           END-EVALUATE.
+
        4400-CALL-INITIAL-TRANSACTION.
            IF WS-REQ-INIT-BALANCE > ZERO
                MOVE WS-NEW-ACCOUNT-NO TO WS-TXN-ACCOUNT-NO
                MOVE 'DEPO' TO WS-TXN-TYPE
                MOVE WS-REQ-INIT-BALANCE TO WS-TXN-AMOUNT
+               MOVE 'TELL' TO WS-TXN-CHANNEL
                CALL 'ACCT002' USING WS-ACCT002-LINKAGE
                IF WS-TXN-RESULT-CODE NOT = '0000'
                    MOVE WS-TXN-RESULT-CODE TO WS-RESP-CODE
@@ -346,6 +629,11 @@
                    PERFORM 5100-VALIDATE-CLOSE
                    IF WS-RESP-SUCCESS
                        PERFORM 5200-SETTLE-INTEREST
+                   END-IF
+                   IF WS-RESP-SUCCESS
+                       PERFORM 5250-SWEEP-BALANCE
+                   END-IF
+                   IF WS-RESP-SUCCESS
                        PERFORM 5300-DO-CLOSE
                    END-IF
            END-READ
@@ -367,10 +655,15 @@
        5200-SETTLE-INTEREST.
            MOVE AF-ACCOUNT-NO TO WS-INT-ACCOUNT-NO
            MOVE AF-OPEN-DATE  TO WS-INT-CALC-DATE
+           MOVE SPACE         TO WS-INT-RPT-FORMAT
            CALL 'ACCT003' USING WS-ACCT003-LINKAGE
            IF WS-INT-RESULT-CODE = '0000' AND
               WS-INT-AMOUNT > ZERO
-               ADD WS-INT-AMOUNT TO AF-BALANCE
+               IF AF-BALANCE < ZERO
+                   SUBTRACT WS-INT-AMOUNT FROM AF-BALANCE
+               ELSE
+                   ADD WS-INT-AMOUNT TO AF-BALANCE
+               END-IF
                REWRITE ACCOUNT-RECORD
                    INVALID KEY
                        MOVE '9999' TO WS-RESP-CODE
@@ -378,6 +671,45 @@
                END-REWRITE
            END-IF.
 
+       5250-SWEEP-BALANCE.
+           IF AF-BALANCE = ZERO
+               MOVE '0000' TO WS-RESP-CODE
+           ELSE
+               IF WS-REQ-PAYOUT-ACCT-NO = SPACES
+                   MOVE '0003' TO WS-RESP-CODE
+                   MOVE '출금후 해지가능' TO WS-RESP-MESSAGE
+               ELSE
+                   PERFORM 5260-PAYOUT-REMAINING-BALANCE
+               END-IF
+           END-IF.
+
+       5260-PAYOUT-REMAINING-BALANCE.
+           IF AF-BALANCE < ZERO
+               MOVE WS-REQ-PAYOUT-ACCT-NO  TO WS-TXN-ACCOUNT-NO
+               MOVE 'XFER'                 TO WS-TXN-TYPE
+               COMPUTE WS-TXN-AMOUNT = AF-BALANCE * -1
+               MOVE AF-ACCOUNT-NO          TO WS-TXN-COUNTER-ACCT-NO
+           ELSE
+               MOVE AF-ACCOUNT-NO          TO WS-TXN-ACCOUNT-NO
+               MOVE 'XFER'                 TO WS-TXN-TYPE
+               MOVE AF-BALANCE             TO WS-TXN-AMOUNT
+               MOVE WS-REQ-PAYOUT-ACCT-NO  TO WS-TXN-COUNTER-ACCT-NO
+           END-IF
+           MOVE 'TELL'                 TO WS-TXN-CHANNEL
+           CALL 'ACCT002' USING WS-ACCT002-LINKAGE
+           IF WS-TXN-RESULT-CODE = '0000'
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       MOVE '9999' TO WS-RESP-CODE
+                       MOVE '정산 재조회오류' TO WS-RESP-MESSAGE
+                   NOT INVALID KEY
+                       MOVE '0000' TO WS-RESP-CODE
+               END-READ
+           ELSE
+               MOVE WS-TXN-RESULT-CODE TO WS-RESP-CODE
+               MOVE WS-TXN-RESULT-MSG  TO WS-RESP-MESSAGE
+           END-IF.
+
        5300-DO-CLOSE.
            MOVE 'C' TO AF-STATUS
            MOVE WS-SYS-YEAR  TO AF-CLOSE-DATE(1:4)
@@ -406,16 +738,128 @@
            PERFORM 8000-WRITE-AUDIT.
 
        6100-DO-UPDATE.
-           IF WS-REQ-INIT-BALANCE NOT = ZERO
-               MOVE WS-REQ-INIT-BALANCE TO AF-OVERDRAFT-LIMIT
+      *    UPDT 유일항목(한도)는 ODLM으로 이관됨. 더 이상 변경할
+      *    항목이 없으므로 수정완료를 가장한 공REWRITE 대신
+      *    명시적 오류로 응답한다.
+           MOVE '0004' TO WS-RESP-CODE
+           MOVE 'UPDT 미지원. 한도변경은 ODLM 사용'
+               TO WS-RESP-MESSAGE.
+
+       6200-PROCESS-OD-LIMIT-CHANGE.
+           MOVE WS-REQ-ACCOUNT-NO TO AF-ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE '0001' TO WS-RESP-CODE
+                   MOVE '계좌를 찾을 수 없습니다' TO WS-RESP-MESSAGE
+               NOT INVALID KEY
+                   PERFORM 6210-VALIDATE-OD-LIMIT-CHANGE
+                   IF WS-RESP-SUCCESS
+                       PERFORM 6220-DO-OD-LIMIT-CHANGE
+                   END-IF
+           END-READ
+           PERFORM 8000-WRITE-AUDIT.
+
+       6210-VALIDATE-OD-LIMIT-CHANGE.
+           IF WS-REQ-INIT-BALANCE < ZERO
+               MOVE '0003' TO WS-RESP-CODE
+               MOVE '한도는 0 이상이어야 합니다' TO WS-RESP-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-REQ-INIT-BALANCE > WS-OD-APPROVAL-THRESHOLD
+               PERFORM 6215-VALIDATE-OD-LIMIT-APPROVER
+               IF NOT WS-RESP-SUCCESS
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           MOVE '0000' TO WS-RESP-CODE.
+
+      *    고액 한도변경 2차 승인자를 OPERMST에서 직접 조회하여
+      *    등록/잠금여부와 OD-LIMIT 권한을 확인한다.
+       6215-VALIDATE-OD-LIMIT-APPROVER.
+           MOVE WS-REQ-OPERATOR-ID-2 TO OP-OPERATOR-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE '0003' TO WS-RESP-CODE
+                   MOVE '고액 변경은 2차 승인자 필요'
+                       TO WS-RESP-MESSAGE
+               NOT INVALID KEY
+                   IF OP-STATUS-LOCKED OR NOT OP-ALLOW-OD-LIMIT
+                       MOVE '0003' TO WS-RESP-CODE
+                       MOVE '고액 변경은 2차 승인자 필요'
+                           TO WS-RESP-MESSAGE
+                   ELSE
+                       MOVE '0000' TO WS-RESP-CODE
+                   END-IF
+           END-READ.
+
+       6220-DO-OD-LIMIT-CHANGE.
+           MOVE AF-OVERDRAFT-LIMIT TO WS-OD-OLD-LIMIT
+           MOVE WS-REQ-INIT-BALANCE TO AF-OVERDRAFT-LIMIT
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE '9999' TO WS-RESP-CODE
+                   MOVE '한도 변경 오류' TO WS-RESP-MESSAGE
+               NOT INVALID KEY
+                   MOVE WS-OD-OLD-LIMIT     TO WS-DSP-OD-OLD-LIMIT
+                   MOVE AF-OVERDRAFT-LIMIT  TO WS-DSP-OD-NEW-LIMIT
+                   MOVE '0000' TO WS-RESP-CODE
+                   STRING '한도변경 구='       DELIMITED SIZE
+                          WS-DSP-OD-OLD-LIMIT  DELIMITED SIZE
+                          ' 신='               DELIMITED SIZE
+                          WS-DSP-OD-NEW-LIMIT  DELIMITED SIZE
+                          INTO WS-RESP-MESSAGE
+                   ADD 1 TO WS-PROCESS-COUNT
+           END-REWRITE.
+
+       7000-PROCESS-UNFREEZE.
+           MOVE WS-REQ-ACCOUNT-NO TO AF-ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE '0001' TO WS-RESP-CODE
+                   MOVE '계좌를 찾을 수 없습니다' TO WS-RESP-MESSAGE
+               NOT INVALID KEY
+                   PERFORM 7100-VALIDATE-UNFREEZE
+                   IF WS-RESP-SUCCESS
+                       PERFORM 7200-DO-UNFREEZE
+                   END-IF
+           END-READ
+           PERFORM 8000-WRITE-AUDIT.
+
+       7100-VALIDATE-UNFREEZE.
+           IF NOT AF-STATUS-FROZEN
+               MOVE '0003' TO WS-RESP-CODE
+               MOVE '동결 계좌가 아닙니다' TO WS-RESP-MESSAGE
+               EXIT PARAGRAPH
            END-IF
+           PERFORM 7110-VALIDATE-UNFREEZE-APPROVER.
+
+      *    동결해제 승인자를 OPERMST에서 직접 조회하여
+      *    등록/잠금여부와 UNFREEZE 권한을 확인한다.
+       7110-VALIDATE-UNFREEZE-APPROVER.
+           MOVE WS-REQ-OPERATOR-ID-2 TO OP-OPERATOR-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE '0003' TO WS-RESP-CODE
+                   MOVE '승인권한 없음' TO WS-RESP-MESSAGE
+               NOT INVALID KEY
+                   IF OP-STATUS-LOCKED OR NOT OP-ALLOW-UNFREEZE
+                       MOVE '0003' TO WS-RESP-CODE
+                       MOVE '승인권한 없음' TO WS-RESP-MESSAGE
+                   ELSE
+                       MOVE '0000' TO WS-RESP-CODE
+                   END-IF
+           END-READ.
+
+       7200-DO-UNFREEZE.
+           MOVE 'A' TO AF-STATUS
            REWRITE ACCOUNT-RECORD
                INVALID KEY
                    MOVE '9999' TO WS-RESP-CODE
-                   MOVE '계좌 정보 수정 오류' TO WS-RESP-MESSAGE
+                   MOVE '동결 해제 처리 오류' TO WS-RESP-MESSAGE
                NOT INVALID KEY
                    MOVE '0000' TO WS-RESP-CODE
-                   MOVE '계좌 정보 수정 완료' TO WS-RESP-MESSAGE
+                   MOVE AF-BALANCE TO WS-RESP-BALANCE
+                   MOVE '동결 해제 완료' TO WS-RESP-MESSAGE
                    ADD 1 TO WS-PROCESS-COUNT
            END-REWRITE.
 
@@ -444,7 +888,9 @@
        9100-CLOSE-FILES.
            CLOSE ACCOUNT-FILE
            CLOSE CUSTOMER-FILE
-           CLOSE AUDIT-FILE.
+           CLOSE AUDIT-FILE
+           CLOSE SEQUENCE-FILE
+           CLOSE OPERATOR-FILE.
 
        9900-ABEND-HANDLER.
            DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
