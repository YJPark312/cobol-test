@@ -0,0 +1,326 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT010
+      * DESCRIPTION: 고객 등급 재산정 배치 프로그램
+      *              - ACCTMST 전체 스캔, 고객별 잔액 합산
+      *              - CUSTMST CF-GRADE를 합산잔액으로 재계산
+      *              - 등급 변경 내역 리포트 생성
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-06-16
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-06-16 : 최초 작성
+      * 2024-07-07 : AF-CURRENCY-CODE 신설(공통 레이아웃)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT010.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-06-16.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO 'ACCTMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ACCOUNT-NO
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'CUSTMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-CUSTOMER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT GRADE-REPORT-FILE
+               ASSIGN TO 'GRADERPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           05  AF-ACCOUNT-NO         PIC X(12).
+           05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
+           05  AF-ACCOUNT-TYPE       PIC X(02).
+               88  AF-TYPE-CHECKING  VALUE 'CH'.
+               88  AF-TYPE-SAVINGS   VALUE 'SA'.
+               88  AF-TYPE-FIXED     VALUE 'FX'.
+               88  AF-TYPE-MONEYMKT  VALUE 'MM'.
+           05  AF-BALANCE            PIC S9(13)V99 COMP-3.
+           05  AF-OPEN-DATE          PIC X(08).
+           05  AF-CLOSE-DATE         PIC X(08).
+           05  AF-STATUS             PIC X(01).
+               88  AF-STATUS-ACTIVE  VALUE 'A'.
+               88  AF-STATUS-CLOSED  VALUE 'C'.
+               88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
+           05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
+           05  AF-LAST-TXN-DATE      PIC X(08).
+           05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
+           05  AF-BRANCH-CODE        PIC X(04).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-FILLER             PIC X(54).
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 300 CHARACTERS.
+       01  CUSTOMER-RECORD.
+           05  CF-CUSTOMER-ID        PIC X(10).
+           05  CF-CUSTOMER-NAME      PIC X(50).
+           05  CF-RESIDENT-NO        PIC X(14).
+           05  CF-PHONE              PIC X(15).
+           05  CF-EMAIL              PIC X(50).
+           05  CF-ADDRESS            PIC X(100).
+           05  CF-GRADE              PIC X(02).
+               88  CF-GRADE-VIP      VALUE 'V1'.
+               88  CF-GRADE-GOLD     VALUE 'G1'.
+               88  CF-GRADE-NORMAL   VALUE 'N1'.
+           05  CF-REGISTER-DATE      PIC X(08).
+           05  CF-FILLER             PIC X(51).
+
+       FD  GRADE-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  GRADE-REPORT-RECORD.
+           05  GRPT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-ACCT-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-ACCT-EOF       VALUE 'Y'.
+           05  WS-CUST-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-CUST-EOF       VALUE 'Y'.
+
+       01  WS-CUST-COUNT             PIC 9(04) VALUE ZERO.
+       01  WS-CUST-TABLE.
+           05  WS-CUST-ENTRY OCCURS 1000 TIMES
+                             INDEXED BY WS-CUST-IDX.
+               10  WS-CUST-ID            PIC X(10).
+               10  WS-CUST-TOTAL-BALANCE PIC S9(13)V99 COMP-3.
+
+       01  WS-GRADE-THRESHOLDS.
+           05  WS-GRADE-VIP-THRESHOLD   PIC S9(13)V99 COMP-3
+                                        VALUE 100000000.00.
+           05  WS-GRADE-GOLD-THRESHOLD  PIC S9(13)V99 COMP-3
+                                        VALUE 10000000.00.
+
+       01  WS-MATCH-TOTAL-BALANCE    PIC S9(13)V99 COMP-3.
+       01  WS-OLD-GRADE              PIC X(02).
+       01  WS-NEW-GRADE              PIC X(02).
+
+       01  WS-TOTAL-AREA.
+           05  WS-SCAN-COUNT         PIC 9(07).
+           05  WS-CHANGE-COUNT       PIC 9(07).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADER         PIC X(200).
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-TOTAL-BALANCE  PIC -(13)9.99.
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-ACCOUNTS
+           PERFORM 3000-PROCESS-CUSTOMERS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-CUST-COUNT
+           MOVE ZERO TO WS-SCAN-COUNT
+           MOVE ZERO TO WS-CHANGE-COUNT
+           PERFORM 1100-OPEN-FILES.
+
+       1100-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '계좌 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN I-O CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               MOVE '고객 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT GRADE-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '등급RPT 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-SCAN-ACCOUNTS.
+           MOVE LOW-VALUES TO AF-ACCOUNT-NO
+           START ACCOUNT-FILE KEY IS >= AF-ACCOUNT-NO
+               INVALID KEY
+                   SET WS-ACCT-EOF TO TRUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-ACCT-EOF-SW
+           END-START
+           PERFORM 2100-READ-NEXT-ACCOUNT
+               UNTIL WS-ACCT-EOF.
+
+       2100-READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET WS-ACCT-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2200-ACCUMULATE-CUSTOMER
+           END-READ.
+
+       2200-ACCUMULATE-CUSTOMER.
+           PERFORM 2300-FIND-OR-ADD-CUSTOMER
+           ADD AF-BALANCE TO WS-CUST-TOTAL-BALANCE(WS-CUST-IDX).
+
+       2300-FIND-OR-ADD-CUSTOMER.
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUST-COUNT
+                      OR WS-CUST-ID(WS-CUST-IDX) = AF-CUSTOMER-ID
+               CONTINUE
+           END-PERFORM
+           IF WS-CUST-IDX > WS-CUST-COUNT
+               IF WS-CUST-COUNT >= 1000
+                   MOVE '고객 테이블 한도(1000건) 초과'
+                       TO WS-ERROR-MESSAGE
+                   PERFORM 9900-ABEND-HANDLER
+               END-IF
+               ADD 1 TO WS-CUST-COUNT
+               SET WS-CUST-IDX TO WS-CUST-COUNT
+               MOVE AF-CUSTOMER-ID TO WS-CUST-ID(WS-CUST-IDX)
+               MOVE ZERO TO WS-CUST-TOTAL-BALANCE(WS-CUST-IDX)
+           END-IF.
+
+       3000-PROCESS-CUSTOMERS.
+           PERFORM 3050-WRITE-HEADER
+           MOVE LOW-VALUES TO CF-CUSTOMER-ID
+           START CUSTOMER-FILE KEY IS >= CF-CUSTOMER-ID
+               INVALID KEY
+                   SET WS-CUST-EOF TO TRUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-CUST-EOF-SW
+           END-START
+           PERFORM 3100-READ-NEXT-CUSTOMER
+               UNTIL WS-CUST-EOF
+           PERFORM 3800-WRITE-TOTAL-LINE.
+
+       3050-WRITE-HEADER.
+           MOVE SPACES TO WS-RPT-HEADER
+           STRING '고객 등급 재산정 리포트' DELIMITED SIZE
+                  INTO WS-RPT-HEADER
+           MOVE WS-RPT-HEADER TO GRPT-LINE
+           WRITE GRADE-REPORT-RECORD.
+
+       3100-READ-NEXT-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET WS-CUST-EOF TO TRUE
+               NOT AT END
+                   PERFORM 3200-RECALC-GRADE
+           END-READ.
+
+       3200-RECALC-GRADE.
+           ADD 1 TO WS-SCAN-COUNT
+           MOVE CF-GRADE TO WS-OLD-GRADE
+           PERFORM 3300-FIND-CUSTOMER-TOTAL
+           PERFORM 3400-DETERMINE-GRADE
+           IF WS-NEW-GRADE NOT = WS-OLD-GRADE
+               MOVE WS-NEW-GRADE TO CF-GRADE
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CHANGE-COUNT
+                       PERFORM 3500-WRITE-DETAIL-LINE
+               END-REWRITE
+           END-IF.
+
+       3300-FIND-CUSTOMER-TOTAL.
+           MOVE ZERO TO WS-MATCH-TOTAL-BALANCE
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUST-COUNT
+               IF WS-CUST-ID(WS-CUST-IDX) = CF-CUSTOMER-ID
+                   MOVE WS-CUST-TOTAL-BALANCE(WS-CUST-IDX)
+                       TO WS-MATCH-TOTAL-BALANCE
+               END-IF
+           END-PERFORM.
+
+       3400-DETERMINE-GRADE.
+           EVALUATE TRUE
+               WHEN WS-MATCH-TOTAL-BALANCE >= WS-GRADE-VIP-THRESHOLD
+                   MOVE 'V1' TO WS-NEW-GRADE
+               WHEN WS-MATCH-TOTAL-BALANCE >= WS-GRADE-GOLD-THRESHOLD
+                   MOVE 'G1' TO WS-NEW-GRADE
+               WHEN OTHER
+                   MOVE 'N1' TO WS-NEW-GRADE
+           END-EVALUATE.
+
+       3500-WRITE-DETAIL-LINE.
+           MOVE WS-MATCH-TOTAL-BALANCE TO WS-DSP-TOTAL-BALANCE
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               '고객:'       DELIMITED SIZE
+               CF-CUSTOMER-ID DELIMITED SIZE
+               ' 구등급:'     DELIMITED SIZE
+               WS-OLD-GRADE   DELIMITED SIZE
+               ' 신등급:'     DELIMITED SIZE
+               WS-NEW-GRADE   DELIMITED SIZE
+               ' 합계잔액:'   DELIMITED SIZE
+               WS-DSP-TOTAL-BALANCE DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO GRPT-LINE
+           WRITE GRADE-REPORT-RECORD.
+
+       3800-WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===합계=== 대상건수:'   DELIMITED SIZE
+               WS-SCAN-COUNT             DELIMITED SIZE
+               ' 등급변경:'              DELIMITED SIZE
+               WS-CHANGE-COUNT           DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO GRPT-LINE
+           WRITE GRADE-REPORT-RECORD.
+
+       9000-FINALIZE.
+           CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE GRADE-REPORT-FILE
+           DISPLAY '==============================='
+           DISPLAY 'ACCT010 고객 등급 재산정 완료'
+           DISPLAY '대상 건수: ' WS-SCAN-COUNT
+           DISPLAY '등급 변경: ' WS-CHANGE-COUNT
+           DISPLAY '==============================='.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE GRADE-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
