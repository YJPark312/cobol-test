@@ -0,0 +1,340 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT004
+      * DESCRIPTION: 고객 거래명세서 생성 배치 프로그램
+      *              - 계좌/기간 조건에 맞는 거래만 추출
+      *              - 건별 전/후 잔액, 수수료 별도 표시
+      *              - 기초/기말 잔액을 함께 출력함
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-03-24
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-03-24 : 최초 작성
+      * 2024-04-14 : 정기이체 배치(ACCT005)용 TR-CHANNEL-BATCH
+      *              항목 추가(공통 레이아웃)
+      * 2024-04-28 : 휴면계좌 배치(ACCT007)용 AF-STATUS-DORMANT
+      *              항목 추가(공통 레이아웃)
+      * 2024-05-12 : MM 계좌 유형 신설 - AF-TYPE-MONEYMKT
+      *              항목 추가(공통 레이아웃)
+      * 2024-07-07 : AF-CURRENCY-CODE 신설(공통 레이아웃)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT004.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-03-24.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO 'ACCTMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ACCOUNT-NO
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO 'TXNHIST'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT STATEMENT-REPORT-FILE
+               ASSIGN TO 'STMTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           05  AF-ACCOUNT-NO         PIC X(12).
+           05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
+           05  AF-ACCOUNT-TYPE       PIC X(02).
+               88  AF-TYPE-CHECKING  VALUE 'CH'.
+               88  AF-TYPE-SAVINGS   VALUE 'SA'.
+               88  AF-TYPE-FIXED     VALUE 'FX'.
+               88  AF-TYPE-MONEYMKT  VALUE 'MM'.
+           05  AF-BALANCE            PIC S9(13)V99 COMP-3.
+           05  AF-OPEN-DATE          PIC X(08).
+           05  AF-CLOSE-DATE         PIC X(08).
+           05  AF-STATUS             PIC X(01).
+               88  AF-STATUS-ACTIVE  VALUE 'A'.
+               88  AF-STATUS-CLOSED  VALUE 'C'.
+               88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
+           05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
+           05  AF-LAST-TXN-DATE      PIC X(08).
+           05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
+           05  AF-BRANCH-CODE        PIC X(04).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-FILLER             PIC X(54).
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 250 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05  TR-TXN-ID             PIC X(20).
+           05  TR-ACCOUNT-NO         PIC X(12).
+           05  TR-TXN-TYPE           PIC X(04).
+               88  TR-TYPE-DEPOSIT   VALUE 'DEPO'.
+               88  TR-TYPE-WITHDRAW  VALUE 'WITH'.
+               88  TR-TYPE-TRANSFER  VALUE 'XFER'.
+               88  TR-TYPE-FEE       VALUE 'FEE '.
+           05  TR-TXN-DATE           PIC X(08).
+           05  TR-TXN-TIME           PIC X(06).
+           05  TR-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  TR-BEFORE-BALANCE     PIC S9(13)V99 COMP-3.
+           05  TR-AFTER-BALANCE      PIC S9(13)V99 COMP-3.
+           05  TR-COUNTER-ACCOUNT    PIC X(12).
+           05  TR-CHANNEL            PIC X(04).
+               88  TR-CHANNEL-ATM    VALUE 'ATM '.
+               88  TR-CHANNEL-INET   VALUE 'INET'.
+               88  TR-CHANNEL-TELLER VALUE 'TELL'.
+               88  TR-CHANNEL-BATCH  VALUE 'BATC'.
+           05  TR-STATUS             PIC X(01).
+               88  TR-STATUS-SUCCESS VALUE 'S'.
+               88  TR-STATUS-FAILED  VALUE 'F'.
+               88  TR-STATUS-CANCEL  VALUE 'C'.
+           05  TR-DESCRIPTION        PIC X(80).
+           05  TR-FILLER             PIC X(79).
+
+       FD  STATEMENT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  STATEMENT-REPORT-RECORD.
+           05  STMT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+           88  WS-FILE-NOT-FOUND     VALUE '23'.
+
+       01  WS-STMT-PARM.
+           05  WS-STMT-ACCOUNT-NO    PIC X(12).
+           05  WS-STMT-FROM-DATE     PIC X(08).
+           05  WS-STMT-TO-DATE       PIC X(08).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+           05  WS-ACCT-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  WS-ACCT-FOUND     VALUE 'Y'.
+               88  WS-ACCT-NOT-FOUND VALUE 'N'.
+           05  WS-FIRST-MATCH-SW     PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-MATCH    VALUE 'Y'.
+
+       01  WS-STMT-TOTALS.
+           05  WS-OPENING-BALANCE    PIC S9(13)V99 COMP-3.
+           05  WS-CLOSING-BALANCE    PIC S9(13)V99 COMP-3.
+           05  WS-TOTAL-DEPOSITS     PIC S9(13)V99 COMP-3.
+           05  WS-TOTAL-WITHDRAWALS  PIC S9(13)V99 COMP-3.
+           05  WS-TOTAL-FEES         PIC S9(13)V99 COMP-3.
+           05  WS-TXN-COUNT          PIC 9(07).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADER         PIC X(200).
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-BEFORE         PIC -(13)9.99.
+           05  WS-DSP-AMOUNT         PIC -(13)9.99.
+           05  WS-DSP-AFTER          PIC -(13)9.99.
+           05  WS-DSP-OPENING        PIC -(13)9.99.
+           05  WS-DSP-DEPOSITS       PIC -(13)9.99.
+           05  WS-DSP-WITHDRAWALS    PIC -(13)9.99.
+           05  WS-DSP-FEES           PIC -(13)9.99.
+           05  WS-DSP-CLOSING        PIC -(13)9.99.
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STATEMENT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO   TO WS-OPENING-BALANCE
+           MOVE ZERO   TO WS-CLOSING-BALANCE
+           MOVE ZERO   TO WS-TOTAL-DEPOSITS
+           MOVE ZERO   TO WS-TOTAL-WITHDRAWALS
+           MOVE ZERO   TO WS-TOTAL-FEES
+           MOVE ZERO   TO WS-TXN-COUNT
+           ACCEPT WS-STMT-PARM FROM SYSIN
+           PERFORM 1100-OPEN-FILES.
+
+       1100-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '계좌 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-FILE-OK
+               MOVE '이력 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT STATEMENT-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '명세서 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-PROCESS-STATEMENT.
+           MOVE WS-STMT-ACCOUNT-NO TO AF-ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   SET WS-ACCT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-ACCT-FOUND TO TRUE
+           END-READ
+           IF WS-ACCT-NOT-FOUND
+               MOVE '계좌를 찾을 수 없음' TO WS-ERROR-MESSAGE
+               PERFORM 2900-WRITE-ERROR-LINE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE AF-BALANCE TO WS-OPENING-BALANCE
+           MOVE AF-BALANCE TO WS-CLOSING-BALANCE
+           PERFORM 2100-WRITE-HEADER
+           PERFORM 2200-SCAN-TRANSACTIONS
+           PERFORM 2800-WRITE-TOTAL-LINE.
+
+       2100-WRITE-HEADER.
+           MOVE SPACES TO WS-RPT-HEADER
+           STRING
+               '거래명세서 | 계좌:'      DELIMITED SIZE
+               WS-STMT-ACCOUNT-NO        DELIMITED SIZE
+               ' | 기간:'                DELIMITED SIZE
+               WS-STMT-FROM-DATE         DELIMITED SIZE
+               '~'                       DELIMITED SIZE
+               WS-STMT-TO-DATE           DELIMITED SIZE
+               INTO WS-RPT-HEADER
+           MOVE WS-RPT-HEADER TO STMT-LINE
+           WRITE STATEMENT-REPORT-RECORD.
+
+       2200-SCAN-TRANSACTIONS.
+           PERFORM 2210-READ-NEXT-TRANSACTION
+               UNTIL WS-END-OF-FILE.
+
+       2210-READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF TR-ACCOUNT-NO = WS-STMT-ACCOUNT-NO AND
+                      TR-TXN-DATE >= WS-STMT-FROM-DATE AND
+                      TR-TXN-DATE <= WS-STMT-TO-DATE AND
+                      TR-STATUS-SUCCESS
+                       PERFORM 2300-PROCESS-MATCHING-TXN
+                   END-IF
+           END-READ.
+
+       2300-PROCESS-MATCHING-TXN.
+           IF WS-FIRST-MATCH
+               MOVE TR-BEFORE-BALANCE TO WS-OPENING-BALANCE
+               MOVE 'N' TO WS-FIRST-MATCH-SW
+           END-IF
+           MOVE TR-AFTER-BALANCE TO WS-CLOSING-BALANCE
+           ADD 1 TO WS-TXN-COUNT
+           EVALUATE TRUE
+               WHEN TR-TYPE-FEE
+                   ADD TR-AMOUNT TO WS-TOTAL-FEES
+               WHEN TR-TYPE-DEPOSIT
+                   ADD TR-AMOUNT TO WS-TOTAL-DEPOSITS
+               WHEN TR-TYPE-WITHDRAW
+                   ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
+               WHEN TR-TYPE-TRANSFER
+                   ADD TR-AMOUNT TO WS-TOTAL-WITHDRAWALS
+           END-EVALUATE
+           PERFORM 2400-WRITE-DETAIL-LINE.
+
+       2400-WRITE-DETAIL-LINE.
+           MOVE TR-BEFORE-BALANCE TO WS-DSP-BEFORE
+           MOVE TR-AMOUNT         TO WS-DSP-AMOUNT
+           MOVE TR-AFTER-BALANCE  TO WS-DSP-AFTER
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               TR-TXN-DATE        DELIMITED SIZE
+               ' '                DELIMITED SIZE
+               TR-TXN-TIME        DELIMITED SIZE
+               ' | '              DELIMITED SIZE
+               TR-TXN-TYPE        DELIMITED SIZE
+               ' | 거래전:'       DELIMITED SIZE
+               WS-DSP-BEFORE      DELIMITED SIZE
+               ' | 금액:'         DELIMITED SIZE
+               WS-DSP-AMOUNT      DELIMITED SIZE
+               ' | 거래후:'       DELIMITED SIZE
+               WS-DSP-AFTER       DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO STMT-LINE
+           WRITE STATEMENT-REPORT-RECORD.
+
+       2800-WRITE-TOTAL-LINE.
+           MOVE WS-OPENING-BALANCE   TO WS-DSP-OPENING
+           MOVE WS-TOTAL-DEPOSITS    TO WS-DSP-DEPOSITS
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-DSP-WITHDRAWALS
+           MOVE WS-TOTAL-FEES        TO WS-DSP-FEES
+           MOVE WS-CLOSING-BALANCE   TO WS-DSP-CLOSING
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '기초잔액:'           DELIMITED SIZE
+               WS-DSP-OPENING        DELIMITED SIZE
+               ' | 입금합계:'        DELIMITED SIZE
+               WS-DSP-DEPOSITS       DELIMITED SIZE
+               ' | 출금합계:'        DELIMITED SIZE
+               WS-DSP-WITHDRAWALS    DELIMITED SIZE
+               ' | 수수료합계:'      DELIMITED SIZE
+               WS-DSP-FEES           DELIMITED SIZE
+               ' | 기말잔액:'        DELIMITED SIZE
+               WS-DSP-CLOSING        DELIMITED SIZE
+               ' | 거래건수:'        DELIMITED SIZE
+               WS-TXN-COUNT          DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO STMT-LINE
+           WRITE STATEMENT-REPORT-RECORD.
+
+       2900-WRITE-ERROR-LINE.
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               '오류:'            DELIMITED SIZE
+               WS-STMT-ACCOUNT-NO DELIMITED SIZE
+               ' - '              DELIMITED SIZE
+               WS-ERROR-MESSAGE   DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO STMT-LINE
+           WRITE STATEMENT-REPORT-RECORD.
+
+       9000-FINALIZE.
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-REPORT-FILE
+           DISPLAY '==============================='
+           DISPLAY 'ACCT004 명세서 생성 완료'
+           DISPLAY '거래 건수: ' WS-TXN-COUNT
+           DISPLAY '==============================='.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
