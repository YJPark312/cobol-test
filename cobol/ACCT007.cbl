@@ -0,0 +1,377 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT007
+      * DESCRIPTION: 휴면계좌 수수료 부과 배치 프로그램
+      *              - ACCTMST 전체 스캔, 휴면 여부 판정
+      *              - 휴면 계좌에 수수료 거래(FEE) 부과
+      *              - 미사용 0원 계좌는 휴면상태 전환
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-04-28
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-04-28 : 최초 작성
+      * 2024-05-12 : MM 계좌 유형 신설 - AF-TYPE-MONEYMKT
+      *              항목 추가(공통 레이아웃)
+      * 2024-07-07 : AF-CURRENCY-CODE 신설(공통 레이아웃)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT007.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-04-28.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO 'ACCTMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ACCOUNT-NO
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO 'TXNHIST'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TXN-SEQUENCE-FILE
+               ASSIGN TO 'TXNSEQ'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TS-SEQ-DATE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT DORMANT-REPORT-FILE
+               ASSIGN TO 'DORMRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           05  AF-ACCOUNT-NO         PIC X(12).
+           05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
+           05  AF-ACCOUNT-TYPE       PIC X(02).
+               88  AF-TYPE-CHECKING  VALUE 'CH'.
+               88  AF-TYPE-SAVINGS   VALUE 'SA'.
+               88  AF-TYPE-FIXED     VALUE 'FX'.
+               88  AF-TYPE-MONEYMKT  VALUE 'MM'.
+           05  AF-BALANCE            PIC S9(13)V99 COMP-3.
+           05  AF-OPEN-DATE          PIC X(08).
+           05  AF-CLOSE-DATE         PIC X(08).
+           05  AF-STATUS             PIC X(01).
+               88  AF-STATUS-ACTIVE  VALUE 'A'.
+               88  AF-STATUS-CLOSED  VALUE 'C'.
+               88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
+           05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
+           05  AF-LAST-TXN-DATE      PIC X(08).
+           05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
+           05  AF-BRANCH-CODE        PIC X(04).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-LAST-FEE-DATE      PIC X(08).
+           05  AF-FILLER             PIC X(46).
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 250 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05  TR-TXN-ID             PIC X(20).
+           05  TR-ACCOUNT-NO         PIC X(12).
+           05  TR-TXN-TYPE           PIC X(04).
+               88  TR-TYPE-DEPOSIT   VALUE 'DEPO'.
+               88  TR-TYPE-WITHDRAW  VALUE 'WITH'.
+               88  TR-TYPE-TRANSFER  VALUE 'XFER'.
+               88  TR-TYPE-FEE       VALUE 'FEE '.
+           05  TR-TXN-DATE           PIC X(08).
+           05  TR-TXN-TIME           PIC X(06).
+           05  TR-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  TR-BEFORE-BALANCE     PIC S9(13)V99 COMP-3.
+           05  TR-AFTER-BALANCE      PIC S9(13)V99 COMP-3.
+           05  TR-COUNTER-ACCOUNT    PIC X(12).
+           05  TR-CHANNEL            PIC X(04).
+               88  TR-CHANNEL-ATM    VALUE 'ATM '.
+               88  TR-CHANNEL-INET   VALUE 'INET'.
+               88  TR-CHANNEL-TELLER VALUE 'TELL'.
+               88  TR-CHANNEL-BATCH  VALUE 'BATC'.
+           05  TR-STATUS             PIC X(01).
+               88  TR-STATUS-SUCCESS VALUE 'S'.
+               88  TR-STATUS-FAILED  VALUE 'F'.
+               88  TR-STATUS-CANCEL  VALUE 'C'.
+           05  TR-DESCRIPTION        PIC X(80).
+
+       FD  TXN-SEQUENCE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TXN-SEQUENCE-RECORD.
+           05  TS-SEQ-DATE           PIC X(08).
+           05  TS-LAST-SEQ           PIC 9(12).
+
+       FD  DORMANT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  DORMANT-REPORT-RECORD.
+           05  DR-LINE               PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+           88  WS-FILE-NOT-FOUND     VALUE '23'.
+
+       01  WS-RUN-PARM.
+           05  WS-RUN-DATE           PIC X(08).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+
+       01  WS-DORMANCY-RULES.
+           05  WS-FEE-THRESHOLD-DAYS PIC 9(05) VALUE 00365.
+           05  WS-DORMANT-FEE-AMT    PIC S9(13)V99 COMP-3
+                                     VALUE 5000.00.
+           05  WS-STATUS-THRESHOLD-DAYS PIC 9(05) VALUE 01825.
+
+       01  WS-ELAPSED-DAYS-WORK.
+           05  WS-LAST-TXN-NUM       PIC 9(08).
+           05  WS-RUN-DATE-NUM       PIC 9(08).
+           05  WS-LAST-FEE-NUM       PIC 9(08).
+           05  WS-LAST-TXN-INT       PIC 9(07).
+           05  WS-RUN-DATE-INT       PIC 9(07).
+           05  WS-LAST-FEE-INT       PIC 9(07).
+           05  WS-ELAPSED-DAYS       PIC S9(07).
+           05  WS-FEE-ELAPSED-DAYS   PIC S9(07).
+
+       01  WS-NEW-TXN-ID             PIC X(20).
+       01  WS-TXN-TIME               PIC X(06) VALUE '000000'.
+
+       01  WS-TOTAL-AREA.
+           05  WS-PROCESSED-COUNT    PIC 9(07).
+           05  WS-DORMANT-SET-COUNT  PIC 9(07).
+           05  WS-SKIPPED-COUNT      PIC 9(07).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-AMOUNT         PIC -(13)9.99.
+           05  WS-DSP-DAYS           PIC -(06)9.
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-PROCESSED-COUNT
+           MOVE ZERO TO WS-DORMANT-SET-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           ACCEPT WS-RUN-PARM FROM SYSIN
+           PERFORM 1100-OPEN-FILES.
+
+       1100-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '계좌 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN EXTEND TRANSACTION-FILE
+           IF NOT WS-FILE-OK
+               MOVE '거래 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN I-O TXN-SEQUENCE-FILE
+           IF NOT WS-FILE-OK
+               MOVE '채번 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT DORMANT-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '휴면RPT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-PROCESS-ACCOUNTS.
+           MOVE LOW-VALUES TO AF-ACCOUNT-NO
+           START ACCOUNT-FILE KEY IS >= AF-ACCOUNT-NO
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-END-OF-FILE-SW
+           END-START
+           PERFORM 2100-READ-NEXT-ACCOUNT
+               UNTIL WS-END-OF-FILE.
+
+       2100-READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2200-EVALUATE-ACCOUNT
+           END-READ.
+
+       2200-EVALUATE-ACCOUNT.
+           IF AF-STATUS-ACTIVE OR AF-STATUS-DORMANT
+               PERFORM 2300-CHECK-DORMANCY
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+       2300-CHECK-DORMANCY.
+           MOVE AF-LAST-TXN-DATE TO WS-LAST-TXN-NUM
+           MOVE WS-RUN-DATE      TO WS-RUN-DATE-NUM
+           COMPUTE WS-LAST-TXN-INT =
+               FUNCTION INTEGER-OF-DATE(WS-LAST-TXN-NUM)
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM)
+           COMPUTE WS-ELAPSED-DAYS =
+               WS-RUN-DATE-INT - WS-LAST-TXN-INT
+           IF WS-ELAPSED-DAYS >= WS-FEE-THRESHOLD-DAYS
+               PERFORM 2350-CHECK-FEE-DUE
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+      *    최근 부과일로부터 WS-FEE-THRESHOLD-DAYS(1년) 미만이면
+      *    휴면계좌라도 중복부과하지 않는다.
+       2350-CHECK-FEE-DUE.
+           IF AF-LAST-FEE-DATE = SPACES OR AF-LAST-FEE-DATE = LOW-VALUES
+               PERFORM 2400-ASSESS-DORMANCY-FEE
+           ELSE
+               MOVE AF-LAST-FEE-DATE TO WS-LAST-FEE-NUM
+               COMPUTE WS-LAST-FEE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-FEE-NUM)
+               COMPUTE WS-FEE-ELAPSED-DAYS =
+                   WS-RUN-DATE-INT - WS-LAST-FEE-INT
+               IF WS-FEE-ELAPSED-DAYS >= WS-FEE-THRESHOLD-DAYS
+                   PERFORM 2400-ASSESS-DORMANCY-FEE
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       2400-ASSESS-DORMANCY-FEE.
+           IF AF-BALANCE >= WS-DORMANT-FEE-AMT
+               SUBTRACT WS-DORMANT-FEE-AMT FROM AF-BALANCE
+           ELSE
+               MOVE ZERO TO AF-BALANCE
+           END-IF
+           MOVE WS-RUN-DATE TO AF-LAST-FEE-DATE
+           PERFORM 2500-CHECK-STATUS-TRANSITION
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE '휴면계좌 갱신 오류' TO WS-ERROR-MESSAGE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   PERFORM 8100-WRITE-FEE-TRANSACTION
+                   ADD 1 TO WS-PROCESSED-COUNT
+           END-REWRITE.
+
+       2500-CHECK-STATUS-TRANSITION.
+           IF AF-STATUS-ACTIVE
+               AND AF-BALANCE = ZERO
+               AND WS-ELAPSED-DAYS >= WS-STATUS-THRESHOLD-DAYS
+               SET AF-STATUS-DORMANT TO TRUE
+               ADD 1 TO WS-DORMANT-SET-COUNT
+           END-IF.
+
+       8100-WRITE-FEE-TRANSACTION.
+           PERFORM 8110-NEXT-TXN-ID
+           MOVE WS-NEW-TXN-ID     TO TR-TXN-ID
+           MOVE AF-ACCOUNT-NO     TO TR-ACCOUNT-NO
+           MOVE 'FEE '            TO TR-TXN-TYPE
+           MOVE WS-RUN-DATE       TO TR-TXN-DATE
+           MOVE WS-TXN-TIME       TO TR-TXN-TIME
+           MOVE WS-DORMANT-FEE-AMT TO TR-AMOUNT
+           COMPUTE TR-BEFORE-BALANCE = AF-BALANCE + WS-DORMANT-FEE-AMT
+           MOVE AF-BALANCE        TO TR-AFTER-BALANCE
+           MOVE SPACES            TO TR-COUNTER-ACCOUNT
+           MOVE 'BATC'            TO TR-CHANNEL
+           MOVE 'S'               TO TR-STATUS
+           MOVE '휴면계좌 수수료'    TO TR-DESCRIPTION
+           WRITE TRANSACTION-RECORD
+           PERFORM 2600-WRITE-DETAIL-LINE.
+
+       8110-NEXT-TXN-ID.
+           MOVE WS-RUN-DATE TO TS-SEQ-DATE
+           READ TXN-SEQUENCE-FILE
+               INVALID KEY
+                   MOVE ZERO TO TS-LAST-SEQ
+                   ADD 1 TO TS-LAST-SEQ
+                   WRITE TXN-SEQUENCE-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO TS-LAST-SEQ
+                   REWRITE TXN-SEQUENCE-RECORD
+           END-READ
+           MOVE WS-RUN-DATE TO WS-NEW-TXN-ID(1:8)
+           MOVE TS-LAST-SEQ TO WS-NEW-TXN-ID(9:12).
+
+       2600-WRITE-DETAIL-LINE.
+           MOVE WS-DORMANT-FEE-AMT TO WS-DSP-AMOUNT
+           MOVE WS-ELAPSED-DAYS    TO WS-DSP-DAYS
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               AF-ACCOUNT-NO       DELIMITED SIZE
+               ' | 미사용일수:'    DELIMITED SIZE
+               WS-DSP-DAYS         DELIMITED SIZE
+               ' | 수수료:'        DELIMITED SIZE
+               WS-DSP-AMOUNT       DELIMITED SIZE
+               ' | 상태:'          DELIMITED SIZE
+               AF-STATUS           DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO DR-LINE
+           WRITE DORMANT-REPORT-RECORD.
+
+       9000-FINALIZE.
+           PERFORM 9100-WRITE-TOTAL-LINE
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE TXN-SEQUENCE-FILE
+           CLOSE DORMANT-REPORT-FILE
+           DISPLAY '휴면배치 완료 처리:' WS-PROCESSED-COUNT
+               ' 휴면전환:' WS-DORMANT-SET-COUNT
+               ' 건너뜀:' WS-SKIPPED-COUNT.
+
+       9100-WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===합계==='         DELIMITED SIZE
+               ' 처리:'             DELIMITED SIZE
+               WS-PROCESSED-COUNT   DELIMITED SIZE
+               ' 휴면전환:'         DELIMITED SIZE
+               WS-DORMANT-SET-COUNT DELIMITED SIZE
+               ' 건너뜀:'           DELIMITED SIZE
+               WS-SKIPPED-COUNT     DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO DR-LINE
+           WRITE DORMANT-REPORT-RECORD.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE ACCOUNT-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE TXN-SEQUENCE-FILE
+           CLOSE DORMANT-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
