@@ -0,0 +1,272 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT011
+      * DESCRIPTION: 대량거래 일괄처리 배치 프로그램
+      *              - BULKTXN 입력을 순차 처리, ACCT002 CALL
+      *              - BULKCKPT에 마지막 SEQ 기록, 재기동시
+      *                중복기표 방지
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-07-14
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-07-14 : 최초 작성
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT011.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-07-14.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULK-TXN-FILE
+               ASSIGN TO 'BULKTXN'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'BULKCKPT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BULK-REPORT-FILE
+               ASSIGN TO 'BULKRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BULK-TXN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BULK-TXN-RECORD.
+           05  BT-SEQ-NO             PIC 9(09).
+           05  BT-ACCOUNT-NO         PIC X(12).
+           05  BT-TXN-TYPE           PIC X(04).
+           05  BT-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  BT-COUNTER-ACCT-NO    PIC X(12).
+           05  BT-CHANNEL            PIC X(04).
+           05  BT-FILLER             PIC X(31).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ID               PIC X(08).
+           05  CKPT-RUN-DATE         PIC X(08).
+           05  CKPT-LAST-SEQ         PIC 9(09).
+           05  CKPT-LAST-KEY         PIC X(12).
+           05  CKPT-FILLER           PIC X(03).
+
+       FD  BULK-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  BULK-REPORT-RECORD.
+           05  BRPT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+           88  WS-FILE-NOT-FOUND     VALUE '23'.
+
+       01  WS-RUN-PARM.
+           05  WS-RUN-DATE           PIC X(08).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+
+       01  WS-ACCT002-LINKAGE.
+           05  WS-TXN-ACCOUNT-NO     PIC X(12).
+           05  WS-TXN-TYPE           PIC X(04).
+           05  WS-TXN-AMOUNT         PIC S9(13)V99 COMP-3.
+           05  WS-TXN-COUNTER-ACCT-NO PIC X(12).
+           05  WS-TXN-CHANNEL        PIC X(04).
+           05  WS-TXN-RESULT-CODE    PIC X(04).
+           05  WS-TXN-RESULT-MSG     PIC X(100).
+
+       01  WS-TOTAL-AREA.
+           05  WS-PROCESSED-COUNT    PIC 9(07).
+           05  WS-SKIPPED-COUNT      PIC 9(07).
+           05  WS-FAILED-COUNT       PIC 9(07).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-AMOUNT         PIC -(13)9.99.
+           05  WS-DSP-SEQ            PIC ZZZZZZZZ9.
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-BULK-TRANSACTIONS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-PROCESSED-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           MOVE ZERO TO WS-FAILED-COUNT
+           ACCEPT WS-RUN-PARM FROM SYSIN
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-LOAD-CHECKPOINT.
+
+       1100-OPEN-FILES.
+           OPEN INPUT BULK-TXN-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'BULKTXN 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'BULKCKPT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT BULK-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE 'BULKRPT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       1200-LOAD-CHECKPOINT.
+           MOVE 'CKPTMAIN' TO CKPT-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   PERFORM 1210-INITIALIZE-CHECKPOINT
+               NOT INVALID KEY
+                   PERFORM 1220-VALIDATE-CHECKPOINT-DATE
+           END-READ.
+
+       1210-INITIALIZE-CHECKPOINT.
+           MOVE 'CKPTMAIN' TO CKPT-ID
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           MOVE ZERO TO CKPT-LAST-SEQ
+           MOVE SPACES TO CKPT-LAST-KEY
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   MOVE 'BULKCKPT 생성 오류' TO WS-ERROR-MESSAGE
+                   PERFORM 9900-ABEND-HANDLER
+           END-WRITE.
+
+       1220-VALIDATE-CHECKPOINT-DATE.
+           IF CKPT-RUN-DATE = WS-RUN-DATE
+               DISPLAY '재시작: 마지막 처리 SEQ=' CKPT-LAST-SEQ
+           ELSE
+               MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+               MOVE ZERO TO CKPT-LAST-SEQ
+               MOVE SPACES TO CKPT-LAST-KEY
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       MOVE 'BULKCKPT 갱신 오류' TO WS-ERROR-MESSAGE
+                       PERFORM 9900-ABEND-HANDLER
+               END-REWRITE
+           END-IF.
+
+       2000-PROCESS-BULK-TRANSACTIONS.
+           PERFORM 2100-READ-NEXT-BULK-TXN
+               UNTIL WS-END-OF-FILE.
+
+       2100-READ-NEXT-BULK-TXN.
+           READ BULK-TXN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2200-EVALUATE-BULK-TXN
+           END-READ.
+
+       2200-EVALUATE-BULK-TXN.
+           IF BT-SEQ-NO NOT > CKPT-LAST-SEQ
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               PERFORM 2300-EXECUTE-TRANSACTION
+           END-IF.
+
+       2300-EXECUTE-TRANSACTION.
+           MOVE BT-ACCOUNT-NO        TO WS-TXN-ACCOUNT-NO
+           MOVE BT-TXN-TYPE          TO WS-TXN-TYPE
+           MOVE BT-AMOUNT            TO WS-TXN-AMOUNT
+           MOVE BT-COUNTER-ACCT-NO   TO WS-TXN-COUNTER-ACCT-NO
+           MOVE BT-CHANNEL           TO WS-TXN-CHANNEL
+           CALL 'ACCT002' USING WS-ACCT002-LINKAGE
+           IF WS-TXN-RESULT-CODE = '0000'
+               ADD 1 TO WS-PROCESSED-COUNT
+               PERFORM 2400-UPDATE-CHECKPOINT
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+           END-IF
+           PERFORM 2500-WRITE-DETAIL-LINE.
+
+       2400-UPDATE-CHECKPOINT.
+           MOVE BT-SEQ-NO     TO CKPT-LAST-SEQ
+           MOVE BT-ACCOUNT-NO TO CKPT-LAST-KEY
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   MOVE 'BULKCKPT 갱신 오류' TO WS-ERROR-MESSAGE
+                   PERFORM 9900-ABEND-HANDLER
+           END-REWRITE.
+
+       2500-WRITE-DETAIL-LINE.
+           MOVE BT-AMOUNT  TO WS-DSP-AMOUNT
+           MOVE BT-SEQ-NO  TO WS-DSP-SEQ
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               WS-DSP-SEQ         DELIMITED SIZE
+               ' | '              DELIMITED SIZE
+               BT-ACCOUNT-NO      DELIMITED SIZE
+               ' '                DELIMITED SIZE
+               BT-TXN-TYPE        DELIMITED SIZE
+               ' 금액:'           DELIMITED SIZE
+               WS-DSP-AMOUNT      DELIMITED SIZE
+               ' | 결과:'         DELIMITED SIZE
+               WS-TXN-RESULT-CODE DELIMITED SIZE
+               ' '                DELIMITED SIZE
+               WS-TXN-RESULT-MSG  DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO BRPT-LINE
+           WRITE BULK-REPORT-RECORD.
+
+       9000-FINALIZE.
+           PERFORM 9100-WRITE-TOTAL-LINE
+           CLOSE BULK-TXN-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE BULK-REPORT-FILE
+           DISPLAY '일괄처리 완료 - 처리:' WS-PROCESSED-COUNT
+               ' 건너뜀:' WS-SKIPPED-COUNT
+               ' 실패:' WS-FAILED-COUNT.
+
+       9100-WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===합계==='        DELIMITED SIZE
+               ' 처리:'            DELIMITED SIZE
+               WS-PROCESSED-COUNT  DELIMITED SIZE
+               ' 건너뜀:'          DELIMITED SIZE
+               WS-SKIPPED-COUNT    DELIMITED SIZE
+               ' 실패:'            DELIMITED SIZE
+               WS-FAILED-COUNT     DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO BRPT-LINE
+           WRITE BULK-REPORT-RECORD.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE BULK-TXN-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE BULK-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
