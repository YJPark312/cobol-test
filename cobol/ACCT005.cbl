@@ -0,0 +1,263 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT005
+      * DESCRIPTION: 정기/예약 이체 배치 프로그램
+      *              - RECURXFR의 실행일 도래 건을 선별
+      *              - ACCT002를 CALL하여 실제 이체(XFER) 처리
+      *              - 처리 결과와 차회 실행일을 갱신
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-04-14
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-04-14 : 최초 작성
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT005.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-04-14.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECUR-XFER-FILE
+               ASSIGN TO 'RECURXFR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RX-XFER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT RECUR-REPORT-FILE
+               ASSIGN TO 'RECURRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RECUR-XFER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECUR-XFER-RECORD.
+           05  RX-XFER-ID            PIC X(12).
+           05  RX-FROM-ACCOUNT-NO    PIC X(12).
+           05  RX-TO-ACCOUNT-NO      PIC X(12).
+           05  RX-AMOUNT             PIC S9(13)V99 COMP-3.
+           05  RX-FREQUENCY          PIC X(02).
+               88  RX-FREQ-WEEKLY    VALUE 'WK'.
+               88  RX-FREQ-MONTHLY   VALUE 'MO'.
+           05  RX-DAY-OF-MONTH       PIC 9(02).
+           05  RX-NEXT-RUN-DATE      PIC X(08).
+           05  RX-LAST-RUN-DATE      PIC X(08).
+           05  RX-END-DATE           PIC X(08).
+           05  RX-STATUS             PIC X(01).
+               88  RX-STATUS-ACTIVE  VALUE 'A'.
+               88  RX-STATUS-STOPPED VALUE 'S'.
+           05  RX-FILLER             PIC X(07).
+
+       FD  RECUR-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  RECUR-REPORT-RECORD.
+           05  RRPT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+           88  WS-FILE-NOT-FOUND     VALUE '23'.
+
+       01  WS-RUN-PARM.
+           05  WS-RUN-DATE           PIC X(08).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+
+       01  WS-ACCT002-LINKAGE.
+           05  WS-TXN-ACCOUNT-NO     PIC X(12).
+           05  WS-TXN-TYPE           PIC X(04).
+           05  WS-TXN-AMOUNT         PIC S9(13)V99 COMP-3.
+           05  WS-TXN-COUNTER-ACCT-NO PIC X(12).
+           05  WS-TXN-CHANNEL        PIC X(04).
+           05  WS-TXN-RESULT-CODE    PIC X(04).
+           05  WS-TXN-RESULT-MSG     PIC X(100).
+
+       01  WS-NEXT-DATE-WORK.
+           05  WS-DATE-NUM           PIC 9(08).
+           05  WS-DATE-NUM-R REDEFINES WS-DATE-NUM.
+               10  WS-NM-YEAR        PIC 9(04).
+               10  WS-NM-MONTH       PIC 9(02).
+               10  WS-NM-DAY         PIC 9(02).
+           05  WS-DATE-INT           PIC 9(07).
+
+       01  WS-TOTAL-AREA.
+           05  WS-PROCESSED-COUNT    PIC 9(07).
+           05  WS-SKIPPED-COUNT      PIC 9(07).
+           05  WS-FAILED-COUNT       PIC 9(07).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-AMOUNT         PIC -(13)9.99.
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECURRING-TRANSFERS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-PROCESSED-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           MOVE ZERO TO WS-FAILED-COUNT
+           ACCEPT WS-RUN-PARM FROM SYSIN
+           PERFORM 1100-OPEN-FILES.
+
+       1100-OPEN-FILES.
+           OPEN I-O RECUR-XFER-FILE
+           IF NOT WS-FILE-OK
+               MOVE '정기이체 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT RECUR-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '정기이체RPT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-PROCESS-RECURRING-TRANSFERS.
+           MOVE LOW-VALUES TO RX-XFER-ID
+           START RECUR-XFER-FILE KEY IS >= RX-XFER-ID
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-END-OF-FILE-SW
+           END-START
+           PERFORM 2100-READ-NEXT-RECURRING
+               UNTIL WS-END-OF-FILE.
+
+       2100-READ-NEXT-RECURRING.
+           READ RECUR-XFER-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2200-EVALUATE-RECURRING
+           END-READ.
+
+       2200-EVALUATE-RECURRING.
+           IF RX-STATUS-ACTIVE
+               AND RX-NEXT-RUN-DATE <= WS-RUN-DATE
+               AND (RX-END-DATE = SPACES
+                    OR RX-NEXT-RUN-DATE <= RX-END-DATE)
+               PERFORM 2300-EXECUTE-TRANSFER
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+       2300-EXECUTE-TRANSFER.
+           MOVE RX-FROM-ACCOUNT-NO TO WS-TXN-ACCOUNT-NO
+           MOVE 'XFER'             TO WS-TXN-TYPE
+           MOVE RX-AMOUNT          TO WS-TXN-AMOUNT
+           MOVE RX-TO-ACCOUNT-NO   TO WS-TXN-COUNTER-ACCT-NO
+           MOVE 'BATC'             TO WS-TXN-CHANNEL
+           CALL 'ACCT002' USING WS-ACCT002-LINKAGE
+           IF WS-TXN-RESULT-CODE = '0000'
+               ADD 1 TO WS-PROCESSED-COUNT
+               PERFORM 2400-ADVANCE-NEXT-RUN-DATE
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+           END-IF
+           PERFORM 2500-WRITE-DETAIL-LINE.
+
+       2400-ADVANCE-NEXT-RUN-DATE.
+           MOVE RX-NEXT-RUN-DATE TO RX-LAST-RUN-DATE
+           PERFORM 2410-COMPUTE-NEXT-DATE
+           REWRITE RECUR-XFER-RECORD
+               INVALID KEY
+                   MOVE '정기이체 갱신 오류' TO WS-ERROR-MESSAGE
+           END-REWRITE.
+
+       2410-COMPUTE-NEXT-DATE.
+           MOVE RX-NEXT-RUN-DATE TO WS-DATE-NUM
+           EVALUATE TRUE
+               WHEN RX-FREQ-WEEKLY
+                   COMPUTE WS-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-DATE-NUM) + 7
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO WS-DATE-NUM
+               WHEN RX-FREQ-MONTHLY
+                   PERFORM 2420-ADD-ONE-MONTH
+               WHEN OTHER
+                   COMPUTE WS-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-DATE-NUM) + 30
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                       TO WS-DATE-NUM
+           END-EVALUATE
+           MOVE WS-DATE-NUM TO RX-NEXT-RUN-DATE.
+
+       2420-ADD-ONE-MONTH.
+           ADD 1 TO WS-NM-MONTH
+           IF WS-NM-MONTH > 12
+               MOVE 1 TO WS-NM-MONTH
+               ADD 1 TO WS-NM-YEAR
+           END-IF
+           MOVE RX-DAY-OF-MONTH TO WS-NM-DAY.
+
+       2500-WRITE-DETAIL-LINE.
+           MOVE RX-AMOUNT TO WS-DSP-AMOUNT
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               RX-XFER-ID         DELIMITED SIZE
+               ' | '              DELIMITED SIZE
+               RX-FROM-ACCOUNT-NO DELIMITED SIZE
+               ' -> '             DELIMITED SIZE
+               RX-TO-ACCOUNT-NO   DELIMITED SIZE
+               ' | 금액:'         DELIMITED SIZE
+               WS-DSP-AMOUNT      DELIMITED SIZE
+               ' | 결과:'         DELIMITED SIZE
+               WS-TXN-RESULT-CODE DELIMITED SIZE
+               ' '                DELIMITED SIZE
+               WS-TXN-RESULT-MSG  DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO RRPT-LINE
+           WRITE RECUR-REPORT-RECORD.
+
+       9000-FINALIZE.
+           PERFORM 9100-WRITE-TOTAL-LINE
+           CLOSE RECUR-XFER-FILE
+           CLOSE RECUR-REPORT-FILE
+           DISPLAY '정기이체 완료 처리:' WS-PROCESSED-COUNT
+               ' 건너뜀:' WS-SKIPPED-COUNT
+               ' 실패:' WS-FAILED-COUNT.
+
+       9100-WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===합계==='        DELIMITED SIZE
+               ' 처리:'            DELIMITED SIZE
+               WS-PROCESSED-COUNT  DELIMITED SIZE
+               ' 건너뜀:'          DELIMITED SIZE
+               WS-SKIPPED-COUNT    DELIMITED SIZE
+               ' 실패:'            DELIMITED SIZE
+               WS-FAILED-COUNT     DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO RRPT-LINE
+           WRITE RECUR-REPORT-RECORD.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE RECUR-XFER-FILE
+           CLOSE RECUR-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
