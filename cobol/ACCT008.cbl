@@ -0,0 +1,222 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT008
+      * DESCRIPTION: 감사로그(AUDITLOG) 조회 배치 프로그램
+      *              - AUDITLOG 스캔, 조건에 맞는 건만 추출
+      *              - 계좌/조작자/기간/결과코드 필터링
+      *              - 감사/운영 사후조사 리포트 생성
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-05-26
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-05-26 : 최초 작성
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT008.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-05-26.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-REPORT-FILE
+               ASSIGN TO 'AUDRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 150 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AR-TIMESTAMP          PIC X(14).
+           05  AR-PROGRAM-ID         PIC X(08).
+           05  AR-ACCOUNT-NO         PIC X(12).
+           05  AR-ACTION-CODE        PIC X(04).
+           05  AR-OPERATOR-ID        PIC X(08).
+           05  AR-RESULT-CODE        PIC X(04).
+           05  AR-MESSAGE            PIC X(100).
+
+       FD  AUDIT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  AUDIT-REPORT-RECORD.
+           05  ARPT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+
+       01  WS-RPT-PARM.
+           05  WS-FLT-ACCOUNT-NO     PIC X(12).
+           05  WS-FLT-OPERATOR-ID    PIC X(08).
+           05  WS-FLT-FROM-DATE      PIC X(08).
+           05  WS-FLT-TO-DATE        PIC X(08).
+           05  WS-FLT-RESULT-CODE    PIC X(04).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+           05  WS-FILTER-SW          PIC X(01) VALUE 'Y'.
+               88  WS-FILTER-MATCHED     VALUE 'Y'.
+               88  WS-FILTER-NOT-MATCHED VALUE 'N'.
+
+       01  WS-TOTAL-AREA.
+           05  WS-SCAN-COUNT         PIC 9(07).
+           05  WS-MATCH-COUNT        PIC 9(07).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADER         PIC X(200).
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-LOG
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-SCAN-COUNT
+           MOVE ZERO TO WS-MATCH-COUNT
+           ACCEPT WS-RPT-PARM FROM SYSIN
+           PERFORM 1100-OPEN-FILES.
+
+       1100-OPEN-FILES.
+           OPEN INPUT AUDIT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '감사로그 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT AUDIT-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '조회RPT 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-PROCESS-AUDIT-LOG.
+           PERFORM 2100-WRITE-HEADER
+           PERFORM 2200-READ-NEXT-AUDIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 2800-WRITE-TOTAL-LINE.
+
+       2100-WRITE-HEADER.
+           MOVE SPACES TO WS-RPT-HEADER
+           STRING
+               '감사로그 조회 | 계좌:'   DELIMITED SIZE
+               WS-FLT-ACCOUNT-NO         DELIMITED SIZE
+               ' | 조작자:'              DELIMITED SIZE
+               WS-FLT-OPERATOR-ID        DELIMITED SIZE
+               ' | 기간:'                DELIMITED SIZE
+               WS-FLT-FROM-DATE          DELIMITED SIZE
+               '~'                       DELIMITED SIZE
+               WS-FLT-TO-DATE            DELIMITED SIZE
+               ' | 결과:'                DELIMITED SIZE
+               WS-FLT-RESULT-CODE        DELIMITED SIZE
+               INTO WS-RPT-HEADER
+           MOVE WS-RPT-HEADER TO ARPT-LINE
+           WRITE AUDIT-REPORT-RECORD.
+
+       2200-READ-NEXT-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2300-EVALUATE-AUDIT-RECORD
+           END-READ.
+
+       2300-EVALUATE-AUDIT-RECORD.
+           ADD 1 TO WS-SCAN-COUNT
+           PERFORM 2310-CHECK-FILTER-MATCH
+           IF WS-FILTER-MATCHED
+               ADD 1 TO WS-MATCH-COUNT
+               PERFORM 2400-WRITE-DETAIL-LINE
+           END-IF.
+
+       2310-CHECK-FILTER-MATCH.
+           SET WS-FILTER-MATCHED TO TRUE
+           IF WS-FLT-ACCOUNT-NO NOT = SPACES AND
+              AR-ACCOUNT-NO NOT = WS-FLT-ACCOUNT-NO
+               SET WS-FILTER-NOT-MATCHED TO TRUE
+           END-IF
+           IF WS-FLT-OPERATOR-ID NOT = SPACES AND
+              AR-OPERATOR-ID NOT = WS-FLT-OPERATOR-ID
+               SET WS-FILTER-NOT-MATCHED TO TRUE
+           END-IF
+           IF WS-FLT-RESULT-CODE NOT = SPACES AND
+              AR-RESULT-CODE NOT = WS-FLT-RESULT-CODE
+               SET WS-FILTER-NOT-MATCHED TO TRUE
+           END-IF
+           IF WS-FLT-FROM-DATE NOT = SPACES AND
+              AR-TIMESTAMP(1:8) < WS-FLT-FROM-DATE
+               SET WS-FILTER-NOT-MATCHED TO TRUE
+           END-IF
+           IF WS-FLT-TO-DATE NOT = SPACES AND
+              AR-TIMESTAMP(1:8) > WS-FLT-TO-DATE
+               SET WS-FILTER-NOT-MATCHED TO TRUE
+           END-IF.
+
+       2400-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               AR-TIMESTAMP       DELIMITED SIZE
+               ' | '              DELIMITED SIZE
+               AR-PROGRAM-ID      DELIMITED SIZE
+               ' | 계좌:'         DELIMITED SIZE
+               AR-ACCOUNT-NO      DELIMITED SIZE
+               ' | 조작:'         DELIMITED SIZE
+               AR-ACTION-CODE     DELIMITED SIZE
+               ' | 조작자:'       DELIMITED SIZE
+               AR-OPERATOR-ID     DELIMITED SIZE
+               ' | 결과:'         DELIMITED SIZE
+               AR-RESULT-CODE     DELIMITED SIZE
+               ' | '              DELIMITED SIZE
+               AR-MESSAGE         DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO ARPT-LINE
+           WRITE AUDIT-REPORT-RECORD.
+
+       2800-WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===합계=== 조회건수:'  DELIMITED SIZE
+               WS-SCAN-COUNT            DELIMITED SIZE
+               ' 일치건수:'             DELIMITED SIZE
+               WS-MATCH-COUNT           DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO ARPT-LINE
+           WRITE AUDIT-REPORT-RECORD.
+
+       9000-FINALIZE.
+           CLOSE AUDIT-FILE
+           CLOSE AUDIT-REPORT-FILE
+           DISPLAY '==============================='
+           DISPLAY 'ACCT008 감사로그 조회 완료'
+           DISPLAY '조회 건수: ' WS-SCAN-COUNT
+           DISPLAY '일치 건수: ' WS-MATCH-COUNT
+           DISPLAY '==============================='.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE AUDIT-FILE
+           CLOSE AUDIT-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
