@@ -6,6 +6,20 @@
       *              - ACCT001 에서 CALL 받아 동작
       * AUTHOR     : MIGRATION-TEST
       * DATE       : 2024-01-01
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-03-10 : 공동명의 지원을 위해 ACCOUNT-RECORD에
+      *              AF-CUSTOMER-ID-2 항목 추가(공통 레이아웃)
+      * 2024-03-31 : 초과인출 계좌 연체이자 계산 추가
+      *              (2100/2000, 7000/7100)
+      * 2024-04-07 : 고객 등급별 세율 적용(5000/2400/2410)
+      * 2024-04-28 : 휴면계좌 배치(ACCT007)용 AF-STATUS-DORMANT
+      *              항목 추가(공통 레이아웃)
+      * 2024-05-12 : MM(MMF) 계좌 유형 추가, 잔액 구간별
+      *              차등 금리 적용(3100/3110)
+      * 2024-06-30 : INTRPT CSV 출력모드 추가(LS-INT-RPT-FORMAT,
+      *              6110/6120)
+      * 2024-07-07 : AF-CURRENCY-CODE 신설(공통 레이아웃)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT003.
@@ -26,6 +40,13 @@
                RECORD KEY IS AF-ACCOUNT-NO
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'CUSTMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-CUSTOMER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
            SELECT INTEREST-RATE-FILE
                ASSIGN TO 'INTRATE'
                ORGANIZATION IS INDEXED
@@ -54,10 +75,12 @@
        01  ACCOUNT-RECORD.
            05  AF-ACCOUNT-NO         PIC X(12).
            05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
            05  AF-ACCOUNT-TYPE       PIC X(02).
                88  AF-TYPE-CHECKING  VALUE 'CH'.
                88  AF-TYPE-SAVINGS   VALUE 'SA'.
                88  AF-TYPE-FIXED     VALUE 'FX'.
+               88  AF-TYPE-MONEYMKT  VALUE 'MM'.
            05  AF-BALANCE            PIC S9(13)V99 COMP-3.
            05  AF-OPEN-DATE          PIC X(08).
            05  AF-CLOSE-DATE         PIC X(08).
@@ -65,11 +88,34 @@
                88  AF-STATUS-ACTIVE  VALUE 'A'.
                88  AF-STATUS-CLOSED  VALUE 'C'.
                88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
            05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
            05  AF-LAST-TXN-DATE      PIC X(08).
            05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
            05  AF-BRANCH-CODE        PIC X(04).
-           05  AF-FILLER             PIC X(67).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-FILLER             PIC X(54).
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 300 CHARACTERS.
+       01  CUSTOMER-RECORD.
+           05  CF-CUSTOMER-ID        PIC X(10).
+           05  CF-CUSTOMER-NAME      PIC X(50).
+           05  CF-RESIDENT-NO        PIC X(14).
+           05  CF-PHONE              PIC X(15).
+           05  CF-EMAIL              PIC X(50).
+           05  CF-ADDRESS            PIC X(100).
+           05  CF-GRADE              PIC X(02).
+               88  CF-GRADE-VIP      VALUE 'V1'.
+               88  CF-GRADE-GOLD     VALUE 'G1'.
+               88  CF-GRADE-NORMAL   VALUE 'N1'.
+           05  CF-REGISTER-DATE      PIC X(08).
+           05  CF-FILLER             PIC X(51).
 
        FD  INTEREST-RATE-FILE
            LABEL RECORDS ARE STANDARD
@@ -151,6 +197,9 @@
            05  WS-NET-INTEREST       PIC S9(13)V99 COMP-3.
            05  WS-COMPOUND-BASE      PIC S9(13)V9(06) COMP-3.
            05  WS-COMPOUND-RESULT    PIC S9(13)V99 COMP-3.
+           05  WS-GRADE-TAX-RATE     PIC S9(03)V9(04) COMP-3.
+           05  WS-GRADE-EXEMPT-AMT   PIC S9(11)V99 COMP-3.
+           05  WS-TAXABLE-AMOUNT     PIC S9(13)V99 COMP-3.
 
        01  WS-DATE-WORK.
            05  WS-WORK-YEAR          PIC 9(04).
@@ -173,6 +222,14 @@
            05  WS-RPT-DETAIL         PIC X(200).
            05  WS-RPT-TOTAL          PIC X(200).
 
+       01  WS-CSV-EDIT-FIELDS.
+           05  WS-CSV-PRINCIPAL      PIC -(13)9.99.
+           05  WS-CSV-RATE           PIC -(03)9.999999.
+           05  WS-CSV-DAYS           PIC ZZZZ9.
+           05  WS-CSV-INTEREST       PIC -(13)9.99.
+           05  WS-CSV-TAX            PIC -(11)9.99.
+           05  WS-CSV-NET            PIC -(13)9.99.
+
        01  WS-TOTAL-AREA.
            05  WS-TOTAL-INTEREST     PIC S9(15)V99 COMP-3.
            05  WS-TOTAL-TAX          PIC S9(13)V99 COMP-3.
@@ -182,6 +239,24 @@
        01  WS-RATE-KEY               PIC X(06).
        01  WS-ERROR-MESSAGE          PIC X(100).
 
+       01  WS-OD-SWITCH              PIC X(01) VALUE 'N'.
+           88  WS-OVERDRAFT-ACCOUNT     VALUE 'Y'.
+           88  WS-NOT-OVERDRAFT-ACCOUNT VALUE 'N'.
+       01  WS-OD-DEFAULT-RATE        PIC S9(03)V9(06) COMP-3
+                                     VALUE 0.180000.
+       01  WS-OD-PRINCIPAL           PIC S9(13)V99 COMP-3.
+
+       01  WS-MM-TIER1-MAX           PIC S9(13)V99 COMP-3
+                                     VALUE 10000000.00.
+       01  WS-MM-TIER2-MAX           PIC S9(13)V99 COMP-3
+                                     VALUE 50000000.00.
+       01  WS-MM-TIER1-RATE          PIC S9(03)V9(06) COMP-3
+                                     VALUE 0.015000.
+       01  WS-MM-TIER2-RATE          PIC S9(03)V9(06) COMP-3
+                                     VALUE 0.025000.
+       01  WS-MM-TIER3-RATE          PIC S9(03)V9(06) COMP-3
+                                     VALUE 0.035000.
+
        LINKAGE SECTION.
        01  LS-INT-LINKAGE.
            05  LS-INT-ACCOUNT-NO     PIC X(12).
@@ -189,6 +264,9 @@
            05  LS-INT-AMOUNT         PIC S9(13)V99 COMP-3.
            05  LS-INT-RESULT-CODE    PIC X(04).
            05  LS-INT-RESULT-MSG     PIC X(100).
+           05  LS-INT-RPT-FORMAT     PIC X(01).
+               88  LS-RPT-FORMAT-CSV VALUE 'C'.
+               88  LS-RPT-FORMAT-TEXT VALUE 'T' SPACE LOW-VALUE.
 
        PROCEDURE DIVISION USING LS-INT-LINKAGE.
 
@@ -217,6 +295,12 @@
                MOVE '9999' TO LS-INT-RESULT-CODE
                PERFORM 9900-ERROR-EXIT
            END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT WS-FILE-OK
+               MOVE '고객 파일 오픈 실패' TO LS-INT-RESULT-MSG
+               MOVE '9999' TO LS-INT-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
+           END-IF
            OPEN INPUT INTEREST-RATE-FILE
            IF NOT WS-FILE-OK
                MOVE '이율 파일 오픈 실패' TO LS-INT-RESULT-MSG
@@ -262,6 +346,12 @@
                EXIT PARAGRAPH
            END-IF
            PERFORM 2200-CALCULATE-ELAPSED-DAYS
+           IF WS-OVERDRAFT-ACCOUNT
+               PERFORM 7000-CALC-OVERDRAFT-INTEREST
+               PERFORM 6000-WRITE-INTEREST-HISTORY
+               MOVE WS-NET-INTEREST TO LS-INT-AMOUNT
+               EXIT PARAGRAPH
+           END-IF
            PERFORM 2300-READ-INTEREST-RATE
            IF LS-INT-RESULT-CODE NOT = '0000'
                EXIT PARAGRAPH
@@ -273,22 +363,31 @@
                    PERFORM 3000-CALC-SIMPLE-INTEREST
                WHEN 'FX'
                    PERFORM 4000-CALC-COMPOUND-INTEREST
+               WHEN 'MM'
+                   PERFORM 3100-CALC-MM-INTEREST
                WHEN OTHER
                    MOVE '0003' TO LS-INT-RESULT-CODE
                    MOVE '알 수 없는 계좌 유형' TO LS-INT-RESULT-MSG
                    EXIT PARAGRAPH
            END-EVALUATE
+           PERFORM 2400-READ-CUSTOMER-GRADE
            PERFORM 5000-CALC-TAX
            PERFORM 6000-WRITE-INTEREST-HISTORY
            MOVE WS-NET-INTEREST TO LS-INT-AMOUNT.
 
        2100-VALIDATE-ACCOUNT.
+           SET WS-NOT-OVERDRAFT-ACCOUNT TO TRUE
            IF AF-STATUS-CLOSED
                MOVE '0003' TO LS-INT-RESULT-CODE
                MOVE '이미 해지된 계좌입니다' TO LS-INT-RESULT-MSG
                EXIT PARAGRAPH
            END-IF
-           IF AF-BALANCE <= ZERO
+           IF AF-BALANCE < ZERO
+               SET WS-OVERDRAFT-ACCOUNT TO TRUE
+               MOVE '0000' TO LS-INT-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF AF-BALANCE = ZERO
                MOVE '0000' TO LS-INT-RESULT-CODE
                MOVE ZERO TO LS-INT-AMOUNT
                EXIT PARAGRAPH
@@ -371,6 +470,28 @@
                    MOVE IR-ANNUAL-RATE TO WS-ANNUAL-RATE
            END-READ.
 
+       2400-READ-CUSTOMER-GRADE.
+           MOVE WS-TAX-RATE TO WS-GRADE-TAX-RATE
+           MOVE ZERO        TO WS-GRADE-EXEMPT-AMT
+           MOVE AF-CUSTOMER-ID TO CF-CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2410-FIND-TAX-GRADE
+           END-READ.
+
+       2410-FIND-TAX-GRADE.
+           PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+                   UNTIL WS-TAX-IDX > 3
+               IF CF-GRADE = WS-TAX-GRADE(WS-TAX-IDX)
+                   MOVE WS-TAX-RATE-VAL(WS-TAX-IDX)
+                       TO WS-GRADE-TAX-RATE
+                   MOVE WS-TAX-EXEMPT-AMT(WS-TAX-IDX)
+                       TO WS-GRADE-EXEMPT-AMT
+               END-IF
+           END-PERFORM.
+
        3000-CALC-SIMPLE-INTEREST.
            IF WS-ELAPSED-DAYS <= 0
                MOVE ZERO TO WS-GROSS-INTEREST
@@ -380,6 +501,20 @@
            COMPUTE WS-GROSS-INTEREST ROUNDED =
                WS-PRINCIPAL * WS-DAILY-RATE * WS-ELAPSED-DAYS.
 
+       3100-CALC-MM-INTEREST.
+           PERFORM 3110-DETERMINE-MM-RATE
+           PERFORM 3000-CALC-SIMPLE-INTEREST.
+
+       3110-DETERMINE-MM-RATE.
+           EVALUATE TRUE
+               WHEN WS-PRINCIPAL < WS-MM-TIER1-MAX
+                   MOVE WS-MM-TIER1-RATE TO WS-ANNUAL-RATE
+               WHEN WS-PRINCIPAL < WS-MM-TIER2-MAX
+                   MOVE WS-MM-TIER2-RATE TO WS-ANNUAL-RATE
+               WHEN OTHER
+                   MOVE WS-MM-TIER3-RATE TO WS-ANNUAL-RATE
+           END-EVALUATE.
+
        4000-CALC-COMPOUND-INTEREST.
            IF WS-ELAPSED-DAYS <= 0
                MOVE ZERO TO WS-GROSS-INTEREST
@@ -402,8 +537,13 @@
            MOVE WS-COMPOUND-BASE TO WS-COMPOUND-RESULT.
 
        5000-CALC-TAX.
+           COMPUTE WS-TAXABLE-AMOUNT =
+               WS-GROSS-INTEREST - WS-GRADE-EXEMPT-AMT
+           IF WS-TAXABLE-AMOUNT < ZERO
+               MOVE ZERO TO WS-TAXABLE-AMOUNT
+           END-IF
            COMPUTE WS-TAX-AMOUNT ROUNDED =
-               WS-GROSS-INTEREST * WS-TAX-RATE
+               WS-TAXABLE-AMOUNT * WS-GRADE-TAX-RATE
            COMPUTE WS-NET-INTEREST ROUNDED =
                WS-GROSS-INTEREST - WS-TAX-AMOUNT
            ADD WS-GROSS-INTEREST TO WS-TOTAL-INTEREST
@@ -432,6 +572,44 @@
            PERFORM 6100-WRITE-REPORT-LINE.
 
        6100-WRITE-REPORT-LINE.
+           EVALUATE TRUE
+               WHEN LS-RPT-FORMAT-CSV
+                   PERFORM 6110-WRITE-CSV-LINE
+               WHEN OTHER
+                   PERFORM 6120-WRITE-TEXT-LINE
+           END-EVALUATE.
+
+       6110-WRITE-CSV-LINE.
+           MOVE IH-PRINCIPAL       TO WS-CSV-PRINCIPAL
+           MOVE IH-INTEREST-RATE   TO WS-CSV-RATE
+           MOVE IH-DAYS            TO WS-CSV-DAYS
+           MOVE IH-INTEREST-AMOUNT TO WS-CSV-INTEREST
+           MOVE IH-TAX-AMOUNT      TO WS-CSV-TAX
+           MOVE IH-NET-AMOUNT      TO WS-CSV-NET
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               LS-INT-ACCOUNT-NO DELIMITED SIZE
+               ','                DELIMITED SIZE
+               IH-PERIOD-FROM     DELIMITED SIZE
+               ','                DELIMITED SIZE
+               IH-PERIOD-TO       DELIMITED SIZE
+               ','                DELIMITED SIZE
+               WS-CSV-PRINCIPAL   DELIMITED SIZE
+               ','                DELIMITED SIZE
+               WS-CSV-RATE        DELIMITED SIZE
+               ','                DELIMITED SIZE
+               WS-CSV-DAYS        DELIMITED SIZE
+               ','                DELIMITED SIZE
+               WS-CSV-INTEREST    DELIMITED SIZE
+               ','                DELIMITED SIZE
+               WS-CSV-TAX         DELIMITED SIZE
+               ','                DELIMITED SIZE
+               WS-CSV-NET         DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE INTEREST-REPORT-RECORD.
+
+       6120-WRITE-TEXT-LINE.
            MOVE SPACES TO WS-RPT-DETAIL
            STRING
                LS-INT-ACCOUNT-NO DELIMITED SIZE
@@ -451,9 +629,38 @@
            MOVE WS-RPT-DETAIL TO RPT-LINE
            WRITE INTEREST-REPORT-RECORD.
 
+       7000-CALC-OVERDRAFT-INTEREST.
+           COMPUTE WS-OD-PRINCIPAL = AF-BALANCE * -1
+           PERFORM 7100-READ-OVERDRAFT-RATE
+           IF WS-ELAPSED-DAYS <= 0
+               MOVE ZERO TO WS-GROSS-INTEREST
+           ELSE
+               COMPUTE WS-DAILY-RATE = WS-ANNUAL-RATE / 365
+               COMPUTE WS-GROSS-INTEREST ROUNDED =
+                   WS-OD-PRINCIPAL * WS-DAILY-RATE * WS-ELAPSED-DAYS
+           END-IF
+           MOVE ZERO TO WS-TAX-AMOUNT
+           MOVE WS-GROSS-INTEREST TO WS-NET-INTEREST
+           ADD WS-GROSS-INTEREST TO WS-TOTAL-INTEREST
+           ADD WS-NET-INTEREST   TO WS-TOTAL-NET
+           ADD 1 TO WS-CALC-COUNT
+           COMPUTE WS-PRINCIPAL = WS-OD-PRINCIPAL * -1.
+
+       7100-READ-OVERDRAFT-RATE.
+           MOVE AF-ACCOUNT-TYPE TO WS-RATE-KEY(1:2)
+           MOVE 'OD  '          TO WS-RATE-KEY(3:4)
+           MOVE WS-RATE-KEY     TO IR-RATE-KEY
+           READ INTEREST-RATE-FILE
+               INVALID KEY
+                   MOVE WS-OD-DEFAULT-RATE TO WS-ANNUAL-RATE
+               NOT INVALID KEY
+                   MOVE IR-ANNUAL-RATE TO WS-ANNUAL-RATE
+           END-READ.
+
        9000-FINALIZE.
            PERFORM 9100-WRITE-REPORT-TOTAL
            CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE
            CLOSE INTEREST-RATE-FILE
            CLOSE INTEREST-HIST-FILE
            CLOSE INTEREST-REPORT-FILE
@@ -478,6 +685,7 @@
 
        9900-ERROR-EXIT.
            CLOSE ACCOUNT-FILE
+           CLOSE CUSTOMER-FILE
            CLOSE INTEREST-RATE-FILE
            CLOSE INTEREST-HIST-FILE
            CLOSE INTEREST-REPORT-FILE
