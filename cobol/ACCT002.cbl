@@ -6,6 +6,30 @@
       *              - 거래 내역 파일에 기록
       * AUTHOR     : MIGRATION-TEST
       * DATE       : 2024-01-01
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-02-03 : 거래ID 채번을 TXNSEQ(일자별 채번 파일)로 이관하여
+      *              CALL 단위로 초기화되던 문제를 해소함
+      * 2024-02-10 : 이체 시 수신 계좌번호를 LS-TXN-COUNTER-ACCT-NO로
+      *              전달받아 처리하도록 수정 (상대계좌 입금 오류 수정)
+      * 2024-02-17 : 1일/1개월 누적 거래한도 검사 및 집계 파일
+      *              (DAILYTOT/MONTHTOT) 추가
+      * 2024-02-24 : 채널(ATM/INET/TELL)별 1회/1일 한도 검사 추가
+      *              (CHANLIMIT/CHANDAILY)
+      * 2024-03-10 : 공동명의 지원을 위해 ACCOUNT-RECORD에
+      *              AF-CUSTOMER-ID-2 항목 추가(공통 레이아웃)
+      * 2024-04-14 : 정기이체 배치(ACCT005)용 TR-CHANNEL-BATCH
+      *              항목 추가(공통 레이아웃)
+      * 2024-04-28 : 휴면계좌 배치(ACCT007)용 AF-STATUS-DORMANT
+      *              항목 추가(공통 레이아웃)
+      * 2024-06-09 : 계좌별 조회 고속화용 색인파일 TXNIDX
+      *              (계좌+일자+ID) 신설, 기록시 동시 반영
+      * 2024-07-07 : AF-CURRENCY-CODE 신설, 이체시 양쪽 계좌
+      *              통화 불일치 검사 추가(5050)
+      * 2024-08-09 : 수수료 기준(ATM/INET/TELL 요율,최소,최대)을
+      *              WORKING-STORAGE 고정값에서 FEESCHED 마스터
+      *              파일 조회로 변경. 기준 변경시 재컴파일 불필요,
+      *              ACCT012(FEESCHED 유지보수 배치)로 갱신함
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCT002.
@@ -39,6 +63,55 @@
                RECORD KEY IS LF-ACCOUNT-TYPE
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT TXN-SEQUENCE-FILE
+               ASSIGN TO 'TXNSEQ'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TS-SEQ-DATE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT DAILY-TOTAL-FILE
+               ASSIGN TO 'DAILYTOT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT MONTHLY-TOTAL-FILE
+               ASSIGN TO 'MONTHTOT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MT-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CHANNEL-LIMIT-FILE
+               ASSIGN TO 'CHANLIMIT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CL-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CHANNEL-DAILY-FILE
+               ASSIGN TO 'CHANDAILY'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TXN-INDEX-FILE
+               ASSIGN TO 'TXNIDX'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TI-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FEE-SCHEDULE-FILE
+               ASSIGN TO 'FEESCHED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FS-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -48,6 +121,7 @@
        01  ACCOUNT-RECORD.
            05  AF-ACCOUNT-NO         PIC X(12).
            05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
            05  AF-ACCOUNT-TYPE       PIC X(02).
            05  AF-BALANCE            PIC S9(13)V99 COMP-3.
            05  AF-OPEN-DATE          PIC X(08).
@@ -56,11 +130,17 @@
                88  AF-STATUS-ACTIVE  VALUE 'A'.
                88  AF-STATUS-CLOSED  VALUE 'C'.
                88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
            05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
            05  AF-LAST-TXN-DATE      PIC X(08).
            05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
            05  AF-BRANCH-CODE        PIC X(04).
-           05  AF-FILLER             PIC X(67).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-FILLER             PIC X(54).
 
        FD  TRANSACTION-FILE
            LABEL RECORDS ARE STANDARD
@@ -83,6 +163,7 @@
                88  TR-CHANNEL-ATM    VALUE 'ATM '.
                88  TR-CHANNEL-INET   VALUE 'INET'.
                88  TR-CHANNEL-TELLER VALUE 'TELL'.
+               88  TR-CHANNEL-BATCH  VALUE 'BATC'.
            05  TR-STATUS             PIC X(01).
                88  TR-STATUS-SUCCESS VALUE 'S'.
                88  TR-STATUS-FAILED  VALUE 'F'.
@@ -100,6 +181,77 @@
            05  LF-MONTHLY-LIMIT      PIC S9(13)V99 COMP-3.
            05  LF-FILLER             PIC X(54).
 
+       FD  TXN-SEQUENCE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 22 CHARACTERS.
+       01  TXN-SEQUENCE-RECORD.
+           05  TS-SEQ-DATE           PIC X(08).
+           05  TS-LAST-SEQ           PIC 9(12).
+           05  TS-FILLER             PIC X(02).
+
+       FD  DAILY-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  DAILY-TOTAL-RECORD.
+           05  DT-KEY.
+               10  DT-ACCOUNT-NO     PIC X(12).
+               10  DT-TXN-DATE       PIC X(08).
+           05  DT-TOTAL-AMOUNT       PIC S9(13)V99 COMP-3.
+           05  DT-FILLER             PIC X(12).
+
+       FD  MONTHLY-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 38 CHARACTERS.
+       01  MONTHLY-TOTAL-RECORD.
+           05  MT-KEY.
+               10  MT-ACCOUNT-NO     PIC X(12).
+               10  MT-YEAR-MONTH     PIC X(06).
+           05  MT-TOTAL-AMOUNT       PIC S9(13)V99 COMP-3.
+           05  MT-FILLER             PIC X(12).
+
+       FD  CHANNEL-LIMIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  CHANNEL-LIMIT-RECORD.
+           05  CL-KEY.
+               10  CL-ACCOUNT-TYPE   PIC X(02).
+               10  CL-CHANNEL        PIC X(04).
+           05  CL-SINGLE-LIMIT       PIC S9(13)V99 COMP-3.
+           05  CL-DAILY-LIMIT        PIC S9(13)V99 COMP-3.
+           05  CL-FILLER             PIC X(30).
+
+       FD  CHANNEL-DAILY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 44 CHARACTERS.
+       01  CHANNEL-DAILY-RECORD.
+           05  CD-KEY.
+               10  CD-ACCOUNT-NO     PIC X(12).
+               10  CD-CHANNEL        PIC X(04).
+               10  CD-TXN-DATE       PIC X(08).
+           05  CD-TOTAL-AMOUNT       PIC S9(13)V99 COMP-3.
+           05  CD-FILLER             PIC X(12).
+
+       FD  TXN-INDEX-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  TXN-INDEX-RECORD.
+           05  TI-KEY.
+               10  TI-ACCOUNT-NO     PIC X(12).
+               10  TI-TXN-DATE       PIC X(08).
+               10  TI-TXN-ID         PIC X(20).
+           05  TI-FILLER             PIC X(20).
+
+       FD  FEE-SCHEDULE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS.
+       01  FEE-SCHEDULE-RECORD.
+           05  FS-KEY.
+               10  FS-CHANNEL        PIC X(04).
+           05  FS-RATE               PIC S9(03)V9(04) COMP-3.
+           05  FS-MIN                PIC S9(07)V99 COMP-3.
+           05  FS-MAX                PIC S9(07)V99 COMP-3.
+           05  FS-FILLER             PIC X(22).
+
        WORKING-STORAGE SECTION.
 
        01  WS-FILE-STATUS            PIC X(02).
@@ -118,7 +270,6 @@
            05  WS-SYS-SECOND         PIC 9(02).
            05  WS-SYS-HUNDREDTHS     PIC 9(02).
 
-       01  WS-TXN-ID-SEED            PIC 9(15) VALUE ZERO.
        01  WS-NEW-TXN-ID             PIC X(20).
        01  WS-TXN-DATE               PIC X(08).
        01  WS-TXN-TIME               PIC X(06).
@@ -128,6 +279,8 @@
        01  WS-FEE-AMOUNT             PIC S9(09)V99 COMP-3.
 
        01  WS-DAILY-TOTAL            PIC S9(13)V99 COMP-3.
+       01  WS-MONTHLY-TOTAL          PIC S9(13)V99 COMP-3.
+       01  WS-CHANNEL-DAILY-TOTAL    PIC S9(13)V99 COMP-3.
        01  WS-LIMIT-EXCEEDED-SW      PIC X(01) VALUE 'N'.
            88  WS-LIMIT-OK           VALUE 'N'.
            88  WS-LIMIT-EXCEEDED     VALUE 'Y'.
@@ -137,21 +290,32 @@
            88  WS-VALIDATION-FAIL    VALUE 'N'.
 
        01  WS-FEE-TABLE.
-           05  WS-FEE-ENTRY OCCURS 3 TIMES
+           05  WS-FEE-COUNT          PIC 9(03) VALUE ZERO.
+           05  WS-FEE-ENTRY OCCURS 20 TIMES
                             INDEXED BY WS-FEE-IDX.
                10  WS-FEE-CHANNEL    PIC X(04).
                10  WS-FEE-RATE       PIC S9(03)V9(04) COMP-3.
                10  WS-FEE-MIN        PIC S9(07)V99 COMP-3.
                10  WS-FEE-MAX        PIC S9(07)V99 COMP-3.
 
+       01  WS-FEE-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WS-FEE-EOF            VALUE 'Y'.
+           88  WS-FEE-NOT-EOF        VALUE 'N'.
+
        01  WS-ERROR-MESSAGE          PIC X(100).
        01  WS-PROCESS-COUNT          PIC 9(07) VALUE ZERO.
 
+       01  WS-XFER-SOURCE-KEY        PIC X(12).
+       01  WS-XFER-SOURCE-CURRENCY   PIC X(03).
+       01  WS-XFER-SWAP-ACCT-NO      PIC X(12).
+
        LINKAGE SECTION.
        01  LS-TXN-LINKAGE.
            05  LS-TXN-ACCOUNT-NO     PIC X(12).
            05  LS-TXN-TYPE           PIC X(04).
            05  LS-TXN-AMOUNT         PIC S9(13)V99 COMP-3.
+           05  LS-TXN-COUNTER-ACCT-NO PIC X(12).
+           05  LS-TXN-CHANNEL        PIC X(04).
            05  LS-TXN-RESULT-CODE    PIC X(04).
            05  LS-TXN-RESULT-MSG     PIC X(100).
 
@@ -189,21 +353,83 @@
                MOVE '한도 파일 오픈 실패' TO LS-TXN-RESULT-MSG
                MOVE '9999' TO LS-TXN-RESULT-CODE
                PERFORM 9900-ERROR-EXIT
+           END-IF
+           OPEN I-O TXN-SEQUENCE-FILE
+           IF NOT WS-FILE-OK
+               MOVE '채번 파일 오픈 실패' TO LS-TXN-RESULT-MSG
+               MOVE '9999' TO LS-TXN-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
+           END-IF
+           OPEN I-O DAILY-TOTAL-FILE
+           IF NOT WS-FILE-OK
+               MOVE '일일한도 오픈 실패' TO LS-TXN-RESULT-MSG
+               MOVE '9999' TO LS-TXN-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
+           END-IF
+           OPEN I-O MONTHLY-TOTAL-FILE
+           IF NOT WS-FILE-OK
+               MOVE '월한도 오픈 실패' TO LS-TXN-RESULT-MSG
+               MOVE '9999' TO LS-TXN-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
+           END-IF
+           OPEN INPUT CHANNEL-LIMIT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '채널한도 오픈 실패' TO LS-TXN-RESULT-MSG
+               MOVE '9999' TO LS-TXN-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
+           END-IF
+           OPEN I-O CHANNEL-DAILY-FILE
+           IF NOT WS-FILE-OK
+               MOVE '채널집계 오픈 실패' TO LS-TXN-RESULT-MSG
+               MOVE '9999' TO LS-TXN-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
+           END-IF
+           OPEN I-O TXN-INDEX-FILE
+           IF NOT WS-FILE-OK
+               MOVE '거래색인 오픈 실패' TO LS-TXN-RESULT-MSG
+               MOVE '9999' TO LS-TXN-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
            END-IF.
 
        1200-LOAD-FEE-TABLE.
-           MOVE 'ATM ' TO WS-FEE-CHANNEL(1)
-           MOVE 0.0015 TO WS-FEE-RATE(1)
-           MOVE 500.00 TO WS-FEE-MIN(1)
-           MOVE 5000.00 TO WS-FEE-MAX(1)
-           MOVE 'INET' TO WS-FEE-CHANNEL(2)
-           MOVE 0.0010 TO WS-FEE-RATE(2)
-           MOVE 300.00 TO WS-FEE-MIN(2)
-           MOVE 3000.00 TO WS-FEE-MAX(2)
-           MOVE 'TELL' TO WS-FEE-CHANNEL(3)
-           MOVE 0.0000 TO WS-FEE-RATE(3)
-           MOVE 0.00   TO WS-FEE-MIN(3)
-           MOVE 0.00   TO WS-FEE-MAX(3).
+           MOVE ZERO TO WS-FEE-COUNT
+           MOVE 'N' TO WS-FEE-EOF-SW
+           OPEN INPUT FEE-SCHEDULE-FILE
+           IF NOT WS-FILE-OK
+               MOVE '수수료파일 오픈실패' TO LS-TXN-RESULT-MSG
+               MOVE '9999' TO LS-TXN-RESULT-CODE
+               PERFORM 9900-ERROR-EXIT
+           END-IF
+           PERFORM 1210-READ-FEE-ENTRY
+               UNTIL WS-FEE-EOF OR WS-FEE-COUNT = 20
+           CLOSE FEE-SCHEDULE-FILE.
+
+       1210-READ-FEE-ENTRY.
+           READ FEE-SCHEDULE-FILE NEXT RECORD
+               AT END
+                   SET WS-FEE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-FEE-COUNT
+                   SET WS-FEE-IDX TO WS-FEE-COUNT
+                   MOVE FS-CHANNEL TO WS-FEE-CHANNEL(WS-FEE-IDX)
+                   MOVE FS-RATE    TO WS-FEE-RATE(WS-FEE-IDX)
+                   MOVE FS-MIN     TO WS-FEE-MIN(WS-FEE-IDX)
+                   MOVE FS-MAX     TO WS-FEE-MAX(WS-FEE-IDX)
+           END-READ.
+
+       1300-NEXT-TXN-ID.
+           MOVE WS-TXN-DATE TO TS-SEQ-DATE
+           READ TXN-SEQUENCE-FILE
+               INVALID KEY
+                   MOVE ZERO TO TS-LAST-SEQ
+                   ADD 1 TO TS-LAST-SEQ
+                   WRITE TXN-SEQUENCE-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO TS-LAST-SEQ
+                   REWRITE TXN-SEQUENCE-RECORD
+           END-READ
+           MOVE WS-TXN-DATE TO WS-NEW-TXN-ID(1:8)
+           MOVE TS-LAST-SEQ TO WS-NEW-TXN-ID(9:12).
 
        2000-PROCESS-TRANSACTION.
            PERFORM 2100-READ-ACCOUNT
@@ -251,9 +477,12 @@
                EXIT PARAGRAPH
            END-IF
            PERFORM 2300-CHECK-TRANSACTION-LIMIT
-           MOVE '0000' TO LS-TXN-RESULT-CODE.
+           IF WS-LIMIT-OK
+               MOVE '0000' TO LS-TXN-RESULT-CODE
+           END-IF.
 
        2300-CHECK-TRANSACTION-LIMIT.
+           SET WS-LIMIT-OK TO TRUE
            MOVE AF-ACCOUNT-TYPE TO LF-ACCOUNT-TYPE
            READ LIMIT-FILE
                INVALID KEY
@@ -264,6 +493,114 @@
                        MOVE '1회 한도 초과' TO LS-TXN-RESULT-MSG
                        SET WS-LIMIT-EXCEEDED TO TRUE
                    END-IF
+                   IF WS-LIMIT-OK
+                       PERFORM 2310-CHECK-DAILY-LIMIT
+                   END-IF
+                   IF WS-LIMIT-OK
+                       PERFORM 2320-CHECK-MONTHLY-LIMIT
+                   END-IF
+           END-READ
+           IF WS-LIMIT-OK
+               PERFORM 2330-CHECK-CHANNEL-LIMIT
+           END-IF.
+
+       2310-CHECK-DAILY-LIMIT.
+           MOVE LS-TXN-ACCOUNT-NO TO DT-ACCOUNT-NO
+           MOVE WS-TXN-DATE       TO DT-TXN-DATE
+           READ DAILY-TOTAL-FILE
+               INVALID KEY
+                   MOVE ZERO TO WS-DAILY-TOTAL
+               NOT INVALID KEY
+                   MOVE DT-TOTAL-AMOUNT TO WS-DAILY-TOTAL
+           END-READ
+           ADD LS-TXN-AMOUNT TO WS-DAILY-TOTAL
+           IF WS-DAILY-TOTAL > LF-DAILY-LIMIT
+               MOVE '0003' TO LS-TXN-RESULT-CODE
+               MOVE '1일 한도 초과' TO LS-TXN-RESULT-MSG
+               SET WS-LIMIT-EXCEEDED TO TRUE
+           END-IF.
+
+       2320-CHECK-MONTHLY-LIMIT.
+           MOVE LS-TXN-ACCOUNT-NO    TO MT-ACCOUNT-NO
+           MOVE WS-TXN-DATE(1:6)     TO MT-YEAR-MONTH
+           READ MONTHLY-TOTAL-FILE
+               INVALID KEY
+                   MOVE ZERO TO WS-MONTHLY-TOTAL
+               NOT INVALID KEY
+                   MOVE MT-TOTAL-AMOUNT TO WS-MONTHLY-TOTAL
+           END-READ
+           ADD LS-TXN-AMOUNT TO WS-MONTHLY-TOTAL
+           IF WS-MONTHLY-TOTAL > LF-MONTHLY-LIMIT
+               MOVE '0003' TO LS-TXN-RESULT-CODE
+               MOVE '월 한도 초과' TO LS-TXN-RESULT-MSG
+               SET WS-LIMIT-EXCEEDED TO TRUE
+           END-IF.
+
+       2330-CHECK-CHANNEL-LIMIT.
+           MOVE AF-ACCOUNT-TYPE TO CL-ACCOUNT-TYPE
+           MOVE LS-TXN-CHANNEL  TO CL-CHANNEL
+           READ CHANNEL-LIMIT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF LS-TXN-AMOUNT > CL-SINGLE-LIMIT
+                       MOVE '0003' TO LS-TXN-RESULT-CODE
+                       MOVE '채널한도 초과' TO LS-TXN-RESULT-MSG
+                       SET WS-LIMIT-EXCEEDED TO TRUE
+                   END-IF
+                   IF WS-LIMIT-OK
+                       PERFORM 2331-CHECK-CHANNEL-DAILY-LIMIT
+                   END-IF
+           END-READ.
+
+       2331-CHECK-CHANNEL-DAILY-LIMIT.
+           MOVE LS-TXN-ACCOUNT-NO TO CD-ACCOUNT-NO
+           MOVE LS-TXN-CHANNEL    TO CD-CHANNEL
+           MOVE WS-TXN-DATE       TO CD-TXN-DATE
+           READ CHANNEL-DAILY-FILE
+               INVALID KEY
+                   MOVE ZERO TO WS-CHANNEL-DAILY-TOTAL
+               NOT INVALID KEY
+                   MOVE CD-TOTAL-AMOUNT TO WS-CHANNEL-DAILY-TOTAL
+           END-READ
+           ADD LS-TXN-AMOUNT TO WS-CHANNEL-DAILY-TOTAL
+           IF WS-CHANNEL-DAILY-TOTAL > CL-DAILY-LIMIT
+               MOVE '0003' TO LS-TXN-RESULT-CODE
+               MOVE '채널 1일한도 초과' TO LS-TXN-RESULT-MSG
+               SET WS-LIMIT-EXCEEDED TO TRUE
+           END-IF.
+
+       2400-UPDATE-TRANSACTION-TOTALS.
+           MOVE LS-TXN-ACCOUNT-NO TO DT-ACCOUNT-NO
+           MOVE WS-TXN-DATE       TO DT-TXN-DATE
+           READ DAILY-TOTAL-FILE
+               INVALID KEY
+                   MOVE LS-TXN-AMOUNT TO DT-TOTAL-AMOUNT
+                   WRITE DAILY-TOTAL-RECORD
+               NOT INVALID KEY
+                   ADD LS-TXN-AMOUNT TO DT-TOTAL-AMOUNT
+                   REWRITE DAILY-TOTAL-RECORD
+           END-READ
+           MOVE LS-TXN-ACCOUNT-NO TO MT-ACCOUNT-NO
+           MOVE WS-TXN-DATE(1:6)  TO MT-YEAR-MONTH
+           READ MONTHLY-TOTAL-FILE
+               INVALID KEY
+                   MOVE LS-TXN-AMOUNT TO MT-TOTAL-AMOUNT
+                   WRITE MONTHLY-TOTAL-RECORD
+               NOT INVALID KEY
+                   ADD LS-TXN-AMOUNT TO MT-TOTAL-AMOUNT
+                   REWRITE MONTHLY-TOTAL-RECORD
+           END-READ
+           MOVE LS-TXN-ACCOUNT-NO TO CD-ACCOUNT-NO
+           MOVE LS-TXN-CHANNEL    TO CD-CHANNEL
+           MOVE WS-TXN-DATE       TO CD-TXN-DATE
+           READ CHANNEL-DAILY-FILE
+               INVALID KEY
+                   MOVE LS-TXN-AMOUNT TO CD-TOTAL-AMOUNT
+                   WRITE CHANNEL-DAILY-RECORD
+               NOT INVALID KEY
+                   ADD LS-TXN-AMOUNT TO CD-TOTAL-AMOUNT
+                   REWRITE CHANNEL-DAILY-RECORD
            END-READ.
 
        3000-PROCESS-DEPOSIT.
@@ -280,6 +617,7 @@
                    MOVE '0000' TO LS-TXN-RESULT-CODE
                    MOVE '입금 처리 완료' TO LS-TXN-RESULT-MSG
                    PERFORM 8000-WRITE-TRANSACTION
+                   PERFORM 2400-UPDATE-TRANSACTION-TOTALS
            END-REWRITE.
 
        3100-CALCULATE-FEE.
@@ -310,6 +648,7 @@
                    MOVE '0000' TO LS-TXN-RESULT-CODE
                    MOVE '출금 처리 완료' TO LS-TXN-RESULT-MSG
                    PERFORM 8000-WRITE-TRANSACTION
+                   PERFORM 2400-UPDATE-TRANSACTION-TOTALS
                    IF WS-FEE-AMOUNT > ZERO
                        PERFORM 8100-WRITE-FEE-TRANSACTION
                    END-IF
@@ -321,7 +660,7 @@
        4200-CALCULATE-WITHDRAWAL-FEE.
            MOVE ZERO TO WS-FEE-AMOUNT
            PERFORM VARYING WS-FEE-IDX FROM 1 BY 1
-                   UNTIL WS-FEE-IDX > 3
+                   UNTIL WS-FEE-IDX > WS-FEE-COUNT
                IF WS-FEE-CHANNEL(WS-FEE-IDX) = 'ATM '
                    COMPUTE WS-FEE-AMOUNT =
                        LS-TXN-AMOUNT * WS-FEE-RATE(WS-FEE-IDX)
@@ -335,33 +674,82 @@
            END-PERFORM.
 
        5000-PROCESS-TRANSFER.
+           IF LS-TXN-COUNTER-ACCT-NO = SPACES OR
+              LS-TXN-COUNTER-ACCT-NO = LS-TXN-ACCOUNT-NO
+               MOVE '0003' TO LS-TXN-RESULT-CODE
+               MOVE '수신 계좌번호 오류' TO LS-TXN-RESULT-MSG
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 5050-VALIDATE-TRANSFER-CURRENCY
+           IF LS-TXN-RESULT-CODE NOT = '0000'
+               EXIT PARAGRAPH
+           END-IF
            PERFORM 4000-PROCESS-WITHDRAWAL
            IF LS-TXN-RESULT-CODE = '0000'
                PERFORM 5100-DEPOSIT-TO-TARGET
            END-IF.
 
+       5050-VALIDATE-TRANSFER-CURRENCY.
+           MOVE AF-ACCOUNT-NO     TO WS-XFER-SOURCE-KEY
+           MOVE AF-CURRENCY-CODE  TO WS-XFER-SOURCE-CURRENCY
+           MOVE LS-TXN-COUNTER-ACCT-NO TO AF-ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE '0001' TO LS-TXN-RESULT-CODE
+                   MOVE '수신 계좌 없음' TO LS-TXN-RESULT-MSG
+               NOT INVALID KEY
+                   IF AF-CURRENCY-CODE NOT = WS-XFER-SOURCE-CURRENCY
+                       MOVE '0003' TO LS-TXN-RESULT-CODE
+                       MOVE '통화 불일치' TO LS-TXN-RESULT-MSG
+                   ELSE
+                       MOVE '0000' TO LS-TXN-RESULT-CODE
+                   END-IF
+           END-READ
+           MOVE WS-XFER-SOURCE-KEY TO AF-ACCOUNT-NO
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE '9999' TO LS-TXN-RESULT-CODE
+                   MOVE '재조회오류' TO LS-TXN-RESULT-MSG
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
        5100-DEPOSIT-TO-TARGET.
-           MOVE TR-COUNTER-ACCOUNT TO AF-ACCOUNT-NO
+           MOVE LS-TXN-COUNTER-ACCT-NO TO AF-ACCOUNT-NO
            READ ACCOUNT-FILE
                INVALID KEY
                    MOVE '0001' TO LS-TXN-RESULT-CODE
-                   MOVE '수신 계좌를 찾을 수 없습니다' TO LS-TXN-RESULT-MSG
+                   MOVE '수신 계좌 없음' TO LS-TXN-RESULT-MSG
                NOT INVALID KEY
+                   MOVE AF-BALANCE TO WS-BEFORE-BALANCE
                    ADD LS-TXN-AMOUNT TO AF-BALANCE
+                   MOVE AF-BALANCE TO WS-AFTER-BALANCE
                    MOVE WS-TXN-DATE TO AF-LAST-TXN-DATE
                    REWRITE ACCOUNT-RECORD
                        INVALID KEY
                            MOVE '9999' TO LS-TXN-RESULT-CODE
-                           MOVE '이체 입금 처리 오류' TO LS-TXN-RESULT-MSG
+                           MOVE '입금오류' TO LS-TXN-RESULT-MSG
                        NOT INVALID KEY
-                           MOVE '이체 처리 완료' TO LS-TXN-RESULT-MSG
+                           MOVE '처리완료' TO LS-TXN-RESULT-MSG
+                           PERFORM 5150-WRITE-DEPOSIT-HISTORY
                    END-REWRITE
            END-READ.
 
+      *    수신측 입금내역은 LS-TXN-ACCOUNT-NO/COUNTER-ACCT-NO를
+      *    잠시 맞바꿔 8000/2400을 그대로 재사용하고 원래대로
+      *    되돌린다 (이체 출금측 처리에 영향 없음).
+       5150-WRITE-DEPOSIT-HISTORY.
+           MOVE LS-TXN-ACCOUNT-NO         TO WS-XFER-SWAP-ACCT-NO
+           MOVE LS-TXN-COUNTER-ACCT-NO    TO LS-TXN-ACCOUNT-NO
+           MOVE WS-XFER-SWAP-ACCT-NO      TO LS-TXN-COUNTER-ACCT-NO
+           PERFORM 8000-WRITE-TRANSACTION
+           PERFORM 2400-UPDATE-TRANSACTION-TOTALS
+           MOVE LS-TXN-ACCOUNT-NO         TO WS-XFER-SWAP-ACCT-NO
+           MOVE LS-TXN-COUNTER-ACCT-NO    TO LS-TXN-ACCOUNT-NO
+           MOVE WS-XFER-SWAP-ACCT-NO      TO LS-TXN-COUNTER-ACCT-NO.
+
        8000-WRITE-TRANSACTION.
-           ADD 1 TO WS-TXN-ID-SEED
-           MOVE WS-TXN-DATE TO WS-NEW-TXN-ID(1:8)
-           MOVE WS-TXN-ID-SEED TO WS-NEW-TXN-ID(9:12)
+           PERFORM 1300-NEXT-TXN-ID
            MOVE WS-NEW-TXN-ID        TO TR-TXN-ID
            MOVE LS-TXN-ACCOUNT-NO    TO TR-ACCOUNT-NO
            MOVE LS-TXN-TYPE          TO TR-TXN-TYPE
@@ -370,17 +758,18 @@
            MOVE LS-TXN-AMOUNT        TO TR-AMOUNT
            MOVE WS-BEFORE-BALANCE    TO TR-BEFORE-BALANCE
            MOVE WS-AFTER-BALANCE     TO TR-AFTER-BALANCE
+           MOVE LS-TXN-COUNTER-ACCT-NO TO TR-COUNTER-ACCOUNT
+           MOVE LS-TXN-CHANNEL       TO TR-CHANNEL
            MOVE 'S'                  TO TR-STATUS
            MOVE LS-TXN-RESULT-MSG    TO TR-DESCRIPTION
            WRITE TRANSACTION-RECORD
            IF NOT WS-FILE-OK
                ADD 1 TO WS-PROCESS-COUNT
-           END-IF.
+           END-IF
+           PERFORM 8200-WRITE-TXN-INDEX.
 
        8100-WRITE-FEE-TRANSACTION.
-           ADD 1 TO WS-TXN-ID-SEED
-           MOVE WS-TXN-DATE TO WS-NEW-TXN-ID(1:8)
-           MOVE WS-TXN-ID-SEED TO WS-NEW-TXN-ID(9:12)
+           PERFORM 1300-NEXT-TXN-ID
            MOVE WS-NEW-TXN-ID     TO TR-TXN-ID
            MOVE LS-TXN-ACCOUNT-NO TO TR-ACCOUNT-NO
            MOVE 'FEE '            TO TR-TXN-TYPE
@@ -389,17 +778,41 @@
            MOVE WS-FEE-AMOUNT     TO TR-AMOUNT
            MOVE WS-AFTER-BALANCE  TO TR-BEFORE-BALANCE
            COMPUTE TR-AFTER-BALANCE = WS-AFTER-BALANCE - WS-FEE-AMOUNT
+           MOVE LS-TXN-CHANNEL    TO TR-CHANNEL
            MOVE 'S'               TO TR-STATUS
            MOVE '수수료 차감'       TO TR-DESCRIPTION
-           WRITE TRANSACTION-RECORD.
+           WRITE TRANSACTION-RECORD
+           PERFORM 8200-WRITE-TXN-INDEX.
+
+       8200-WRITE-TXN-INDEX.
+           MOVE TR-ACCOUNT-NO TO TI-ACCOUNT-NO
+           MOVE TR-TXN-DATE   TO TI-TXN-DATE
+           MOVE TR-TXN-ID     TO TI-TXN-ID
+           MOVE SPACES        TO TI-FILLER
+           WRITE TXN-INDEX-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-PROCESS-COUNT
+           END-WRITE.
 
        9000-FINALIZE.
            CLOSE ACCOUNT-FILE
            CLOSE TRANSACTION-FILE
-           CLOSE LIMIT-FILE.
+           CLOSE LIMIT-FILE
+           CLOSE TXN-SEQUENCE-FILE
+           CLOSE DAILY-TOTAL-FILE
+           CLOSE MONTHLY-TOTAL-FILE
+           CLOSE CHANNEL-LIMIT-FILE
+           CLOSE CHANNEL-DAILY-FILE
+           CLOSE TXN-INDEX-FILE.
 
        9900-ERROR-EXIT.
            CLOSE ACCOUNT-FILE
            CLOSE TRANSACTION-FILE
            CLOSE LIMIT-FILE
+           CLOSE TXN-SEQUENCE-FILE
+           CLOSE DAILY-TOTAL-FILE
+           CLOSE MONTHLY-TOTAL-FILE
+           CLOSE CHANNEL-LIMIT-FILE
+           CLOSE CHANNEL-DAILY-FILE
+           CLOSE TXN-INDEX-FILE
            GOBACK.
