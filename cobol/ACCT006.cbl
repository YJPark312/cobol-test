@@ -0,0 +1,342 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT006
+      * DESCRIPTION: 계좌별 주기 이자 계산 배치 프로그램
+      *              - ACCTMST 전체 스캔, 활성 계좌만 대상
+      *              - INTRATE 지급주기로 당일 대상 판단
+      *              - 대상 계좌에 ACCT003 CALL로 이자 계산
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-04-21
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-04-21 : 최초 작성
+      * 2024-04-28 : 휴면계좌 배치(ACCT007)용 AF-STATUS-DORMANT
+      *              항목 추가(공통 레이아웃)
+      * 2024-05-12 : MM 계좌 유형 신설 - AF-TYPE-MONEYMKT
+      *              항목 추가(공통 레이아웃)
+      * 2024-06-30 : SYSIN 2번째 자리로 INTRPT 출력형식 선택
+      *              (C=CSV) - ACCT003 신규 파라미터 전달
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT006.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-04-21.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO 'ACCTMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ACCOUNT-NO
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT INTEREST-RATE-FILE
+               ASSIGN TO 'INTRATE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IR-RATE-KEY
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT INTEREST-BATCH-REPORT-FILE
+               ASSIGN TO 'INTBRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           05  AF-ACCOUNT-NO         PIC X(12).
+           05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
+           05  AF-ACCOUNT-TYPE       PIC X(02).
+               88  AF-TYPE-CHECKING  VALUE 'CH'.
+               88  AF-TYPE-SAVINGS   VALUE 'SA'.
+               88  AF-TYPE-FIXED     VALUE 'FX'.
+               88  AF-TYPE-MONEYMKT  VALUE 'MM'.
+           05  AF-BALANCE            PIC S9(13)V99 COMP-3.
+           05  AF-OPEN-DATE          PIC X(08).
+           05  AF-CLOSE-DATE         PIC X(08).
+           05  AF-STATUS             PIC X(01).
+               88  AF-STATUS-ACTIVE  VALUE 'A'.
+               88  AF-STATUS-CLOSED  VALUE 'C'.
+               88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
+           05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
+           05  AF-LAST-TXN-DATE      PIC X(08).
+           05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
+           05  AF-BRANCH-CODE        PIC X(04).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-FILLER             PIC X(54).
+
+       FD  INTEREST-RATE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INTEREST-RATE-RECORD.
+           05  IR-RATE-KEY.
+               10  IR-ACCOUNT-TYPE   PIC X(02).
+               10  IR-TERM-CODE      PIC X(04).
+           05  IR-ANNUAL-RATE        PIC S9(03)V9(06) COMP-3.
+           05  IR-CALC-METHOD        PIC X(01).
+               88  IR-SIMPLE         VALUE 'S'.
+               88  IR-COMPOUND       VALUE 'C'.
+           05  IR-PAYMENT-CYCLE      PIC X(02).
+               88  IR-MONTHLY        VALUE 'MO'.
+               88  IR-QUARTERLY      VALUE 'QT'.
+               88  IR-ANNUALLY       VALUE 'AN'.
+               88  IR-MATURITY       VALUE 'MT'.
+           05  IR-EFFECTIVE-DATE     PIC X(08).
+           05  IR-EXPIRE-DATE        PIC X(08).
+           05  IR-FILLER             PIC X(47).
+
+       FD  INTEREST-BATCH-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  INTEREST-BATCH-REPORT-RECORD.
+           05  IBR-LINE              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+           88  WS-FILE-NOT-FOUND     VALUE '23'.
+
+       01  WS-RUN-PARM.
+           05  WS-RUN-DATE           PIC X(08).
+           05  WS-RUN-RPT-FORMAT     PIC X(01).
+               88  WS-RUN-RPT-CSV    VALUE 'C'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+
+       01  WS-ACCT003-LINKAGE.
+           05  WS-INT-ACCOUNT-NO     PIC X(12).
+           05  WS-INT-CALC-DATE      PIC X(08).
+           05  WS-INT-AMOUNT         PIC S9(13)V99 COMP-3.
+           05  WS-INT-RESULT-CODE    PIC X(04).
+           05  WS-INT-RESULT-MSG     PIC X(100).
+           05  WS-INT-RPT-FORMAT     PIC X(01).
+
+       01  WS-RATE-KEY               PIC X(06).
+
+       01  WS-CYCLE-DATE-WORK.
+           05  WS-OPEN-MM            PIC 9(02).
+           05  WS-OPEN-DD            PIC 9(02).
+           05  WS-RUN-MM             PIC 9(02).
+           05  WS-RUN-DD             PIC 9(02).
+           05  WS-MONTH-DIFF         PIC S9(02).
+
+       01  WS-DUE-SWITCH             PIC X(01) VALUE 'N'.
+           88  WS-ACCOUNT-DUE        VALUE 'Y'.
+           88  WS-ACCOUNT-NOT-DUE    VALUE 'N'.
+
+       01  WS-TOTAL-AREA.
+           05  WS-PROCESSED-COUNT    PIC 9(07).
+           05  WS-SKIPPED-COUNT      PIC 9(07).
+           05  WS-FAILED-COUNT       PIC 9(07).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-AMOUNT         PIC -(13)9.99.
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-PROCESSED-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           MOVE ZERO TO WS-FAILED-COUNT
+           ACCEPT WS-RUN-PARM FROM SYSIN
+           PERFORM 1100-OPEN-FILES.
+
+       1100-OPEN-FILES.
+           OPEN I-O ACCOUNT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '계좌 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN INPUT INTEREST-RATE-FILE
+           IF NOT WS-FILE-OK
+               MOVE '이율 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT INTEREST-BATCH-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '이자배치RPT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-PROCESS-ACCOUNTS.
+           MOVE LOW-VALUES TO AF-ACCOUNT-NO
+           START ACCOUNT-FILE KEY IS >= AF-ACCOUNT-NO
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-END-OF-FILE-SW
+           END-START
+           PERFORM 2100-READ-NEXT-ACCOUNT
+               UNTIL WS-END-OF-FILE.
+
+       2100-READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2200-EVALUATE-ACCOUNT
+           END-READ.
+
+       2200-EVALUATE-ACCOUNT.
+           IF AF-STATUS-ACTIVE
+               PERFORM 2300-CHECK-PAYMENT-CYCLE
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+       2300-CHECK-PAYMENT-CYCLE.
+           MOVE AF-ACCOUNT-TYPE TO WS-RATE-KEY(1:2)
+           MOVE 'BASE'          TO WS-RATE-KEY(3:4)
+           MOVE WS-RATE-KEY     TO IR-RATE-KEY
+           READ INTEREST-RATE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   PERFORM 2310-DETERMINE-DUE
+           END-READ.
+
+       2310-DETERMINE-DUE.
+           SET WS-ACCOUNT-NOT-DUE TO TRUE
+           MOVE AF-OPEN-DATE(5:2) TO WS-OPEN-MM
+           MOVE AF-OPEN-DATE(7:2) TO WS-OPEN-DD
+           MOVE WS-RUN-DATE(5:2)  TO WS-RUN-MM
+           MOVE WS-RUN-DATE(7:2)  TO WS-RUN-DD
+           EVALUATE TRUE
+               WHEN IR-MATURITY
+                   CONTINUE
+               WHEN IR-MONTHLY
+                   IF WS-RUN-DD = WS-OPEN-DD
+                       SET WS-ACCOUNT-DUE TO TRUE
+                   END-IF
+               WHEN IR-QUARTERLY
+                   COMPUTE WS-MONTH-DIFF = WS-RUN-MM - WS-OPEN-MM
+                   IF WS-MONTH-DIFF < 0
+                       ADD 12 TO WS-MONTH-DIFF
+                   END-IF
+                   IF WS-RUN-DD = WS-OPEN-DD
+                       AND FUNCTION MOD(WS-MONTH-DIFF, 3) = 0
+                       SET WS-ACCOUNT-DUE TO TRUE
+                   END-IF
+               WHEN IR-ANNUALLY
+                   IF WS-RUN-DD = WS-OPEN-DD
+                       AND WS-RUN-MM = WS-OPEN-MM
+                       SET WS-ACCOUNT-DUE TO TRUE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF WS-ACCOUNT-DUE
+               PERFORM 2400-CALL-INTEREST-CALC
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+       2400-CALL-INTEREST-CALC.
+           MOVE AF-ACCOUNT-NO TO WS-INT-ACCOUNT-NO
+           MOVE WS-RUN-DATE   TO WS-INT-CALC-DATE
+           MOVE WS-RUN-RPT-FORMAT TO WS-INT-RPT-FORMAT
+           CALL 'ACCT003' USING WS-ACCT003-LINKAGE
+           IF WS-INT-RESULT-CODE = '0000'
+               PERFORM 2410-POST-INTEREST-TO-BALANCE
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+           END-IF
+           PERFORM 2500-WRITE-DETAIL-LINE.
+
+       2410-POST-INTEREST-TO-BALANCE.
+           IF WS-INT-AMOUNT NOT > ZERO
+               ADD 1 TO WS-PROCESSED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+           IF AF-BALANCE < ZERO
+               SUBTRACT WS-INT-AMOUNT FROM AF-BALANCE
+           ELSE
+               ADD WS-INT-AMOUNT TO AF-BALANCE
+           END-IF
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE '9999' TO WS-INT-RESULT-CODE
+                   MOVE '이자반영 오류' TO WS-INT-RESULT-MSG
+                   ADD 1 TO WS-FAILED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-PROCESSED-COUNT
+           END-REWRITE.
+
+       2500-WRITE-DETAIL-LINE.
+           MOVE WS-INT-AMOUNT TO WS-DSP-AMOUNT
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               AF-ACCOUNT-NO      DELIMITED SIZE
+               ' | 이자:'         DELIMITED SIZE
+               WS-DSP-AMOUNT      DELIMITED SIZE
+               ' | 결과:'         DELIMITED SIZE
+               WS-INT-RESULT-CODE DELIMITED SIZE
+               ' '                DELIMITED SIZE
+               WS-INT-RESULT-MSG  DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO IBR-LINE
+           WRITE INTEREST-BATCH-REPORT-RECORD.
+
+       9000-FINALIZE.
+           PERFORM 9100-WRITE-TOTAL-LINE
+           CLOSE ACCOUNT-FILE
+           CLOSE INTEREST-RATE-FILE
+           CLOSE INTEREST-BATCH-REPORT-FILE
+           DISPLAY '이자배치 완료 처리:' WS-PROCESSED-COUNT
+               ' 건너뜀:' WS-SKIPPED-COUNT
+               ' 실패:' WS-FAILED-COUNT.
+
+       9100-WRITE-TOTAL-LINE.
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===합계==='        DELIMITED SIZE
+               ' 처리:'            DELIMITED SIZE
+               WS-PROCESSED-COUNT  DELIMITED SIZE
+               ' 건너뜀:'          DELIMITED SIZE
+               WS-SKIPPED-COUNT    DELIMITED SIZE
+               ' 실패:'            DELIMITED SIZE
+               WS-FAILED-COUNT     DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO IBR-LINE
+           WRITE INTEREST-BATCH-REPORT-RECORD.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE ACCOUNT-FILE
+           CLOSE INTEREST-RATE-FILE
+           CLOSE INTEREST-BATCH-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
