@@ -0,0 +1,289 @@
+      ******************************************************************
+      * PROGRAM-ID: ACCT009
+      * DESCRIPTION: 지점별 잔액 집계 배치 프로그램
+      *              - ACCTMST 스캔, 지점코드별 계좌 집계
+      *              - 유형별 잔액합계, OD 익스포저 집계
+      *              - 지점장용 일일 포지션 리포트 생성
+      * AUTHOR     : MIGRATION-TEST
+      * DATE       : 2024-06-02
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2024-06-02 : 최초 작성
+      * 2024-07-07 : AF-CURRENCY-CODE 신설(공통 레이아웃)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT009.
+       AUTHOR. MIGRATION-TEST.
+       DATE-WRITTEN. 2024-06-02.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO 'ACCTMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ACCOUNT-NO
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BRANCH-REPORT-FILE
+               ASSIGN TO 'BRANCHRPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ACCOUNT-RECORD.
+           05  AF-ACCOUNT-NO         PIC X(12).
+           05  AF-CUSTOMER-ID        PIC X(10).
+           05  AF-CUSTOMER-ID-2      PIC X(10).
+           05  AF-ACCOUNT-TYPE       PIC X(02).
+               88  AF-TYPE-CHECKING  VALUE 'CH'.
+               88  AF-TYPE-SAVINGS   VALUE 'SA'.
+               88  AF-TYPE-FIXED     VALUE 'FX'.
+               88  AF-TYPE-MONEYMKT  VALUE 'MM'.
+           05  AF-BALANCE            PIC S9(13)V99 COMP-3.
+           05  AF-OPEN-DATE          PIC X(08).
+           05  AF-CLOSE-DATE         PIC X(08).
+           05  AF-STATUS             PIC X(01).
+               88  AF-STATUS-ACTIVE  VALUE 'A'.
+               88  AF-STATUS-CLOSED  VALUE 'C'.
+               88  AF-STATUS-FROZEN  VALUE 'F'.
+               88  AF-STATUS-DORMANT VALUE 'D'.
+           05  AF-INTEREST-RATE      PIC S9(03)V9(04) COMP-3.
+           05  AF-LAST-TXN-DATE      PIC X(08).
+           05  AF-OVERDRAFT-LIMIT    PIC S9(09)V99 COMP-3.
+           05  AF-BRANCH-CODE        PIC X(04).
+           05  AF-CURRENCY-CODE      PIC X(03).
+               88  AF-CURRENCY-KRW   VALUE 'KRW' SPACES.
+               88  AF-CURRENCY-USD   VALUE 'USD'.
+               88  AF-CURRENCY-JPY   VALUE 'JPY'.
+               88  AF-CURRENCY-EUR   VALUE 'EUR'.
+           05  AF-FILLER             PIC X(54).
+
+       FD  BRANCH-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS.
+       01  BRANCH-REPORT-RECORD.
+           05  BRPT-LINE             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS            PIC X(02).
+           88  WS-FILE-OK            VALUE '00'.
+           88  WS-FILE-EOF           VALUE '10'.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE-SW     PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE    VALUE 'Y'.
+
+       01  WS-BRANCH-COUNT           PIC 9(04) VALUE ZERO.
+       01  WS-BRANCH-TABLE.
+           05  WS-BR-ENTRY OCCURS 500 TIMES
+                           INDEXED BY WS-BR-IDX.
+               10  WS-BR-CODE            PIC X(04).
+               10  WS-BR-ACCT-COUNT      PIC 9(07).
+               10  WS-BR-CH-BALANCE      PIC S9(13)V99 COMP-3.
+               10  WS-BR-SA-BALANCE      PIC S9(13)V99 COMP-3.
+               10  WS-BR-FX-BALANCE      PIC S9(13)V99 COMP-3.
+               10  WS-BR-MM-BALANCE      PIC S9(13)V99 COMP-3.
+               10  WS-BR-TOTAL-BALANCE   PIC S9(13)V99 COMP-3.
+               10  WS-BR-OD-EXPOSURE     PIC S9(13)V99 COMP-3.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-ACCT-COUNT   PIC 9(07).
+           05  WS-GRAND-TOTAL-BALANCE PIC S9(15)V99 COMP-3.
+           05  WS-GRAND-OD-EXPOSURE  PIC S9(15)V99 COMP-3.
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADER         PIC X(200).
+           05  WS-RPT-DETAIL         PIC X(200).
+           05  WS-RPT-TOTAL          PIC X(200).
+
+       01  WS-DISPLAY-WORK.
+           05  WS-DSP-CH             PIC -(13)9.99.
+           05  WS-DSP-SA             PIC -(13)9.99.
+           05  WS-DSP-FX             PIC -(13)9.99.
+           05  WS-DSP-MM             PIC -(13)9.99.
+           05  WS-DSP-TOTAL          PIC -(13)9.99.
+           05  WS-DSP-OD-EXPOSURE    PIC -(13)9.99.
+           05  WS-DSP-GRAND-TOTAL    PIC -(15)9.99.
+           05  WS-DSP-GRAND-OD       PIC -(15)9.99.
+
+       01  WS-ERROR-MESSAGE          PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+           PERFORM 3000-WRITE-BRANCH-REPORT
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-BRANCH-COUNT
+           MOVE ZERO TO WS-GRAND-ACCT-COUNT
+           MOVE ZERO TO WS-GRAND-TOTAL-BALANCE
+           MOVE ZERO TO WS-GRAND-OD-EXPOSURE
+           PERFORM 1100-OPEN-FILES.
+
+       1100-OPEN-FILES.
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '계좌 파일 오픈 실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF
+           OPEN OUTPUT BRANCH-REPORT-FILE
+           IF NOT WS-FILE-OK
+               MOVE '지점집계RPT 오픈실패' TO WS-ERROR-MESSAGE
+               PERFORM 9900-ABEND-HANDLER
+           END-IF.
+
+       2000-PROCESS-ACCOUNTS.
+           MOVE LOW-VALUES TO AF-ACCOUNT-NO
+           START ACCOUNT-FILE KEY IS >= AF-ACCOUNT-NO
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-END-OF-FILE-SW
+           END-START
+           PERFORM 2100-READ-NEXT-ACCOUNT
+               UNTIL WS-END-OF-FILE.
+
+       2100-READ-NEXT-ACCOUNT.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2200-ACCUMULATE-ACCOUNT
+           END-READ.
+
+       2200-ACCUMULATE-ACCOUNT.
+           PERFORM 2300-FIND-OR-ADD-BRANCH
+           ADD 1 TO WS-BR-ACCT-COUNT(WS-BR-IDX)
+           ADD AF-BALANCE TO WS-BR-TOTAL-BALANCE(WS-BR-IDX)
+           EVALUATE TRUE
+               WHEN AF-TYPE-CHECKING
+                   ADD AF-BALANCE TO WS-BR-CH-BALANCE(WS-BR-IDX)
+               WHEN AF-TYPE-SAVINGS
+                   ADD AF-BALANCE TO WS-BR-SA-BALANCE(WS-BR-IDX)
+               WHEN AF-TYPE-FIXED
+                   ADD AF-BALANCE TO WS-BR-FX-BALANCE(WS-BR-IDX)
+               WHEN AF-TYPE-MONEYMKT
+                   ADD AF-BALANCE TO WS-BR-MM-BALANCE(WS-BR-IDX)
+           END-EVALUATE
+           IF AF-BALANCE < ZERO
+               COMPUTE WS-BR-OD-EXPOSURE(WS-BR-IDX) =
+                   WS-BR-OD-EXPOSURE(WS-BR-IDX) - AF-BALANCE
+           END-IF.
+
+       2300-FIND-OR-ADD-BRANCH.
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+                      OR WS-BR-CODE(WS-BR-IDX) = AF-BRANCH-CODE
+               CONTINUE
+           END-PERFORM
+           IF WS-BR-IDX > WS-BRANCH-COUNT
+               ADD 1 TO WS-BRANCH-COUNT
+               SET WS-BR-IDX TO WS-BRANCH-COUNT
+               MOVE AF-BRANCH-CODE TO WS-BR-CODE(WS-BR-IDX)
+               MOVE ZERO TO WS-BR-ACCT-COUNT(WS-BR-IDX)
+               MOVE ZERO TO WS-BR-CH-BALANCE(WS-BR-IDX)
+               MOVE ZERO TO WS-BR-SA-BALANCE(WS-BR-IDX)
+               MOVE ZERO TO WS-BR-FX-BALANCE(WS-BR-IDX)
+               MOVE ZERO TO WS-BR-MM-BALANCE(WS-BR-IDX)
+               MOVE ZERO TO WS-BR-TOTAL-BALANCE(WS-BR-IDX)
+               MOVE ZERO TO WS-BR-OD-EXPOSURE(WS-BR-IDX)
+           END-IF.
+
+       3000-WRITE-BRANCH-REPORT.
+           PERFORM 3050-WRITE-HEADER
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                   UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               PERFORM 3100-WRITE-BRANCH-LINE
+           END-PERFORM
+           PERFORM 3200-WRITE-GRAND-TOTAL.
+
+       3050-WRITE-HEADER.
+           MOVE SPACES TO WS-RPT-HEADER
+           STRING '지점별 잔액 집계 리포트' DELIMITED SIZE
+                  INTO WS-RPT-HEADER
+           MOVE WS-RPT-HEADER TO BRPT-LINE
+           WRITE BRANCH-REPORT-RECORD.
+
+       3100-WRITE-BRANCH-LINE.
+           ADD WS-BR-ACCT-COUNT(WS-BR-IDX)
+               TO WS-GRAND-ACCT-COUNT
+           ADD WS-BR-TOTAL-BALANCE(WS-BR-IDX)
+               TO WS-GRAND-TOTAL-BALANCE
+           ADD WS-BR-OD-EXPOSURE(WS-BR-IDX)
+               TO WS-GRAND-OD-EXPOSURE
+           MOVE WS-BR-CH-BALANCE(WS-BR-IDX)   TO WS-DSP-CH
+           MOVE WS-BR-SA-BALANCE(WS-BR-IDX)   TO WS-DSP-SA
+           MOVE WS-BR-FX-BALANCE(WS-BR-IDX)   TO WS-DSP-FX
+           MOVE WS-BR-MM-BALANCE(WS-BR-IDX)   TO WS-DSP-MM
+           MOVE WS-BR-TOTAL-BALANCE(WS-BR-IDX) TO WS-DSP-TOTAL
+           MOVE WS-BR-OD-EXPOSURE(WS-BR-IDX)  TO WS-DSP-OD-EXPOSURE
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING
+               '지점:'            DELIMITED SIZE
+               WS-BR-CODE(WS-BR-IDX)     DELIMITED SIZE
+               ' 계좌수:'         DELIMITED SIZE
+               WS-BR-ACCT-COUNT(WS-BR-IDX) DELIMITED SIZE
+               ' CH:'             DELIMITED SIZE
+               WS-DSP-CH          DELIMITED SIZE
+               ' SA:'             DELIMITED SIZE
+               WS-DSP-SA          DELIMITED SIZE
+               ' FX:'             DELIMITED SIZE
+               WS-DSP-FX          DELIMITED SIZE
+               ' MM:'             DELIMITED SIZE
+               WS-DSP-MM          DELIMITED SIZE
+               ' 합계:'           DELIMITED SIZE
+               WS-DSP-TOTAL       DELIMITED SIZE
+               ' OD노출:'         DELIMITED SIZE
+               WS-DSP-OD-EXPOSURE DELIMITED SIZE
+               INTO WS-RPT-DETAIL
+           MOVE WS-RPT-DETAIL TO BRPT-LINE
+           WRITE BRANCH-REPORT-RECORD.
+
+       3200-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-BALANCE TO WS-DSP-GRAND-TOTAL
+           MOVE WS-GRAND-OD-EXPOSURE   TO WS-DSP-GRAND-OD
+           MOVE SPACES TO WS-RPT-TOTAL
+           STRING
+               '===전체합계=== 지점수:'  DELIMITED SIZE
+               WS-BRANCH-COUNT            DELIMITED SIZE
+               ' 계좌수:'                 DELIMITED SIZE
+               WS-GRAND-ACCT-COUNT        DELIMITED SIZE
+               ' 잔액합계:'               DELIMITED SIZE
+               WS-DSP-GRAND-TOTAL         DELIMITED SIZE
+               ' OD노출합계:'             DELIMITED SIZE
+               WS-DSP-GRAND-OD            DELIMITED SIZE
+               INTO WS-RPT-TOTAL
+           MOVE WS-RPT-TOTAL TO BRPT-LINE
+           WRITE BRANCH-REPORT-RECORD.
+
+       9000-FINALIZE.
+           CLOSE ACCOUNT-FILE
+           CLOSE BRANCH-REPORT-FILE
+           DISPLAY '==============================='
+           DISPLAY 'ACCT009 지점별 집계 완료'
+           DISPLAY '지점 수: ' WS-BRANCH-COUNT
+           DISPLAY '==============================='.
+
+       9900-ABEND-HANDLER.
+           DISPLAY '*** ABEND: ' WS-ERROR-MESSAGE
+           CLOSE ACCOUNT-FILE
+           CLOSE BRANCH-REPORT-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
