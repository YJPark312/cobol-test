@@ -4,7 +4,7 @@
       *@처리유형  : BATCH
       *@처리개요  : BT관계기업－계열기업재무
       *@----------------------------------------------------------------
-      *@추출대상  : 계열기업전체정보
+      *@추출대상  : 계열기업전체정보(CDC-YN='Y'시 변경분만추출)
       *@    단계1 : 기업집단코드별 최종평가자료추출
       *@    단계2 : 최종자료의 재무제표,비율추출
       *@서버파일명: kii_mbf.d05.dat
@@ -29,6 +29,8 @@
       *-----------------------------------------------------------------
 200615*@김경호:20200615:P20202012389-기업집단평가시스템 구축관련
       *                   프로그램 변경
+      *@김경호:20260809:SYSIN 증분추출여부(CDC-YN)추가
+      *                   시스템최종처리일시기준 변경분만추출가능
       *-----------------------------------------------------------------
       *@ THKIPB110 : 기업집단평가기본
       *@ THKIPC120 : 기업집단합산재무제표
@@ -197,7 +199,11 @@
       *@  작업기준일시
            03  WK-BASE-YEAR            PIC  X(004).
            03  WK-BASE-MMDD            PIC  X(004).
+      *@  증분추출기준일시(CDC-YN='Y'일때　마지막추출기준일）
            03  WK-BASE-LAST-YMD        PIC  X(008).
+           03  FILLER                  PIC  X(001).
+      *@  증분(변경분)추출여부(Y:변경분만추출　그외:전체추출)
+           03  WK-SYSIN-CDC-YN         PIC  X(001).
       *    03  FILLER                  PIC  X(001).
       *@  작업년월일
       *     03  WK-SYSIN-BTCH-YMD      PIC  X(008).
@@ -257,6 +263,8 @@
            03  WK-H-BASE-YEAR           PIC  X(004).
       *@  평가년월일(종료)
            03  WK-H-L-VALUA-YMD         PIC  X(008).
+      *@  증분추출기준일시(시스템최종처리일시　비교용）
+           03  WK-H-LAST-EXTR-YMD       PIC  X(008).
 
            EXEC SQL END     DECLARE    SECTION END-EXEC.
       *-----------------------------------------------------------------
@@ -286,6 +294,7 @@
                        AND   기업집단평가구분    IN ('1','2')
                        AND   기업집단처리단계구분 = '6'
                        AND   SUBSTR(평가년월일,1,4) = :WK-H-BASE-YEAR
+                       AND   시스템최종처리일시    >= :WK-H-LAST-EXTR-YMD
                        GROUP BY 그룹회사코드
                                , 기업집단그룹코드
                                , 기업집단등록코드
@@ -378,6 +387,22 @@
            END-IF.
 
            DISPLAY '* JOB-VALUE-BASE-YEAR : ' WK-H-BASE-YEAR.
+
+      *@1 증분(변경분)추출여부　처리
+      *#1  CDC-YN='Y'이면　마지막추출기준일시이후　변경분만추출
+           IF   WK-SYSIN-CDC-YN = 'Y'
+           THEN
+               MOVE WK-BASE-LAST-YMD
+                 TO WK-H-LAST-EXTR-YMD
+               DISPLAY '* EXTRACT MODE        : CDC(INCREMENTAL)'
+               DISPLAY '* LAST EXTRACT YMD    : ' WK-H-LAST-EXTR-YMD
+           ELSE
+      *#1  기본값：전체추출（조건을항상참이되게설정）
+               MOVE '00000000'
+                 TO WK-H-LAST-EXTR-YMD
+               DISPLAY '* EXTRACT MODE        : FULL'
+           END-IF.
+
        S2000-VALIDATION-EXT.
            EXIT.
       *-----------------------------------------------------------------
