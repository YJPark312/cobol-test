@@ -14,6 +14,9 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *김경호:20240416:신규작성
+      *김경호:20260809:이행건수(SOURCE/TARGET/REJECT) 확인 추가
+      *김경호:20260809:BPCB 매핑예외(OUTFILE4) 보고파일 추가
+      *김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -43,6 +46,15 @@
                    ORGANIZATION        IS      SEQUENTIAL
                    ACCESS MODE         IS      SEQUENTIAL
                    FILE STATUS         IS      WK-OUT-FILE-ST3.
+           SELECT  OUT-FILE4           ASSIGN  TO  OUTFILE4
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-OUT-FILE-ST4.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -61,6 +73,15 @@
        FD  OUT-FILE3                   RECORDING MODE F.
        01  WK-OUT-REC3.
            03  OUT3-RECORD             PIC  X(181).
+      *    매핑예외 보고파일 출력
+       FD  OUT-FILE4                   RECORDING MODE F.
+       01  WK-OUT-REC4.
+           03  OUT4-RECORD             PIC  X(104).
+
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
@@ -89,6 +110,11 @@
            03  CO-NUM-60            PIC  9(002) VALUE 60.
            03  CO-NUM-80            PIC  9(002) VALUE 80.
 
+      *    매핑예외 사유코드
+           03  CO-MAPRSN-NOKEY      PIC  X(002) VALUE '01'.
+           03  CO-MAPRSN-NOKEY-TXT  PIC  X(040)
+               VALUE '고객식별자 공백 - 대상코드 매핑불가'.
+
       *-----------------------------------------------------------------
       * WORKING AREA
       *-----------------------------------------------------------------
@@ -103,9 +129,20 @@
            03  WK-CB01-READ             PIC  9(010).
            03  WK-CB01-WRITE            PIC  9(010).
 
+      *    이행제외(REJECT) 건수
+           03  WK-BPCB-REJECT           PIC  9(010).
+           03  WK-CA01-REJECT           PIC  9(010).
+           03  WK-CB01-REJECT           PIC  9(010).
+
+      *    BPCB 매핑예외(MAPPING EXCEPTION) 건수
+           03  WK-BPCB-MAPEXCP          PIC  9(010).
+
       *    프로그램 RETURN CODE
            03  WK-RETURN-CODE           PIC  X(002).
 
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+
       *    ERROR SQLCODE
            03  WK-SQLCODE               PIC S9(005).
 
@@ -113,6 +150,9 @@
            03  WK-OUT-FILE-ST1          PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST2          PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST3          PIC  X(002) VALUE '00'.
+           03  WK-OUT-FILE-ST4          PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE '00'.
 
            03  WK-T-LENGTH              PIC  9(005).
            03  WK-T-DATA                PIC  X(300).
@@ -151,6 +191,23 @@
            03 WK-01-SYS-LAST-UNO           PIC  X(00007).
            03 WK-01-FILL07                 PIC  X(00001).
 
+      *    BPCB 매핑예외(MAPPING EXCEPTION) 보고 RECORD
+       01  WK-MAPEXCP-REC.
+      *    그룹회사코드
+           03 WK-04-GROUP-CO-CD            PIC  X(00003).
+           03 WK-04-FILL01                 PIC  X(00001).
+      *    고객고유번호구분
+           03 WK-04-CUNIQNO-DSTCD          PIC  X(00002).
+           03 WK-04-FILL02                 PIC  X(00001).
+      *    고객명
+           03 WK-04-CUSTNM                 PIC  X(00050).
+           03 WK-04-FILL03                 PIC  X(00001).
+      *    매핑예외 사유코드
+           03 WK-04-MAPRSN-CD              PIC  X(00002).
+           03 WK-04-FILL04                 PIC  X(00001).
+      *    매핑예외 사유내용
+           03 WK-04-MAPRSN-TXT             PIC  X(00040).
+
       *    THKAACA01 RECORD
        01  WK-CA01-REC.
       *    그룹회사코드
@@ -392,6 +449,10 @@
       *   응답코드 초기화
            MOVE  ZEROS  TO  WK-RETURN-CODE
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS
+
       *    JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN
              FROM  SYSIN
@@ -456,6 +517,21 @@
       *@2     파일오픈시 오류인 경우
                MOVE 99  TO WK-RETURN-CODE
 
+      *@2     종료처리
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+
+      *@1  BPCB 매핑예외(MAPPING EXCEPTION) 보고 FILE OPEN
+           OPEN   OUTPUT  OUT-FILE4
+           IF  WK-OUT-FILE-ST4 NOT = '00'
+           THEN
+               DISPLAY  'BIPMG04: MAPEXCP OUT-FILE OPEN ERROR !!!!!'
+                        WK-OUT-FILE-ST4
+
+      *@2     파일오픈시 오류인 경우
+               MOVE 99  TO WK-RETURN-CODE
+
       *@2     종료처리
                PERFORM S9000-FINAL-RTN
                   THRU S9000-FINAL-EXT
@@ -556,9 +632,17 @@
                      TO WK-01-CUSTNM
                END-IF
 
-      *@1      파일 WRITE-LOG
-               PERFORM S3120-WRITE-PROC-RTN
-                  THRU S3120-WRITE-PROC-EXT
+      *@1      고객식별자 매핑가능 여부 확인
+               IF  WK-01-CUST-IDNFR = SPACE
+               THEN
+      *@2          매핑예외 보고파일 출력
+                   PERFORM S3125-MAPEXCP-RTN
+                      THRU S3125-MAPEXCP-EXT
+               ELSE
+      *@2          파일 WRITE-LOG
+                   PERFORM S3120-WRITE-PROC-RTN
+                      THRU S3120-WRITE-PROC-EXT
+               END-IF
 
 
       *@1      THKAABPCB CURSOR FETCH
@@ -635,19 +719,51 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC1  FROM WK-BPCB-REC
 
-           ADD 1 TO WK-BPCB-WRITE
-
-           IF  FUNCTION MOD(WK-BPCB-WRITE, 100000) = 0
+           IF  WK-OUT-FILE-ST1  =  '00'
            THEN
+               ADD 1 TO WK-BPCB-WRITE
 
-               #USRLOG '>>> DATA PROCESS COUNT = ' WK-BPCB-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+               IF  FUNCTION MOD(WK-BPCB-WRITE, 100000) = 0
+               THEN
+
+                   #USRLOG '>>> DATA PROCESS COUNT = ' WK-BPCB-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> BPCB WRITE REJECT !! <<<'
+               ADD 1 TO WK-BPCB-REJECT
            END-IF
 
            .
        S3120-WRITE-PROC-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@   BPCB 매핑예외(MAPPING EXCEPTION) 보고파일 출력
+      *-----------------------------------------------------------------
+       S3125-MAPEXCP-RTN.
+
+      *    초기화
+           INITIALIZE   WK-OUT-REC4
+                        WK-MAPEXCP-REC
+
+      *    매핑예외 내역 편집
+           MOVE  WK-01-GROUP-CO-CD     TO  WK-04-GROUP-CO-CD
+           MOVE  WK-01-CUNIQNO-DSTCD   TO  WK-04-CUNIQNO-DSTCD
+           MOVE  WK-01-CUSTNM          TO  WK-04-CUSTNM
+           MOVE  CO-MAPRSN-NOKEY       TO  WK-04-MAPRSN-CD
+           MOVE  CO-MAPRSN-NOKEY-TXT   TO  WK-04-MAPRSN-TXT
+
+      *    매핑예외 보고파일 출력
+           WRITE  WK-OUT-REC4  FROM WK-MAPEXCP-REC
+
+           ADD 1 TO WK-BPCB-MAPEXCP
+
+           #USRLOG '>>> BPCB MAPPING EXCEPTION !! <<<' WK-01-GROUP-CO-CD
+           .
+       S3125-MAPEXCP-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   THKABCA01 테이블 이행처리
       *-----------------------------------------------------------------
@@ -786,13 +902,19 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC2  FROM WK-CA01-REC
 
-           ADD 1 TO WK-CA01-WRITE
-
-           IF  FUNCTION MOD(WK-CA01-WRITE, 10000) = 0
+           IF  WK-OUT-FILE-ST2  =  '00'
            THEN
+               ADD 1 TO WK-CA01-WRITE
+
+               IF  FUNCTION MOD(WK-CA01-WRITE, 10000) = 0
+               THEN
 
-               #USRLOG '>>> DATA PROCESS COUNT = ' WK-CA01-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+                   #USRLOG '>>> DATA PROCESS COUNT = ' WK-CA01-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> CA01 WRITE REJECT !! <<<'
+               ADD 1 TO WK-CA01-REJECT
            END-IF
 
            .
@@ -937,13 +1059,19 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC3  FROM WK-CB01-REC
 
-           ADD 1 TO WK-CB01-WRITE
-
-           IF  FUNCTION MOD(WK-CB01-WRITE, 100000) = 0
+           IF  WK-OUT-FILE-ST3  =  '00'
            THEN
+               ADD 1 TO WK-CB01-WRITE
+
+               IF  FUNCTION MOD(WK-CB01-WRITE, 100000) = 0
+               THEN
 
-               #USRLOG '>>> DATA PROCESS COUNT = ' WK-CB01-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+                   #USRLOG '>>> DATA PROCESS COUNT = ' WK-CB01-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> CB01 WRITE REJECT !! <<<'
+               ADD 1 TO WK-CB01-REJECT
            END-IF
 
            .
@@ -1139,6 +1267,10 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
 
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  처리결과가　정상
            IF  WK-RETURN-CODE = ZEROS
            THEN
@@ -1156,6 +1288,51 @@
        S9000-FINAL-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-RETURN-CODE
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-BPCB-WRITE
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-RETURN-CODE
+               WHEN '00'
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '11' THRU '19'
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '21' THRU '29'
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '31' THRU '39'
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   CLOSE FILE
       *-----------------------------------------------------------------
@@ -1165,6 +1342,7 @@
            CLOSE  OUT-FILE1
            CLOSE  OUT-FILE2
            CLOSE  OUT-FILE3
+           CLOSE  OUT-FILE4
            .
        S9100-CLOSE-FILE-EXT.
            EXIT.
@@ -1198,6 +1376,19 @@
            DISPLAY '  READ   건수 = ' WK-CB01-READ
            DISPLAY '  WRITE  건수 = ' WK-CB01-WRITE
            DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKAABPCB SOURCE = ' WK-BPCB-READ
+                   '  TARGET = ' WK-BPCB-WRITE
+                   '  REJECT = ' WK-BPCB-REJECT
+           DISPLAY '  THKABCA01 SOURCE = ' WK-CA01-READ
+                   '  TARGET = ' WK-CA01-WRITE
+                   '  REJECT = ' WK-CA01-REJECT
+           DISPLAY '  THKABCB01 SOURCE = ' WK-CB01-READ
+                   '  TARGET = ' WK-CB01-WRITE
+                   '  REJECT = ' WK-CB01-REJECT
+           DISPLAY '  BPCB 매핑예외(MAPEXCP) 건수    = ' WK-BPCB-MAPEXCP
+           DISPLAY '*------------------------------------------*'
            DISPLAY '종료시간    : ' FUNCTION CURRENT-DATE(1:14)
            DISPLAY '*------------------------------------------*'
            .
@@ -1226,6 +1417,19 @@
            DISPLAY '  READ   건수 = ' WK-CB01-READ
            DISPLAY '  WRITE  건수 = ' WK-CB01-WRITE
            DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKAABPCB SOURCE = ' WK-BPCB-READ
+                   '  TARGET = ' WK-BPCB-WRITE
+                   '  REJECT = ' WK-BPCB-REJECT
+           DISPLAY '  THKABCA01 SOURCE = ' WK-CA01-READ
+                   '  TARGET = ' WK-CA01-WRITE
+                   '  REJECT = ' WK-CA01-REJECT
+           DISPLAY '  THKABCB01 SOURCE = ' WK-CB01-READ
+                   '  TARGET = ' WK-CB01-WRITE
+                   '  REJECT = ' WK-CB01-REJECT
+           DISPLAY '  BPCB 매핑예외(MAPEXCP) 건수    = ' WK-BPCB-MAPEXCP
+           DISPLAY '*------------------------------------------*'
            DISPLAY '종료시간    : ' FUNCTION CURRENT-DATE(1:14)
            DISPLAY '*------------------------------------------*'
 
