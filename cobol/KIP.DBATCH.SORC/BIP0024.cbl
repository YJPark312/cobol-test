@@ -16,6 +16,8 @@
       *@성명 : 일자 : 변　경　내　용
       *-----------------------------------------------------------------
       *@김희태:20200114:신규작성
+      *@김경호:20260809:사업부문구조 효력기간(적용시작/종료년월일)
+      *                관리기능 추가(S6004)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -103,6 +105,8 @@
            03  WK-I                    PIC S9(004) COMP.
            03  WK-C                    PIC  9(009) VALUE ZERO.
            03  WK-D                    PIC  9(009) VALUE ZERO.
+      *@  사업부문구조 직전버전 효력종료대상 존재 여부(Y:존재)
+           03  WK-SW-EFCT-PFND         PIC  X(001).
       *@1 기준년 사업부문매출금액
            03  WK-BIZ-SECT-ASALE-AMT-1 PIC S9(015) COMP-3.
       *@1  N1년 사업부문매출금액
@@ -303,6 +307,23 @@
       *@   업체수
            03  WK-HI5-ENTP-CNT            PIC S9(005) COMP-3.
 
+      *------------------------------------------------
+      *@  사업부문구조 직전버전 효력종료대상조회
+      *------------------------------------------------
+       01  WK-HOST-IN6.
+      *@   그룹회사코드
+           03  WK-HI6-GROUP-CO-CD         PIC  X(003).
+      *@   기업집단그룹코드
+           03  WK-HI6-CORP-CLCT-GROUP-CD  PIC  X(003).
+      *@   기업집단등록코드
+           03  WK-HI6-CORP-CLCT-REGI-CD   PIC  X(003).
+      *@   평가년월일(금회)
+           03  WK-HI6-VALUA-YMD           PIC  X(008).
+
+       01  WK-HOST-OUT6.
+      *@   평가년월일(직전 미종료건)
+           03  WK-HO6-PRIOR-VALUA-YMD     PIC  X(008).
+
       *-----------------------------------------------
       *@   CHG LOG OUT-FILE LAYOUT
       *-----------------------------------------------
@@ -814,6 +835,10 @@
            PERFORM S6003-THKIPB113-CLOSE-RTN
               THRU S6003-THKIPB113-CLOSE-EXT.
 
+      *@1 사업부문구조 직전버전 효력종료처리
+           PERFORM S6004-THKIPB113-EFCT-CLOSE-RTN
+              THRU S6004-THKIPB113-EFCT-CLOSE-EXT.
+
 
        S6000-DATA-DELETE-EXT.
            EXIT.
@@ -1010,6 +1035,101 @@
        S6003-THKIPB113-CLOSE-EXT.
 
 
+      *-----------------------------------------------------------------
+      *@  사업부문구조 직전버전 효력종료처리
+      *-----------------------------------------------------------------
+       S6004-THKIPB113-EFCT-CLOSE-RTN.
+
+      *@  그룹회사코드
+           MOVE 'KB0'
+             TO WK-HI6-GROUP-CO-CD.
+      *@  기업집단그룹코드
+           MOVE WK-HO1-CORP-CLCT-GROUP-CD
+             TO WK-HI6-CORP-CLCT-GROUP-CD.
+      *@  기업집단등록코드
+           MOVE WK-HO1-CORP-CLCT-REGI-CD
+             TO WK-HI6-CORP-CLCT-REGI-CD.
+      *@  평가년월일(금회)
+           MOVE WK-HO1-VALUA-YMD
+             TO WK-HI6-VALUA-YMD.
+
+           MOVE SPACES  TO  WK-HO6-PRIOR-VALUA-YMD.
+
+      *@1 직전에 생성된, 아직 종료되지않은 사업부문구조 버전조회
+           EXEC SQL
+                SELECT  MAX(평가년월일)
+                  INTO :WK-HO6-PRIOR-VALUA-YMD
+                  FROM  DB2DBA.THKIPB113
+                 WHERE  그룹회사코드     = :WK-HI6-GROUP-CO-CD
+                   AND  기업집단그룹코드 = :WK-HI6-CORP-CLCT-GROUP-CD
+                   AND  기업집단등록코드 = :WK-HI6-CORP-CLCT-REGI-CD
+                   AND  평가년월일      < :WK-HI6-VALUA-YMD
+                   AND  적용종료년월일   = ''
+           END-EXEC.
+
+      *#1  SQLIO 호출결과 확인
+           EVALUATE SQLCODE
+               WHEN ZERO
+                    CONTINUE
+               WHEN 100
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "SELECT THKIPB113(EFCT) "
+                            " SQL-ERROR : [" SQLCODE  "]"
+                            "  SQLSTATE : [" SQLSTATE "]"
+                            "   SQLERRM : [" SQLERRM  "]"
+                    MOVE 'THKIPB113'     TO XZUGEROR-I-TBL-ID
+                    MOVE 'SELECT'        TO XZUGEROR-I-FUNC-CD
+                    MOVE SQLCODE         TO XZUGEROR-I-SQL-CD
+                    MOVE 'THKIPB113 ERROR' TO XZUGEROR-I-MSG
+      *@1           사용자정의 에러코드 설정(24: SELECT 오류)
+                    MOVE 24 TO RETURN-CODE
+      *@1           처리종료
+                    PERFORM S9000-FINAL-RTN
+                       THRU S9000-FINAL-EXT
+           END-EVALUATE.
+
+           MOVE  CO-N  TO  WK-SW-EFCT-PFND.
+           IF  NOT WK-HO6-PRIOR-VALUA-YMD = SPACES
+               MOVE  CO-Y  TO  WK-SW-EFCT-PFND
+           END-IF.
+
+           IF  WK-SW-EFCT-PFND = CO-Y
+
+      *@1     직전버전의 적용종료년월일을 금회 평가년월일로 종료
+               EXEC SQL
+                    UPDATE  DB2DBA.THKIPB113
+                       SET  적용종료년월일 = :WK-HI6-VALUA-YMD
+                     WHERE  그룹회사코드     = :WK-HI6-GROUP-CO-CD
+                       AND  기업집단그룹코드 = :WK-HI6-CORP-CLCT-GROUP-CD
+                       AND  기업집단등록코드 = :WK-HI6-CORP-CLCT-REGI-CD
+                       AND  평가년월일      = :WK-HO6-PRIOR-VALUA-YMD
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY "UPDATE THKIPB113(EFCT) "
+                                " SQL-ERROR : [" SQLCODE  "]"
+                                "  SQLSTATE : [" SQLSTATE "]"
+                                "   SQLERRM : [" SQLERRM  "]"
+                        MOVE 'THKIPB113'     TO XZUGEROR-I-TBL-ID
+                        MOVE 'UPDATE'        TO XZUGEROR-I-FUNC-CD
+                        MOVE SQLCODE         TO XZUGEROR-I-SQL-CD
+                        MOVE 'THKIPB113 ERROR' TO XZUGEROR-I-MSG
+      *@1               사용자정의 에러코드 설정(24: UPDATE 오류)
+                        MOVE 24 TO RETURN-CODE
+      *@1               처리종료
+                        PERFORM S9000-FINAL-RTN
+                           THRU S9000-FINAL-EXT
+               END-EVALUATE
+
+           END-IF.
+
+       S6004-THKIPB113-EFCT-CLOSE-EXT.
+           EXIT.
+
 
       *-----------------------------------------------------------------
       *@  기업집단평가기본(THKIPB110) FETCH
@@ -1644,6 +1764,12 @@
       *        19.시스템최종사용자번호
                 MOVE '0000000'
                   TO RIPB113-SYS-LAST-UNO
+      *        20.적용시작년월일(신규버전 효력개시일)
+                MOVE WK-HI5-VALUA-YMD
+                  TO RIPB113-EFCT-STRT-YMD
+      *        21.적용종료년월일(현재버전이므로 공백)
+                MOVE SPACES
+                  TO RIPB113-EFCT-END-YMD
 
                 #DYDBIO  INSERT-CMD-Y
                           TKIPB113-PK
@@ -1952,6 +2078,12 @@
       *        19.시스템최종사용자번호
                 MOVE '0000000'
                   TO RIPB113-SYS-LAST-UNO
+      *        20.적용시작년월일(신규버전 효력개시일)
+                MOVE WK-HI5-VALUA-YMD
+                  TO RIPB113-EFCT-STRT-YMD
+      *        21.적용종료년월일(현재버전이므로 공백)
+                MOVE SPACES
+                  TO RIPB113-EFCT-END-YMD
 
                 #DYDBIO  INSERT-CMD-Y
                           TKIPB113-PK
@@ -2024,6 +2156,12 @@
       *        19.시스템최종사용자번호
                 MOVE '0000000'
                   TO RIPB113-SYS-LAST-UNO
+      *        20.적용시작년월일(신규버전 효력개시일)
+                MOVE WK-HI5-VALUA-YMD
+                  TO RIPB113-EFCT-STRT-YMD
+      *        21.적용종료년월일(현재버전이므로 공백)
+                MOVE SPACES
+                  TO RIPB113-EFCT-END-YMD
 
                 #DYDBIO  INSERT-CMD-Y
                           TKIPB113-PK
