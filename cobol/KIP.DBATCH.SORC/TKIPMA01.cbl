@@ -4,6 +4,29 @@
 //* 선행 : (MAY)TKIPDA02
 //* 후행 : TKIPMA02
 //*------------------------------------------------------
+//*  TKIPDA02YN : 스케줄러에서 5월 작업투입시에만 'Y'로 SET
+//*               (평상시는 기본값 'N' - 선행작업 없음)
+//*------------------------------------------------------
+//         SET      TKIPDA02YN=N
+//*------------------------------------------------------
+//* STEP00 : 선행작업(TKIPDA02) 정상종료 확인(5월만 해당)
+//*          TKIPDA02가 정상종료되어야 생성되는
+//*          KIP.DM.SHRKIP.TKIPDA02.OUT의 존재여부로 확인함
+//*------------------------------------------------------
+//       IF (TKIPDA02YN = 'Y') THEN
+//CHKPRE   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('KIP.DM.SHRKIP.TKIPDA02.OUT')
+/*
+//       ENDIF
+//*------------------------------------------------------
+//* STEP01~STEP03 : 선행작업이 정상종료된 경우에만 수행
+//*          (5월이 아니거나, CHKPRE가 TKIPDA02.OUT을
+//*           정상적으로 찾은 경우)
+//*------------------------------------------------------
+//       IF (TKIPDA02YN = 'N' OR CHKPRE.RC = 0) THEN
+//*------------------------------------------------------
 //* STEP01 : 출력파일 DELETE
 //*------------------------------------------------------
 //DELETE1  EXEC PGM=IDCAMS
@@ -27,5 +50,20 @@
 //SYSIN    DD *
 KB0-20240229
 /*
+//       ELSE
+//*------------------------------------------------------
+//* 선행작업(TKIPDA02) 미종료 - 월말체인 중단
+//* 이전 수행분 BIP0001.OUT을 삭제하여 후행 TKIPMA02가
+//* STALE/누락 데이터로 진행되지 않도록 한다
+//*------------------------------------------------------
+//DELETE2  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE   KIP.DM.SHRKIP.BIP0001.OUT
+  SET MAXCC=00
+/*
+//NOPRE    EXEC PGM=IEFBR14
+//SYSPRINT DD SYSOUT=*
+//       ENDIF
 //
 //
