@@ -15,6 +15,9 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *김경호:20240426:신규작성
+      *김경호:20260809:이행건수(SOURCE/TARGET/REJECT) 확인 추가
+      *김경호:20260809:계산식 구문/참조 검증(FIIQ001) 추가
+      *김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -40,6 +43,15 @@
                    ORGANIZATION        IS      SEQUENTIAL
                    ACCESS MODE         IS      SEQUENTIAL
                    FILE STATUS         IS      WK-OUT-FILE-ST2.
+           SELECT  OUT-FILE3           ASSIGN  TO  OUTFILE3
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-OUT-FILE-ST3.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -53,6 +65,15 @@
        FD  OUT-FILE2                   RECORDING MODE F.
        01  WK-OUT-REC2.
            03  OUT2-RECORD             PIC  X(1347).
+      *    계산식 검증 예외 보고파일 출력
+       FD  OUT-FILE3                   RECORDING MODE F.
+       01  WK-OUT-REC3.
+           03  OUT3-RECORD             PIC  X(065).
+
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
@@ -79,6 +100,14 @@
 
            03  CO-NUM-50            PIC  9(002) VALUE 50.
 
+      *    계산식 검증처리구분(FIIQ001)
+           03  CO-FIIQ001-PRCSS-DSTIC   PIC  X(002) VALUE '99'.
+
+      *    계산식 검증예외 사유코드
+           03  CO-FMLRSN-PARSE-ERR      PIC  X(002) VALUE '01'.
+           03  CO-FMLRSN-PARSE-ERR-TXT  PIC  X(040)
+               VALUE '계산식 구문/참조 오류 - 평가불가'.
+
       *-----------------------------------------------------------------
       * WORKING AREA
       *-----------------------------------------------------------------
@@ -90,15 +119,29 @@
            03  WK-M519-READ             PIC  9(010).
            03  WK-M519-WRITE            PIC  9(010).
 
+      *    이행제외(REJECT) 건수
+           03  WK-M518-REJECT           PIC  9(010).
+           03  WK-M519-REJECT           PIC  9(010).
+
+      *    계산식 검증예외(FMLEXCP) 건수
+           03  WK-M518-FMLEXCP          PIC  9(010).
+           03  WK-M519-FMLEXCP          PIC  9(010).
+
       *    프로그램 RETURN CODE
            03  WK-RETURN-CODE           PIC  X(002).
 
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+
       *    ERROR SQLCODE
            03  WK-SQLCODE               PIC S9(005).
 
       *    파일 상태 변수
            03  WK-OUT-FILE-ST1          PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST2          PIC  X(002) VALUE '00'.
+           03  WK-OUT-FILE-ST3          PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE '00'.
 
            03  WK-T-LENGTH             PIC  9(004).
            03  WK-T-DATA               PIC  X(100).
@@ -173,6 +216,26 @@
       *    시스템최종사용자번호
            03 WK-O2-SYS-LAST-UNO           PIC X(00007).
 
+      *    계산식 검증예외 보고 RECORD
+       01  WK-FMLEXCP-REC.
+      *    그룹회사코드
+           03 WK-05-GROUP-CO-CD            PIC X(00003).
+           03 WK-05-FILL01                 PIC X(00001).
+      *    대상테이블
+           03 WK-05-TABLE-ID               PIC X(00009).
+           03 WK-05-FILL02                 PIC X(00001).
+      *    계산식구분
+           03 WK-05-CLFR-DSTCD             PIC X(00002).
+           03 WK-05-FILL03                 PIC X(00001).
+      *    재무항목코드
+           03 WK-05-FNAF-ITEM-CD           PIC X(00004).
+           03 WK-05-FILL04                 PIC X(00001).
+      *    검증예외 사유코드
+           03 WK-05-FMLVAL-RSN-CD          PIC X(00002).
+           03 WK-05-FILL05                 PIC X(00001).
+      *    검증예외 사유내용
+           03 WK-05-FMLVAL-RSN-TXT         PIC X(00040).
+
       * --- SYSIN 입력/ BATCH 기준정보 정의 (F/W 정의)
        01  WK-SYSIN.
       *       그룹회사코드
@@ -209,6 +272,10 @@
        01  YCCOMMON-CA.
            COPY  YCCOMMON.
 
+      *@  재무산식파싱FC
+       01  XFIIQ001-CA.
+           COPY  XFIIQ001.
+
       *-----------------------------------------------------------------
       * DBIO SQLIO INTERFACE PARAMETER
       *-----------------------------------------------------------------
@@ -326,6 +393,10 @@
       *   응답코드 초기화
            MOVE  ZEROS  TO  WK-RETURN-CODE
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS
+
       *    JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN
              FROM  SYSIN
@@ -374,6 +445,19 @@
       *@2     파일오픈시 오류인 경우
                MOVE 99  TO WK-RETURN-CODE
 
+      *@2     종료처리
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+           OPEN   OUTPUT  OUT-FILE3
+           IF  WK-OUT-FILE-ST3 NOT = '00'
+           THEN
+               DISPLAY  'BIPMG05: FMLEXCP OUT-FILE OPEN ERROR !!!!!'
+                        WK-OUT-FILE-ST3
+
+      *@2     파일오픈시 오류인 경우
+               MOVE 99  TO WK-RETURN-CODE
+
       *@2     종료처리
                PERFORM S9000-FINAL-RTN
                   THRU S9000-FINAL-EXT
@@ -439,9 +523,9 @@
       *@1  THKIPM518 데이터 이행처리
            PERFORM UNTIL WK-SW-EOF = 'Y'
 
-      *@1      파일 WRITE-LOG
-               PERFORM S3130-WRITE-PROC-RTN
-                  THRU S3130-WRITE-PROC-EXT
+      *@1      계산식 구문/참조 검증처리
+               PERFORM S3125-FMLVAL-CHECK-RTN
+                  THRU S3125-FMLVAL-CHECK-EXT
 
 
       *@1      THKIPM518 CURSOR FETCH
@@ -516,19 +600,90 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC1  FROM WK-M518-REC
 
-           ADD 1 TO WK-M518-WRITE
-
-           IF  FUNCTION MOD(WK-M518-WRITE, 100000) = 0
+           IF  WK-OUT-FILE-ST1  =  '00'
            THEN
+               ADD 1 TO WK-M518-WRITE
+
+               IF  FUNCTION MOD(WK-M518-WRITE, 100000) = 0
+               THEN
 
-               #USRLOG '>>> DATA PROCESS COUNT = ' WK-M518-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+                   #USRLOG '>>> DATA PROCESS COUNT = ' WK-M518-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> M518 WRITE REJECT !! <<<'
+               ADD 1 TO WK-M518-REJECT
            END-IF
 
            .
        S3130-WRITE-PROC-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@   M518 계산식(최종계산식내용) 구문/참조 검증처리
+      *-----------------------------------------------------------------
+       S3125-FMLVAL-CHECK-RTN.
+
+           IF  WK-O1-LAST-CLFR-CTNT NOT = SPACE
+           THEN
+               INITIALIZE                     XFIIQ001-CA
+
+               MOVE  CO-FIIQ001-PRCSS-DSTIC
+                 TO  XFIIQ001-I-PRCSS-DSTIC
+
+               MOVE  WK-O1-LAST-CLFR-CTNT
+                 TO  XFIIQ001-I-CLFR
+
+      *@1          재무산식파싱(FIIQ001) 프로그램호출
+                   #DYCALL  FIIQ001  YCCOMMON-CA  XFIIQ001-CA
+
+               IF  COND-XFIIQ001-ERROR
+               THEN
+      *@2              계산식 검증예외 보고파일 출력
+                   PERFORM S3126-FMLEXCP-WRITE-RTN
+                      THRU S3126-FMLEXCP-WRITE-EXT
+               ELSE
+      *@2              파일 WRITE-LOG
+                   PERFORM S3130-WRITE-PROC-RTN
+                      THRU S3130-WRITE-PROC-EXT
+               END-IF
+           ELSE
+      *@1          검증대상 계산식이 없는 경우
+               PERFORM S3130-WRITE-PROC-RTN
+                  THRU S3130-WRITE-PROC-EXT
+           END-IF
+           .
+       S3125-FMLVAL-CHECK-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   M518 계산식 검증예외 보고파일 출력
+      *-----------------------------------------------------------------
+       S3126-FMLEXCP-WRITE-RTN.
+
+      *    초기화
+           INITIALIZE   WK-OUT-REC3
+                        WK-FMLEXCP-REC
+
+      *    검증예외 내역 편집
+           MOVE  WK-O1-GROUP-CO-CD      TO  WK-05-GROUP-CO-CD
+           MOVE  'THKIPM518'            TO  WK-05-TABLE-ID
+           MOVE  WK-O1-CLFR-DSTCD       TO  WK-05-CLFR-DSTCD
+           MOVE  WK-O1-FNAF-ITEM-CD     TO  WK-05-FNAF-ITEM-CD
+           MOVE  CO-FMLRSN-PARSE-ERR    TO  WK-05-FMLVAL-RSN-CD
+           MOVE  CO-FMLRSN-PARSE-ERR-TXT
+                                        TO  WK-05-FMLVAL-RSN-TXT
+
+      *    검증예외 보고파일 출력
+           WRITE  WK-OUT-REC3  FROM WK-FMLEXCP-REC
+
+           ADD 1 TO WK-M518-FMLEXCP
+
+           DISPLAY '>>> M518 FORMULA VALIDATION ERROR !! <<<'
+           .
+       S3126-FMLEXCP-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   THKIPM519 테이블 이행처리
       *-----------------------------------------------------------------
@@ -557,9 +712,9 @@
       *@1  THKIPM519 데이터 이행처리
            PERFORM UNTIL WK-SW-EOF = 'Y'
 
-      *@1      파일 WRITE-LOG
-               PERFORM S3230-WRITE-PROC-RTN
-                  THRU S3230-WRITE-PROC-EXT
+      *@1      계산식 구문/참조 검증처리
+               PERFORM S3225-FMLVAL-CHECK-RTN
+                  THRU S3225-FMLVAL-CHECK-EXT
 
 
       *@1      THKIPM519 CURSOR FETCH
@@ -634,24 +789,99 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC2  FROM WK-M519-REC
 
-           ADD 1 TO WK-M519-WRITE
-
-           IF  FUNCTION MOD(WK-M519-WRITE, 100000) = 0
+           IF  WK-OUT-FILE-ST2  =  '00'
            THEN
+               ADD 1 TO WK-M519-WRITE
+
+               IF  FUNCTION MOD(WK-M519-WRITE, 100000) = 0
+               THEN
 
-               #USRLOG '>>> DATA PROCESS COUNT = ' WK-M519-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+                   #USRLOG '>>> DATA PROCESS COUNT = ' WK-M519-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> M519 WRITE REJECT !! <<<'
+               ADD 1 TO WK-M519-REJECT
            END-IF
 
            .
        S3230-WRITE-PROC-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@   M519 계산식(계산식내용) 구문/참조 검증처리
+      *-----------------------------------------------------------------
+       S3225-FMLVAL-CHECK-RTN.
+
+           IF  WK-O2-CLFR-CTNT NOT = SPACE
+           THEN
+               INITIALIZE                     XFIIQ001-CA
+
+               MOVE  CO-FIIQ001-PRCSS-DSTIC
+                 TO  XFIIQ001-I-PRCSS-DSTIC
+
+               MOVE  WK-O2-CLFR-CTNT
+                 TO  XFIIQ001-I-CLFR
+
+      *@1          재무산식파싱(FIIQ001) 프로그램호출
+                   #DYCALL  FIIQ001  YCCOMMON-CA  XFIIQ001-CA
+
+               IF  COND-XFIIQ001-ERROR
+               THEN
+      *@2              계산식 검증예외 보고파일 출력
+                   PERFORM S3226-FMLEXCP-WRITE-RTN
+                      THRU S3226-FMLEXCP-WRITE-EXT
+               ELSE
+      *@2              파일 WRITE-LOG
+                   PERFORM S3230-WRITE-PROC-RTN
+                      THRU S3230-WRITE-PROC-EXT
+               END-IF
+           ELSE
+      *@1          검증대상 계산식이 없는 경우
+               PERFORM S3230-WRITE-PROC-RTN
+                  THRU S3230-WRITE-PROC-EXT
+           END-IF
+           .
+       S3225-FMLVAL-CHECK-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   M519 계산식 검증예외 보고파일 출력
+      *-----------------------------------------------------------------
+       S3226-FMLEXCP-WRITE-RTN.
+
+      *    초기화
+           INITIALIZE   WK-OUT-REC3
+                        WK-FMLEXCP-REC
+
+      *    검증예외 내역 편집
+           MOVE  WK-O2-GROUP-CO-CD      TO  WK-05-GROUP-CO-CD
+           MOVE  'THKIPM519'            TO  WK-05-TABLE-ID
+           MOVE  WK-O2-CLFR-DSTCD       TO  WK-05-CLFR-DSTCD
+           MOVE  WK-O2-FNAF-ITEM-CD     TO  WK-05-FNAF-ITEM-CD
+           MOVE  CO-FMLRSN-PARSE-ERR    TO  WK-05-FMLVAL-RSN-CD
+           MOVE  CO-FMLRSN-PARSE-ERR-TXT
+                                        TO  WK-05-FMLVAL-RSN-TXT
+
+      *    검증예외 보고파일 출력
+           WRITE  WK-OUT-REC3  FROM WK-FMLEXCP-REC
+
+           ADD 1 TO WK-M519-FMLEXCP
+
+           DISPLAY '>>> M519 FORMULA VALIDATION ERROR !! <<<'
+           .
+       S3226-FMLEXCP-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  처리종료
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
 
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  처리결과가　정상
            IF  WK-RETURN-CODE = ZEROS
            THEN
@@ -669,6 +899,51 @@
        S9000-FINAL-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-RETURN-CODE
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-M518-WRITE
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-RETURN-CODE
+               WHEN '00'
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '11' THRU '19'
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '21' THRU '29'
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '31' THRU '39'
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   CLOSE FILE
       *-----------------------------------------------------------------
@@ -677,6 +952,7 @@
       *@1  CLOSE FILE
            CLOSE  OUT-FILE1
            CLOSE  OUT-FILE2
+           CLOSE  OUT-FILE3
            .
        S9100-CLOSE-FILE-EXT.
            EXIT.
@@ -692,6 +968,22 @@
            DISPLAY '*------------------------------------------*'
            DISPLAY '* WK-RETURN-CODE : ' WK-RETURN-CODE
            DISPLAY '*------------------------------------------*'
+
+      *@1 이행건수 확인(SOURCE/TARGET/REJECT)
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKIPM518 SOURCE = ' WK-M518-READ
+                   '  TARGET = ' WK-M518-WRITE
+                   '  REJECT = ' WK-M518-REJECT
+           DISPLAY '  THKIPM519 SOURCE = ' WK-M519-READ
+                   '  TARGET = ' WK-M519-WRITE
+                   '  REJECT = ' WK-M519-REJECT
+           DISPLAY '  M518 계산식 검증예외(FMLEXCP) 건수 = '
+                   WK-M518-FMLEXCP
+           DISPLAY '  M519 계산식 검증예외(FMLEXCP) 건수 = '
+                   WK-M519-FMLEXCP
+           DISPLAY '*------------------------------------------*'
            .
        S9200-DISPLAY-ERROR-EXT.
            EXIT.
@@ -713,6 +1005,19 @@
            DISPLAY '  READ   건수 = ' WK-M519-READ
            DISPLAY '  WRITE  건수 = ' WK-M519-WRITE
            DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKIPM518 SOURCE = ' WK-M518-READ
+                   '  TARGET = ' WK-M518-WRITE
+                   '  REJECT = ' WK-M518-REJECT
+           DISPLAY '  THKIPM519 SOURCE = ' WK-M519-READ
+                   '  TARGET = ' WK-M519-WRITE
+                   '  REJECT = ' WK-M519-REJECT
+           DISPLAY '  M518 계산식 검증예외(FMLEXCP) 건수 = '
+                   WK-M518-FMLEXCP
+           DISPLAY '  M519 계산식 검증예외(FMLEXCP) 건수 = '
+                   WK-M519-FMLEXCP
+           DISPLAY '*------------------------------------------*'
            DISPLAY '종료시간    : ' FUNCTION CURRENT-DATE(1:14)
            DISPLAY '*------------------------------------------*'
 
