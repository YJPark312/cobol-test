@@ -10,6 +10,8 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *최동용:20200108 신규작성
+      *김경호:20260809:전환작업 실행제어(THKIPM902)
+      *                중복실행방지 기능 추가(S1500/S1600)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -113,6 +115,12 @@
                05  WK-ERROR-MSG-NM       PIC  X(070).
            03  WK-SW-END                 PIC  X(003).
            03  WK-ERR-RETURN             PIC  X(002).
+      *@  시스템최종처리일시
+           03  WK-TIMESTAMP              PIC  X(020).
+      *@  실행제어(THKIPM902) 중복실행 여부(Y:중복으로 SKIP)
+           03  WK-RUNCTL-DUP-YN          PIC  X(001).
+      *@  실행제어(THKIPM902) 기완료건수
+           03  WK-RUNCTL-CNT             PIC  9(009) COMP-3.
            03  WK-C001-FETCH-END-YN      PIC  X(001).
            03  WK-C002-FETCH-END-YN      PIC  X(001).
            03  WK-C003-FETCH-END-YN      PIC  X(001).
@@ -492,9 +500,21 @@
            PERFORM  S2000-VALIDATION-RTN
               THRU  S2000-VALIDATION-EXT
 
-      *@1 업무처리
-           PERFORM  S3000-PROCESS-RTN
-              THRU  S3000-PROCESS-EXT
+      *@1 전환작업 실행제어(THKIPM902) 중복실행 여부 확인
+           PERFORM  S1500-RUNCTL-CHECK-RTN
+              THRU  S1500-RUNCTL-CHECK-EXT
+
+           IF  WK-RUNCTL-DUP-YN = CO-N
+
+      *@1     업무처리
+               PERFORM  S3000-PROCESS-RTN
+                  THRU  S3000-PROCESS-EXT
+
+      *@1     전환작업 실행제어(THKIPM902) 완료등록
+               PERFORM  S1600-RUNCTL-REGISTER-RTN
+                  THRU  S1600-RUNCTL-REGISTER-EXT
+
+           END-IF
 
       *@1 처리종료
            PERFORM  S9000-FINAL-RTN
@@ -549,6 +569,79 @@
        S1000-INITIALIZE-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@   전환작업 실행제어(THKIPM902) 중복실행 여부 확인
+      *-----------------------------------------------------------------
+       S1500-RUNCTL-CHECK-RTN.
+
+           MOVE  CO-N  TO  WK-RUNCTL-DUP-YN
+
+           EXEC SQL
+                SELECT  COUNT(*)
+                  INTO :WK-RUNCTL-CNT
+                  FROM  DB2DBA.THKIPM902
+                 WHERE  처리프로그램ID = :CO-PGM-ID
+                   AND  전환기준일자   = :BICOM-TRAN-BASE-YMD
+                   AND  처리상태코드   = '1'
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "SELECT THKIPM902 "
+                            " SQL-ERROR : [" SQLCODE  "]"
+                            "  SQLSTATE : [" SQLSTATE "]"
+                    MOVE  53           TO  RETURN-CODE
+                    PERFORM   S9000-DISPLAY-RTN
+                       THRU   S9000-DISPLAY-EXT
+                    #OKEXIT  CO-STAT-ERROR
+           END-EVALUATE
+
+           IF  WK-RUNCTL-CNT  >  0
+               MOVE  CO-Y  TO  WK-RUNCTL-DUP-YN
+               DISPLAY "** 실행제어(THKIPM902) 중복실행 SKIP : PGM=["
+                       CO-PGM-ID "] 전환기준일자=["
+                       BICOM-TRAN-BASE-YMD "]"
+           END-IF
+           .
+       S1500-RUNCTL-CHECK-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   전환작업 실행제어(THKIPM902) 금회 실행결과 등록
+      *-----------------------------------------------------------------
+       S1600-RUNCTL-REGISTER-RTN.
+
+           MOVE  FUNCTION CURRENT-DATE(1:20)  TO  WK-TIMESTAMP
+
+           EXEC SQL
+                INSERT INTO  DB2DBA.THKIPM902
+                     ( 처리프로그램ID
+                     , 전환기준일자
+                     , 처리상태코드
+                     , 처리일시 )
+                VALUES
+                     ( :CO-PGM-ID
+                     , :BICOM-TRAN-BASE-YMD
+                     , '1'
+                     , :WK-TIMESTAMP )
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY "INSERT THKIPM902 "
+                            " SQL-ERROR : [" SQLCODE  "]"
+                    MOVE  53           TO  RETURN-CODE
+                    PERFORM   S9000-DISPLAY-RTN
+                       THRU   S9000-DISPLAY-EXT
+                    #OKEXIT  CO-STAT-ERROR
+           END-EVALUATE
+           .
+       S1600-RUNCTL-REGISTER-EXT.
+           EXIT.
 
       *-----------------------------------------------------------------
       *@   입력값검증
