@@ -20,6 +20,12 @@
       *@김경호:20200813:P20202041620-관계기업합산재무제표생성배치개
       *          임시사용테이블 생성시 로그생성 제외
       *-----------------------------------------------------------------
+      *@김경호:20260809:합산재무제표(THKIPC120)와 개별재무제표
+      *          (THKIPC140 실적치) 합계검증 LOG(OUTFILE1) 생성기능
+      *          추가(S3240)
+      *-----------------------------------------------------------------
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
+      *-----------------------------------------------------------------
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -38,10 +44,34 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                    SECTION.
       *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  OUT-FILE-CO1        ASSIGN  TO  OUTFILE1
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-OUT-CO1-FILE-ST.
+
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
       *=================================================================
+       FILE                            SECTION.
+      *-----------------------------------------------------------------
+      *    합산/개별재무제표 합계검증 불일치 LOG
+       FD  OUT-FILE-CO1                RECORDING MODE F.
+       01  WK-OUT-CO1-REC.
+           03  OUT1-RECORD             PIC  X(150).
+
+      *-----------------------------------------------------------------
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -70,6 +100,10 @@
            03  WK-ERR-FILE-ST          PIC  X(002) VALUE '00'.
       *@   CHG LOG-FILE상태
            03  WK-LOG-FILE-ST          PIC  X(002) VALUE '00'.
+      *@   합계검증 불일치 LOG-FILE상태
+           03  WK-OUT-CO1-FILE-ST      PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST      PIC  X(002) VALUE '00'.
 
       *-----------------------------------------------------------------
       *@   WORKING AREA
@@ -79,6 +113,9 @@
 
            03  WK-RETURN-CODE          PIC  X(002).
 
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS     PIC  X(006).
+
            03  WK-SW-EOF1              PIC  X(001).
            03  WK-SW-EOF2              PIC  X(001).
            03  WK-SW-EOF3              PIC  X(001).
@@ -86,6 +123,20 @@
            03  WK-SW-EOF5              PIC  X(001).
            03  WK-SW-EOF6              PIC  X(001).
            03  WK-SW-EOF7              PIC  X(001).
+           03  WK-SW-EOF8              PIC  X(001).
+
+      *@  합산/개별재무제표 합계검증 결과건수
+           03  WK-RECON-OK-CNT         PIC  9(009).
+           03  WK-RECON-FAIL-CNT       PIC  9(009).
+
+      *@  합산/개별재무제표 합계검증 작업영역
+           03  WK-RECON-STLACC-YR       PIC  X(004).
+           03  WK-RECON-RPTDOC-DSTCD    PIC  X(002).
+           03  WK-RECON-ITEM-CD         PIC  X(004).
+           03  WK-RECON-SUM-AMT         PIC  S9(013)V9(02) COMP-3.
+           03  WK-RECON-C120-AMT        PIC  S9(013)V9(02) COMP-3.
+           03  WK-RECON-DIFF-AMT        PIC  S9(013)V9(02) COMP-3.
+           03  WK-RECON-C120-FOUND      PIC  X(001).
 
            03  WK-C001-CNT             PIC  9(009).
            03  WK-C002-CNT             PIC  9(009).
@@ -210,6 +261,26 @@
            03 WK-DB-VALUA-YMD             PIC  X(008).
            03 WK-DB-EXMTN-CUST-IDNFR      PIC  X(010).
 
+      * --- 합산/개별재무제표 합계검증 불일치 LOG 출력항목
+       01  WK-BRWR4.
+           03  WK-BRWR4-CORP-CLCT-GROUP-CD  PIC  X(003).
+           03  WK-BRWR4-F001                PIC  X(001).
+           03  WK-BRWR4-CORP-CLCT-REGI-CD   PIC  X(003).
+           03  WK-BRWR4-F002                PIC  X(001).
+           03  WK-BRWR4-BASE-YR             PIC  X(004).
+           03  WK-BRWR4-F003                PIC  X(001).
+           03  WK-BRWR4-STLACC-YR           PIC  X(004).
+           03  WK-BRWR4-F004                PIC  X(001).
+           03  WK-BRWR4-RPTDOC-DSTCD        PIC  X(002).
+           03  WK-BRWR4-F005                PIC  X(001).
+           03  WK-BRWR4-ITEM-CD             PIC  X(004).
+           03  WK-BRWR4-F006                PIC  X(001).
+           03  WK-BRWR4-C140-SUM-AMT        PIC  -(013)9.99.
+           03  WK-BRWR4-F007                PIC  X(001).
+           03  WK-BRWR4-C120-AMT            PIC  -(013)9.99.
+           03  WK-BRWR4-F008                PIC  X(001).
+           03  WK-BRWR4-DIFF-AMT            PIC  -(013)9.99.
+
       *-----------------------------------------------------------------
       *@   DBIO/SQLIO INTERFACE PARAMETER
       *-----------------------------------------------------------------
@@ -429,6 +500,28 @@
 
            END-EXEC.
 
+      *-----------------------------------------------------------------
+      *@  개별재무제표(B25) 합계조회 - 합산(THKIPC120) 검증용
+      *-----------------------------------------------------------------
+           EXEC SQL
+                DECLARE CUR_C008 CURSOR
+                                 WITH HOLD FOR
+                SELECT 결산년
+                     , 재무분석보고서구분
+                     , 재무항목코드
+                     , SUM(재무제표항목금액)
+                 FROM  DB2DBA.THKIPC140
+                WHERE  그룹회사코드     = 'KB0'
+                AND    기업집단그룹코드 = :WK-DB-CORP-CLCT-GROUP-CD
+                AND    기업집단등록코드 = :WK-DB-CORP-CLCT-REGI-CD
+                AND    재무분석결산구분 = '1'
+                AND    기준년           = :WK-BASE-YR-CH
+                GROUP BY 결산년
+                       , 재무분석보고서구분
+                       , 재무항목코드
+                WITH UR
+           END-EXEC.
+
       *=================================================================
        PROCEDURE                       DIVISION.
       *=================================================================
@@ -487,6 +580,10 @@
            MOVE ZEROS
              TO WK-RETURN-CODE.
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS.
+
 
       *@1 COUNT변수 모두 초기화
            INITIALIZE WK-C001-CNT
@@ -507,6 +604,13 @@
            DISPLAY "* WK-SYSIN        = " WK-SYSIN
            DISPLAY "*------------------------------------------*"
 
+      *@1 합계검증 불일치 LOG 파일 OPEN
+           OPEN  OUTPUT  OUT-FILE-CO1
+           IF  WK-OUT-CO1-FILE-ST NOT = '00'
+               MOVE 91 TO WK-RETURN-CODE
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
            .
        S1000-INITIALIZE-EXT.
            EXIT.
@@ -696,6 +800,10 @@
                PERFORM S3220-CUST-SUM-INS-RTN
                   THRU S3220-CUST-SUM-INS-EXT
 
+      *       합산재무제표와 개별재무제표(BIP0025 실적치) 합계검증
+               PERFORM S3240-RECON-RTN
+                  THRU S3240-RECON-EXT
+
       *       사용한 임시 개별재무제표 삭제
       *        PERFORM S3230-CUST-TEMP-DEL-RTN
       *           THRU S3230-CUST-TEMP-DEL-EXT
@@ -953,6 +1061,146 @@
        S3231-THKIPC140-DEL-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  합산재무제표(THKIPC120) - 개별재무제표(THKIPC140) 합계검증
+      *-----------------------------------------------------------------
+       S3240-RECON-RTN.
+
+           EXEC SQL OPEN CUR_C008 END-EXEC
+
+           MOVE  CO-N  TO  WK-SW-EOF8
+           PERFORM  S3241-RECON-FETCH-RTN
+              THRU  S3241-RECON-FETCH-EXT
+             UNTIL  WK-SW-EOF8 = CO-Y
+
+           EXEC SQL CLOSE CUR_C008 END-EXEC
+           .
+       S3240-RECON-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  개별재무제표 항목합계 FETCH 후 합산재무제표와 비교
+      *-----------------------------------------------------------------
+       S3241-RECON-FETCH-RTN.
+
+           EXEC SQL
+                FETCH  CUR_C008
+                INTO :WK-RECON-STLACC-YR
+                   , :WK-RECON-RPTDOC-DSTCD
+                   , :WK-RECON-ITEM-CD
+                   , :WK-RECON-SUM-AMT
+           END-EXEC.
+
+           EVALUATE SQLCODE
+           WHEN ZEROS
+
+      *           해당 항목의 합산재무제표(THKIPC120) 금액 조회
+                    MOVE  CO-N  TO  WK-RECON-C120-FOUND
+                    EXEC SQL
+                         SELECT 재무제표항목금액
+                           INTO :WK-RECON-C120-AMT
+                           FROM DB2DBA.THKIPC120
+                          WHERE 그룹회사코드     = 'KB0'
+                            AND 기업집단그룹코드 = :WK-DB-CORP-CLCT-GROUP-CD
+                            AND 기업집단등록코드 = :WK-DB-CORP-CLCT-REGI-CD
+                            AND 재무분석결산구분 = '1'
+                            AND 기준년           = :WK-BASE-YR-CH
+                            AND 결산년           = :WK-RECON-STLACC-YR
+                            AND 재무분석보고서구분 = :WK-RECON-RPTDOC-DSTCD
+                            AND 재무항목코드     = :WK-RECON-ITEM-CD
+                            AND 재무분석자료원구분 = 'S'
+                    END-EXEC
+
+                    EVALUATE SQLCODE
+                    WHEN ZEROS
+                         MOVE  CO-Y  TO  WK-RECON-C120-FOUND
+                    WHEN 100
+                         MOVE  ZEROS TO  WK-RECON-C120-AMT
+                    WHEN OTHER
+                         DISPLAY "SELECT THKIPC120 "
+                                 " SQL-ERROR:[" SQLCODE  "]"
+                                 "  SQLSTATE:[" SQLSTATE "]"
+                         MOVE 'THKIPC120'   TO XZUGEROR-I-TBL-ID
+                         MOVE 'SELECT'      TO XZUGEROR-I-FUNC-CD
+                         MOVE SQLCODE       TO XZUGEROR-I-SQL-CD
+                         MOVE 'SELECT ERROR' TO XZUGEROR-I-MSG
+                         MOVE 28 TO WK-RETURN-CODE
+                         PERFORM S9000-FINAL-RTN
+                            THRU S9000-FINAL-EXT
+                    END-EVALUATE
+
+                    COMPUTE WK-RECON-DIFF-AMT =
+                            WK-RECON-SUM-AMT - WK-RECON-C120-AMT
+
+                    IF  WK-RECON-DIFF-AMT NOT = ZEROS
+                    OR  WK-RECON-C120-FOUND = CO-N
+                        ADD   1  TO  WK-RECON-FAIL-CNT
+                        PERFORM  S3242-RECON-WRITE-RTN
+                           THRU  S3242-RECON-WRITE-EXT
+                    ELSE
+                        ADD   1  TO  WK-RECON-OK-CNT
+                    END-IF
+
+                    MOVE CO-N            TO WK-SW-EOF8
+
+           WHEN 100
+
+                MOVE CO-Y            TO WK-SW-EOF8
+
+           WHEN OTHER
+
+                DISPLAY "FETCH  CUR_C008 "
+                        " SQL-ERROR:[" SQLCODE  "]"
+                        "  SQLSTATE:[" SQLSTATE "]"
+                        "   SQLERRM:[" SQLERRM  "]"
+                MOVE 'THKIPC140'     TO XZUGEROR-I-TBL-ID
+                MOVE 'FETCH'         TO XZUGEROR-I-FUNC-CD
+                MOVE SQLCODE         TO XZUGEROR-I-SQL-CD
+                MOVE 'FETCH ERROR'   TO XZUGEROR-I-MSG
+                MOVE 28 TO WK-RETURN-CODE
+
+                PERFORM S9000-FINAL-RTN
+                   THRU S9000-FINAL-EXT
+
+           END-EVALUATE
+           .
+       S3241-RECON-FETCH-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  합계검증 불일치내역 LOG 출력
+      *-----------------------------------------------------------------
+       S3242-RECON-WRITE-RTN.
+
+           DISPLAY "** 합계검증 불일치 : 그룹[" WK-DB-CORP-CLCT-GROUP-CD
+                   "/" WK-DB-CORP-CLCT-REGI-CD
+                   "] 항목[" WK-RECON-ITEM-CD
+                   "] 개별합계=" WK-RECON-SUM-AMT
+                   " 합산금액=" WK-RECON-C120-AMT
+
+           INITIALIZE  WK-BRWR4
+           MOVE  WK-DB-CORP-CLCT-GROUP-CD TO  WK-BRWR4-CORP-CLCT-GROUP-CD
+           MOVE  WK-DB-CORP-CLCT-REGI-CD  TO  WK-BRWR4-CORP-CLCT-REGI-CD
+           MOVE  WK-BASE-YR-CH            TO  WK-BRWR4-BASE-YR
+           MOVE  WK-RECON-STLACC-YR       TO  WK-BRWR4-STLACC-YR
+           MOVE  WK-RECON-RPTDOC-DSTCD    TO  WK-BRWR4-RPTDOC-DSTCD
+           MOVE  WK-RECON-ITEM-CD         TO  WK-BRWR4-ITEM-CD
+           MOVE  WK-RECON-SUM-AMT         TO  WK-BRWR4-C140-SUM-AMT
+           MOVE  WK-RECON-C120-AMT        TO  WK-BRWR4-C120-AMT
+           MOVE  WK-RECON-DIFF-AMT        TO  WK-BRWR4-DIFF-AMT
+
+           INITIALIZE  WK-OUT-CO1-REC
+           MOVE  WK-BRWR4                 TO  OUT1-RECORD
+           WRITE  WK-OUT-CO1-REC
+           IF  WK-OUT-CO1-FILE-ST NOT = '00'
+               MOVE 92 TO WK-RETURN-CODE
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+           .
+       S3242-RECON-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  기존 결산년 합산재무제표 삭제
       *-----------------------------------------------------------------
@@ -1693,6 +1941,9 @@
        S9000-FINAL-RTN.
 
       *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT.
+
            DISPLAY "*-----------------------------------*".
            DISPLAY "* BIP0021 PGM END                    *"
            DISPLAY "*-----------------------------------*".
@@ -1701,8 +1952,11 @@
            DISPLAY "* WK-C001-CNT     = " WK-C001-CNT.
            DISPLAY "* WK-C002-CNT     = " WK-C002-CNT.
            DISPLAY "*-----------------------------------*".
+           DISPLAY "* 합계검증 일치    COUNT = " WK-RECON-OK-CNT.
+           DISPLAY "* 합계검증 불일치  COUNT = " WK-RECON-FAIL-CNT.
+           DISPLAY "*-----------------------------------*".
 
-      *@   CLOSE OUT-FILE.
+           CLOSE  OUT-FILE-CO1.
 
       *@  서브 프로그램일 경우
       *    GOBACK.
@@ -1713,4 +1967,49 @@
            #OKEXIT WK-RETURN-CODE.
 
        S9000-FINAL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-RETURN-CODE
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-C001-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-RETURN-CODE
+               WHEN '00'
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '11' THRU '19'
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '21' THRU '29'
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '31' THRU '39'
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
            EXIT.
\ No newline at end of file
