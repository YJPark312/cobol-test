@@ -0,0 +1,599 @@
+      *=================================================================
+      *@업무명    : KIP     (기업집단신용평가)
+      *@프로그램명: BIP0005 (지주사전송파일 암호키교체)
+      *@처리유형  : BATCH
+      *@처리개요  : BIP0004 전송파일 암호키교체(재암호화)
+      *-----------------------------------------------------------------
+      *=================================================================
+      *  FILE                          :  I/O  :
+      *-----------------------------------------------------------------
+      * KII.DD.A751.DAT.DAY.CV.OLD     :   I   :  A110 재암호화대상
+      * KII.DD.A751.DAT.DAY.CV.NEW     :   O   :  A110 재암호화결과
+      * KII.DD.A751.DAT.DAY.CV.OLD2    :   I   :  A111 재암호화대상
+      * KII.DD.A751.DAT.DAY.CV.NEW2    :   O   :  A111 재암호화결과
+      *-----------------------------------------------------------------
+      *                 P R O G R A M   변　경　이　력
+      *-----------------------------------------------------------------
+      *@성명 : 일자 : 변　경　내　용
+      * ----------------------------------------------------------------
+      *김경호:20260809 신규작성
+      *=================================================================
+       IDENTIFICATION                  DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     BIP0005.
+       AUTHOR.                         김경호.
+       DATE-WRITTEN.                   26/08/09.
+      *=================================================================
+       ENVIRONMENT                     DIVISION.
+      *=================================================================
+       CONFIGURATION                   SECTION.
+       SOURCE-COMPUTER.                IBM-Z10.
+       OBJECT-COMPUTER.                IBM-Z10.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                    SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+      *    A110 재암호화대상(구키 암호문)
+           SELECT  WK-IN-FILE1  ASSIGN  TO  INF1R
+                                ORGANIZATION IS  SEQUENTIAL
+                                FILE STATUS  IS  WK-IN-FILE-ST1.
+
+      *    A110 재암호화결과(신키 암호문)
+           SELECT  WK-OUT-FILE1 ASSIGN  TO  OUTF1R
+                                ORGANIZATION IS  SEQUENTIAL
+                                FILE STATUS  IS  WK-OUT-FILE-ST1.
+
+      *    A111 재암호화대상(구키 암호문)
+           SELECT  WK-IN-FILE3  ASSIGN  TO  INF3R
+                                ORGANIZATION IS  SEQUENTIAL
+                                FILE STATUS  IS  WK-IN-FILE-ST3.
+
+      *    A111 재암호화결과(신키 암호문)
+           SELECT  WK-OUT-FILE3 ASSIGN  TO  OUTF3R
+                                ORGANIZATION IS  SEQUENTIAL
+                                FILE STATUS  IS  WK-OUT-FILE-ST3.
+      *=================================================================
+       DATA                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                            SECTION.
+      *-----------------------------------------------------------------
+
+       FD  WK-IN-FILE1                     RECORDING MODE F.
+       01  WK-IN-REC-A10                  PIC  X(00428).
+
+       FD  WK-OUT-FILE1                    RECORDING MODE F.
+       01  WK-OUT-REC-A10                 PIC  X(00428).
+
+       FD  WK-IN-FILE3                     RECORDING MODE F.
+       01  WK-IN-REC-A11                  PIC  X(00128).
+
+       FD  WK-OUT-FILE3                    RECORDING MODE F.
+       01  WK-OUT-REC-A11                 PIC  X(00128).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                 SECTION.
+      *-----------------------------------------------------------------
+      * CONSTANT AREA
+      *-----------------------------------------------------------------
+       01  CO-AREA.
+           03  CO-PGM-ID                 PIC  X(008) VALUE 'BIP0005'.
+           03  CO-STAT-OK                PIC  X(002) VALUE '00'.
+           03  CO-STAT-ERROR             PIC  X(002) VALUE '09'.
+           03  CO-STAT-ABNORMAL          PIC  X(002) VALUE '98'.
+           03  CO-STAT-INITERROR         PIC  X(002) VALUE '19'.
+           03  CO-STAT-SYSERROR          PIC  X(002) VALUE '99'.
+           03  CO-NUM-1                  PIC  9(001) VALUE  1.
+           03  CO-NUM-2                  PIC  9(001) VALUE  2.
+
+      *-----------------------------------------------------------------
+      * ERROR MESSAGE CODE
+      *-----------------------------------------------------------------
+       01  CO-MEG-AREA.
+           03  CO-RETURN-08              PIC  X(002) VALUE '08'.
+           03  CO-RETURN-12              PIC  X(002) VALUE '12'.
+
+       01  CO-ERROR-AREA.
+      **  파일관련오류
+      **      파일 OPEN
+           03  CO-EBM01001               PIC  X(008) VALUE 'EBM01001'.
+           03  CO-UBM01001               PIC  X(008) VALUE 'UBM01001'.
+      **      파일 WRITE
+           03  CO-EBM01002               PIC  X(008) VALUE 'EBM01002'.
+           03  CO-UBM01002               PIC  X(008) VALUE 'UBM01002'.
+      **      입력검증
+           03  CO-EBM02001               PIC  X(008) VALUE 'EBM02001'.
+           03  CO-UBM02001               PIC  X(008) VALUE 'UBM02001'.
+      **  유틸관련오류(암호화/복호화)
+           03  CO-EBM05001               PIC  X(008) VALUE 'EBM05001'.
+           03  CO-UBM05001               PIC  X(008) VALUE 'UBM05001'.
+
+      *-----------------------------------------------------------------
+      * FILE STATUS
+      *-----------------------------------------------------------------
+       01  WK-FILE-STATUS.
+      *   A110-재암호화대상-FILE
+           03  WK-IN-FILE-ST1            PIC  X(002) VALUE SPACE.
+      *   A110-재암호화결과-FILE
+           03  WK-OUT-FILE-ST1           PIC  X(002) VALUE SPACE.
+      *   A111-재암호화대상-FILE
+           03  WK-IN-FILE-ST3            PIC  X(002) VALUE SPACE.
+      *   A111-재암호화결과-FILE
+           03  WK-OUT-FILE-ST3           PIC  X(002) VALUE SPACE.
+
+      *-----------------------------------------------------------------
+      * ACCUMULATORS
+      *-----------------------------------------------------------------
+       01  WK-ACCUMULATORS.
+           03  WK-READ-CNT1               PIC  9(013) VALUE ZEROS.
+           03  WK-WRITE-CNT1              PIC  9(013) VALUE ZEROS.
+           03  WK-ERROR-CNT1              PIC  9(013) VALUE ZEROS.
+           03  WK-READ-CNT3               PIC  9(013) VALUE ZEROS.
+           03  WK-WRITE-CNT3              PIC  9(013) VALUE ZEROS.
+           03  WK-ERROR-CNT3              PIC  9(013) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * SWITCHES
+      *-----------------------------------------------------------------
+       01  WK-SWITCHES.
+           03  WK-SW-IN-EOF1-YN          PIC  X(001) VALUE SPACE.
+               88  IN-EOF1-Y             VALUE  'Y'.
+           03  WK-SW-IN-EOF3-YN          PIC  X(001) VALUE SPACE.
+               88  IN-EOF3-Y             VALUE  'Y'.
+
+      *-----------------------------------------------------------------
+      * WORKING AREA
+      *-----------------------------------------------------------------
+       01  WK-AREA.
+           03  WK-SW-END                 PIC  X(003).
+           03  WK-ERR-RETURN             PIC  X(002).
+           03  WK-STAT                   PIC  X(002).
+      *   재암호화 공통 SCRATCH(복호화 IN / 암호화 IN 겸용)
+           03  WK-CRYPT-IN-DATA          PIC  X(4096).
+           03  WK-CRYPT-IN-LENG          PIC  9(0005) COMP.
+           03  WK-CRYPT-OUT-DATA         PIC  X(4096).
+           03  WK-CRYPT-OUT-LENG         PIC  9(0005) COMP.
+      *   신규(현재) 양방향암호 서비스ID
+           03  WK-KII-NEW-SRVID-02       PIC  X(0012).
+
+      * --- SYSIN 입력/ BATCH 기준정보 정의 (F/W 정의)
+       01  WK-SYSIN.
+      *@그룹회사구분코드
+           03  WK-SYSIN-GR-CO-CD        PIC  X(003).
+           03  WK-FILLER                PIC  X(001).
+      *@배치작업구분(BIP0004와 동일 기준-신규서비스ID 조회용)
+           03  WK-SYSIN-SYSGB           PIC  X(003).
+           03  WK-FILLER                PIC  X(001).
+      *@구키 양방향암호서비스ID(조회불가 - 직접입력)
+           03  WK-SYSIN-OLD-SRVID-02    PIC  X(012).
+           03  WK-FILLER                PIC  X(001).
+
+      *-----------------------------------------------------------------
+      * PGM INTERFACE PARAMETER
+      *-----------------------------------------------------------------
+       01  YCCOMMON-CA.
+           COPY    YCCOMMON.
+
+      *   고객정보변환　유틸
+       01  XFAVSCPN-CA.
+           COPY    XFAVSCPN.
+
+      *    SQL 사용을　위한　선언
+           EXEC  SQL  INCLUDE   SQLCA  END-EXEC.
+
+      *=================================================================
+       PROCEDURE                       DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+      *@   처리메인
+      *-----------------------------------------------------------------
+       S0000-MAIN-RTN.
+
+      *@1 초기화
+           PERFORM  S1000-INITIALIZE-RTN
+              THRU  S1000-INITIALIZE-EXT
+
+      *@1 입력값 CHECK
+           PERFORM  S2000-VALIDATION-RTN
+              THRU  S2000-VALIDATION-EXT
+
+      *@1 업무처리
+           PERFORM  S3000-PROCESS-RTN
+              THRU  S3000-PROCESS-EXT
+
+      *@1 처리종료
+           PERFORM  S9000-FINAL-RTN
+              THRU  S9000-FINAL-EXT
+
+           .
+       S0000-MAIN-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   초기화
+      *-----------------------------------------------------------------
+       S1000-INITIALIZE-RTN.
+
+           DISPLAY '*** S1000-INITIALIZE-RTN START ***'
+
+      *@1  기본영역 초기화
+           INITIALIZE  WK-AREA
+                       WK-SYSIN
+
+      *    JCL SYSIN ACCEPT  처리기준
+           ACCEPT  WK-SYSIN
+             FROM  SYSIN
+
+           MOVE    CO-STAT-OK          TO    WK-STAT
+
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '* BIP0005 PGM START                        *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '*[  지주사전송　암호키교체(재암호화)  ]*'
+           DISPLAY '*------------------------------------------*'
+
+      *@1  FILE OPEN
+           PERFORM  S1100-FILE-OPEN-RTN
+              THRU  S1100-FILE-OPEN-EXT
+
+      *@1  신규(현재) 서비스ID 조회
+           PERFORM  S1200-GET-SERVICEID-RTN
+              THRU  S1200-GET-SERVICEID-EXT
+
+           .
+       S1000-INITIALIZE-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  FILE OPEN
+      *-----------------------------------------------------------------
+       S1100-FILE-OPEN-RTN.
+
+           DISPLAY '*** S1100-FILE-OPEN-RTN START ***'
+
+      *@1  IN  FILE OPEN(A110 구키 암호문)
+           OPEN  INPUT   WK-IN-FILE1
+
+           IF  WK-IN-FILE-ST1  NOT =  CO-STAT-OK
+               DISPLAY '*** IN FILE OPEN ERROR!!! ***'
+               MOVE   '- S1100 INF1R OPEN ERROR'
+                 TO    XZUGEROR-I-MSG
+               #ERROR  CO-EBM01001  CO-UBM01001  WK-IN-FILE-ST1
+           END-IF
+
+      *@1  OUT FILE OPEN(A110 신키 암호문)
+           OPEN  OUTPUT  WK-OUT-FILE1
+
+           IF  WK-OUT-FILE-ST1  NOT =  CO-STAT-OK
+               DISPLAY '*** OUT FILE OPEN ERROR!!! ***'
+               MOVE   '- S1100 OUTF1R OPEN ERROR'
+                 TO    XZUGEROR-I-MSG
+               #ERROR  CO-EBM01001  CO-UBM01001  WK-OUT-FILE-ST1
+           END-IF
+
+      *@1  IN  FILE OPEN(A111 구키 암호문)
+           OPEN  INPUT   WK-IN-FILE3
+
+           IF  WK-IN-FILE-ST3  NOT =  CO-STAT-OK
+               DISPLAY '*** IN FILE OPEN ERROR!!! ***'
+               MOVE   '- S1100 INF3R OPEN ERROR'
+                 TO    XZUGEROR-I-MSG
+               #ERROR  CO-EBM01001  CO-UBM01001  WK-IN-FILE-ST3
+           END-IF
+
+      *@1  OUT FILE OPEN(A111 신키 암호문)
+           OPEN  OUTPUT  WK-OUT-FILE3
+
+           IF  WK-OUT-FILE-ST3  NOT =  CO-STAT-OK
+               DISPLAY '*** OUT FILE OPEN ERROR!!! ***'
+               MOVE   '- S1100 OUTF3R OPEN ERROR'
+                 TO    XZUGEROR-I-MSG
+               #ERROR  CO-EBM01001  CO-UBM01001  WK-OUT-FILE-ST3
+           END-IF
+
+           .
+       S1100-FILE-OPEN-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  신규(현재) 양방향암호 서비스ID 조회
+      *-----------------------------------------------------------------
+       S1200-GET-SERVICEID-RTN.
+
+           DISPLAY '***  S1200-GET-SERVICEID-RTN START ***'
+
+      *       양방향　암호서비스　참조(신규키)
+           EXEC  SQL
+
+             SELECT RTRIM(신용평가관리구분내용)||
+                    RTRIM(신용평가세부관리내용)
+
+               INTO :WK-KII-NEW-SRVID-02
+
+               FROM DB2DBA.THKIIK923
+
+              WHERE  그룹회사코드 = 'KB0'
+                AND  신용평가관리코드 = 'EN'
+                AND  신용평가세부관리코드 =
+                       VALUE(CASE :WK-SYSIN-SYSGB
+                             WHEN 'ZAD' THEN 'KB0KIID02'
+                             WHEN 'ZAB' THEN 'KB0KIIB02'
+                             WHEN 'ZAP' THEN 'KB0KIIP02'
+                                        ELSE 'KB0KIIB02'
+                       END, ' ')
+             WITH UR
+
+           END-EXEC
+
+           DISPLAY "WK-KII-NEW-SRVID-02 : " WK-KII-NEW-SRVID-02
+
+      *@1  SQL 처리가　비정상인　경우　에러처리
+           IF  SQLCODE             NOT =   ZERO
+               MOVE "S1200 : KIIG02 GET ERROR "
+                                       TO  XZUGEROR-I-MSG
+               MOVE 'END'              TO  WK-SW-END
+               MOVE CO-RETURN-12       TO  WK-ERR-RETURN
+               #ERROR CO-EBM01001 CO-UBM01001  CO-STAT-SYSERROR
+           END-IF
+
+           .
+       S1200-GET-SERVICEID-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  입력값 CHECK
+      *-----------------------------------------------------------------
+       S2000-VALIDATION-RTN.
+
+           DISPLAY '*** S2000-VALIDATION-RTN START ***'
+
+           IF  WK-SYSIN-OLD-SRVID-02  =  SPACE
+               DISPLAY "구키 서비스ID(SYSIN) SPACE"
+               #ERROR  CO-EBM02001  CO-UBM02001  CO-STAT-SYSERROR
+           END-IF
+
+           IF  WK-KII-NEW-SRVID-02  =  SPACE
+               DISPLAY "신키 서비스ID(THKIIK923) SPACE"
+               #ERROR  CO-EBM02001  CO-UBM02001  CO-STAT-SYSERROR
+           END-IF
+
+           .
+       S2000-VALIDATION-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  업무처리
+      *-----------------------------------------------------------------
+       S3000-PROCESS-RTN.
+
+           DISPLAY '*** S3000-PROCESS-RTN START ***'
+
+      *@1  A110 재암호화
+           MOVE  SPACE  TO  WK-SW-IN-EOF1-YN
+           PERFORM  S3100-REKEY-A110-RTN
+              THRU  S3100-REKEY-A110-EXT
+           UNTIL  IN-EOF1-Y
+
+      *@1  A111 재암호화
+           MOVE  SPACE  TO  WK-SW-IN-EOF3-YN
+           PERFORM  S3200-REKEY-A111-RTN
+              THRU  S3200-REKEY-A111-EXT
+           UNTIL  IN-EOF3-Y
+
+           .
+       S3000-PROCESS-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  A110 재암호화(READ-복호화-암호화-WRITE)
+      *-----------------------------------------------------------------
+       S3100-REKEY-A110-RTN.
+
+           READ  WK-IN-FILE1
+             AT  END
+                 MOVE  'Y'  TO  WK-SW-IN-EOF1-YN
+             NOT AT END
+                 ADD   CO-NUM-1  TO  WK-READ-CNT1
+
+                 MOVE  WK-IN-REC-A10  TO  WK-CRYPT-IN-DATA
+                 MOVE  LENGTH OF WK-IN-REC-A10
+                                 TO  WK-CRYPT-IN-LENG
+
+      *            구키로 복호화
+                 PERFORM  S4000-DECRYPT-RTN
+                    THRU  S4000-DECRYPT-EXT
+
+      *            신키로 재암호화
+                 PERFORM  S4100-ENCRYPT-RTN
+                    THRU  S4100-ENCRYPT-EXT
+
+                 WRITE  WK-OUT-REC-A10  FROM
+                        XFAVSCPN-O-DATA(1:XFAVSCPN-O-DATALENG)
+
+                 IF  WK-OUT-FILE-ST1  =  CO-STAT-OK
+                     ADD  CO-NUM-1  TO  WK-WRITE-CNT1
+                 ELSE
+                     ADD  CO-NUM-1  TO  WK-ERROR-CNT1
+                 END-IF
+           END-READ
+
+           .
+       S3100-REKEY-A110-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  A111 재암호화(READ-복호화-암호화-WRITE)
+      *-----------------------------------------------------------------
+       S3200-REKEY-A111-RTN.
+
+           READ  WK-IN-FILE3
+             AT  END
+                 MOVE  'Y'  TO  WK-SW-IN-EOF3-YN
+             NOT AT END
+                 ADD   CO-NUM-1  TO  WK-READ-CNT3
+
+                 MOVE  WK-IN-REC-A11  TO  WK-CRYPT-IN-DATA
+                 MOVE  LENGTH OF WK-IN-REC-A11
+                                 TO  WK-CRYPT-IN-LENG
+
+      *            구키로 복호화
+                 PERFORM  S4000-DECRYPT-RTN
+                    THRU  S4000-DECRYPT-EXT
+
+      *            신키로 재암호화
+                 PERFORM  S4100-ENCRYPT-RTN
+                    THRU  S4100-ENCRYPT-EXT
+
+                 WRITE  WK-OUT-REC-A11  FROM
+                        XFAVSCPN-O-DATA(1:XFAVSCPN-O-DATALENG)
+
+                 IF  WK-OUT-FILE-ST3  =  CO-STAT-OK
+                     ADD  CO-NUM-1  TO  WK-WRITE-CNT3
+                 ELSE
+                     ADD  CO-NUM-1  TO  WK-ERROR-CNT3
+                 END-IF
+           END-READ
+
+           .
+       S3200-REKEY-A111-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  구키 양방향복호화 처리(공통 - A110/A111 겸용)
+      *-----------------------------------------------------------------
+       S4000-DECRYPT-RTN.
+
+           INITIALIZE  XFAVSCPN-IN
+
+      *   암호화구분（２：양방향복호화）
+           MOVE    2
+             TO    XFAVSCPN-I-CODE
+
+      *   서비스ID(구키)
+           MOVE    WK-SYSIN-OLD-SRVID-02
+             TO    XFAVSCPN-I-SRVID
+
+      *   입력데이타
+           MOVE    WK-CRYPT-IN-DATA(1:WK-CRYPT-IN-LENG)
+             TO    XFAVSCPN-I-DATA
+
+      *   입력데이타　길이
+           MOVE    WK-CRYPT-IN-LENG
+             TO    XFAVSCPN-I-DATALENG
+
+      *@1  고객정보　복호화 UTILITY CALL
+           #CRYPTN
+
+      *@  결과체크
+           EVALUATE  XFAVSCPN-R-STAT
+               WHEN  CO-STAT-OK
+                     MOVE  XFAVSCPN-O-DATALENG  TO  WK-CRYPT-OUT-LENG
+                     MOVE  XFAVSCPN-O-DATA       TO  WK-CRYPT-OUT-DATA
+
+               WHEN  OTHER
+                     #ERROR  CO-EBM05001
+                             CO-UBM05001
+                             CO-STAT-SYSERROR
+           END-EVALUATE
+
+           .
+       S4000-DECRYPT-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  신키 양방향암호화 처리(공통 - A110/A111 겸용)
+      *-----------------------------------------------------------------
+       S4100-ENCRYPT-RTN.
+
+           INITIALIZE  XFAVSCPN-IN
+
+      *   암호화구분（１：양방향암호화）
+           MOVE    1
+             TO    XFAVSCPN-I-CODE
+
+      *   서비스ID(신키)
+           MOVE    WK-KII-NEW-SRVID-02
+             TO    XFAVSCPN-I-SRVID
+
+      *   입력데이타(복호화 결과)
+           MOVE    WK-CRYPT-OUT-DATA(1:WK-CRYPT-OUT-LENG)
+             TO    XFAVSCPN-I-DATA
+
+      *   입력데이타　길이
+           MOVE    WK-CRYPT-OUT-LENG
+             TO    XFAVSCPN-I-DATALENG
+
+      *@1  고객정보　재암호화 UTILITY CALL
+           #CRYPTN
+
+      *@  결과체크
+           EVALUATE  XFAVSCPN-R-STAT
+               WHEN  CO-STAT-OK
+                     CONTINUE
+
+               WHEN  OTHER
+                     #ERROR  CO-EBM05001
+                             CO-UBM05001
+                             CO-STAT-SYSERROR
+           END-EVALUATE
+
+           .
+       S4100-ENCRYPT-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   처리종료
+      *-----------------------------------------------------------------
+       S9000-FINAL-RTN.
+
+           IF  WK-STAT  =  CO-STAT-OK
+      *@1      FILE CLOSE
+               PERFORM  S9000-CLOSE-RTN
+                  THRU  S9000-CLOSE-EXT
+      *@1     처리결과 DISPLAY
+               PERFORM  S9000-DISPLAY-RTN
+                  THRU  S9000-DISPLAY-EXT
+
+           END-IF
+
+           #OKEXIT  WK-STAT
+           .
+       S9000-FINAL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   FILE CLOSE
+      *-----------------------------------------------------------------
+       S9000-CLOSE-RTN.
+
+      *@2  IN/OUT FILE CLOSE
+           CLOSE  WK-IN-FILE1
+           CLOSE  WK-OUT-FILE1
+           CLOSE  WK-IN-FILE3
+           CLOSE  WK-OUT-FILE3
+           .
+       S9000-CLOSE-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   처리결과 DISPLAY
+      *-----------------------------------------------------------------
+       S9000-DISPLAY-RTN.
+
+           DISPLAY '+---------------------------------------------+'
+           DISPLAY '+  BIP0005  처리   결과                   +'
+           DISPLAY '+---------------------------------------------+'
+           DISPLAY '+  A110  READ  COUNT : ' WK-READ-CNT1
+           DISPLAY '+  A110  WRITE COUNT : ' WK-WRITE-CNT1
+           DISPLAY '+  A110  ERROR COUNT : ' WK-ERROR-CNT1
+           DISPLAY '+---------------------------------------------+'
+           DISPLAY '+  A111  READ  COUNT : ' WK-READ-CNT3
+           DISPLAY '+  A111  WRITE COUNT : ' WK-WRITE-CNT3
+           DISPLAY '+  A111  ERROR COUNT : ' WK-ERROR-CNT3
+           DISPLAY '+---------------------------------------------+'
+
+           .
+       S9000-DISPLAY-EXT.
+           EXIT.
