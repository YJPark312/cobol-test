@@ -17,6 +17,9 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *김경호:20240517:신규작성
+      *김경호:20260809:이행건수(SOURCE/TARGET/REJECT) 확인 추가
+      *김경호:20260809:최종처리일시 기준 증분(DELTA) 이행모드 추가
+      *김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -54,6 +57,11 @@
                    ORGANIZATION        IS      SEQUENTIAL
                    ACCESS MODE         IS      SEQUENTIAL
                    FILE STATUS         IS      WK-OUT-FILE-ST5.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -77,6 +85,11 @@
        01  WK-OUT-REC5.
            03  OUT5-RECORD             PIC  X(248).
 
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -104,6 +117,11 @@
            03  CO-NUM-70            PIC  9(005) VALUE 70.
            03  CO-NUM-200           PIC  9(005) VALUE 200.
 
+      *    배치작업구분 - 증분(DELTA) 이행모드 지정값
+           03  CO-SYSIN-BTCH-DELTA  PIC  X(006) VALUE 'DELTA1'.
+      *    증분기준일시 초기값(전체이행 기준) - 최저값
+           03  CO-LASTRUN-FLOOR-TS  PIC  X(020) VALUE ALL '0'.
+
       *-----------------------------------------------------------------
       * WORKING AREA
       *-----------------------------------------------------------------
@@ -121,9 +139,24 @@
            03  WK-A111-READ             PIC  9(010).
            03  WK-A111-WRITE            PIC  9(010).
 
+      *    이행제외(REJECT) 건수
+           03  WK-A110-REJECT           PIC  9(010).
+           03  WK-B111-REJECT           PIC  9(010).
+           03  WK-A120-REJECT           PIC  9(010).
+           03  WK-A121-REJECT           PIC  9(010).
+           03  WK-A111-REJECT           PIC  9(010).
+
       *    프로그램 RETURN CODE
            03  WK-RETURN-CODE           PIC  X(002).
 
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+
+      *    금회 작업시작시각(증분처리 완료시 실행제어 등록)
+           03  WK-RUN-START-TS          PIC  X(020).
+      *    증분(DELTA) 이행 기준일시(실행제어 테이블 조회결과)
+           03  WK-LASTRUN-TS            PIC  X(020).
+
       *    ERROR SQLCODE
            03  WK-SQLCODE               PIC S9(005).
 
@@ -133,6 +166,8 @@
            03  WK-OUT-FILE-ST3          PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST4          PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST5          PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE '00'.
 
            03  WK-T-LENGTH             PIC  9(004).
            03  WK-T-DATA               PIC  X(300).
@@ -607,6 +642,7 @@
                    , 시스템최종사용자번호
               FROM   DB2DBA.THKIPA110
               WHERE 그룹회사코드 = 'KB0'
+                AND 시스템최종처리일시 >= :WK-LASTRUN-TS
               ORDER BY 심사고객식별자
               WITH UR
            END-EXEC.
@@ -645,6 +681,7 @@
                    , 시스템최종사용자번호
               FROM   DB2DBA.THKIPB111
               WHERE  그룹회사코드  = 'KB0'
+                AND  시스템최종처리일시 >= :WK-LASTRUN-TS
               WITH UR
            END-EXEC.
 
@@ -708,6 +745,7 @@
                    , 시스템최종사용자번호
               FROM   DB2DBA.THKIPA120
               WHERE 그룹회사코드 = 'KB0'
+                AND 시스템최종처리일시 >= :WK-LASTRUN-TS
               WITH UR
            END-EXEC.
 
@@ -742,6 +780,7 @@
                    , 시스템최종사용자번호
               FROM   DB2DBA.THKIPA121
               WHERE 그룹회사코드 = 'KB0'
+                AND 시스템최종처리일시 >= :WK-LASTRUN-TS
               WITH UR
            END-EXEC.
 
@@ -778,6 +817,7 @@
                    , 시스템최종사용자번호
               FROM   DB2DBA.THKIPA111
               WHERE 그룹회사코드 = 'KB0'
+                AND 시스템최종처리일시 >= :WK-LASTRUN-TS
               WITH UR
            END-EXEC.
 
@@ -828,6 +868,10 @@
       *   응답코드 초기화
            MOVE  ZEROS  TO  WK-RETURN-CODE
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS
+
       *    JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN
              FROM  SYSIN
@@ -840,6 +884,12 @@
 
            DISPLAY '* WK-SYSIN ==> ' WK-SYSIN
 
+      *   금회 작업시작시각(증분처리 완료시 실행제어 등록)
+           MOVE  FUNCTION CURRENT-DATE(1:20)  TO  WK-RUN-START-TS
+
+      *@1  증분(DELTA) 이행 기준일시 조회
+           PERFORM S1050-LASTRUN-READ-RTN
+              THRU S1050-LASTRUN-READ-EXT
 
       *@1  출력파일 오픈처리
            PERFORM S1100-FILE-OPEN-RTN
@@ -848,6 +898,46 @@
        S1000-INITIALIZE-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  증분(DELTA) 이행 기준일시 조회(THKIPM901 실행제어)
+      *-----------------------------------------------------------------
+       S1050-LASTRUN-READ-RTN.
+
+      *   기본값 - 전체이행(기준일시 최저값)
+           MOVE  CO-LASTRUN-FLOOR-TS  TO  WK-LASTRUN-TS
+
+      *@1 배치작업구분이 증분(DELTA1)인 경우만 기준일시 조회
+           IF  WK-SYSIN-BTCH-KN = CO-SYSIN-BTCH-DELTA
+           THEN
+               EXEC SQL
+                    SELECT  시스템최종처리일시
+                      INTO :WK-LASTRUN-TS
+                      FROM  DB2DBA.THKIPM901
+                     WHERE  처리프로그램ID = :CO-PGM-ID
+               END-EXEC
+
+               IF  NOT (SQLCODE   =  ZERO  OR  100)
+               THEN
+                   DISPLAY '=====   에러코드 14 ====='
+      *            THKIPM901 조회오류
+                   MOVE  14  TO  WK-RETURN-CODE
+
+      *@2          종료처리
+                   PERFORM S9000-FINAL-RTN
+                      THRU S9000-FINAL-EXT
+               END-IF
+
+               IF  SQLCODE  =  100
+               THEN
+                   DISPLAY '* THKIPM901 최초실행 - 전체이행으로 처리'
+               END-IF
+           END-IF
+
+           DISPLAY '* WK-LASTRUN-TS ==> ' WK-LASTRUN-TS
+           .
+       S1050-LASTRUN-READ-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  FILE OPEN
       *-----------------------------------------------------------------
@@ -1117,13 +1207,19 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC1  FROM WK-A110-REC
 
-           ADD 1 TO WK-A110-WRITE
-
-           IF  FUNCTION MOD(WK-A110-WRITE, 1000) = 0
+           IF  WK-OUT-FILE-ST1  =  '00'
            THEN
+               ADD 1 TO WK-A110-WRITE
+
+               IF  FUNCTION MOD(WK-A110-WRITE, 1000) = 0
+               THEN
 
-               #USRLOG '>>> A110 PROCESS COUNT = ' WK-A110-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+                   #USRLOG '>>> A110 PROCESS COUNT = ' WK-A110-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> A110 WRITE REJECT !! <<<'
+               ADD 1 TO WK-A110-REJECT
            END-IF
 
            .
@@ -1276,13 +1372,19 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC2  FROM WK-B111-REC
 
-           ADD 1 TO WK-B111-WRITE
-
-           IF  FUNCTION MOD(WK-B111-WRITE, 10000) = 0
+           IF  WK-OUT-FILE-ST2  =  '00'
            THEN
+               ADD 1 TO WK-B111-WRITE
+
+               IF  FUNCTION MOD(WK-B111-WRITE, 10000) = 0
+               THEN
 
-               #USRLOG '>>> B111 PROCESS COUNT = ' WK-B111-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+                   #USRLOG '>>> B111 PROCESS COUNT = ' WK-B111-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> B111 WRITE REJECT !! <<<'
+               ADD 1 TO WK-B111-REJECT
            END-IF
 
            .
@@ -1434,13 +1536,19 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC3  FROM WK-A120-REC
 
-           ADD 1 TO WK-A120-WRITE
-
-           IF  FUNCTION MOD(WK-A120-WRITE, 100000) = 0
+           IF  WK-OUT-FILE-ST3  =  '00'
            THEN
+               ADD 1 TO WK-A120-WRITE
 
-               #USRLOG '>>> A120 PROCESS COUNT = ' WK-A120-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+               IF  FUNCTION MOD(WK-A120-WRITE, 100000) = 0
+               THEN
+
+                   #USRLOG '>>> A120 PROCESS COUNT = ' WK-A120-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> A120 WRITE REJECT !! <<<'
+               ADD 1 TO WK-A120-REJECT
            END-IF
            .
        S3320-WRITE-PROC-EXT.
@@ -1589,13 +1697,19 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC4  FROM WK-A121-REC
 
-           ADD 1 TO WK-A121-WRITE
-
-           IF  FUNCTION MOD(WK-A121-WRITE, 100000) = 0
+           IF  WK-OUT-FILE-ST4  =  '00'
            THEN
+               ADD 1 TO WK-A121-WRITE
 
-               #USRLOG '>>> A121 PROCESS COUNT = ' WK-A121-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+               IF  FUNCTION MOD(WK-A121-WRITE, 100000) = 0
+               THEN
+
+                   #USRLOG '>>> A121 PROCESS COUNT = ' WK-A121-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> A121 WRITE REJECT !! <<<'
+               ADD 1 TO WK-A121-REJECT
            END-IF
            .
        S3420-WRITE-PROC-EXT.
@@ -1744,13 +1858,19 @@
       *    이행파일 출력
            WRITE  WK-OUT-REC5  FROM WK-A111-REC
 
-           ADD 1 TO WK-A111-WRITE
-
-           IF  FUNCTION MOD(WK-A111-WRITE, 100000) = 0
+           IF  WK-OUT-FILE-ST5  =  '00'
            THEN
+               ADD 1 TO WK-A111-WRITE
 
-               #USRLOG '>>> A111 PROCESS COUNT = ' WK-A111-WRITE
-                                '-'  FUNCTION CURRENT-DATE(1:14)
+               IF  FUNCTION MOD(WK-A111-WRITE, 100000) = 0
+               THEN
+
+                   #USRLOG '>>> A111 PROCESS COUNT = ' WK-A111-WRITE
+                                    '-'  FUNCTION CURRENT-DATE(1:14)
+               END-IF
+           ELSE
+               #USRLOG '>>> A111 WRITE REJECT !! <<<'
+               ADD 1 TO WK-A111-REJECT
            END-IF
            .
        S3520-WRITE-PROC-EXT.
@@ -1954,12 +2074,20 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
 
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  처리결과가　정상
            IF  WK-RETURN-CODE = ZEROS
            THEN
                PERFORM S9300-DISPLAY-RESULTS-RTN
                   THRU S9300-DISPLAY-RESULTS-EXT
 
+      *@1      증분(DELTA) 이행 기준일시(THKIPM901) 갱신
+               PERFORM S9400-RUNCTL-REGISTER-RTN
+                  THRU S9400-RUNCTL-REGISTER-EXT
+
                #OKEXIT  CO-STAT-OK
            ELSE
                PERFORM S9200-DISPLAY-ERROR-RTN
@@ -1971,6 +2099,51 @@
        S9000-FINAL-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-RETURN-CODE
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-A110-WRITE
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-RETURN-CODE
+               WHEN '00'
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '11' THRU '19'
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '21' THRU '29'
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '31' THRU '39'
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   CLOSE FILE
       *-----------------------------------------------------------------
@@ -2022,6 +2195,24 @@
            DISPLAY '  READ   건수 = ' WK-A111-READ
            DISPLAY '  WRITE  건수 = ' WK-A111-WRITE
            DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKIPA110 SOURCE = ' WK-A110-READ
+                   '  TARGET = ' WK-A110-WRITE
+                   '  REJECT = ' WK-A110-REJECT
+           DISPLAY '  THKIPB111 SOURCE = ' WK-B111-READ
+                   '  TARGET = ' WK-B111-WRITE
+                   '  REJECT = ' WK-B111-REJECT
+           DISPLAY '  THKIPA120 SOURCE = ' WK-A120-READ
+                   '  TARGET = ' WK-A120-WRITE
+                   '  REJECT = ' WK-A120-REJECT
+           DISPLAY '  THKIPA121 SOURCE = ' WK-A121-READ
+                   '  TARGET = ' WK-A121-WRITE
+                   '  REJECT = ' WK-A121-REJECT
+           DISPLAY '  THKIPA111 SOURCE = ' WK-A111-READ
+                   '  TARGET = ' WK-A111-WRITE
+                   '  REJECT = ' WK-A111-REJECT
+           DISPLAY '*------------------------------------------*'
            .
        S9200-DISPLAY-ERROR-EXT.
            EXIT.
@@ -2060,9 +2251,59 @@
            DISPLAY '  READ   건수 = ' WK-A111-READ
            DISPLAY '  WRITE  건수 = ' WK-A111-WRITE
            DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKIPA110 SOURCE = ' WK-A110-READ
+                   '  TARGET = ' WK-A110-WRITE
+                   '  REJECT = ' WK-A110-REJECT
+           DISPLAY '  THKIPB111 SOURCE = ' WK-B111-READ
+                   '  TARGET = ' WK-B111-WRITE
+                   '  REJECT = ' WK-B111-REJECT
+           DISPLAY '  THKIPA120 SOURCE = ' WK-A120-READ
+                   '  TARGET = ' WK-A120-WRITE
+                   '  REJECT = ' WK-A120-REJECT
+           DISPLAY '  THKIPA121 SOURCE = ' WK-A121-READ
+                   '  TARGET = ' WK-A121-WRITE
+                   '  REJECT = ' WK-A121-REJECT
+           DISPLAY '  THKIPA111 SOURCE = ' WK-A111-READ
+                   '  TARGET = ' WK-A111-WRITE
+                   '  REJECT = ' WK-A111-REJECT
+           DISPLAY '*------------------------------------------*'
            DISPLAY '종료시간    : ' FUNCTION CURRENT-DATE(1:14)
            DISPLAY '*------------------------------------------*'
 
            .
        S9300-DISPLAY-RESULTS-EXT.
            EXIT.
+
+      *-----------------------------------------------------------------
+      *@  증분(DELTA) 이행 기준일시 등록(THKIPM901 실행제어)
+      *-----------------------------------------------------------------
+       S9400-RUNCTL-REGISTER-RTN.
+
+           EXEC SQL
+                DELETE  FROM  DB2DBA.THKIPM901
+                 WHERE  처리프로그램ID = :CO-PGM-ID
+           END-EXEC
+
+           IF  NOT (SQLCODE  =  ZERO  OR  100)
+           THEN
+               DISPLAY "DELETE THKIPM901 SQL-ERROR:[" SQLCODE "]"
+           ELSE
+               EXEC SQL
+                    INSERT INTO  DB2DBA.THKIPM901
+                         ( 처리프로그램ID
+                         , 시스템최종처리일시 )
+                    VALUES
+                         ( :CO-PGM-ID
+                         , :WK-RUN-START-TS )
+               END-EXEC
+
+               IF  NOT SQLCODE  =  ZERO
+               THEN
+                   DISPLAY "INSERT THKIPM901 SQL-ERROR:[" SQLCODE "]"
+               END-IF
+           END-IF
+           .
+       S9400-RUNCTL-REGISTER-EXT.
+           EXIT.
