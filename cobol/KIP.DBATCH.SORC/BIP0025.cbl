@@ -2,7 +2,7 @@
       *@업무명    : KIP (기업집단 신용평가)
       *@프로그램명: BIP0025 (개별재무제표생성)
       *@처리유형  : BATCH
-      *@처리개요  : 기업집단 합산재무제표생성
+      *@처리개요  : 기업집단 개별재무제표생성
       *-----------------------------------------------------------------
       *@에러표준  :
       *-----------------------------------------------------------------
@@ -17,6 +17,13 @@
       *-----------------------------------------------------------------
       *@최동용:20200111:신규작성
       *-----------------------------------------------------------------
+      *@김경호:20260809:처리개요/CO-PGM-ID가 BIP0021을 복사한 채로
+      *          남아있던 오표기 수정(합산재무제표->개별재무제표,
+      *          BIP0021->BIP0025). 합산재무제표(BIP0021) 합계검증은
+      *          BIP0021측 S3240-RECON-RTN에서 처리
+      *-----------------------------------------------------------------
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
+      *-----------------------------------------------------------------
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -35,6 +42,12 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                    SECTION.
       *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -42,6 +55,11 @@
       *-----------------------------------------------------------------
        FILE                            SECTION.
       *-----------------------------------------------------------------
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -49,7 +67,7 @@
       *@   CONSTANT AREA
       *-----------------------------------------------------------------
        01  CO-AREA.
-           03  CO-PGM-ID               PIC  X(008) VALUE 'BIP0021'.
+           03  CO-PGM-ID               PIC  X(008) VALUE 'BIP0025'.
            03  CO-STAT-OK              PIC  X(002) VALUE '00'.
            03  CO-STAT-ERROR           PIC  X(002) VALUE '09'.
            03  CO-STAT-ABNORMAL        PIC  X(002) VALUE '98'.
@@ -70,11 +88,17 @@
            03  WK-ERR-FILE-ST          PIC  X(002) VALUE '00'.
       *@   CHG LOG-FILE상태
            03  WK-LOG-FILE-ST          PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST      PIC  X(002) VALUE '00'.
 
       *-----------------------------------------------------------------
       *@   WORKING AREA
       *-----------------------------------------------------------------
        01  WK-AREA.
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS     PIC  X(006).
+      *@   배치진행정보(BATSTAT) 응답코드(숫자->문자 변환용)
+           03  WK-BATSTAT-RC           PIC  9(003).
       *@  기준년
            03  WK-BASE-YR              PIC  X(004).
       *@  기준년-1
@@ -273,6 +297,10 @@
            MOVE ZEROS
              TO RETURN-CODE.
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS.
+
       *    --------------------------------------------
       *@1  JCL SYSIN ACCEPT
       *    --------------------------------------------
@@ -946,6 +974,9 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
       *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT.
+
            DISPLAY "*-----------------------------------*".
            DISPLAY "* BIIKC51 PGM END                    *"
            DISPLAY "*-----------------------------------*".
@@ -966,4 +997,51 @@
            #OKEXIT RETURN-CODE.
 
        S9000-FINAL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE RETURN-CODE
+             TO WK-BATSTAT-RC.
+           MOVE WK-BATSTAT-RC
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-S3200-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-BATSTAT-RC
+               WHEN 0
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 11 THRU 19
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 21 THRU 29
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 31 THRU 39
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 91 THRU 99
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
            EXIT.
\ No newline at end of file
