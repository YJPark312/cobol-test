@@ -17,6 +17,12 @@
       *-----------------------------------------------------------------
       *@최동용:20200113:신규작성
       *-----------------------------------------------------------------
+      *@김경호:20260809:그룹/기준년 중복실행 방지용 공통 실행제어
+      *          테이블(THKIPM900) 체크인/체크 기능 추가(S3205) -
+      *          BIP0091과 동일 테이블 공유
+      *-----------------------------------------------------------------
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
+      *-----------------------------------------------------------------
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -35,10 +41,24 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                    SECTION.
       *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
       *=================================================================
+      *-----------------------------------------------------------------
+       FILE                            SECTION.
+      *-----------------------------------------------------------------
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -67,11 +87,17 @@
            03  WK-ERR-FILE-ST          PIC  X(002) VALUE '00'.
       *@   CHG LOG-FILE상태
            03  WK-LOG-FILE-ST          PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST      PIC  X(002) VALUE '00'.
 
       *-----------------------------------------------------------------
       *@   WORKING AREA
       *-----------------------------------------------------------------
        01  WK-AREA.
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS     PIC  X(006).
+      *@   배치진행정보(BATSTAT) 응답코드(숫자->문자 변환용)
+           03  WK-BATSTAT-RC           PIC  9(003).
            03  WK-HO9-STLACC-END-YMD7  PIC  X(008).
 
 
@@ -85,6 +111,13 @@
            03  WK-SW-EOF8              PIC  X(001).
            03  WK-SW-EOF9              PIC  X(001).
 
+      *@  실행제어(THKIPM900) 중복실행 여부(Y:중복으로 SKIP)
+           03  WK-RUNCTL-DUP-YN         PIC  X(001).
+      *@  실행제어(THKIPM900) 타프로그램 완료건수
+           03  WK-RUNCTL-OTHER-CNT      PIC  9(009) COMP-3.
+      *@  실행제어(THKIPM900) 중복SKIP 건수
+           03  WK-RUNCTL-SKIP-CNT       PIC  9(009).
+
            03  WK-C001-CNT             PIC  9(009).
            03  WK-C002-CNT             PIC  9(009).
            03  WK-C003-CNT             PIC  9(009).
@@ -568,6 +601,9 @@
            MOVE ZEROS
              TO RETURN-CODE.
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS.
 
       *@1 COUNT변수 모두 초기화
            INITIALIZE WK-C001-CNT
@@ -726,6 +762,12 @@
                PERFORM S4000-BASE-YMD-PROC-RTN
                   THRU S4000-BASE-YMD-PROC-EXT
 
+      *@1     그룹/기준년 실행제어(THKIPM900) 중복실행 여부 확인
+               PERFORM S3205-RUNCTL-CHECK-RTN
+                  THRU S3205-RUNCTL-CHECK-EXT
+
+               IF  WK-RUNCTL-DUP-YN = CO-N
+
       *@1     기존 결산년 연결재무제표 존재여부확인
                PERFORM S3210-EXIST-C130-DATA-RTN
                   THRU S3210-EXIST-C130-DATA-EXT
@@ -761,6 +803,11 @@
 
                END-PERFORM
 
+      *@1     실행제어(THKIPM900) 금회 실행결과 등록
+               PERFORM S3206-RUNCTL-REGISTER-RTN
+                  THRU S3206-RUNCTL-REGISTER-EXT
+
+               END-IF
 
            END-IF
 
@@ -768,6 +815,113 @@
 
        S3200-THKIPC110-FETCH-EXT.
            EXIT.
+
+      *-----------------------------------------------------------------
+      *@  그룹/기준년 실행제어(THKIPM900) 중복실행 여부 확인
+      *-----------------------------------------------------------------
+       S3205-RUNCTL-CHECK-RTN.
+
+           MOVE  CO-N  TO  WK-RUNCTL-DUP-YN
+
+           EXEC SQL
+                SELECT  COUNT(*)
+                  INTO :WK-RUNCTL-OTHER-CNT
+                  FROM  DB2DBA.THKIPM900
+                 WHERE  그룹회사코드     = 'KB0'
+                   AND  기업집단그룹코드 = :WK-DB-CORP-CLCT-GROUP-CD
+                   AND  기업집단등록코드 = :WK-DB-CORP-CLCT-REGI-CD
+                   AND  기준년           = :WK-BASE-YR-CH
+                   AND  처리상태코드     = '1'
+                   AND  처리프로그램ID   NOT = :CO-PGM-ID
+           END-EXEC
+
+           IF  NOT SQLCODE = ZEROS
+               DISPLAY "SELECT THKIPM900 "
+                       " SQL-ERROR:[" SQLCODE  "]"
+                       "  SQLSTATE:[" SQLSTATE "]"
+               MOVE 'THKIPM900'     TO XZUGEROR-I-TBL-ID
+               MOVE 'SELECT'        TO XZUGEROR-I-FUNC-CD
+               MOVE SQLCODE         TO XZUGEROR-I-SQL-CD
+               MOVE 'SELECT ERROR'  TO XZUGEROR-I-MSG
+               MOVE 29 TO RETURN-CODE
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+
+           IF  WK-RUNCTL-OTHER-CNT > 0
+               MOVE  CO-Y  TO  WK-RUNCTL-DUP-YN
+               ADD   1     TO  WK-RUNCTL-SKIP-CNT
+               DISPLAY "** 실행제어(THKIPM900) 중복실행 SKIP : 그룹["
+                       WK-DB-CORP-CLCT-GROUP-CD "/"
+                       WK-DB-CORP-CLCT-REGI-CD  "] 기준년["
+                       WK-BASE-YR-CH "] - 타프로그램 기완료건수="
+                       WK-RUNCTL-OTHER-CNT
+           END-IF
+           .
+       S3205-RUNCTL-CHECK-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  실행제어(THKIPM900) 금회 실행결과 등록
+      *-----------------------------------------------------------------
+       S3206-RUNCTL-REGISTER-RTN.
+
+           MOVE  FUNCTION CURRENT-DATE(1:20)  TO  WK-TIMESTAMP
+
+           EXEC SQL
+                DELETE  FROM  DB2DBA.THKIPM900
+                 WHERE  그룹회사코드     = 'KB0'
+                   AND  기업집단그룹코드 = :WK-DB-CORP-CLCT-GROUP-CD
+                   AND  기업집단등록코드 = :WK-DB-CORP-CLCT-REGI-CD
+                   AND  기준년           = :WK-BASE-YR-CH
+                   AND  처리프로그램ID   = :CO-PGM-ID
+           END-EXEC
+
+           IF  NOT SQLCODE = ZEROS  AND  NOT SQLCODE = 100
+               DISPLAY "DELETE THKIPM900 "
+                       " SQL-ERROR:[" SQLCODE  "]"
+               MOVE 'THKIPM900'     TO XZUGEROR-I-TBL-ID
+               MOVE 'DELETE'        TO XZUGEROR-I-FUNC-CD
+               MOVE SQLCODE         TO XZUGEROR-I-SQL-CD
+               MOVE 'DELETE ERROR'  TO XZUGEROR-I-MSG
+               MOVE 29 TO RETURN-CODE
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+
+           EXEC SQL
+                INSERT INTO  DB2DBA.THKIPM900
+                     ( 그룹회사코드
+                     , 기업집단그룹코드
+                     , 기업집단등록코드
+                     , 기준년
+                     , 처리프로그램ID
+                     , 처리상태코드
+                     , 시스템최종처리일시 )
+                VALUES
+                     ( 'KB0'
+                     , :WK-DB-CORP-CLCT-GROUP-CD
+                     , :WK-DB-CORP-CLCT-REGI-CD
+                     , :WK-BASE-YR-CH
+                     , :CO-PGM-ID
+                     , '1'
+                     , :WK-TIMESTAMP )
+           END-EXEC
+
+           IF  NOT SQLCODE = ZEROS
+               DISPLAY "INSERT THKIPM900 "
+                       " SQL-ERROR:[" SQLCODE  "]"
+               MOVE 'THKIPM900'     TO XZUGEROR-I-TBL-ID
+               MOVE 'INSERT'        TO XZUGEROR-I-FUNC-CD
+               MOVE SQLCODE         TO XZUGEROR-I-SQL-CD
+               MOVE 'INSERT ERROR'  TO XZUGEROR-I-MSG
+               MOVE 29 TO RETURN-CODE
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+           .
+       S3206-RUNCTL-REGISTER-EXT.
+           EXIT.
       *-----------------------------------------------------------------
       *@  기존 결산년 연결재무제표 존재여부확인
       *-----------------------------------------------------------------
@@ -2095,6 +2249,9 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
       *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT.
+
            DISPLAY "*-----------------------------------*".
            DISPLAY "* BIP0028 PGM END                    *"
            DISPLAY "*-----------------------------------*".
@@ -2102,6 +2259,7 @@
            DISPLAY "*-----------------------------------*".
            DISPLAY "* WK-C001-CNT     = " WK-C001-CNT.
            DISPLAY "* WK-C002-CNT     = " WK-C002-CNT.
+           DISPLAY "* WK-RUNCTL-SKIP-CNT = " WK-RUNCTL-SKIP-CNT.
            DISPLAY "*-----------------------------------*".
 
       *@   CLOSE OUT-FILE.
@@ -2115,4 +2273,51 @@
            #OKEXIT RETURN-CODE.
 
        S9000-FINAL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE RETURN-CODE
+             TO WK-BATSTAT-RC.
+           MOVE WK-BATSTAT-RC
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-C001-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-BATSTAT-RC
+               WHEN 0
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 11 THRU 19
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 21 THRU 29
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 31 THRU 39
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 91 THRU 99
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
            EXIT.
\ No newline at end of file
