@@ -18,6 +18,8 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *김경호:20240320:신규작성
+      *김경호:20260809:이행건수(SOURCE/TARGET/REJECT) 확인내역 추가
+      *김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -47,6 +49,11 @@
                    ORGANIZATION        IS      SEQUENTIAL
                    ACCESS MODE         IS      SEQUENTIAL
                    FILE STATUS         IS      WK-OUT-FILE-ST3.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -66,6 +73,11 @@
        01  WK-OUT-REC3.
            03  OUT3-RECORD             PIC  X(4160).
 
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -106,9 +118,17 @@
            03  WK-B130-READ             PIC  9(005).
            03  WK-B130-WRITE            PIC  9(005).
 
+      *    이행제외(REJECT) 건수
+           03  WK-M515-REJECT           PIC  9(005).
+           03  WK-B133-REJECT           PIC  9(005).
+           03  WK-B130-REJECT           PIC  9(005).
+
       *    프로그램 RETURN CODE
            03  WK-RETURN-CODE           PIC  X(002).
 
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+
       *    ERROR SQLCODE
            03  WK-SQLCODE               PIC S9(005).
 
@@ -116,6 +136,8 @@
            03  WK-OUT-FILE-ST1          PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST2          PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST3          PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE '00'.
 
       *    한글변환(EBCDIC->ASCII->EBCDIC)
            03  WK-T-DESC                PIC  X(0100).
@@ -442,6 +464,10 @@
       *   응답코드 초기화
            MOVE  ZEROS  TO  WK-RETURN-CODE
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS
+
       *    JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN
              FROM  SYSIN
@@ -721,7 +747,12 @@
 
            WRITE  WK-OUT-REC1  FROM WK-M515-REC
 
-           ADD 1 TO WK-M515-WRITE
+           IF  WK-OUT-FILE-ST1  =  '00'
+               ADD 1 TO WK-M515-WRITE
+           ELSE
+               #USRLOG '>>> M515 WRITE REJECT !! <<<'
+               ADD 1 TO WK-M515-REJECT
+           END-IF
 
            .
        S3120-WRITE-PROC-EXT.
@@ -852,7 +883,12 @@
 
            WRITE  WK-OUT-REC2  FROM WK-B133-REC
 
-           ADD 1 TO WK-B133-WRITE
+           IF  WK-OUT-FILE-ST2  =  '00'
+               ADD 1 TO WK-B133-WRITE
+           ELSE
+               #USRLOG '>>> B133 WRITE REJECT !! <<<'
+               ADD 1 TO WK-B133-REJECT
+           END-IF
 
            .
        S3220-WRITE-PROC-EXT.
@@ -1010,7 +1046,12 @@
 
            WRITE  WK-OUT-REC3  FROM WK-B130-REC
 
-           ADD 1 TO WK-B130-WRITE
+           IF  WK-OUT-FILE-ST3  =  '00'
+               ADD 1 TO WK-B130-WRITE
+           ELSE
+               #USRLOG '>>> B130 WRITE REJECT !! <<<'
+               ADD 1 TO WK-B130-REJECT
+           END-IF
 
            .
        S3320-WRITE-PROC-EXT.
@@ -1134,6 +1175,10 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
 
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  처리결과가　정상
            IF  WK-RETURN-CODE = ZEROS
            THEN
@@ -1151,6 +1196,51 @@
        S9000-FINAL-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-RETURN-CODE
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-M515-WRITE
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-RETURN-CODE
+               WHEN '00'
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '11' THRU '19'
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '21' THRU '29'
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '31' THRU '39'
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   CLOSE FILE
       *-----------------------------------------------------------------
@@ -1192,6 +1282,18 @@
            DISPLAY '  READ   건수 = ' WK-B130-READ
            DISPLAY '  WRITE  건수 = ' WK-B130-WRITE
            DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKIPM515 SOURCE = ' WK-M515-READ
+                   '  TARGET = ' WK-M515-WRITE
+                   '  REJECT = ' WK-M515-REJECT
+           DISPLAY '  THKIPB133 SOURCE = ' WK-B133-READ
+                   '  TARGET = ' WK-B133-WRITE
+                   '  REJECT = ' WK-B133-REJECT
+           DISPLAY '  THKIPB130 SOURCE = ' WK-B130-READ
+                   '  TARGET = ' WK-B130-WRITE
+                   '  REJECT = ' WK-B130-REJECT
+           DISPLAY '*------------------------------------------*'
            DISPLAY '종료시간    : ' FUNCTION CURRENT-DATE(1:14)
            DISPLAY '*------------------------------------------*'
 
@@ -1221,6 +1323,18 @@
            DISPLAY '  READ   건수 = ' WK-B130-READ
            DISPLAY '  WRITE  건수 = ' WK-B130-WRITE
            DISPLAY '*------------------------------------------*'
+           DISPLAY '* 이행건수 확인(SOURCE/TARGET/REJECT)       *'
+           DISPLAY '*------------------------------------------*'
+           DISPLAY '  THKIPM515 SOURCE = ' WK-M515-READ
+                   '  TARGET = ' WK-M515-WRITE
+                   '  REJECT = ' WK-M515-REJECT
+           DISPLAY '  THKIPB133 SOURCE = ' WK-B133-READ
+                   '  TARGET = ' WK-B133-WRITE
+                   '  REJECT = ' WK-B133-REJECT
+           DISPLAY '  THKIPB130 SOURCE = ' WK-B130-READ
+                   '  TARGET = ' WK-B130-WRITE
+                   '  REJECT = ' WK-B130-REJECT
+           DISPLAY '*------------------------------------------*'
            DISPLAY '종료시간    : ' FUNCTION CURRENT-DATE(1:14)
            DISPLAY '*------------------------------------------*'
 
