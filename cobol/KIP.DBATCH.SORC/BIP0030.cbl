@@ -16,6 +16,10 @@
       *@성명 : 일자 : 변　경　내　용
       *-----------------------------------------------------------------
       *@최동용:20200224:신규작성
+      *@김경호:20260809:재무비율 급등락 예외보고(OUTFILE1) 생성
+      *          기능 추가(S6211) - 임계치(CO-RATO-DIFF-LMT)
+      *          이상 차이나는 항목을 LOG로 남김
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -35,6 +39,17 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                    SECTION.
       *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT  OUT-FILE-CO1        ASSIGN  TO  OUTFILE1
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-OUT-CO1-FILE-ST.
+
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -42,6 +57,17 @@
       *-----------------------------------------------------------------
        FILE                            SECTION.
       *-----------------------------------------------------------------
+      *    전기대비 재무비율 급등락 예외 LOG
+       FD  OUT-FILE-CO1                RECORDING MODE F.
+       01  WK-OUT-CO1-REC.
+           03  OUT1-RECORD             PIC  X(150).
+
+      *-----------------------------------------------------------------
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -61,6 +87,9 @@
            03  CO-NO                   PIC  X(001) VALUE '0'.
       *@  변경테이블ID
            03  CO-TABLE-NM             PIC  X(010) VALUE 'THKIPC131'.
+      *@  재무비율 급등락 예외 임계치(증감 %P)
+           03  CO-RATO-DIFF-LMT        PIC S9(003)V9(02) COMP-3
+                                       VALUE +10.00.
 
       *-----------------------------------------------------------------
       *@   FILE STATUS
@@ -70,11 +99,19 @@
            03  WK-ERR-FILE-ST          PIC  X(002) VALUE '00'.
       *@   CHG LOG-FILE상태
            03  WK-LOG-FILE-ST          PIC  X(002) VALUE '00'.
+      *@   예외LOG(OUTFILE1) FILE상태
+           03  WK-OUT-CO1-FILE-ST      PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST      PIC  X(002) VALUE '00'.
 
       *-----------------------------------------------------------------
       *@  WORKING AREA
       *-----------------------------------------------------------------
        01  WK-AREA.
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS     PIC  X(006).
+      *@   배치진행정보(BATSTAT) 응답코드(숫자->문자 변환용)
+           03  WK-BATSTAT-RC           PIC  9(003).
            03  WK-HO9-STLACC-END-YMD7  PIC  X(008).
 
 
@@ -105,6 +142,17 @@
       *@  결산년합산업체수
            03  WK-CORP-CNT             PIC S9(009) COMP-3.
 
+      *@  전기(결산년-1) 기준 결산년
+           03  WK-PRIOR-STLACC-YR      PIC  9(004).
+      *@  전기(결산년-1) 재무비율 조회값
+           03  WK-PRIOR-FNAF-RATO      PIC S9(005)V9(02) COMP-3.
+      *@  전기대비 증감폭
+           03  WK-RATO-DIFF-AMT        PIC S9(005)V9(02) COMP-3.
+      *@  전기값 존재여부(Y:존재)
+           03  WK-PRIOR-FOUND-YN       PIC  X(001).
+      *@  재무비율 급등락 예외건수
+           03  WK-EXCEP-CNT            PIC  9(009).
+
 161108*@  재무분석자료번호(구분+고객식별자)
            03  WK-FNAF-ANLS-BKDATA-NO.
                05  WK-CUNIQNO-DSTCD    PIC  X(002).
@@ -233,6 +281,26 @@
            03 WK-DB-CLFR-CTNT             PIC  X(4002).
            03 WK-DB-FNAF-AD-ORGL-DSTIC    PIC  X(001).
 
+      *@  전기대비 재무비율 급등락 예외 LOG 출력영역
+       01  WK-BRWR5.
+           03  WK-BRWR5-CORP-CLCT-GROUP-CD  PIC  X(003).
+           03  WK-BRWR5-F001                PIC  X(001).
+           03  WK-BRWR5-CORP-CLCT-REGI-CD   PIC  X(003).
+           03  WK-BRWR5-F002                PIC  X(001).
+           03  WK-BRWR5-BASE-YR             PIC  X(004).
+           03  WK-BRWR5-F003                PIC  X(001).
+           03  WK-BRWR5-STLACC-YR           PIC  X(004).
+           03  WK-BRWR5-F004                PIC  X(001).
+           03  WK-BRWR5-RPTDOC-DSTCD        PIC  X(002).
+           03  WK-BRWR5-F005                PIC  X(001).
+           03  WK-BRWR5-ITEM-CD             PIC  X(004).
+           03  WK-BRWR5-F006                PIC  X(001).
+           03  WK-BRWR5-CUR-RATO            PIC  -(005)9.99.
+           03  WK-BRWR5-F007                PIC  X(001).
+           03  WK-BRWR5-PRIOR-RATO          PIC  -(005)9.99.
+           03  WK-BRWR5-F008                PIC  X(001).
+           03  WK-BRWR5-DIFF-RATO           PIC  -(005)9.99.
+
 
       *-----------------------------------------------------------------
       *@   DBIO/SQLIO INTERFACE PARAMETER
@@ -633,6 +701,10 @@
            MOVE ZEROS
              TO RETURN-CODE.
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS.
+
       *--------------------------------------------
       *@1  JCL SYSIN ACCEPT
       *--------------------------------------------
@@ -645,6 +717,14 @@
            DISPLAY "*------------------------------------------*".
            DISPLAY "PROGRAM ID = " BICOM-USER-EMPID
 
+      *@1 전기대비 재무비율 급등락 예외 LOG OPEN
+           OPEN  OUTPUT  OUT-FILE-CO1
+           IF  WK-OUT-CO1-FILE-ST  NOT =  '00'
+               MOVE 91 TO RETURN-CODE
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+
            .
 
        S1000-INITIALIZE-EXT.
@@ -1421,6 +1501,10 @@
                         THRU S9000-FINAL-EXT
                 END-IF
 
+      *@        전기대비 재무비율 급등락 예외체크
+                PERFORM S6211-RATIO-EXCEP-CHECK-RTN
+                   THRU S6211-RATIO-EXCEP-CHECK-EXT
+
            WHEN 100
 
                 MOVE CO-Y            TO WK-SW-EOF5
@@ -1449,6 +1533,99 @@
 
        S6210-LNKG-FNST-INSERT-EXT.
            EXIT.
+      *-----------------------------------------------------------------
+      *@  전기대비 재무비율 급등락 예외체크
+      *-----------------------------------------------------------------
+       S6211-RATIO-EXCEP-CHECK-RTN.
+
+           MOVE  CO-N              TO  WK-PRIOR-FOUND-YN
+           MOVE  ZEROS              TO  WK-PRIOR-FNAF-RATO
+
+           SUBTRACT  1  FROM  RIPC131-STLACC-YR
+                GIVING  WK-PRIOR-STLACC-YR
+
+           EXEC SQL
+                SELECT  기업집단재무비율
+                  INTO :WK-PRIOR-FNAF-RATO
+                  FROM  DB2DBA.THKIPC131
+                 WHERE  그룹회사코드     = 'KB0'
+                   AND  기업집단그룹코드 = :RIPC131-CORP-CLCT-GROUP-CD
+                   AND  기업집단등록코드 = :RIPC131-CORP-CLCT-REGI-CD
+                   AND  재무분석결산구분 = :RIPC131-FNAF-A-STLACC-DSTCD
+                   AND  재무분석보고서구분 = :RIPC131-FNAF-A-RPTDOC-DSTCD
+                   AND  재무항목코드     = :RIPC131-FNAF-ITEM-CD
+                   AND  결산년           = :WK-PRIOR-STLACC-YR
+                 WITH UR
+           END-EXEC
+
+           IF  SQLCODE = ZEROS
+               MOVE  CO-Y  TO  WK-PRIOR-FOUND-YN
+           END-IF
+
+           IF  NOT SQLCODE = ZEROS  AND  NOT SQLCODE = 100
+               DISPLAY "SELECT THKIPC131(전기) "
+                       " SQL-ERROR:[" SQLCODE  "]"
+               MOVE 'THKIPC131'     TO XZUGEROR-I-TBL-ID
+               MOVE 'SELECT'        TO XZUGEROR-I-FUNC-CD
+               MOVE SQLCODE         TO XZUGEROR-I-SQL-CD
+               MOVE 'SELECT ERROR'  TO XZUGEROR-I-MSG
+               MOVE 29 TO RETURN-CODE
+               PERFORM S9000-FINAL-RTN
+                  THRU S9000-FINAL-EXT
+           END-IF
+
+           IF  WK-PRIOR-FOUND-YN = CO-Y
+
+               COMPUTE WK-RATO-DIFF-AMT =
+                       FUNCTION ABS(RIPC131-CORP-CLCT-FNAF-RATO
+                                  - WK-PRIOR-FNAF-RATO)
+
+               IF  WK-RATO-DIFF-AMT  >  CO-RATO-DIFF-LMT
+
+                   ADD  1  TO  WK-EXCEP-CNT
+
+                   MOVE  RIPC131-CORP-CLCT-GROUP-CD
+                     TO  WK-BRWR5-CORP-CLCT-GROUP-CD
+                   MOVE  SPACE                TO  WK-BRWR5-F001
+                   MOVE  RIPC131-CORP-CLCT-REGI-CD
+                     TO  WK-BRWR5-CORP-CLCT-REGI-CD
+                   MOVE  SPACE                TO  WK-BRWR5-F002
+                   MOVE  RIPC131-BASE-YR      TO  WK-BRWR5-BASE-YR
+                   MOVE  SPACE                TO  WK-BRWR5-F003
+                   MOVE  RIPC131-STLACC-YR    TO  WK-BRWR5-STLACC-YR
+                   MOVE  SPACE                TO  WK-BRWR5-F004
+                   MOVE  RIPC131-FNAF-A-RPTDOC-DSTCD
+                     TO  WK-BRWR5-RPTDOC-DSTCD
+                   MOVE  SPACE                TO  WK-BRWR5-F005
+                   MOVE  RIPC131-FNAF-ITEM-CD TO  WK-BRWR5-ITEM-CD
+                   MOVE  SPACE                TO  WK-BRWR5-F006
+                   MOVE  RIPC131-CORP-CLCT-FNAF-RATO
+                     TO  WK-BRWR5-CUR-RATO
+                   MOVE  SPACE                TO  WK-BRWR5-F007
+                   MOVE  WK-PRIOR-FNAF-RATO   TO  WK-BRWR5-PRIOR-RATO
+                   MOVE  SPACE                TO  WK-BRWR5-F008
+                   MOVE  WK-RATO-DIFF-AMT     TO  WK-BRWR5-DIFF-RATO
+
+                   DISPLAY "** 재무비율 급등락 예외 : 그룹["
+                           RIPC131-CORP-CLCT-GROUP-CD "/"
+                           RIPC131-CORP-CLCT-REGI-CD  "] 항목["
+                           RIPC131-FNAF-ITEM-CD "] 증감폭="
+                           WK-RATO-DIFF-AMT
+
+                   WRITE  WK-OUT-CO1-REC  FROM  WK-BRWR5
+
+                   IF  WK-OUT-CO1-FILE-ST  NOT =  '00'
+                       MOVE 92 TO RETURN-CODE
+                       PERFORM S9000-FINAL-RTN
+                          THRU S9000-FINAL-EXT
+                   END-IF
+
+               END-IF
+
+           END-IF
+           .
+       S6211-RATIO-EXCEP-CHECK-EXT.
+           EXIT.
       *=================================================================
       *@  재무산식파싱(FIIQ011) 프로그램호출
       *=================================================================
@@ -1489,6 +1666,10 @@
       *@  처리종료
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT.
+
            DISPLAY "*-----------------------------------*".
            DISPLAY "* BIIKC52 PGM END                   *"
            DISPLAY "*-----------------------------------*".
@@ -1497,10 +1678,10 @@
            DISPLAY "* WK-C001-CNT = " WK-C001-CNT.
            DISPLAY "* WK-C002-CNT = " WK-C002-CNT.
            DISPLAY "* WK-C003-CNT = " WK-C003-CNT.
+           DISPLAY "* WK-EXCEP-CNT = " WK-EXCEP-CNT.
            DISPLAY "*-----------------------------------*".
 
-
-
+           CLOSE  OUT-FILE-CO1.
 
       *@   CLOSE OUT-FILE
 
@@ -1513,4 +1694,51 @@
            #OKEXIT RETURN-CODE.
 
        S9000-FINAL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE RETURN-CODE
+             TO WK-BATSTAT-RC.
+           MOVE WK-BATSTAT-RC
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-C001-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-BATSTAT-RC
+               WHEN 0
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 11 THRU 19
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 21 THRU 29
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 31 THRU 39
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 91 THRU 99
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
            EXIT.
\ No newline at end of file
