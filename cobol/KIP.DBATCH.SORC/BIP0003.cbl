@@ -3,6 +3,7 @@
       *@프로그램명: BIP0003 (관계기업군 그룹 월정보 생성)
       *@처리유형  : BATCH
       *@처리개요  : 1. 관계기업군 그룹 월정보 생성
+      *             2. 전월대비 그룹변동내역(가입/탈퇴/변경) LOG 생성
       *=================================================================
       *  TABLE      :  CRUD :
       *-----------------------------------------------------------------
@@ -14,6 +15,9 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *고진민:20191211 신규작성
+240715*김경호:20240715:전월대비 관계기업 그룹변동내역(가입/탈퇴/변경)
+      *              LOG(OUTFILE1) 생성기능 추가(S3400)
+      *김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -30,21 +34,32 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                    SECTION.
       *-----------------------------------------------------------------
-      *FILE-CONTROL.
-      *    SELECT  OUT-FILE-CO1        ASSIGN  TO  OUTFILE1
-      *            ORGANIZATION        IS      SEQUENTIAL
-      *            ACCESS MODE         IS      SEQUENTIAL
-      *            FILE STATUS         IS      WK-OUT-CO1-FILE-ST.
+       FILE-CONTROL.
+           SELECT  OUT-FILE-CO1        ASSIGN  TO  OUTFILE1
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-OUT-CO1-FILE-ST.
+
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
       *=================================================================
        FILE                            SECTION.
       *-----------------------------------------------------------------
-      *    LOG
-      *FD  OUT-FILE-CO1                RECORDING MODE F.
-      *01  WK-OUT-CO1-REC.
-      *    03  OUT1-RECORD             PIC  X(200).
+      *    그룹변동내역(전월대비) LOG
+       FD  OUT-FILE-CO1                RECORDING MODE F.
+       01  WK-OUT-CO1-REC.
+           03  OUT1-RECORD             PIC  X(200).
+
+      *    배치진행정보 기록레코드
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
@@ -107,6 +122,62 @@
            03  WK-SW-END2               PIC  X(003).
            03  WK-SW-END3               PIC  X(003).
            03  WK-SW-END4               PIC  X(003).
+           03  WK-SW-END5               PIC  X(003).
+           03  WK-SW-END6               PIC  X(003).
+           03  WK-SW-END7               PIC  X(003).
+      *    전월(비교대상) 기준년월
+           03  WK-PRIOR-YM              PIC  X(006).
+           03  WK-PRIOR-YY              PIC  9(004).
+           03  WK-PRIOR-MM              PIC  9(002).
+           03  WK-CURR-YY               PIC  9(004).
+           03  WK-CURR-MM               PIC  9(002).
+      *    월정보 변동내역 LOG 파일 상태
+           03  WK-OUT-CO1-FILE-ST       PIC  X(002).
+      *    월정보 변동내역 LOG 파일 OPEN 여부
+           03  WK-SW-OUT-CO1-OPEN       PIC  X(001) VALUE 'N'.
+               88  OUT-CO1-OPEN-Y       VALUE  'Y'.
+           03  WK-READ-CNT5             PIC  9(015).
+           03  WK-READ-CNT6             PIC  9(015).
+           03  WK-READ-CNT7             PIC  9(015).
+           03  WK-DIFF-WRITE-CNT        PIC  9(015).
+      *    배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002).
+      *    배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+
+      * --- 전월대비 그룹변동내역(가입/탈퇴/변경) 조회결과 영역
+       01  WK-DIFF-AREA.
+           03  WK-DIFF-CUST-IDNFR       PIC  X(010).
+           03  WK-DIFF-ENTP-NAME        PIC  X(052).
+           03  WK-DIFF-FETCH-REGI-CD    PIC  X(003).
+           03  WK-DIFF-FETCH-GROUP-CD   PIC  X(003).
+           03  WK-DIFF-OLD-REGI-CD      PIC  X(003).
+           03  WK-DIFF-OLD-GROUP-CD     PIC  X(003).
+           03  WK-DIFF-NEW-REGI-CD      PIC  X(003).
+           03  WK-DIFF-NEW-GROUP-CD     PIC  X(003).
+           03  WK-DIFF-GUBN             PIC  X(008).
+
+      * --- 전월대비 그룹변동내역 LOG 출력항목
+       01  WK-BRWR3.
+           03  WK-BRWR3-GR-CO-CD        PIC  X(003).
+           03  WK-BRWR3-F001            PIC  X(001).
+           03  WK-BRWR3-BASE-YM         PIC  X(006).
+           03  WK-BRWR3-F002            PIC  X(001).
+           03  WK-BRWR3-PRIOR-YM        PIC  X(006).
+           03  WK-BRWR3-F003            PIC  X(001).
+           03  WK-BRWR3-CUST-IDNFR      PIC  X(010).
+           03  WK-BRWR3-F004            PIC  X(001).
+           03  WK-BRWR3-DIFF-GUBN       PIC  X(008).
+           03  WK-BRWR3-F005            PIC  X(001).
+           03  WK-BRWR3-ENTP-NAME       PIC  X(052).
+           03  WK-BRWR3-F006            PIC  X(001).
+           03  WK-BRWR3-OLD-REGI-CD     PIC  X(003).
+           03  WK-BRWR3-F007            PIC  X(001).
+           03  WK-BRWR3-OLD-GROUP-CD    PIC  X(003).
+           03  WK-BRWR3-F008            PIC  X(001).
+           03  WK-BRWR3-NEW-REGI-CD     PIC  X(003).
+           03  WK-BRWR3-F009            PIC  X(001).
+           03  WK-BRWR3-NEW-GROUP-CD    PIC  X(003).
 
       * --- SYSIN 입력/ BATCH 기준정보 정의 (F/W 정의)
        01  WK-SYSIN.
@@ -221,6 +292,77 @@
 
            END-EXEC.
 
+      *-----------------------------------------------------------------
+      *@  전월대비 그룹가입조회(THKIPA120 당월분 中 전월에 없던 건)
+      *-----------------------------------------------------------------
+           EXEC  SQL
+             DECLARE  BIP0003_CUR5  CURSOR WITH HOLD FOR
+
+             SELECT  A.심사고객식별자
+                    ,A.대표업체명
+                    ,A.기업집단등록코드
+                    ,A.기업집단그룹코드
+               FROM   DB2DBA.THKIPA120  A
+              WHERE  A.그룹회사코드 = :WK-SYSIN-GR-CO-CD
+                AND  A.기준년월     = :WK-SYSIN-WORK-YM
+                AND  NOT EXISTS
+                     (SELECT  1
+                        FROM  DB2DBA.THKIPA120  B
+                       WHERE  B.그룹회사코드     = A.그룹회사코드
+                         AND  B.심사고객식별자   = A.심사고객식별자
+                         AND  B.기준년월         = :WK-PRIOR-YM)
+             WITH UR
+
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      *@  전월대비 그룹탈퇴조회(THKIPA120 전월분 中 당월에 없는 건)
+      *-----------------------------------------------------------------
+           EXEC  SQL
+             DECLARE  BIP0003_CUR6  CURSOR WITH HOLD FOR
+
+             SELECT  A.심사고객식별자
+                    ,A.대표업체명
+                    ,A.기업집단등록코드
+                    ,A.기업집단그룹코드
+               FROM   DB2DBA.THKIPA120  A
+              WHERE  A.그룹회사코드 = :WK-SYSIN-GR-CO-CD
+                AND  A.기준년월     = :WK-PRIOR-YM
+                AND  NOT EXISTS
+                     (SELECT  1
+                        FROM  DB2DBA.THKIPA120  B
+                       WHERE  B.그룹회사코드     = A.그룹회사코드
+                         AND  B.심사고객식별자   = A.심사고객식별자
+                         AND  B.기준년월         = :WK-SYSIN-WORK-YM)
+             WITH UR
+
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      *@  전월대비 기업집단변경조회(동시존재, 그룹코드 상이)
+      *-----------------------------------------------------------------
+           EXEC  SQL
+             DECLARE  BIP0003_CUR7  CURSOR WITH HOLD FOR
+
+             SELECT  A.심사고객식별자
+                    ,A.대표업체명
+                    ,B.기업집단등록코드
+                    ,B.기업집단그룹코드
+                    ,A.기업집단등록코드
+                    ,A.기업집단그룹코드
+               FROM   DB2DBA.THKIPA120  A
+                     ,DB2DBA.THKIPA120  B
+              WHERE  A.그룹회사코드     = :WK-SYSIN-GR-CO-CD
+                AND  A.기준년월         = :WK-SYSIN-WORK-YM
+                AND  B.그룹회사코드     = A.그룹회사코드
+                AND  B.심사고객식별자   = A.심사고객식별자
+                AND  B.기준년월         = :WK-PRIOR-YM
+                AND  (B.기업집단등록코드  NOT = A.기업집단등록코드
+                 OR   B.기업집단그룹코드  NOT = A.기업집단그룹코드)
+             WITH UR
+
+           END-EXEC.
+
       *=================================================================
        PROCEDURE                       DIVISION.
       *=================================================================
@@ -263,6 +405,9 @@
            MOVE  '00'
              TO   WK-ERR-RETURN
 
+      *@1 배치진행정보 시작시각 기록
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WK-BATSTAT-STRT-HMS
+
       * JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN            FROM    SYSIN
            DISPLAY '*------------------------------------------*'
@@ -320,6 +465,9 @@
                PERFORM  S3300-PROCESS-A111-RTN
                   THRU  S3300-PROCESS-A111-EXT
 
+               PERFORM  S3400-DIFF-REPORT-RTN
+                  THRU  S3400-DIFF-REPORT-EXT
+
       * 프로시져　마침표
            .
        S3000-PROCESS-EXT.
@@ -571,6 +719,182 @@
        S3310-PROCESS-KIPA121-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  전월대비 그룹변동내역(가입/탈퇴/변경) LOG 생성
+      *-----------------------------------------------------------------
+       S3400-DIFF-REPORT-RTN.
+
+           PERFORM  S3405-CALC-PRIOR-YM-RTN
+              THRU  S3405-CALC-PRIOR-YM-EXT
+
+           OPEN  OUTPUT  OUT-FILE-CO1
+
+           IF  WK-OUT-CO1-FILE-ST NOT = '00'
+               MOVE "S3400 : OUTFILE1 OPEN ERROR "
+                 TO  WK-ERROR-MSG
+               MOVE  CO-RETURN-12
+                 TO  WK-ERR-RETURN
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           ELSE
+               MOVE  'Y'  TO  WK-SW-OUT-CO1-OPEN
+           END-IF
+
+           PERFORM  S3410-DIFF-JOINED-RTN
+              THRU  S3410-DIFF-JOINED-EXT
+
+           PERFORM  S3420-DIFF-LEFT-RTN
+              THRU  S3420-DIFF-LEFT-EXT
+
+           PERFORM  S3430-DIFF-CHANGED-RTN
+              THRU  S3430-DIFF-CHANGED-EXT
+
+           CLOSE  OUT-FILE-CO1
+           MOVE  'N'  TO  WK-SW-OUT-CO1-OPEN
+
+           DISPLAY '** 전월대비 가입  COUNT => ' WK-READ-CNT5
+           DISPLAY '** 전월대비 탈퇴  COUNT => ' WK-READ-CNT6
+           DISPLAY '** 전월대비 변경  COUNT => ' WK-READ-CNT7
+           DISPLAY '** 전월대비 변동내역 LOG COUNT => ' WK-DIFF-WRITE-CNT
+
+      * 프로시져　마침표
+           .
+       S3400-DIFF-REPORT-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  비교대상 전월(기준년월-1개월) 산출
+      *-----------------------------------------------------------------
+       S3405-CALC-PRIOR-YM-RTN.
+
+           MOVE  WK-SYSIN-WORK-YM(1:4)
+             TO  WK-CURR-YY
+           MOVE  WK-SYSIN-WORK-YM(5:2)
+             TO  WK-CURR-MM
+
+           IF  WK-CURR-MM = 1
+               SUBTRACT  1        FROM  WK-CURR-YY  GIVING  WK-PRIOR-YY
+               MOVE      12       TO    WK-PRIOR-MM
+           ELSE
+               MOVE      WK-CURR-YY              TO  WK-PRIOR-YY
+               SUBTRACT  1        FROM  WK-CURR-MM  GIVING  WK-PRIOR-MM
+           END-IF
+
+           MOVE  WK-PRIOR-YY
+             TO  WK-PRIOR-YM(1:4)
+           MOVE  WK-PRIOR-MM
+             TO  WK-PRIOR-YM(5:2)
+
+           DISPLAY '* 당월(기준년월)   = ' WK-SYSIN-WORK-YM
+           DISPLAY '* 전월(비교기준월) = ' WK-PRIOR-YM
+
+      * 프로시져　마침표
+           .
+       S3405-CALC-PRIOR-YM-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  전월대비 그룹가입내역 처리
+      *-----------------------------------------------------------------
+       S3410-DIFF-JOINED-RTN.
+
+           PERFORM  S7000-OPEN-BIP0003-CUR5-RTN
+              THRU  S7000-OPEN-BIP0003-CUR5-EXT
+
+           PERFORM  UNTIL  WK-SW-END5 = 'END'
+
+               PERFORM  S7000-FETCH-BIP0003-CUR5-RTN
+                  THRU  S7000-FETCH-BIP0003-CUR5-EXT
+
+               IF WK-SW-END5 NOT = 'END'
+                  MOVE  SPACE               TO  WK-DIFF-OLD-REGI-CD
+                                                 WK-DIFF-OLD-GROUP-CD
+                  MOVE  WK-DIFF-FETCH-REGI-CD
+                    TO  WK-DIFF-NEW-REGI-CD
+                  MOVE  WK-DIFF-FETCH-GROUP-CD
+                    TO  WK-DIFF-NEW-GROUP-CD
+                  MOVE  '가입'
+                    TO  WK-DIFF-GUBN
+                  PERFORM  S8000-WRITE-DIFF-RTN
+                     THRU  S8000-WRITE-DIFF-EXT
+               END-IF
+
+           END-PERFORM
+
+           PERFORM  S7000-CLOSE-BIP0003-CUR5-RTN
+              THRU  S7000-CLOSE-BIP0003-CUR5-EXT
+
+      * 프로시져　마침표
+           .
+       S3410-DIFF-JOINED-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  전월대비 그룹탈퇴내역 처리
+      *-----------------------------------------------------------------
+       S3420-DIFF-LEFT-RTN.
+
+           PERFORM  S7000-OPEN-BIP0003-CUR6-RTN
+              THRU  S7000-OPEN-BIP0003-CUR6-EXT
+
+           PERFORM  UNTIL  WK-SW-END6 = 'END'
+
+               PERFORM  S7000-FETCH-BIP0003-CUR6-RTN
+                  THRU  S7000-FETCH-BIP0003-CUR6-EXT
+
+               IF WK-SW-END6 NOT = 'END'
+                  MOVE  WK-DIFF-FETCH-REGI-CD
+                    TO  WK-DIFF-OLD-REGI-CD
+                  MOVE  WK-DIFF-FETCH-GROUP-CD
+                    TO  WK-DIFF-OLD-GROUP-CD
+                  MOVE  SPACE               TO  WK-DIFF-NEW-REGI-CD
+                                                 WK-DIFF-NEW-GROUP-CD
+                  MOVE  '탈퇴'
+                    TO  WK-DIFF-GUBN
+                  PERFORM  S8000-WRITE-DIFF-RTN
+                     THRU  S8000-WRITE-DIFF-EXT
+               END-IF
+
+           END-PERFORM
+
+           PERFORM  S7000-CLOSE-BIP0003-CUR6-RTN
+              THRU  S7000-CLOSE-BIP0003-CUR6-EXT
+
+      * 프로시져　마침표
+           .
+       S3420-DIFF-LEFT-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  전월대비 기업집단변경내역 처리
+      *-----------------------------------------------------------------
+       S3430-DIFF-CHANGED-RTN.
+
+           PERFORM  S7000-OPEN-BIP0003-CUR7-RTN
+              THRU  S7000-OPEN-BIP0003-CUR7-EXT
+
+           PERFORM  UNTIL  WK-SW-END7 = 'END'
+
+               PERFORM  S7000-FETCH-BIP0003-CUR7-RTN
+                  THRU  S7000-FETCH-BIP0003-CUR7-EXT
+
+               IF WK-SW-END7 NOT = 'END'
+                  MOVE  '변경'
+                    TO  WK-DIFF-GUBN
+                  PERFORM  S8000-WRITE-DIFF-RTN
+                     THRU  S8000-WRITE-DIFF-EXT
+               END-IF
+
+           END-PERFORM
+
+           PERFORM  S7000-CLOSE-BIP0003-CUR7-RTN
+              THRU  S7000-CLOSE-BIP0003-CUR7-EXT
+
+      * 프로시져　마침표
+           .
+       S3430-DIFF-CHANGED-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *  FETCH-BIP0003-CUR1-RTN
       *-----------------------------------------------------------------
@@ -706,6 +1030,116 @@
        S7000-FETCH-BIP0003-CUR4-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *  FETCH-BIP0003-CUR5-RTN
+      *-----------------------------------------------------------------
+       S7000-FETCH-BIP0003-CUR5-RTN.
+
+      * CURSOR FETCH
+           EXEC  SQL
+               FETCH  BIP0003_CUR5
+               INTO  :WK-DIFF-CUST-IDNFR
+                    ,:WK-DIFF-ENTP-NAME
+                    ,:WK-DIFF-FETCH-REGI-CD
+                    ,:WK-DIFF-FETCH-GROUP-CD
+           END-EXEC
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   CO-N1       TO  WK-READ-CNT5
+               WHEN  100
+                     MOVE  'END'       TO  WK-SW-END5
+               WHEN  OTHER
+                     MOVE "S3410 : BIP0003_CUR5 FETCH ERROR "
+                       TO  WK-ERROR-MSG
+                     MOVE  'END'
+                       TO  WK-SW-END5
+                     MOVE  CO-RETURN-12
+                       TO  WK-ERR-RETURN
+
+                     PERFORM  S9000-FINAL-RTN
+                        THRU  S9000-FINAL-EXT
+           END-EVALUATE
+
+      * 프로시져　마침표
+           .
+       S7000-FETCH-BIP0003-CUR5-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  FETCH-BIP0003-CUR6-RTN
+      *-----------------------------------------------------------------
+       S7000-FETCH-BIP0003-CUR6-RTN.
+
+      * CURSOR FETCH
+           EXEC  SQL
+               FETCH  BIP0003_CUR6
+               INTO  :WK-DIFF-CUST-IDNFR
+                    ,:WK-DIFF-ENTP-NAME
+                    ,:WK-DIFF-FETCH-REGI-CD
+                    ,:WK-DIFF-FETCH-GROUP-CD
+           END-EXEC
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   CO-N1       TO  WK-READ-CNT6
+               WHEN  100
+                     MOVE  'END'       TO  WK-SW-END6
+               WHEN  OTHER
+                     MOVE "S3420 : BIP0003_CUR6 FETCH ERROR "
+                       TO  WK-ERROR-MSG
+                     MOVE  'END'
+                       TO  WK-SW-END6
+                     MOVE  CO-RETURN-12
+                       TO  WK-ERR-RETURN
+
+                     PERFORM  S9000-FINAL-RTN
+                        THRU  S9000-FINAL-EXT
+           END-EVALUATE
+
+      * 프로시져　마침표
+           .
+       S7000-FETCH-BIP0003-CUR6-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *  FETCH-BIP0003-CUR7-RTN
+      *-----------------------------------------------------------------
+       S7000-FETCH-BIP0003-CUR7-RTN.
+
+      * CURSOR FETCH
+           EXEC  SQL
+               FETCH  BIP0003_CUR7
+               INTO  :WK-DIFF-CUST-IDNFR
+                    ,:WK-DIFF-ENTP-NAME
+                    ,:WK-DIFF-OLD-REGI-CD
+                    ,:WK-DIFF-OLD-GROUP-CD
+                    ,:WK-DIFF-NEW-REGI-CD
+                    ,:WK-DIFF-NEW-GROUP-CD
+           END-EXEC
+
+           EVALUATE  SQLCODE
+               WHEN  0
+                     ADD   CO-N1       TO  WK-READ-CNT7
+               WHEN  100
+                     MOVE  'END'       TO  WK-SW-END7
+               WHEN  OTHER
+                     MOVE "S3430 : BIP0003_CUR7 FETCH ERROR "
+                       TO  WK-ERROR-MSG
+                     MOVE  'END'
+                       TO  WK-SW-END7
+                     MOVE  CO-RETURN-12
+                       TO  WK-ERR-RETURN
+
+                     PERFORM  S9000-FINAL-RTN
+                        THRU  S9000-FINAL-EXT
+           END-EVALUATE
+
+      * 프로시져　마침표
+           .
+       S7000-FETCH-BIP0003-CUR7-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *  CUR_OPEN
       *-----------------------------------------------------------------
@@ -785,6 +1219,63 @@
        S7000-OPEN-BIP0003-CUR4-EXT.
            EXIT.
 
+       S7000-OPEN-BIP0003-CUR5-RTN.
+
+           EXEC  SQL  OPEN  BIP0003_CUR5 END-EXEC
+
+           IF  SQLCODE   NOT =   ZERO
+               MOVE "BIP0003_CUR5 CURSOR OPEN  ERROR "
+                                       TO  WK-ERROR-MSG
+               MOVE 'END'              TO  WK-SW-END5
+               MOVE CO-RETURN-12       TO  WK-ERR-RETURN
+
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           END-IF
+
+      * 프로시져　마침표
+           .
+       S7000-OPEN-BIP0003-CUR5-EXT.
+           EXIT.
+
+       S7000-OPEN-BIP0003-CUR6-RTN.
+
+           EXEC  SQL  OPEN  BIP0003_CUR6 END-EXEC
+
+           IF  SQLCODE   NOT =   ZERO
+               MOVE "BIP0003_CUR6 CURSOR OPEN  ERROR "
+                                       TO  WK-ERROR-MSG
+               MOVE 'END'              TO  WK-SW-END6
+               MOVE CO-RETURN-12       TO  WK-ERR-RETURN
+
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           END-IF
+
+      * 프로시져　마침표
+           .
+       S7000-OPEN-BIP0003-CUR6-EXT.
+           EXIT.
+
+       S7000-OPEN-BIP0003-CUR7-RTN.
+
+           EXEC  SQL  OPEN  BIP0003_CUR7 END-EXEC
+
+           IF  SQLCODE   NOT =   ZERO
+               MOVE "BIP0003_CUR7 CURSOR OPEN  ERROR "
+                                       TO  WK-ERROR-MSG
+               MOVE 'END'              TO  WK-SW-END7
+               MOVE CO-RETURN-12       TO  WK-ERR-RETURN
+
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           END-IF
+
+      * 프로시져　마침표
+           .
+       S7000-OPEN-BIP0003-CUR7-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *  CUR_CLOSE
       *-----------------------------------------------------------------
@@ -864,6 +1355,63 @@
        S7000-CLOSE-BIP0003-CUR4-EXT.
            EXIT.
 
+       S7000-CLOSE-BIP0003-CUR5-RTN.
+
+           EXEC  SQL  CLOSE  BIP0003_CUR5 END-EXEC.
+
+           IF  SQLCODE   NOT =   ZERO
+               MOVE "BIP0003_CUR5 CLOSE ERROR "
+                 TO  WK-ERROR-MSG
+               MOVE 'END'              TO  WK-SW-END5
+               MOVE CO-RETURN-12       TO  WK-ERR-RETURN
+
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           END-IF
+
+      * 프로시져　마침표
+           .
+       S7000-CLOSE-BIP0003-CUR5-EXT.
+           EXIT.
+
+       S7000-CLOSE-BIP0003-CUR6-RTN.
+
+           EXEC  SQL  CLOSE  BIP0003_CUR6 END-EXEC.
+
+           IF  SQLCODE   NOT =   ZERO
+               MOVE "BIP0003_CUR6 CLOSE ERROR "
+                 TO  WK-ERROR-MSG
+               MOVE 'END'              TO  WK-SW-END6
+               MOVE CO-RETURN-12       TO  WK-ERR-RETURN
+
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           END-IF
+
+      * 프로시져　마침표
+           .
+       S7000-CLOSE-BIP0003-CUR6-EXT.
+           EXIT.
+
+       S7000-CLOSE-BIP0003-CUR7-RTN.
+
+           EXEC  SQL  CLOSE  BIP0003_CUR7 END-EXEC.
+
+           IF  SQLCODE   NOT =   ZERO
+               MOVE "BIP0003_CUR7 CLOSE ERROR "
+                 TO  WK-ERROR-MSG
+               MOVE 'END'              TO  WK-SW-END7
+               MOVE CO-RETURN-12       TO  WK-ERR-RETURN
+
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           END-IF
+
+      * 프로시져　마침표
+           .
+       S7000-CLOSE-BIP0003-CUR7-EXT.
+           EXIT.
+
       *------------------------------------------------------------------
       *@ 월별 관계기업기본정보　적재
       *------------------------------------------------------------------
@@ -1247,11 +1795,59 @@
        S8000-DELETE-KIPA121-EXT.
            EXIT.
 
+      *------------------------------------------------------------------
+      *@ 전월대비 그룹변동내역(가입/탈퇴/변경) LOG 출력
+      *------------------------------------------------------------------
+       S8000-WRITE-DIFF-RTN.
+
+           INITIALIZE   WK-BRWR3
+
+           MOVE  WK-SYSIN-GR-CO-CD    TO  WK-BRWR3-GR-CO-CD
+           MOVE  WK-SYSIN-WORK-YM     TO  WK-BRWR3-BASE-YM
+           MOVE  WK-PRIOR-YM          TO  WK-BRWR3-PRIOR-YM
+           MOVE  WK-DIFF-CUST-IDNFR   TO  WK-BRWR3-CUST-IDNFR
+           MOVE  WK-DIFF-GUBN         TO  WK-BRWR3-DIFF-GUBN
+           MOVE  WK-DIFF-ENTP-NAME    TO  WK-BRWR3-ENTP-NAME
+           MOVE  WK-DIFF-OLD-REGI-CD  TO  WK-BRWR3-OLD-REGI-CD
+           MOVE  WK-DIFF-OLD-GROUP-CD TO  WK-BRWR3-OLD-GROUP-CD
+           MOVE  WK-DIFF-NEW-REGI-CD  TO  WK-BRWR3-NEW-REGI-CD
+           MOVE  WK-DIFF-NEW-GROUP-CD TO  WK-BRWR3-NEW-GROUP-CD
+
+           INITIALIZE   WK-OUT-CO1-REC
+           MOVE  WK-BRWR3             TO  OUT1-RECORD
+
+           WRITE  WK-OUT-CO1-REC
+
+           IF  WK-OUT-CO1-FILE-ST NOT = '00'
+               MOVE "S8000 : OUTFILE1 WRITE ERROR "
+                 TO  WK-ERROR-MSG
+               MOVE  CO-RETURN-12
+                 TO  WK-ERR-RETURN
+               PERFORM  S9000-FINAL-RTN
+                  THRU  S9000-FINAL-EXT
+           END-IF
+
+           ADD  CO-N1  TO  WK-DIFF-WRITE-CNT
+
+      * 프로시져　마침표
+           .
+       S8000-WRITE-DIFF-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  처리종료
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
       ***
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
+           IF  OUT-CO1-OPEN-Y
+               CLOSE  OUT-FILE-CO1
+               MOVE  'N'  TO  WK-SW-OUT-CO1-OPEN
+           END-IF
+
            IF  WK-ERR-RETURN  =  '00'
                PERFORM S9300-DISPLAY-RESULTS-RTN
                   THRU S9300-DISPLAY-RESULTS-EXT
@@ -1297,7 +1893,55 @@
            DISPLAY '* DELETE THKIPA121 COUNT = ' WK-DELETE-CNT4.
            DISPLAY '* INSERT THKIPA120 COUNT = ' WK-INSERT-CNT1.
            DISPLAY '* INSERT THKIPA121 COUNT = ' WK-INSERT-CNT2.
+           DISPLAY '* 전월대비 가입    COUNT = ' WK-READ-CNT5.
+           DISPLAY '* 전월대비 탈퇴    COUNT = ' WK-READ-CNT6.
+           DISPLAY '* 전월대비 변경    COUNT = ' WK-READ-CNT7.
            DISPLAY '*------------------------------------------*'.
 
        S9300-DISPLAY-RESULTS-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-ERR-RETURN
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-DIFF-WRITE-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-ERR-RETURN
+               WHEN '00'
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '11' THRU '19'
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '21' THRU '29'
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '31' THRU '39'
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
            EXIT.
\ No newline at end of file
