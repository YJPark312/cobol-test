@@ -14,6 +14,9 @@
       *@성명 : 일자 : 변　경　내　용
       *-----------------------------------------------------------------
       *@오일환:20151001:신규작성－지주리스크　기업신용평가일일자료
+      *@김경호:20260809:OUTFILE,OUTFILE1 말미에 건수/검증합계
+      *@         트레일러레코드 추가(그룹회사코드='ZZZ')
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *-----------------------------------------------------------------
       *=================================================================
        IDENTIFICATION                  DIVISION.
@@ -50,6 +53,12 @@
                   ACCESS MODE   IS     SEQUENTIAL
                   FILE STATUS   IS     WK-OUT-FILE-ST2.
 
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
+
       *=================================================================
        DATA                            DIVISION.
       *=================================================================
@@ -68,6 +77,11 @@
                                        BLOCK CONTAINS 0 RECORDS.
        01  OUT-REC-CHEK                PIC  X(00028).
 
+      *    배치진행정보 기록레코드
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -99,6 +113,7 @@
            03  WK-OUT-FILE-ST1         PIC  X(002) VALUE '00'.
            03  WK-OUT-FILE-ST2         PIC  X(002) VALUE '00'.
            03  WK-ERR-FILE-ST          PIC  X(002) VALUE '00'.
+           03  WK-BATSTAT-FILE-ST      PIC  X(002) VALUE '00'.
 
       *-----------------------------------------------------------------
       *@WORKING AREA
@@ -106,6 +121,8 @@
        01  WK-AREA.
            03  WK-SW-EOF               PIC  X(001).
            03  WK-RETURN-CODE          PIC  X(002).
+           03  WK-BATSTAT-STRT-HMS     PIC  X(006).
+           03  WK-BATSTAT-CD           PIC  X(002).
            03  WK-READ-CNT             PIC  9(009).
            03  WK-FETCH-CNT            PIC  9(009).
            03  WK-SKIP-CNT             PIC  9(009).
@@ -115,6 +132,8 @@
            03  WK-ECRYP-CNT            PIC  9(009).
            03  WK-ECRYP1-ERR-CNT       PIC  9(009).
            03  WK-ECRYP2-ERR-CNT       PIC  9(009).
+      *@   트레일러레코드 검증합계(총자산금액 누계)
+           03  WK-CTRL-TOTAL           PIC S9(015) COMP-3 VALUE ZERO.
 
            03  WK-CRDT-V-DTALS-MGT-CD  PIC  X(0020) VALUE SPACE.
            03  WK-CDCV-LEN             PIC  9(0005) VALUE ZERO.
@@ -322,6 +341,19 @@
       *        시스템최종사용자번호  /* 396 */
            03 WK-SYS-LAST-UNO          PIC  X(00007).
 
+      *@   일일자료 트레일러레코드(OUT-FILE,OUT-FILE1 최종레코드)
+      *@   그룹회사코드='ZZZ'로　일반자료행('KB0')과 구분한다．
+       01  WK-HOST-OUT-TRAIL           REDEFINES  WK-HOST-OUT.
+      *        트레일러구분자
+           03 WK-TR-GROUP-CO-CD        PIC  X(00003).
+           03 WK-TR-FILLER01           PIC  X(00001).
+      *        트레일러건수
+           03 WK-TR-REC-COUNT          PIC  9(00010).
+           03 WK-TR-FILLER02           PIC  X(00001).
+      *        트레일러검증합계(총자산금액누계)
+           03 WK-TR-CTRL-TOTAL         PIC -9(00015).
+           03 WK-TR-FILLER03           PIC  X(00393).
+
       *@   OUTPUT CHECK FILE RECORD : 28 BYTE
        01  WK-CHEK-REC.
       *        자료년월일
@@ -439,6 +471,9 @@
       * 응답코드 초기화
            MOVE ZEROS        TO  RETURN-CODE
 
+      *@1 배치진행정보 시작시각 기록
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WK-BATSTAT-STRT-HMS
+
       *--------------------------------------------
       * JCL SYSIN ACCEPT
       *--------------------------------------------
@@ -879,6 +914,9 @@
       *        총자산금액
            MOVE WK-O-TOTAL-ASAM
              TO WK-TOTAL-ASAM
+      *        트레일러검증합계누계
+           ADD  WK-O-TOTAL-ASAM
+             TO WK-CTRL-TOTAL
       *        부채총계금액
            MOVE WK-O-LIABL-TSUMN-AMT
              TO WK-LIABL-TSUMN-AMT
@@ -989,6 +1027,24 @@
        S7900-WRITE-CHECK-FILE-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  일일자료 트레일러레코드를 OUT-FILE,OUT-FILE1에 기록한다．
+      *-----------------------------------------------------------------
+       S7950-WRITE-TRAIL-RTN.
+
+           INITIALIZE WK-HOST-OUT
+
+           MOVE 'ZZZ'              TO  WK-TR-GROUP-CO-CD
+           MOVE WK-WRITE-CNT       TO  WK-TR-REC-COUNT
+           MOVE WK-CTRL-TOTAL      TO  WK-TR-CTRL-TOTAL
+
+      *@1  건별기록과　동일한　암호화／기록경로를　재사용한다．
+           PERFORM S6200-CRYPTN-TWO-CALL-RTN
+              THRU S6200-CRYPTN-TWO-CALL-EXT
+           .
+       S7950-WRITE-TRAIL-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@종료처리한다．
       *-----------------------------------------------------------------
@@ -997,6 +1053,11 @@
            CLOSE OUT-FILE1
            CLOSE OUT-CHECK
 
+      *@1  배치진행정보 관리 모듈 호출
+           MOVE CO-STAT-ERROR TO WK-BATSTAT-CD
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  비정상종료
            #OKEXIT CO-STAT-ERROR
            .
@@ -1012,6 +1073,10 @@
            PERFORM S7900-WRITE-CHECK-FILE-RTN
               THRU S7900-WRITE-CHECK-FILE-EXT
 
+      *@1  정상종료시 트레일러레코드를 기록한다
+           PERFORM S7950-WRITE-TRAIL-RTN
+              THRU S7950-WRITE-TRAIL-EXT
+
            DISPLAY "*-----------------------------------*"
            DISPLAY "* BIP0012 PGM END                   *"
            DISPLAY "*-----------------------------------*"
@@ -1030,8 +1095,51 @@
            CLOSE OUT-FILE
            CLOSE OUT-FILE1
            CLOSE OUT-CHECK
+
+      *@1  배치진행정보 관리 모듈 호출
+           MOVE CO-STAT-OK TO WK-BATSTAT-CD
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  정상종료
            #OKEXIT RETURN-CODE
            .
        S9000-FINAL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-BATSTAT-CD
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-WRITE-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-BATSTAT-CD
+               WHEN CO-STAT-OK
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
            EXIT.
\ No newline at end of file
