@@ -15,6 +15,9 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *최동용:20200107 신규작성
+      *김경호:20260809 지주사전송　감사로그(OUTF5) 추가 - 전송건별
+      *         고객키／전송일자／암호화적용여부 기록
+      *김경호:20260809 배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -48,6 +51,17 @@
            SELECT  WK-OUT-FILE4 ASSIGN  TO  OUTF4
                                 ORGANIZATION IS  SEQUENTIAL
                                 FILE STATUS  IS  WK-OUT-FILE-ST4.
+
+      *    지주사전송감사로그(고객키/전송일자/암호화적용여부)
+           SELECT  WK-OUT-FILE5 ASSIGN  TO  OUTF5
+                                ORGANIZATION IS  SEQUENTIAL
+                                FILE STATUS  IS  WK-OUT-FILE-ST5.
+
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
       *=================================================================
        DATA                            DIVISION.
       *=================================================================
@@ -67,6 +81,14 @@
        FD  WK-OUT-FILE4                    RECORDING MODE F.
        01  WK-OUT-REC-A11-C                PIC  X(28).
 
+      *    감사로그 - 전송일자/전송구분/고객키/암호화적용여부
+       FD  WK-OUT-FILE5                    RECORDING MODE F.
+       01  WK-OUT-REC-AUDIT-D              PIC  X(35).
+
+      *    배치진행정보 기록레코드
+       FD  BATSTAT-FILE                    RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
@@ -152,6 +174,10 @@
            03  WK-OUT-FILE-ST3           PIC  X(002) VALUE SPACE.
       *   A111-CHK-FILE
            03  WK-OUT-FILE-ST4           PIC  X(002) VALUE SPACE.
+      *   전송감사로그-FILE
+           03  WK-OUT-FILE-ST5           PIC  X(002) VALUE SPACE.
+      *   배치진행정보(BATSTAT) LOG-FILE
+           03  WK-BATSTAT-FILE-ST        PIC  X(002) VALUE SPACE.
 
       *-----------------------------------------------------------------
       * ACCUMULATORS
@@ -173,11 +199,14 @@
        01  WK-SWITCHES.
            03  WK-SW-EOF-YN              PIC  X(001) VALUE SPACE.
                88  WK-IN-EOF-Y           VALUE  'Y'.
+      *    고객정보암호화 성공여부(S8000/S8100 결과) - 감사로그 기록용
+           03  WK-ENCRYPT-RSLT-YN        PIC  X(001) VALUE SPACE.
 
       *-----------------------------------------------------------------
       * WORKING AREA
       *-----------------------------------------------------------------
        01  WK-AREA.
+           03  WK-BATSTAT-STRT-HMS       PIC  X(006).
            03  WK-REC-LEN                PIC  9(004) BINARY.
            03  WK-ERROR-MSG.
                05  WK-ERROR-MSG-CD       PIC  X(010).
@@ -204,6 +233,9 @@
            03  WK-I2                     PIC  9(0010).
            03  WK-C001-CNT               PIC  9(0010) COMP.
            03  WK-C002-CNT               PIC  9(0010) COMP.
+      *   전송감사로그 기록용(전송구분/고객키 전달)
+           03  WK-AUDIT-TYPE-IN          PIC  X(0003).
+           03  WK-AUDIT-KEY-IN           PIC  X(0020).
 
       * --- SYSIN 입력/ BATCH 기준정보 정의 (F/W 정의)
        01  WK-SYSIN.
@@ -432,6 +464,23 @@
            03  WK-A11-CH-VALDN-ID               PIC  X(00010).
 
 
+      *   길이(35 BYTE) - 지주사전송감사로그(평문)
+       01  WK-OUT-REC-AUDIT.
+      *       전송일자(기준년월일)
+           03  WK-TA-BASE-YMD                   PIC  X(00008).
+      *       구분자（，）
+           03  WK-TA-FILLER-01                  PIC  X(00001).
+      *       전송구분(A10:A110전송 / A11:A111전송)
+           03  WK-TA-TRANS-TYPE                 PIC  X(00003).
+      *       구분자（，）
+           03  WK-TA-FILLER-02                  PIC  X(00001).
+      *       고객키(A10:심사고객식별자/A11:기업집단등록+그룹코드)
+           03  WK-TA-CUST-KEY                   PIC  X(00020).
+      *       구분자（，）
+           03  WK-TA-FILLER-03                  PIC  X(00001).
+      *       암호화적용여부
+           03  WK-TA-ENCRYPT-YN                 PIC  X(00001).
+
 
       *-----------------------------------------------------------------
       * PGM INTERFACE PARAMETER
@@ -555,6 +604,9 @@
            MOVE    WK-SYSIN-WORK-BSD   TO    WK-I-BASE-YMD
            MOVE    CO-STAT-OK          TO    WK-STAT
 
+      *@1  배치진행정보 시작시각 기록
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WK-BATSTAT-STRT-HMS
+
            DISPLAY '*------------------------------------------*'
            DISPLAY '* BIP0004 PGM START                        *'
            DISPLAY '*------------------------------------------*'
@@ -629,6 +681,17 @@
                #ERROR  CO-EBM01001  CO-UBM01001  WK-OUT-FILE-ST4
            END-IF
 
+      *@1  OUT FILE OPEN(전송감사로그)
+           OPEN  OUTPUT  WK-OUT-FILE5
+
+           IF  WK-OUT-FILE-ST5  NOT =  CO-STAT-OK
+               DISPLAY '*** OUT FILE OPEN ERROR!!! ***'
+               MOVE   '- S1000 OUTF5 OPEN ERROR'
+                 TO    XZUGEROR-I-MSG
+      *        FILE OPEN ERROR
+               #ERROR  CO-EBM01001  CO-UBM01001  WK-OUT-FILE-ST5
+           END-IF
+
            .
        S1100-FILE-OPEN-EXT.
            EXIT.
@@ -789,6 +852,10 @@
       *-----------------------------------------------------------------
        S4000-PROCESS-SUB-RTN.
 
+      *    암호화 성공여부 초기화(S8000/S8100에서 실패시 N으로 하강)
+           MOVE CO-Y
+             TO WK-ENCRYPT-RSLT-YN
+
       *@1  READ DATA를 OUT DATA로 MOVE
       *       기준년월일
            MOVE WK-I-BASE-YMD
@@ -980,6 +1047,10 @@
       *-----------------------------------------------------------------
        S4100-PROCESS-SUB-RTN.
 
+      *    암호화 성공여부 초기화(S8000/S8100에서 실패시 N으로 하강)
+           MOVE CO-Y
+             TO WK-ENCRYPT-RSLT-YN
+
       *@1  READ DATA를 OUT DATA로 MOVE
       *       기준년월일
            MOVE WK-I-BASE-YMD
@@ -1123,12 +1194,13 @@
       *@1  고객정보　암호화 UTILITY CALL
            #CRYPTN
 
-      *@  결과체크
+      *@  결과체크(실패시 WK-ENCRYPT-RSLT-YN을 N으로 내림 - 기존 Y는 덮지 않음)
            EVALUATE  XFAVSCPN-R-STAT
                WHEN  CO-STAT-OK
                      CONTINUE
 
                WHEN  OTHER
+                     MOVE  CO-N  TO  WK-ENCRYPT-RSLT-YN
                      #ERROR  CO-EBM05001
                              CO-EBM05001
                              CO-STAT-SYSERROR
@@ -1164,12 +1236,13 @@
       *@1  고객정보　암호화 UTILITY CALL
            #CRYPTN
 
-      *@  결과체크
+      *@  결과체크(실패시 WK-ENCRYPT-RSLT-YN을 N으로 내림 - 기존 Y는 덮지 않음)
            EVALUATE  XFAVSCPN-R-STAT
                WHEN  CO-STAT-OK
                      CONTINUE
 
                WHEN  OTHER
+                     MOVE  CO-N  TO  WK-ENCRYPT-RSLT-YN
                      #ERROR  CO-EBM05001
                              CO-EBM05001
                              CO-STAT-SYSERROR
@@ -1382,6 +1455,12 @@
                COMPUTE WK-WRITE-CNT  =  WK-WRITE-CNT  +  CO-NUM-1
                INITIALIZE  WK-OUT-REC1
                            WK-OUT-REC-A10-D
+
+      *@2      전송감사로그 기록(A110)
+               MOVE  'A10'               TO  WK-AUDIT-TYPE-IN
+               MOVE  WK-EXMTN-CUST-IDNFR TO  WK-AUDIT-KEY-IN
+               PERFORM  S5900-TRANS-AUDIT-WRITE-RTN
+                  THRU  S5900-TRANS-AUDIT-WRITE-EXT
            ELSE
                COMPUTE WK-ERROR-CNT  =  WK-ERROR-CNT  +  CO-NUM-1
            END-IF
@@ -1406,6 +1485,15 @@
                COMPUTE WK-WRITE-CNT  =  WK-WRITE-CNT  +  CO-NUM-1
                INITIALIZE  WK-OUT-REC3
                            WK-OUT-REC-A11-D
+
+      *@2      전송감사로그 기록(A111)
+               MOVE  'A11'  TO  WK-AUDIT-TYPE-IN
+               STRING  WK-A11-DB-CORP-CLCT-REGI-CD   DELIMITED BY SIZE
+                       WK-A11-DB-CORP-CLCT-GROUP-CD  DELIMITED BY SIZE
+                  INTO WK-AUDIT-KEY-IN
+               END-STRING
+               PERFORM  S5900-TRANS-AUDIT-WRITE-RTN
+                  THRU  S5900-TRANS-AUDIT-WRITE-EXT
            ELSE
                COMPUTE WK-ERROR-CNT  =  WK-ERROR-CNT  +  CO-NUM-1
            END-IF
@@ -1414,6 +1502,32 @@
        S5100-WRITE-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@   전송감사로그 WRITE(A110/A111 공통)
+      *-----------------------------------------------------------------
+       S5900-TRANS-AUDIT-WRITE-RTN.
+
+           INITIALIZE  WK-OUT-REC-AUDIT
+
+           MOVE  WK-I-BASE-YMD      TO  WK-TA-BASE-YMD
+           MOVE  WK-AUDIT-TYPE-IN   TO  WK-TA-TRANS-TYPE
+           MOVE  WK-AUDIT-KEY-IN    TO  WK-TA-CUST-KEY
+           MOVE  WK-ENCRYPT-RSLT-YN TO  WK-TA-ENCRYPT-YN
+           MOVE  ','
+             TO  WK-TA-FILLER-01
+                 WK-TA-FILLER-02
+                 WK-TA-FILLER-03
+
+           WRITE  WK-OUT-REC-AUDIT-D  FROM  WK-OUT-REC-AUDIT
+
+           IF  WK-OUT-FILE-ST5  NOT =  CO-STAT-OK
+               COMPUTE WK-ERROR-CNT  =  WK-ERROR-CNT  +  CO-NUM-1
+           END-IF
+
+           .
+       S5900-TRANS-AUDIT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   그룹사고객정보제공통지　테이블처리
       *-----------------------------------------------------------------
@@ -1518,6 +1632,10 @@
 
            END-IF
 
+      *@1  배치진행정보 관리 모듈 호출
+           PERFORM  S9500-BATSTAT-WRITE-RTN
+              THRU  S9500-BATSTAT-WRITE-EXT
+
            #OKEXIT  WK-STAT
            .
        S9000-FINAL-EXT.
@@ -1533,6 +1651,7 @@
            CLOSE  WK-OUT-FILE2
            CLOSE  WK-OUT-FILE3
            CLOSE  WK-OUT-FILE4
+           CLOSE  WK-OUT-FILE5
            .
        S9000-CLOSE-EXT.
            EXIT.
@@ -1560,4 +1679,43 @@
 
            .
        S9000-DISPLAY-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-STAT
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-WRITE-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-STAT
+               WHEN CO-STAT-OK
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
            EXIT.
\ No newline at end of file
