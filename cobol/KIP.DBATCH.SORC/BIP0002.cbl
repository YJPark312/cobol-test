@@ -23,6 +23,10 @@
       *-----------------------------------------------------------------
 230413*김경호:20230413:P20232241714-관계기업정보 일일변경시
       *                 변경항목(대표업체명) 추가(법인)
+      *-----------------------------------------------------------------
+240715*김경호:20240715:A110/A111 처리결과(SKIP/FAIL) 정산집계 추가
+      *              결과로그(OUTFILE1)에 건별 정산결과 항목 추가
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -43,6 +47,11 @@
                    ORGANIZATION        IS      SEQUENTIAL
                    ACCESS MODE         IS      SEQUENTIAL
                    FILE STATUS         IS      WK-OUT-CO1-FILE-ST.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -52,7 +61,12 @@
       *    LOG
        FD  OUT-FILE-CO1                RECORDING MODE F.
        01  WK-OUT-CO1-REC.
-           03  OUT1-RECORD             PIC  X(100).
+           03  OUT1-RECORD             PIC  X(121).
+
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
@@ -90,15 +104,23 @@
       * WORKING AREA
       *-----------------------------------------------------------------
        01  WK-AREA.
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+      *@   배치진행정보(BATSTAT) 응답코드(숫자->문자 변환용)
+           03  WK-BATSTAT-RC            PIC  9(003).
            03  WK-SW-EOF                PIC  X(001).
 
            03  WK-I                     PIC  9(005).
            03  WK-READ-A110-CNT         PIC  9(005).
            03  WK-UPDATE-A110-CNT       PIC  9(005).
            03  WK-SKIP-A110-CNT         PIC  9(005).
+           03  WK-RECON-FAIL-A110-CNT   PIC  9(005).
+           03  WK-A110-SKIP-YN          PIC  X(001).
            03  WK-READ-A111-CNT         PIC  9(005).
            03  WK-UPDATE-A111-CNT       PIC  9(005).
            03  WK-SKIP-A111-CNT         PIC  9(005).
+           03  WK-RECON-FAIL-A111-CNT   PIC  9(005).
+           03  WK-A111-SKIP-YN          PIC  X(001).
            03  WK-COMMIT-CNT            PIC  9(005).
            03  WK-BZOPR-NODAY           PIC  9(005).
            03  WK-YM-1                  PIC  X(004).
@@ -221,6 +243,8 @@
 
        01  WK-OUTFILE-STATUS.
            03  WK-OUT-CO1-FILE-ST       PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE '00'.
            03  WK-BRWR.
       *    심사고객식별자
                05  WK-BRWR-CUST-ID         PIC  X(010).
@@ -245,6 +269,9 @@
                05  WK-BRWR-F007            PIC  X(001).
       *    조기경보
                05  WK-BRWR-IIF9911-DESC    PIC  X(014).
+               05  WK-BRWR-F008            PIC  X(001).
+      *    정산결과(성공/실패/SKIP)
+               05  WK-BRWR-RECON-DESC      PIC  X(014).
 
            03  WK-BRWR2.
       *    기업집단등록코드
@@ -254,6 +281,9 @@
                05  WK-BRWR2-F001                 PIC  X(001).
       *    DINA0V2-결과
                05  WK-BRWR2-DINA0V2-DESC         PIC  X(014).
+               05  WK-BRWR2-F002                 PIC  X(001).
+      *    정산결과(성공/실패/SKIP)
+               05  WK-BRWR2-RECON-DESC           PIC  X(014).
 
       *-----------------------------------------------------------------
       * PGM INTERFACE PARAMETER
@@ -414,6 +444,10 @@
       *   응답코드 초기화
            MOVE  ZEROS  TO  RETURN-CODE
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS
+
       *    JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN
              FROM  SYSIN
@@ -736,10 +770,41 @@
            PERFORM S3200-A110-PROC-RTN
               THRU S3200-A110-PROC-EXT
 
+      *@   정산결과 판단(성공/실패/SKIP)
+           PERFORM S3115-RECON-EVAL-RTN
+              THRU S3115-RECON-EVAL-EXT
+
            .
        S3110-CUST-PROC-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  관계기업 처리결과 정산(성공/실패/SKIP 구분)
+      *-----------------------------------------------------------------
+       S3115-RECON-EVAL-RTN.
+
+           IF  WK-A110-SKIP-YN = CO-YES
+               MOVE 'A110-SKIP'   TO WK-BRWR-RECON-DESC
+           ELSE
+               IF  WK-CRS-DESC      = 'SOHO-NOT-OK'
+               OR  WK-CRS-DESC      = 'CRS-NOT-OK'
+               OR  WK-DINA0V2-DESC  = 'DINA0V2-NOT-OK'
+               OR  WK-TE-DESC       = 'IJL4010-NOT-OK'
+               OR  WK-SA-DESC       = 'IIBAY01-NOT-OK'
+               OR  WK-TO-DESC       = 'IIEZ187-NOT-OK'
+               OR  WK-IIF9911-DESC  = 'IIF9911-NOT-OK'
+               THEN
+                   MOVE 'FAIL'        TO WK-BRWR-RECON-DESC
+                   ADD 1 TO WK-RECON-FAIL-A110-CNT
+               ELSE
+                   MOVE 'OK'          TO WK-BRWR-RECON-DESC
+               END-IF
+           END-IF
+
+           .
+       S3115-RECON-EVAL-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@   소호 정보조회
       *-----------------------------------------------------------------
@@ -1292,6 +1357,8 @@
                             TRIPA110-REC
                             YCDBIOCA-CA
 
+           MOVE  CO-NO  TO  WK-A110-SKIP-YN
+
       *@1  조회 파라미터 조립
       *    그룹회사코드
            MOVE  BICOM-GROUP-CO-CD
@@ -1317,7 +1384,9 @@
                  ADD 1 TO WK-COMMIT-CNT
 
            WHEN  COND-DBIO-MRNF
-                 CONTINUE
+      *@1        관계기업기본정보(A110) 미등록-SKIP처리
+                 MOVE  CO-YES  TO  WK-A110-SKIP-YN
+                 ADD 1 TO WK-SKIP-A110-CNT
 
            WHEN  OTHER
       *@1        오류처리
@@ -1615,10 +1684,35 @@
       *@   관계기업군 관계그룹 처리
            PERFORM S3600-A111-PROC-RTN
               THRU S3600-A111-PROC-EXT
+
+      *@   정산결과 판단(성공/실패/SKIP)
+           PERFORM S3515-RECON-EVAL-RTN
+              THRU S3515-RECON-EVAL-EXT
            .
        S3510-GROUP-PROC-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  관계그룹 처리결과 정산(성공/실패/SKIP 구분)
+      *-----------------------------------------------------------------
+       S3515-RECON-EVAL-RTN.
+
+           IF  WK-A111-SKIP-YN = CO-YES
+               MOVE 'A111-SKIP'   TO WK-BRWR2-RECON-DESC
+           ELSE
+               IF  WK-DINA0V2-DESC  = 'DINA0V2-NOT-OK'
+               THEN
+                   MOVE 'FAIL'        TO WK-BRWR2-RECON-DESC
+                   ADD 1 TO WK-RECON-FAIL-A111-CNT
+               ELSE
+                   MOVE 'OK'          TO WK-BRWR2-RECON-DESC
+               END-IF
+           END-IF
+
+           .
+       S3515-RECON-EVAL-EXT.
+           EXIT.
+
 
       *-----------------------------------------------------------------
       *@ 주채무계열그룹여부 조회 (20200319)
@@ -1650,6 +1744,8 @@
                             TRIPA111-REC
                             YCDBIOCA-CA
 
+           MOVE  CO-NO  TO  WK-A111-SKIP-YN
+
       *@1  조회 파라미터 조립
       *    그룹회사코드
            MOVE  BICOM-GROUP-CO-CD
@@ -1678,7 +1774,9 @@
                      ADD 1 TO WK-COMMIT-CNT
 
                WHEN  COND-DBIO-MRNF
-                     CONTINUE
+      *@1            관계기업그룹정보(A111) 미등록-SKIP처리
+                     MOVE  CO-YES  TO  WK-A111-SKIP-YN
+                     ADD 1 TO WK-SKIP-A111-CNT
 
                WHEN  OTHER
       *@1            오류처리
@@ -1975,6 +2073,9 @@
       *@  처리종료
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
       *@1 처리종료
       *@1 처리결과가　정상이　아니면　에러처리
            IF  RETURN-CODE = ZEROS
@@ -1993,6 +2094,53 @@
        S9000-FINAL-EXT.
            EXIT.
 
+      *------------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *------------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE RETURN-CODE
+             TO WK-BATSTAT-RC.
+           MOVE WK-BATSTAT-RC
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-READ-A110-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-BATSTAT-RC
+               WHEN 0
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 11 THRU 19
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 21 THRU 29
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 31 THRU 39
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 91 THRU 99
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *------------------------------------------------------------------
       *@  CLOSE FILE
       *------------------------------------------------------------------
@@ -2041,10 +2189,12 @@
            DISPLAY 'A110 READ   건수 : ' WK-READ-A110-CNT
            DISPLAY 'A110 UPDATE 건수 : ' WK-UPDATE-A110-CNT
            DISPLAY 'A110 SKIP   건수 : ' WK-SKIP-A110-CNT
+           DISPLAY 'A110 FAIL   건수 : ' WK-RECON-FAIL-A110-CNT
            DISPLAY '*------------------------------------------*'
            DISPLAY 'A111 READ   건수 : ' WK-READ-A111-CNT
            DISPLAY 'A111 UPDATE 건수 : ' WK-UPDATE-A111-CNT
            DISPLAY 'A111 SKIP   건수 : ' WK-SKIP-A111-CNT
+           DISPLAY 'A111 FAIL   건수 : ' WK-RECON-FAIL-A111-CNT
            DISPLAY '*------------------------------------------*'
            DISPLAY '종료시간    : ' FUNCTION CURRENT-DATE(1:14)
            DISPLAY '*------------------------------------------*'
