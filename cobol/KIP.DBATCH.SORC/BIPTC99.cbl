@@ -23,6 +23,9 @@
       *@
       *@        << 테이블작업시마다OUT-REC 사이즈변경필수>>
       *@           THKIPM518-4073
+      *@김경호:20260809:OUT-REC 사이즈 정의파일 조회로 변경
+      *@           신규테이블 추가시 OUT-REC 변경 불필요
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *-----------------------------------------------------------------
       *=================================================================
        IDENTIFICATION                  DIVISION.
@@ -49,6 +52,17 @@
            SELECT OUT-FILE             ASSIGN       TO  OUTFILE
                                        ORGANIZATION IS  SEQUENTIAL
                                        FILE STATUS  IS  WK-OUT-F-ST.
+
+      *    테이블별 OUT-REC 길이정의파일
+           SELECT TBL-LAYOUT-FILE      ASSIGN       TO  TBLLAYF
+                                       ORGANIZATION IS  SEQUENTIAL
+                                       FILE STATUS  IS  WK-TL-F-ST.
+
+      *    배치진행정보 기록파일
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
       *=================================================================
        DATA                            DIVISION.
       *=================================================================
@@ -59,8 +73,21 @@
        FD  IN-FILE   LABEL RECORD IS   STANDARD RECORDING MODE F.
        01  IN-REC                      PIC  X(04073).
 
-       FD  OUT-FILE  LABEL RECORD IS   STANDARD RECORDING MODE F.
-       01  OUT-REC                     PIC  X(04073).
+      *    출력레코드길이는 WK-OUT-REC-LEN값에 따라 가변
+      *    - 테이블 추가/변경시 OUT-REC 수정 불필요
+       FD  OUT-FILE  LABEL RECORD IS   STANDARD
+           RECORD IS VARYING IN SIZE FROM 1 TO 8000 CHARACTERS
+                     DEPENDING ON      WK-OUT-REC-LEN.
+       01  OUT-REC                     PIC  X(08000).
+
+      *    테이블별 OUT-REC 길이정의 레코드(고정 100바이트)
+       FD  TBL-LAYOUT-FILE  LABEL RECORD IS STANDARD RECORDING MODE F.
+       01  TL-REC                      PIC  X(00100).
+
+      *    배치진행정보 기록레코드
+       FD  BATSTAT-FILE  RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY BATSTAT.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
@@ -157,12 +184,16 @@
        01  WK-FILE-STATUS.
            03  WK-IN-F-ST              PIC  X(002) VALUE  SPACE.
            03  WK-OUT-F-ST             PIC  X(002) VALUE  SPACE.
+           03  WK-TL-F-ST              PIC  X(002) VALUE  SPACE.
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE  SPACE.
       *-----------------------------------------------------------------
       *@   SWITCHES
       *-----------------------------------------------------------------
        01  WK-SWITCHES.
            03  WK-SW-EOF               PIC  X(001) VALUE  SPACE.
                88  IN-EOF-Y                        VALUE 'Y'.
+           03  WK-SW-TL-EOF            PIC  X(001) VALUE  SPACE.
+               88  TL-EOF-Y                        VALUE 'Y'.
       *-----------------------------------------------------------------
       *@   WORKING AREA
       *-----------------------------------------------------------------
@@ -180,6 +211,16 @@
            03  WK-FILE-READ-CNT        PIC  9(015) VALUE ZERO.
            03  WK-FILE-WRITE-CNT       PIC  9(015) VALUE ZERO.
            03  WK-DUP-CNT              PIC  9(005) VALUE 1.
+      *       레이아웃정의파일 조회결과(OUT-REC 실제길이)
+           03  WK-OUT-REC-LEN          PIC  9(005) VALUE ZERO.
+           03  WK-TL-FOUND-YN          PIC  X(001) VALUE 'N'.
+           03  WK-TL-LINE              PIC  X(00100).
+           03  WK-TL-TABLE-CD          PIC  X(00004).
+           03  WK-TL-OUT-REC-LEN       PIC  X(00005).
+           03  WK-TL-TABLE-DESC        PIC  X(00030).
+      *       배치진행정보 기록변수
+           03  WK-BATSTAT-STRT-HMS     PIC  X(006).
+           03  WK-BATSTAT-CD           PIC  X(002).
 
 
        01  WK-SYSIN.
@@ -302,6 +343,9 @@
                       WK-SWITCHES
                       WK-SYSIN
 
+      *@1 배치진행정보 시작시각 기록
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WK-BATSTAT-STRT-HMS
+
       *    --------------------------------------------
       *@1  JCL SYSIN ACCEPT
       *    --------------------------------------------
@@ -315,10 +359,76 @@
            DISPLAY "* 작업기준년월일= " WK-SYSIN-WORK-BSD
            DISPLAY "*-----------------------------------*"
 
+      *@1  테이블레이아웃정의파일 조회(OUT-REC 길이 결정)
+           PERFORM S1100-TBL-LAYOUT-READ-RTN
+              THRU S1100-TBL-LAYOUT-READ-EXT
            .
        S1000-INITIALIZE-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  레이아웃정의파일 조회(WK-JOB-TABLE-NAME 일치 행 탐색)
+      *-----------------------------------------------------------------
+       S1100-TBL-LAYOUT-READ-RTN.
+
+           OPEN  INPUT  TBL-LAYOUT-FILE
+           IF  WK-TL-F-ST  NOT = '00'
+           THEN
+               DISPLAY 'TBL-LAYOUT-FILE OPEN ERROR !!!' WK-TL-F-ST
+               PERFORM  S9900-ERROR-RTN
+                  THRU  S9900-ERROR-EXT
+           END-IF
+
+           PERFORM  S1110-TBL-LAYOUT-FETCH-RTN
+              THRU  S1110-TBL-LAYOUT-FETCH-EXT
+
+           PERFORM  UNTIL  TL-EOF-Y  OR  WK-TL-FOUND-YN = 'Y'
+               IF  WK-TL-TABLE-CD  =  WK-JOB-TABLE-NAME
+               THEN
+                   MOVE  'Y'  TO  WK-TL-FOUND-YN
+                   COMPUTE  WK-OUT-REC-LEN
+                          = FUNCTION NUMVAL(WK-TL-OUT-REC-LEN)
+               ELSE
+                   PERFORM  S1110-TBL-LAYOUT-FETCH-RTN
+                      THRU  S1110-TBL-LAYOUT-FETCH-EXT
+               END-IF
+           END-PERFORM
+
+           CLOSE  TBL-LAYOUT-FILE
+
+           DISPLAY "* WK-JOB-TABLE-NAME = " WK-JOB-TABLE-NAME
+                   " WK-OUT-REC-LEN = "     WK-OUT-REC-LEN
+           .
+       S1100-TBL-LAYOUT-READ-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  테이블레이아웃정의파일 1건 READ 및 UNSTRING
+      *-----------------------------------------------------------------
+       S1110-TBL-LAYOUT-FETCH-RTN.
+
+           INITIALIZE  WK-TL-LINE
+                       WK-TL-TABLE-CD
+                       WK-TL-OUT-REC-LEN
+                       WK-TL-TABLE-DESC
+
+           READ  TBL-LAYOUT-FILE  AT END
+            SET  TL-EOF-Y  TO  TRUE
+           END-READ
+
+           IF  NOT TL-EOF-Y
+           THEN
+               MOVE  TL-REC  TO  WK-TL-LINE
+               UNSTRING  WK-TL-LINE  DELIMITED  BY  "$"
+                   INTO  WK-TL-TABLE-CD
+                         WK-TL-OUT-REC-LEN
+                         WK-TL-TABLE-DESC
+               END-UNSTRING
+           END-IF
+           .
+       S1110-TBL-LAYOUT-FETCH-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  입력값검증
       *-----------------------------------------------------------------
@@ -333,13 +443,23 @@
                   THRU  S9900-ERROR-EXT
            END-IF
 
-      *#1  처리내용:작업테이블명이 M518 이외
-           IF  WK-JOB-TABLE-NAME  NOT = 'M518'
+      *#1  처리내용:작업테이블명이 정의파일에 미존재
+           IF  WK-TL-FOUND-YN  NOT = 'Y'
            THEN
                DISPLAY  '작업테이블 입력 오류 !!!'
                PERFORM  S9900-ERROR-RTN
                   THRU  S9900-ERROR-EXT
            END-IF
+
+      *#1  처리내용:작업테이블명이 항목매핑 미지원 테이블
+      *    정의파일에서 길이는 찾았어도, UNSTRING/WRITE 항목매핑 로직은
+      *    THKIPM518 한 테이블만 지원하므로 여기서 한번 더 막는다.
+           IF  WK-JOB-TABLE-NAME  NOT =  'M518'
+           THEN
+               DISPLAY  '테이블 항목매핑 미지원 오류 !!!'
+               PERFORM  S9900-ERROR-RTN
+                  THRU  S9900-ERROR-EXT
+           END-IF
            .
 
        S2000-VALIDATION-EXT.
@@ -586,6 +706,11 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
 
+      *@1  배치진행정보 관리 모듈 호출
+           MOVE CO-STAT-OK TO WK-BATSTAT-CD
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
            DISPLAY 'WK-DUP-CNT=' WK-DUP-CNT
 
       *@   FILE CLOSE
@@ -607,6 +732,43 @@
        S9000-FINAL-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE CO-PGM-ID
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-BATSTAT-CD
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-FILE-WRITE-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-BATSTAT-CD
+               WHEN CO-STAT-OK
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  오류 종료 처리
       *-----------------------------------------------------------------
@@ -615,6 +777,11 @@
            CLOSE IN-FILE
                  OUT-FILE
 
+      *@1  배치진행정보 관리 모듈 호출
+           MOVE CO-STAT-ERROR TO WK-BATSTAT-CD
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *    비정상종료
            #OKEXIT CO-STAT-ERROR
            .
