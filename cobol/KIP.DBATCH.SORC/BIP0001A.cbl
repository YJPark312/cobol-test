@@ -20,6 +20,11 @@
       * ----------------------------------------------------------------
 230531*김경호:한신평그룹정보가 해제됐을 경우 처리요건 누락됨
       *         해제시 요건 확인해야함 - 검토중
+      * ----------------------------------------------------------------
+240715*김경호:20240715:한신평그룹해제 처리요건 반영(S3220) - 기등록분은
+      *              수기등록(2)여부와 무관하게 그룹해제시 관계기업
+      *              기본정보(A110) 갱신대상으로 처리
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -41,6 +46,11 @@
                    ORGANIZATION        IS      SEQUENTIAL
                    ACCESS MODE         IS      SEQUENTIAL
                    FILE STATUS         IS      WK-OUT-CO1-FILE-ST.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -52,6 +62,11 @@
        01  WK-OUT-CO1-REC.
            03  OUT1-RECORD             PIC  X(200).
 
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -106,6 +121,9 @@
       *    프로그램 RETURN CODE
            03  WK-RETURN-CODE           PIC  X(002).
 
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+
       *    ERROR SQLCODE
            03  WK-SQLCODE               PIC S9(005).
 
@@ -188,6 +206,8 @@
 
        01  WK-OUTFILE-STATUS.
            03  WK-OUT-CO1-FILE-ST       PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE '00'.
            03  WK-BRWR.
       *    KIS정보
                05  WK-BRWR-KIS-CUST-NO     PIC  X(013).
@@ -366,6 +386,10 @@
       *   응답코드 초기화
            MOVE  ZEROS  TO  WK-RETURN-CODE
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS
+
       *    JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN
              FROM  SYSIN
@@ -711,7 +735,18 @@
 
       *#1  관계기업기본정보 등록내역이 있을 경우
            ELSE
+      *#2      한신평그룹정보가 해제(공백)된 경우
+240715*@           수기등록분 여부와 무관하게 그룹해제 반영대상
+               IF  WK-I-KIS-GROUP-CD = SPACE
+               THEN
+                   MOVE CO-YES
+                     TO WK-NEW-SW
+
+                   MOVE '그룹해제'
+                     TO WK-PROCESS-DESC
+
       *#2      한신평그룹코드와 기등록그룹코드가 같을경우
+               ELSE
                IF  WK-I-KIS-GROUP-CD  = WK-A110-GROUP-CD
                AND CO-REGI-GRS        = WK-A110-REGI-CD
                THEN
@@ -744,6 +779,7 @@
                    PERFORM S3222-SUBCHECK-PROC-RTN
                       THRU S3222-SUBCHECK-PROC-EXT
                END-IF
+               END-IF
            END-IF
 
       *    관계기업연결정보(A111-기업집단그룹정보) 등록내역없을경
@@ -1430,6 +1466,10 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
 
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  처리결과가　정상이　아니면　에러처리
            IF  WK-RETURN-CODE = ZEROS
                PERFORM S9300-DISPLAY-RESULTS-RTN
@@ -1446,6 +1486,52 @@
            .
        S9000-FINAL-EXT.
            EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE 'BIP0001A'
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE WK-RETURN-CODE
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-READ-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-RETURN-CODE
+               WHEN '00'
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '11' THRU '19'
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '21' THRU '29'
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '31' THRU '39'
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN '91' THRU '99'
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  CLOSE FILE
       *-----------------------------------------------------------------
