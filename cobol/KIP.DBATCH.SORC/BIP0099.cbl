@@ -0,0 +1,323 @@
+      *=================================================================
+      *@업무명    : KIP (기업집단신용평가)
+      *@프로그램명: BIP0099 (BT 배치진행정보 일일현황보고)
+      *@처리유형  : BATCH
+      *@처리개요  : BATSTAT(배치진행정보) 파일을 집계하여 야간/월말
+      *@            배치체인 전체의 PGM별 시작/종료시각,리턴코드대,
+      *@            처리건수를 한 건의 현황보고서로 생성한다.
+      *-----------------------------------------------------------------
+      *@11~19:입력파라미터 오류
+      *@21~29: DB관련 오류
+      *@31~39:배치진행정보 오류
+      *@91~99:파일컨트롤오류(초기화,OPEN,CLOSE,READ,WRITE등)
+      *-----------------------------------------------------------------
+      *@             P R O G R A M   변　경　이　력
+      *-----------------------------------------------------------------
+      *@성명 : 일자 : 변　경　내　용
+      *-----------------------------------------------------------------
+      *@김경호:20260809:신규작성
+      *-----------------------------------------------------------------
+      *=================================================================
+       IDENTIFICATION                  DIVISION.
+      *=================================================================
+       PROGRAM-ID.                     BIP0099.
+       AUTHOR.                         김경호.
+       DATE-WRITTEN.                   26/08/09.
+      *=================================================================
+       ENVIRONMENT                     DIVISION.
+      *=================================================================
+       CONFIGURATION                   SECTION.
+       SOURCE-COMPUTER.                IBM-Z10.
+       OBJECT-COMPUTER.                IBM-Z10.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                    SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+      *    배치진행정보(BATSTAT) 누적파일 - 각 배치PGM이 EXTEND로 기록
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
+
+      *    배치현황보고서
+           SELECT  RPT-FILE            ASSIGN  TO  RPTFILE
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-RPT-FILE-ST.
+      *=================================================================
+       DATA                            DIVISION.
+      *=================================================================
+       FILE                            SECTION.
+      *-----------------------------------------------------------------
+       FD  BATSTAT-FILE                LABEL  RECORD  IS  STANDARD.
+       01  BATSTAT-REC.
+           COPY BATSTAT.
+
+       FD  RPT-FILE                    LABEL  RECORD  IS  STANDARD.
+       01  RPT-REC                     PIC  X(080).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                 SECTION.
+      *-----------------------------------------------------------------
+      *@CONSTANT AREA
+      *-----------------------------------------------------------------
+       01  CO-AREA.
+           03  CO-PGM-ID               PIC  X(008) VALUE 'BIP0099'.
+           03  CO-STAT-OK              PIC  X(002) VALUE '00'.
+           03  CO-STAT-ERROR           PIC  X(002) VALUE '09'.
+           03  CO-STAT-ABNORMAL        PIC  X(002) VALUE '98'.
+           03  CO-STAT-SYSERROR        PIC  X(002) VALUE '99'.
+
+      *-----------------------------------------------------------------
+      *@FILE STATUS
+      *-----------------------------------------------------------------
+       01  WK-FILE-STATUS.
+           03  WK-BATSTAT-FILE-ST      PIC  X(002) VALUE SPACE.
+           03  WK-RPT-FILE-ST          PIC  X(002) VALUE SPACE.
+
+      *-----------------------------------------------------------------
+      *@SWITCHES
+      *-----------------------------------------------------------------
+       01  WK-SWITCHES.
+           03  WK-SW-BATSTAT-EOF-YN    PIC  X(001) VALUE SPACE.
+               88  BATSTAT-EOF-Y       VALUE  'Y'.
+           03  WK-SW-BATSTAT-OPEN-YN   PIC  X(001) VALUE SPACE.
+               88  BATSTAT-FILE-OPEN-Y VALUE  'Y'.
+           03  WK-SW-RPT-OPEN-YN       PIC  X(001) VALUE SPACE.
+               88  RPT-FILE-OPEN-Y     VALUE  'Y'.
+
+      *-----------------------------------------------------------------
+      *@WORKING AREA
+      *-----------------------------------------------------------------
+       01  WK-AREA.
+           03  WK-RETURN-CODE          PIC  X(002).
+           03  WK-READ-CNT             PIC  9(009) VALUE ZERO.
+           03  WK-NORM-CNT             PIC  9(009) VALUE ZERO.
+           03  WK-ETC-CNT              PIC  9(009) VALUE ZERO.
+           03  WK-PRCSS-CNT-TOTAL      PIC  9(011) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *@현황보고서 - 머릿줄
+      *-----------------------------------------------------------------
+       01  WK-RPT-HEAD1.
+           03  FILLER                  PIC  X(080)
+               VALUE '배치진행정보(BATSTAT) 일일현황보고'.
+
+       01  WK-RPT-HEAD2.
+           03  FILLER                  PIC  X(010) VALUE 'PGM-ID'.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(010) VALUE 'RUN-YMD'.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(008) VALUE 'STRT-HMS'.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(008) VALUE 'END-HMS'.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(005) VALUE 'RT-CD'.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(006) VALUE 'ER-BND'.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(012) VALUE 'PRCSS-CNT'.
+
+      *-----------------------------------------------------------------
+      *@현황보고서 - 상세줄
+      *-----------------------------------------------------------------
+       01  WK-RPT-DETAIL.
+           03  WK-RPT-PGM-ID           PIC  X(010).
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  WK-RPT-RUN-YMD          PIC  X(010).
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  WK-RPT-STRT-HMS         PIC  X(008).
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  WK-RPT-END-HMS          PIC  X(008).
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  WK-RPT-RETURN-CD        PIC  X(005).
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  WK-RPT-ERRBAND-DSTCD    PIC  X(006).
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  WK-RPT-PRCSS-CNT        PIC  Z(010)9.
+
+      *-----------------------------------------------------------------
+      *@현황보고서 - 합계줄
+      *-----------------------------------------------------------------
+       01  WK-RPT-TOTAL.
+           03  FILLER                  PIC  X(010) VALUE SPACE.
+           03  FILLER                  PIC  X(020)
+               VALUE '  TOTAL READ CNT  = '.
+           03  WK-RPT-T-READ-CNT       PIC  Z(008)9.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(014)
+               VALUE '  NORM CNT  = '.
+           03  WK-RPT-T-NORM-CNT       PIC  Z(008)9.
+           03  FILLER                  PIC  X(001) VALUE SPACE.
+           03  FILLER                  PIC  X(013)
+               VALUE '  ETC CNT  = '.
+           03  WK-RPT-T-ETC-CNT        PIC  Z(008)9.
+
+      *=================================================================
+       PROCEDURE                       DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+      *@   처리메인
+      *-----------------------------------------------------------------
+       S0000-MAIN-RTN.
+
+      *@1  초기화
+           PERFORM  S1000-INITIALIZE-RTN
+              THRU  S1000-INITIALIZE-EXT
+
+      *@1  BATSTAT 집계처리
+           PERFORM  S2000-PROCESS-RTN
+              THRU  S2000-PROCESS-EXT
+
+      *@1  처리종료
+           PERFORM  S9000-FINAL-RTN
+              THRU  S9000-FINAL-EXT
+
+           .
+       S0000-MAIN-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   초기화
+      *-----------------------------------------------------------------
+       S1000-INITIALIZE-RTN.
+
+      *@1  기본영역 초기화
+           INITIALIZE  WK-AREA
+                       WK-SWITCHES
+
+           MOVE  CO-STAT-OK            TO  WK-RETURN-CODE
+
+           DISPLAY '*-----------------------------------*'
+           DISPLAY '* BIP0099 PGM START                 *'
+           DISPLAY '*-----------------------------------*'
+
+      *@1  BATSTAT FILE OPEN(입력)
+           OPEN  INPUT   BATSTAT-FILE
+
+           IF  WK-BATSTAT-FILE-ST  NOT =  CO-STAT-OK
+               DISPLAY '*** BATSTAT FILE OPEN ERROR!!! ***'
+               MOVE  CO-STAT-SYSERROR  TO  WK-RETURN-CODE
+           ELSE
+               MOVE  'Y'  TO  WK-SW-BATSTAT-OPEN-YN
+
+      *@1      RPT  FILE OPEN(출력)
+               OPEN  OUTPUT  RPT-FILE
+
+               IF  WK-RPT-FILE-ST  NOT =  CO-STAT-OK
+                   DISPLAY '*** RPT FILE OPEN ERROR!!! ***'
+                   MOVE  CO-STAT-SYSERROR  TO  WK-RETURN-CODE
+               ELSE
+                   MOVE  'Y'  TO  WK-SW-RPT-OPEN-YN
+
+      *@1          머릿줄 기록
+                   WRITE  RPT-REC  FROM  WK-RPT-HEAD1
+                   WRITE  RPT-REC  FROM  WK-RPT-HEAD2
+               END-IF
+           END-IF
+
+           .
+       S1000-INITIALIZE-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   BATSTAT 집계처리
+      *-----------------------------------------------------------------
+       S2000-PROCESS-RTN.
+
+           IF  WK-RETURN-CODE  =  CO-STAT-OK
+               PERFORM  S2100-READ-BATSTAT-RTN
+                  THRU  S2100-READ-BATSTAT-EXT
+               UNTIL  BATSTAT-EOF-Y
+           END-IF
+
+           .
+       S2000-PROCESS-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   BATSTAT 1건 READ후 보고서 상세줄을 기록한다
+      *-----------------------------------------------------------------
+       S2100-READ-BATSTAT-RTN.
+
+           READ  BATSTAT-FILE
+             AT  END
+                 MOVE  'Y'  TO  WK-SW-BATSTAT-EOF-YN
+             NOT AT END
+                 ADD   1  TO  WK-READ-CNT
+
+                 PERFORM  S2200-WRITE-DETAIL-RTN
+                    THRU  S2200-WRITE-DETAIL-EXT
+           END-READ
+
+           .
+       S2100-READ-BATSTAT-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   보고서 상세줄 기록
+      *-----------------------------------------------------------------
+       S2200-WRITE-DETAIL-RTN.
+
+           MOVE  SPACE               TO  WK-RPT-DETAIL
+           MOVE  BATSTAT-PGM-ID      TO  WK-RPT-PGM-ID
+           MOVE  BATSTAT-RUN-YMD     TO  WK-RPT-RUN-YMD
+           MOVE  BATSTAT-STRT-HMS    TO  WK-RPT-STRT-HMS
+           MOVE  BATSTAT-END-HMS     TO  WK-RPT-END-HMS
+           MOVE  BATSTAT-RETURN-CD   TO  WK-RPT-RETURN-CD
+           MOVE  BATSTAT-ERRBAND-DSTCD
+                                     TO  WK-RPT-ERRBAND-DSTCD
+           MOVE  BATSTAT-PRCSS-CNT   TO  WK-RPT-PRCSS-CNT
+
+           WRITE  RPT-REC  FROM  WK-RPT-DETAIL
+
+           ADD  BATSTAT-PRCSS-CNT    TO  WK-PRCSS-CNT-TOTAL
+
+           IF  BATSTAT-ERRBAND-DSTCD  =  'NORM'
+               ADD  1  TO  WK-NORM-CNT
+           ELSE
+               ADD  1  TO  WK-ETC-CNT
+           END-IF
+
+           .
+       S2200-WRITE-DETAIL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@   처리종료
+      *-----------------------------------------------------------------
+       S9000-FINAL-RTN.
+
+           IF  WK-RETURN-CODE  =  CO-STAT-OK
+
+               MOVE  WK-READ-CNT       TO  WK-RPT-T-READ-CNT
+               MOVE  WK-NORM-CNT       TO  WK-RPT-T-NORM-CNT
+               MOVE  WK-ETC-CNT        TO  WK-RPT-T-ETC-CNT
+
+               WRITE  RPT-REC  FROM  WK-RPT-TOTAL
+
+               DISPLAY '*-----------------------------------*'
+               DISPLAY '* BIP0099 PGM END                   *'
+               DISPLAY '*-----------------------------------*'
+               DISPLAY '* READ-CNT           = ' WK-READ-CNT
+               DISPLAY '* NORM-CNT           = ' WK-NORM-CNT
+               DISPLAY '* ETC-CNT            = ' WK-ETC-CNT
+               DISPLAY '*-----------------------------------*'
+
+           END-IF
+
+      *@1  열린 파일은 종료경로와 무관하게 모두 닫는다
+           IF  BATSTAT-FILE-OPEN-Y
+               CLOSE  BATSTAT-FILE
+           END-IF
+
+           IF  RPT-FILE-OPEN-Y
+               CLOSE  RPT-FILE
+           END-IF
+
+           #OKEXIT  WK-RETURN-CODE
+           .
+       S9000-FINAL-EXT.
+           EXIT.
