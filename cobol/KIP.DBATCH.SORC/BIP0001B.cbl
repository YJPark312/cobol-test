@@ -20,6 +20,7 @@
       * ----------------------------------------------------------------
 230531*김경호:한신평그룹정보가 해제됐을 경우 처리요건 누락됨
       *         해제시 요건 확인해야함 - 검토중
+      *@김경호:20260809:배치진행정보(BATSTAT) 기록기능 추가(S9500)
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -41,6 +42,11 @@
                    ORGANIZATION        IS      SEQUENTIAL
                    ACCESS MODE         IS      SEQUENTIAL
                    FILE STATUS         IS      WK-OUT-CO1-FILE-ST.
+      *@   배치진행정보(BATSTAT) LOG
+           SELECT  BATSTAT-FILE        ASSIGN  TO  BATSTAT
+                   ORGANIZATION        IS      SEQUENTIAL
+                   ACCESS MODE         IS      SEQUENTIAL
+                   FILE STATUS         IS      WK-BATSTAT-FILE-ST.
 
       *=================================================================
        DATA                            DIVISION.
@@ -52,6 +58,11 @@
        01  WK-OUT-CO1-REC.
            03  OUT1-RECORD             PIC  X(200).
 
+      *    배치진행정보(배치작업종료현황) LOG
+       FD  BATSTAT-FILE                RECORDING MODE F.
+       01  BATSTAT-REC.
+           COPY  BATSTAT.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                 SECTION.
       *-----------------------------------------------------------------
@@ -88,6 +99,10 @@
       * WORKING AREA
       *-----------------------------------------------------------------
        01  WK-AREA.
+      *@   배치진행정보(BATSTAT) 작업시작시각
+           03  WK-BATSTAT-STRT-HMS      PIC  X(006).
+      *@   배치진행정보(BATSTAT) 응답코드(숫자->문자 변환용)
+           03  WK-BATSTAT-RC            PIC  9(003).
            03  WK-SW-EOF                PIC  X(001).
            03  WK-CURRENT-FUL-DATE-TIME PIC  X(020).
       *    등록일시
@@ -194,6 +209,8 @@
 
        01  WK-OUTFILE-STATUS.
            03  WK-OUT-CO1-FILE-ST       PIC  X(002) VALUE '00'.
+      *@   배치진행정보(BATSTAT) LOG-FILE상태
+           03  WK-BATSTAT-FILE-ST       PIC  X(002) VALUE '00'.
            03  WK-BRWR.
       *    KIS정보
                05  WK-BRWR-KIS-CUST-NO     PIC  X(013).
@@ -338,6 +355,10 @@
       *   응답코드 초기화
            MOVE  ZEROS  TO  RETURN-CODE
 
+      *@1 배치진행정보(BATSTAT) 작업시작시각 SET
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO WK-BATSTAT-STRT-HMS
+
       *    JCL SYSIN ACCEPT  처리기준
            ACCEPT  WK-SYSIN
              FROM  SYSIN
@@ -1583,6 +1604,10 @@
       *-----------------------------------------------------------------
        S9000-FINAL-RTN.
 
+      *@1 배치진행정보 관리 모듈 호출
+           PERFORM S9500-BATSTAT-WRITE-RTN
+              THRU S9500-BATSTAT-WRITE-EXT
+
       *@1  처리결과가　정상이　아니면　에러처리
            IF  RETURN-CODE = ZEROS
                PERFORM S9300-DISPLAY-RESULTS-RTN
@@ -1599,6 +1624,54 @@
            .
        S9000-FINAL-EXT.
            EXIT.
+
+      *-----------------------------------------------------------------
+      *@  배치진행정보(BATSTAT) 기록
+      *-----------------------------------------------------------------
+       S9500-BATSTAT-WRITE-RTN.
+
+           INITIALIZE BATSTAT-REC.
+
+           MOVE 'BIP0001B'
+             TO BATSTAT-PGM-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO BATSTAT-RUN-YMD.
+           MOVE WK-BATSTAT-STRT-HMS
+             TO BATSTAT-STRT-HMS.
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO BATSTAT-END-HMS.
+           MOVE RETURN-CODE
+             TO WK-BATSTAT-RC.
+           MOVE WK-BATSTAT-RC
+             TO BATSTAT-RETURN-CD.
+           MOVE WK-READ-CNT
+             TO BATSTAT-PRCSS-CNT.
+
+           EVALUATE WK-BATSTAT-RC
+               WHEN 0
+                    MOVE 'NORM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 11 THRU 19
+                    MOVE 'PARM' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 21 THRU 29
+                    MOVE 'DB  ' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 31 THRU 39
+                    MOVE 'PROG' TO BATSTAT-ERRBAND-DSTCD
+               WHEN 91 THRU 99
+                    MOVE 'FILE' TO BATSTAT-ERRBAND-DSTCD
+               WHEN OTHER
+                    MOVE 'ETC ' TO BATSTAT-ERRBAND-DSTCD
+           END-EVALUATE.
+
+           OPEN EXTEND BATSTAT-FILE.
+
+           IF WK-BATSTAT-FILE-ST = '00'
+              WRITE BATSTAT-REC
+              CLOSE BATSTAT-FILE
+           END-IF.
+
+       S9500-BATSTAT-WRITE-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  CLOSE FILE
       *-----------------------------------------------------------------
