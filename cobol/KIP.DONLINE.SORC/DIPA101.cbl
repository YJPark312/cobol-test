@@ -10,6 +10,7 @@
       *@성명 : 일자 : 변　경　내　용
       * ----------------------------------------------------------------
       *고진민:20191202: 신규작성
+      *김경호:20260809: 기준년월 필수입력검증추가
       *=================================================================
       ******************************************************************
       **
@@ -50,6 +51,8 @@
       * 업무담당자에게 문의 바랍니다.
            03  CO-UKII0126             PIC  X(008) VALUE 'UKII0126'.
            03  CO-UKII0974             PIC  X(008) VALUE 'UKII0974'.
+      * 기준년월(6자리 숫자)을 확인해 주십시오.
+           03  CO-UKII0127             PIC  X(008) VALUE 'UKII0127'.
 
       *-----------------------------------------------------------------
       * CONSTANT AREA
@@ -229,6 +232,16 @@
            IF  XDIPA101-I-PRCSS-DSTCD = SPACE
                #ERROR CO-B3000070 CO-UKII0126 CO-STAT-ERROR
            END-IF
+
+      *@1 기준년월체크
+      *    현재월조회가 아닌 과거시점 조회인 경우
+      *    기준년월(6자리 숫자)이 반드시 입력되어야 함
+           IF  XDIPA101-I-BASE-DSTIC NOT = CO-SELECT-NOW-YM
+               IF  XDIPA101-I-BASE-YM = SPACE
+                OR XDIPA101-I-BASE-YM IS NOT NUMERIC
+                   #ERROR CO-B3000070 CO-UKII0127 CO-STAT-ERROR
+               END-IF
+           END-IF
            .
        S2000-VALIDATION-EXT.
            EXIT.
