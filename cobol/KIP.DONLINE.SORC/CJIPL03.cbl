@@ -18,6 +18,7 @@
       *이은권:20100927:메인프레임COBOL소스코드　점검항목
       *                  등급　상향　조정　실시(P20101340528)
       *이은권:20120701: 프로그램설계서　현행화　주석처리
+      *김경호:20260809:달력구분코드(국가별휴일테이블) 입력추가
       *=================================================================
        IDENTIFICATION                  DIVISION.
       *=================================================================
@@ -100,6 +101,8 @@
                                                '프로그램ID :'.
            03  CO-CD-TREAT             PIC  X(014) VALUE
                                                ' 조치코드 : '.
+      *    달력구분코드 미입력시 사용할 기본값(기존 국내휴일달력)
+           03  CO-CALENDAR-KOR         PIC  X(003) VALUE 'KOR'.
 
       *-----------------------------------------------------------------
       * WORKING AREA
@@ -118,6 +121,7 @@
                05  WK-I-YMD2           PIC  X(008).
                05  WK-I-YMD3           PIC  X(008).
                05  WK-I-NODAY-NOMN     PIC S9(005).
+               05  WK-I-CALENDAR-CD    PIC  X(003).
                05  WK-I-SPARE          PIC  X(050).
 
            03  WK-OUT.
@@ -450,6 +454,15 @@
            MOVE  XCJIPL03-I-NODAY-NOMN     TO  WK-I-NODAY-NOMN.
            MOVE  CO-MONTH-END              TO  WK-MONTH-END.
 
+      *@1 달력구분코드(국가별휴일테이블구분) 입력값 확인
+      *@   미입력시에는 기존호출프로그램과의 호환을 위해
+      *@   기본값(국내휴일달력)으로 보정함
+           IF  XCJIPL03-I-CALENDAR-CD      =  SPACE
+               MOVE  CO-CALENDAR-KOR          TO  WK-I-CALENDAR-CD
+           ELSE
+               MOVE  XCJIPL03-I-CALENDAR-CD   TO  WK-I-CALENDAR-CD
+           END-IF.
+
       *  성능개선을　위해 COMP로　변환
            MOVE  WK-I-YR-R                 TO WK-I-YR.
            MOVE  WK-I-MN-R                 TO WK-I-MN.
@@ -800,6 +813,8 @@
 
       *       그룹회사구분코드'KB0'
                MOVE XCJIPL03-I-GROUP-CO-CD TO XQJIHO04-I-GROUP-CO-CD
+      *       달력구분코드
+               MOVE WK-I-CALENDAR-CD        TO XQJIHO04-I-CALENDAR-CD
       *       작업시작년월일
                MOVE WK-I-YMD2              TO XQJIHO04-I-START-YMD
       *       작업종료년월일
@@ -914,6 +929,8 @@
 
       *       그룹회사구분코드'KB0'
                MOVE XCJIPL03-I-GROUP-CO-CD TO XQJIHO04-I-GROUP-CO-CD
+      *       달력구분코드
+               MOVE WK-I-CALENDAR-CD        TO XQJIHO04-I-CALENDAR-CD
       *       작업시작년월일
                MOVE WK-O-YMD               TO XQJIHO04-I-START-YMD
       *       작업종료년월일
