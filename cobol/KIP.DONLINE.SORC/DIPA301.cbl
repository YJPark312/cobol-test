@@ -10,6 +10,8 @@
       *@성명 : 일자 : 변　경　내　용
       *-----------------------------------------------------------------
       *@이현지:20191128:신규작성
+      *@김경호:20260809:평가이력 비교조회(금회/직전) 기능 추가(S6000)
+      *@김경호:20260809:평가이력 정정(금회) 기능 추가(S7000)
       *-----------------------------------------------------------------
       ******************************************************************
       **  ----------------   -------------------------------------------
@@ -56,6 +58,7 @@
            03  CO-UKIP0003             PIC  X(008) VALUE 'UKIP0003'.
            03  CO-UKIP0007             PIC  X(008) VALUE 'UKIP0007'.
            03  CO-UKIP0008             PIC  X(008) VALUE 'UKIP0008'.
+           03  CO-UKIP0009             PIC  X(008) VALUE 'UKIP0009'.
 
       *-----------------------------------------------------------------
       *@   CONSTANT AREA
@@ -105,6 +108,12 @@
        01  TKIPB111-KEY.
            COPY  TKIPB111.
 
+      *@   THKIPB112 기업집단신용평가 정정이력
+       01  TRIPB112-REC.
+           COPY  TRIPB112.
+       01  TKIPB112-KEY.
+           COPY  TKIPB112.
+
       *@   THKIPB116 기업집단계열사명세
        01  TRIPB116-REC.
            COPY  TRIPB116.
@@ -203,6 +212,10 @@
        01  XQIPA308-CA.
            COPY    XQIPA308.
 
+      *    직전평가(금회 평가년월일 이전 최종) 평가년월일 조회
+       01  XQIPA309-CA.
+           COPY    XQIPA309.
+
       *-----------------------------------------------------------------
        LINKAGE                         SECTION.
       *-----------------------------------------------------------------
@@ -237,6 +250,8 @@
       *    '01': 신규평가
       *    '02': 확정취소
       *    '03': 신용평가삭제
+      *    '04': 평가이력 비교조회(금회/직전)
+      *    '05': 평가이력 정정(금회)
            EVALUATE XDIPA301-I-PRCSS-DSTCD
                WHEN '01'
                     PERFORM S3000-PROCESS-RTN
@@ -245,6 +260,12 @@
                WHEN '03'
                     PERFORM S4000-PROCESS-RTN
                        THRU S4000-PROCESS-EXT
+               WHEN '04'
+                    PERFORM S6000-HIST-CMPR-RTN
+                       THRU S6000-HIST-CMPR-EXT
+               WHEN '05'
+                    PERFORM S7000-HIST-CRCT-RTN
+                       THRU S7000-HIST-CRCT-EXT
            END-EVALUATE.
 
       *@1  처리종료
@@ -324,6 +345,17 @@
               #ERROR CO-B3800004 CO-UKIP0002 CO-STAT-ERROR
            END-IF
 
+      *    평가이력 정정인 경우 승인권자(책임자) 직원번호 체크
+           IF XDIPA301-I-PRCSS-DSTCD = '05'
+           THEN
+      *@        책임직원번호 체크
+                IF BICOM-N1ST-SPVSR-EMPID = SPACE
+      *            필수항목 오류입니다.
+      *            이력정정은 책임자 승인 하에서만 가능합니다.
+                   #ERROR CO-B3800004 CO-UKIP0009 CO-STAT-ERROR
+                END-IF
+           END-IF
+
             .
        S2000-VALIDATION-EXT.
            EXIT.
@@ -1974,6 +2006,316 @@
        S42E1-THKIPB119-DEL-EXT.
            EXIT.
 
+      *-----------------------------------------------------------------
+      *@  평가이력 비교조회(금회평가/직전평가)
+      *-----------------------------------------------------------------
+       S6000-HIST-CMPR-RTN.
+
+           #USRLOG "★[S6000-HIST-CMPR-RTN]"
+
+      *@   금회평가(THKIPB110) PK SET
+           PERFORM S3210-THKIPB110-PK-RTN
+              THRU S3210-THKIPB110-PK-EXT
+
+      *@   금회평가(THKIPB110) 조회
+           #DYDBIO SELECT-CMD-Y  TKIPB110-PK TRIPB110-REC
+
+           EVALUATE TRUE
+               WHEN COND-DBIO-OK
+
+      *@             금회평가 비교항목 SET
+                      MOVE RIPB110-LAST-CLCT-GRD-DSTCD
+                        TO XDIPA301-O-CUR-LAST-CLCT-GRD-DSTCD
+                      MOVE RIPB110-FNAF-SCOR
+                        TO XDIPA301-O-CUR-FNAF-SCOR
+                      MOVE RIPB110-NON-FNAF-SCOR
+                        TO XDIPA301-O-CUR-NON-FNAF-SCOR
+                      MOVE RIPB110-CHSN-SCOR
+                        TO XDIPA301-O-CUR-CHSN-SCOR
+
+      *@             직전평가(금회 평가년월일 이전 최종) 조회
+                      PERFORM S6100-QIPA309-CALL-RTN
+                         THRU S6100-QIPA309-CALL-EXT
+
+               WHEN COND-DBIO-MRNF
+      *              조회하신 평가내역이 존재하지 않습니다.
+                      MOVE CO-STAT-NOTFND
+                        TO XDIPA301-R-STAT
+
+               WHEN OTHER
+      *              데이터를 검색할 수 없습니다.
+      *              전산부 업무담당자에게 연락하여 주시기 바랍니다.
+                      #ERROR CO-B3900009 CO-UKII0182 CO-STAT-ERROR
+           END-EVALUATE
+
+           .
+       S6000-HIST-CMPR-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  직전평가(금회 평가년월일 이전 최종) 평가년월일 조회
+      *-----------------------------------------------------------------
+       S6100-QIPA309-CALL-RTN.
+
+           INITIALIZE       XQIPA309-IN
+                            YCDBSQLA-CA
+
+           #USRLOG "★[S6100-QIPA309-CALL-RTN]"
+
+           MOVE 'N'
+             TO XDIPA301-O-PRIOR-FOUND-YN
+           MOVE SPACES
+             TO XDIPA301-O-PRIOR-VALUA-YMD
+
+      *@   입력항목 SET
+      *    그룹회사코드
+           MOVE BICOM-GROUP-CO-CD
+             TO XQIPA309-I-GROUP-CO-CD
+      *    기업집단그룹코드
+           MOVE XDIPA301-I-CORP-CLCT-GROUP-CD
+             TO XQIPA309-I-CORP-CLCT-GROUP-CD
+      *    기업집단등록코드
+           MOVE XDIPA301-I-CORP-CLCT-REGI-CD
+             TO XQIPA309-I-CORP-CLCT-REGI-CD
+      *    평가년월일(금회, 이 날짜보다 이전의 최종건을 조회)
+           MOVE XDIPA301-I-VALUA-YMD
+             TO XQIPA309-I-VALUA-YMD
+
+      *@   처리프로그램 호출
+           #DYSQLA QIPA309 SELECT XQIPA309-CA
+
+      *@   호출결과 확인
+           EVALUATE TRUE
+               WHEN COND-DBSQL-OK
+                    MOVE 'Y'
+                      TO XDIPA301-O-PRIOR-FOUND-YN
+                    MOVE XQIPA309-O-VALUA-YMD
+                      TO XDIPA301-O-PRIOR-VALUA-YMD
+
+      *@             직전평가(THKIPB110) PK SET(평가년월일만 교체)
+                    MOVE XQIPA309-O-VALUA-YMD
+                      TO KIPB110-PK-VALUA-YMD
+
+      *@             직전평가(THKIPB110) 조회
+                    #DYDBIO SELECT-CMD-Y  TKIPB110-PK TRIPB110-REC
+
+                    IF  COND-DBIO-OK
+                        MOVE RIPB110-LAST-CLCT-GRD-DSTCD
+                          TO XDIPA301-O-PRIOR-LAST-CLCT-GRD-DSTCD
+                        MOVE RIPB110-FNAF-SCOR
+                          TO XDIPA301-O-PRIOR-FNAF-SCOR
+                        MOVE RIPB110-NON-FNAF-SCOR
+                          TO XDIPA301-O-PRIOR-NON-FNAF-SCOR
+                        MOVE RIPB110-CHSN-SCOR
+                          TO XDIPA301-O-PRIOR-CHSN-SCOR
+                    END-IF
+
+               WHEN COND-DBSQL-MRNF
+                    CONTINUE
+
+               WHEN OTHER
+      *              데이터를 검색할 수 없습니다.
+      *              전산부 업무담당자에게 연락하여 주시기 바랍니다.
+                    #ERROR CO-B3900009 CO-UKII0182 CO-STAT-ERROR
+           END-EVALUATE
+
+           .
+       S6100-QIPA309-CALL-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  평가이력 정정(금회)
+      *-----------------------------------------------------------------
+       S7000-HIST-CRCT-RTN.
+
+           #USRLOG "★[S7000-HIST-CRCT-RTN]"
+
+      *@   정정대상(금회평가, THKIPB110) PK SET
+           PERFORM S3210-THKIPB110-PK-RTN
+              THRU S3210-THKIPB110-PK-EXT
+
+      *@   정정대상(금회평가, THKIPB110) 조회
+           #DYDBIO SELECT-CMD-Y  TKIPB110-PK TRIPB110-REC
+
+           EVALUATE TRUE
+               WHEN COND-DBIO-OK
+
+      *@             정정전(원본) 항목 SET
+                      MOVE RIPB110-LAST-CLCT-GRD-DSTCD
+                        TO XDIPA301-O-ORIG-LAST-CLCT-GRD-DSTCD
+                      MOVE RIPB110-FNAF-SCOR
+                        TO XDIPA301-O-ORIG-FNAF-SCOR
+                      MOVE RIPB110-NON-FNAF-SCOR
+                        TO XDIPA301-O-ORIG-NON-FNAF-SCOR
+                      MOVE RIPB110-CHSN-SCOR
+                        TO XDIPA301-O-ORIG-CHSN-SCOR
+
+      *@             정정할 책임직원 직원기본 조회
+                      PERFORM S7100-QIPA302-SPVSR-CALL-RTN
+                         THRU S7100-QIPA302-SPVSR-CALL-EXT
+
+      *@             정정항목 SET
+                      MOVE XDIPA301-I-CRCT-LAST-CLCT-GRD-DSTCD
+                        TO RIPB110-LAST-CLCT-GRD-DSTCD
+                      MOVE XDIPA301-I-CRCT-FNAF-SCOR
+                        TO RIPB110-FNAF-SCOR
+                      MOVE XDIPA301-I-CRCT-NON-FNAF-SCOR
+                        TO RIPB110-NON-FNAF-SCOR
+                      MOVE XDIPA301-I-CRCT-CHSN-SCOR
+                        TO RIPB110-CHSN-SCOR
+
+      *@             정정자(책임직원) 정보로 EMPID/EMNM/BRNCD 교체
+                      MOVE BICOM-N1ST-SPVSR-EMPID
+                        TO RIPB110-VALUA-EMPID
+                      MOVE WK-EMP-HANGL-FNAME
+                        TO RIPB110-VALUA-EMNM
+                      MOVE BICOM-N1ST-SPVSR-BRNCD
+                        TO RIPB110-VALUA-BRNCD
+
+      *@             정정내역(금회평가, THKIPB110) 반영
+                      #DYDBIO UPDATE-CMD-Y  TKIPB110-PK TRIPB110-REC
+
+                      EVALUATE TRUE
+                          WHEN COND-DBIO-OK
+      *@                        정정결과(정정자) 항목 SET
+                               MOVE RIPB110-VALUA-EMPID
+                                 TO XDIPA301-O-CRCT-EMPID
+                               MOVE RIPB110-VALUA-EMNM
+                                 TO XDIPA301-O-CRCT-EMNM
+
+      *@                        정정감사이력(THKIPB112) 등록
+                               PERFORM S7200-THKIPB112-INS-RTN
+                                  THRU S7200-THKIPB112-INS-EXT
+                          WHEN OTHER
+      *                         데이터를 수정할 수 없습니다.
+      *                         전산부 업무담당자에게 연락하여 주시기 바랍니다.
+                               #ERROR CO-B3900009 CO-UKII0182 CO-STAT-ERROR
+                      END-EVALUATE
+
+               WHEN COND-DBIO-MRNF
+      *              조회하신 평가내역이 존재하지 않습니다.
+                      MOVE CO-STAT-NOTFND
+                        TO XDIPA301-R-STAT
+
+               WHEN OTHER
+      *              데이터를 검색할 수 없습니다.
+      *              전산부 업무담당자에게 연락하여 주시기 바랍니다.
+                      #ERROR CO-B3900009 CO-UKII0182 CO-STAT-ERROR
+           END-EVALUATE
+
+           .
+       S7000-HIST-CRCT-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  정정감사이력(THKIPB112) 등록
+      *-----------------------------------------------------------------
+       S7200-THKIPB112-INS-RTN.
+
+           INITIALIZE YCDBIOCA-CA
+                      TKIPB112-KEY
+                      TRIPB112-REC.
+
+           #USRLOG "★[S7200-THKIPB112-INS-RTN]"
+
+      *    TKIPB112-PK
+      *    그룹회사코드/기업집단그룹코드/기업집단등록코드/평가년월일
+           MOVE KIPB110-PK-GROUP-CO-CD
+             TO KIPB112-PK-GROUP-CO-CD
+           MOVE KIPB110-PK-CORP-CLCT-GROUP-CD
+             TO KIPB112-PK-CORP-CLCT-GROUP-CD
+           MOVE KIPB110-PK-CORP-CLCT-REGI-CD
+             TO KIPB112-PK-CORP-CLCT-REGI-CD
+           MOVE KIPB110-PK-VALUA-YMD
+             TO KIPB112-PK-VALUA-YMD
+      *    정정년월일/정정시분초
+           MOVE FUNCTION CURRENT-DATE(1:8)
+             TO KIPB112-PK-CRCT-YMD
+           MOVE FUNCTION CURRENT-DATE(9:6)
+             TO KIPB112-PK-CRCT-HMS
+
+      *    TRIPB112-REC
+      *    정정전(원본) 항목
+           MOVE XDIPA301-O-ORIG-LAST-CLCT-GRD-DSTCD
+             TO RIPB112-ORIG-LAST-CLCT-GRD-DSTCD
+           MOVE XDIPA301-O-ORIG-FNAF-SCOR
+             TO RIPB112-ORIG-FNAF-SCOR
+           MOVE XDIPA301-O-ORIG-NON-FNAF-SCOR
+             TO RIPB112-ORIG-NON-FNAF-SCOR
+           MOVE XDIPA301-O-ORIG-CHSN-SCOR
+             TO RIPB112-ORIG-CHSN-SCOR
+      *    정정후 항목
+           MOVE RIPB110-LAST-CLCT-GRD-DSTCD
+             TO RIPB112-CRCT-LAST-CLCT-GRD-DSTCD
+           MOVE RIPB110-FNAF-SCOR
+             TO RIPB112-CRCT-FNAF-SCOR
+           MOVE RIPB110-NON-FNAF-SCOR
+             TO RIPB112-CRCT-NON-FNAF-SCOR
+           MOVE RIPB110-CHSN-SCOR
+             TO RIPB112-CRCT-CHSN-SCOR
+      *    정정자(책임직원) 정보
+           MOVE RIPB110-VALUA-EMPID
+             TO RIPB112-CRCT-EMPID
+           MOVE RIPB110-VALUA-EMNM
+             TO RIPB112-CRCT-EMNM
+           MOVE RIPB110-VALUA-BRNCD
+             TO RIPB112-CRCT-BRNCD
+
+      *@   THKIPB112 INSERT
+           #DYDBIO INSERT-CMD-Y  TKIPB112-PK TRIPB112-REC
+
+      *@   오류처리
+           IF  NOT COND-DBIO-OK
+      *         정정감사이력을 등록할 수 없습니다.
+      *         전산부 업무담당자에게 연락하여 주시기 바랍니다.
+               #ERROR CO-B3900009 CO-UKII0182 CO-STAT-ERROR
+           END-IF
+
+           .
+       S7200-THKIPB112-INS-EXT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *@  정정할 책임직원(승인권자) 직원기본 조회
+      *-----------------------------------------------------------------
+       S7100-QIPA302-SPVSR-CALL-RTN.
+
+      *@   SQLIO영역 초기화
+           INITIALIZE       XQIPA302-IN
+                            XQIPA302-OUT
+                            YCDBSQLA-CA
+
+           #USRLOG "★[S7100-QIPA302-SPVSR-CALL-RTN]"
+
+      *@   입력항목 set
+      *    그룹회사코드
+           MOVE BICOM-GROUP-CO-CD
+             TO XQIPA302-I-GROUP-CO-CD
+      *    직원번호(책임직원)
+           MOVE BICOM-N1ST-SPVSR-EMPID
+             TO XQIPA302-I-EMPID
+
+      *@   SQLIO 호출
+           #DYSQLA QIPA302 SELECT XQIPA302-CA
+
+      *@   오류처리
+           IF NOT COND-DBSQL-OK OR COND-DBSQL-MRNF
+      *       필수항목 오류입니다.
+      *       전산부 업무담당자에게 연락하여 주시기 바랍니다.
+              #ERROR CO-B3900009 CO-UKII0182 CO-STAT-ERROR
+           END-IF
+
+      *@   출력항목 set
+      *    직원한글성명
+           MOVE XQIPA302-O-EMP-HANGL-FNAME
+             TO WK-EMP-HANGL-FNAME
+
+           #USRLOG "★[책임직원한글명]=" WK-EMP-HANGL-FNAME
+
+           .
+       S7100-QIPA302-SPVSR-CALL-EXT.
+           EXIT.
+
       *-----------------------------------------------------------------
       *@  처리종료
       *-----------------------------------------------------------------
