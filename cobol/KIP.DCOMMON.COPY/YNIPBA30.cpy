@@ -18,6 +18,17 @@
            07  YNIPBA30-VALUA-BASE-YMD           PIC  X(008).
       *--     기업집단등록코드
            07  YNIPBA30-CORP-CLCT-REGI-CD        PIC  X(003).
+      *--     정정 최종집단등급구분코드
+           07  YNIPBA30-CRCT-LAST-CLCT-GRD-DSTCD PIC  X(003).
+      *--     정정 재무점수
+           07  YNIPBA30-CRCT-FNAF-SCOR           PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--     정정 비재무점수
+           07  YNIPBA30-CRCT-NON-FNAF-SCOR       PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--     정정 결합점수
+           07  YNIPBA30-CRCT-CHSN-SCOR           PIC S9(004)V9(05)
+                                                 LEADING  SEPARATE.
       *================================================================*
       *        Y  N  I  P  B  A  3  0    C  O  P  Y  B  O  O  K        *
       *================================================================*
@@ -26,4 +37,9 @@
       *X  YNIPBA30-CORP-CLCT-NAME       ;기업집단명
       *X  YNIPBA30-VALUA-YMD            ;평가년월일
       *X  YNIPBA30-VALUA-BASE-YMD       ;평가기준년월일
-      *X  YNIPBA30-CORP-CLCT-REGI-CD    ;기업집단등록코드
\ No newline at end of file
+      *X  YNIPBA30-CORP-CLCT-REGI-CD    ;기업집단등록코드
+      *X  YNIPBA30-CRCT-LAST-CLCT-GRD-DSTCD
+      * 정정 최종집단등급구분코드
+      *S  YNIPBA30-CRCT-FNAF-SCOR       ;정정 재무점수
+      *S  YNIPBA30-CRCT-NON-FNAF-SCOR   ;정정 비재무점수
+      *S  YNIPBA30-CRCT-CHSN-SCOR       ;정정 결합점수
\ No newline at end of file
