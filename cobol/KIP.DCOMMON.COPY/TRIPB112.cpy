@@ -0,0 +1,47 @@
+      ******************************************************************
+      * 1. COPY NAME   : TRIPB112                                      *
+      * 2. COPY TYPE   : T ( RECORD COPY )                             *
+      * 3. DESCRIPTION :기업집단신용평가 정정이력 RECORD COPYBOOK  *
+      * -------------------------------------------------------------- *
+      * 4. 항목설명   :                                              *
+      *                                                                *
+      *    ORIG-LAST-CLCT-GRD-DSTCD        : 정정전(원본) 최종등급 *
+      *    ORIG-FNAF-SCOR                  : 정정전(원본) 재무점수 *
+      *    ORIG-NON-FNAF-SCOR              : 정정전(원본) 비재무점수*
+      *    ORIG-CHSN-SCOR                  : 정정전(원본) 결합점수 *
+      *    CRCT-LAST-CLCT-GRD-DSTCD        : 정정후 최종등급       *
+      *    CRCT-FNAF-SCOR                  : 정정후 재무점수       *
+      *    CRCT-NON-FNAF-SCOR              : 정정후 비재무점수     *
+      *    CRCT-CHSN-SCOR                  : 정정후 결합점수       *
+      *    CRCT-EMPID                      : 정정자 직원번호       *
+      *    CRCT-EMNM                       : 정정자 한글성명       *
+      *    CRCT-BRNCD                      : 정정자 지점코드       *
+      ******************************************************************
+      * 5. HISTORY      :                                              *
+      *     NO    DATE     USER     DESCRIPTION                        *
+      *    ==== ======== ======== ==================================== *
+      *    0001 20260809 김경호 최초 작성(평가이력 정정감사 이력)  *
+      ******************************************************************
+           03  TRIPB112-REC.
+               05  RIPB112-ORIG-LAST-CLCT-GRD-DSTCD
+                                                 PIC  X(003).
+               05  RIPB112-ORIG-FNAF-SCOR       PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+               05  RIPB112-ORIG-NON-FNAF-SCOR   PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+               05  RIPB112-ORIG-CHSN-SCOR       PIC S9(004)V9(05)
+                                                 LEADING  SEPARATE.
+               05  RIPB112-CRCT-LAST-CLCT-GRD-DSTCD
+                                                 PIC  X(003).
+               05  RIPB112-CRCT-FNAF-SCOR       PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+               05  RIPB112-CRCT-NON-FNAF-SCOR   PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+               05  RIPB112-CRCT-CHSN-SCOR       PIC S9(004)V9(05)
+                                                 LEADING  SEPARATE.
+               05  RIPB112-CRCT-EMPID           PIC  X(007).
+               05  RIPB112-CRCT-EMNM            PIC  X(042).
+               05  RIPB112-CRCT-BRNCD           PIC  X(004).
+      *=================================================================
+      * END OF COPYBOOK TRIPB112
+      *=================================================================
