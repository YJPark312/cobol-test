@@ -0,0 +1,61 @@
+      ******************************************************************
+      * 1. COPY NAME   : XCJIPL03                                      *
+      * 2. COPY TYPE   : X ( PARAMETER COPY )                          *
+      * 3. DESCRIPTION :만기일/역만기일 산출 COPYBOOK            *
+      * -------------------------------------------------------------- *
+      * 4. 항목설명   :                                              *
+      *                                                                *
+      *    **-------  RETURN정보       BYTE ----------**             *
+      *    STAT                        : 상태코드                    *
+      *      OK                        :  정상                       *
+      *      ERROR                     :  오류                       *
+      *      ABNORMAL                  :  비정상                     *
+      *      SYSERROR                  :  시스템오류                 *
+      *    LINE                        : 에러라인                    *
+      *    ERRCD                       : 오류코드                    *
+      *    TREAT-CD                    : 조치코드                    *
+      *    SQL-CD                      : SQLCODE                       *
+      *                                                                *
+      *    **------- 입력　정보        ---------------**             *
+      *    GROUP-CO-CD                 : 그룹회사코드                *
+      *    DSTCD                       : 구분코드                    *
+      *    YMD                         : 년월일                      *
+      *    NODAY-NOMN                  : 일수월수                    *
+      *    CALENDAR-CD                 : 달력구분코드              *
+      *    SPARE                       : 예비                        *
+      *                                                                *
+      *    **------- 출력　정보        ---------------**             *
+      *    YMD                         : 년월일(만기일/역만기일) *
+      *    SPARE                       : 예비                        *
+      ******************************************************************
+      * 5. HISTORY      :                                              *
+      *     NO    DATE     USER     DESCRIPTION                        *
+      *    ==== ======== ======== ==================================== *
+      *    0001 20080414 김부경 최초 작성                        *
+      *    0002 20260809 김경호 CALENDAR-CD 항목 추가             *
+      ******************************************************************
+           03  XCJIPL03-RETURN.
+               05  XCJIPL03-R-STAT               PIC  X(002).
+                   88  COND-XCJIPL03-OK        VALUE  '00'.
+                   88  COND-XCJIPL03-ERROR     VALUE  '09'.
+                   88  COND-XCJIPL03-ABNORMAL  VALUE  '98'.
+                   88  COND-XCJIPL03-SYSERROR  VALUE  '99'.
+               05  XCJIPL03-R-LINE               PIC  9(006).
+               05  XCJIPL03-R-ERRCD              PIC  X(008).
+               05  XCJIPL03-R-TREAT-CD           PIC  X(008).
+               05  XCJIPL03-R-SQL-CD             PIC  S9(005)
+                                                      LEADING SEPARATE.
+           03  XCJIPL03-IN.
+               05  XCJIPL03-I-GROUP-CO-CD        PIC  X(003).
+               05  XCJIPL03-I-DSTCD              PIC  X(001).
+               05  XCJIPL03-I-YMD                PIC  X(008).
+               05  XCJIPL03-I-NODAY-NOMN         PIC  9(005).
+               05  XCJIPL03-I-CALENDAR-CD        PIC  X(003).
+               05  XCJIPL03-I-SPARE              PIC  X(047).
+           03  XCJIPL03-OUT.
+               05  XCJIPL03-O-YMD                PIC  X(008).
+               05  XCJIPL03-O-SPARE              PIC  X(050).
+      *=================================================================
+      * END OF COPYBOOK XCJIPL03
+      *=================================================================
+
