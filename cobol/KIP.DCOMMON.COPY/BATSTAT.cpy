@@ -0,0 +1,32 @@
+      *================================================================*
+      *@ NAME : BATSTAT                                                *
+      *@ DESC : 배치진행정보(배치작업종료현황) COPYBOOK                *
+      *----------------------------------------------------------------*
+      *  최종변경일시 : 2026-08-09 00:00:00                          *
+      *  생성일시     : 2026-08-09 00:00:00                          *
+      *  전체길이     : 00000044 BYTES                               *
+      *================================================================*
+      *--     프로그램ID
+           03  BATSTAT-PGM-ID                   PIC  X(008).
+      *--     수행년월일
+           03  BATSTAT-RUN-YMD                  PIC  X(008).
+      *--     시작시각(시분초)
+           03  BATSTAT-STRT-HMS                 PIC  X(006).
+      *--     종료시각(시분초)
+           03  BATSTAT-END-HMS                  PIC  X(006).
+      *--     종료코드
+           03  BATSTAT-RETURN-CD                PIC  X(003).
+      *--     오류대역구분코드(NORM/PARM/DB  /PROG/FILE/ETC )
+           03  BATSTAT-ERRBAND-DSTCD            PIC  X(004).
+      *--     처리건수
+           03  BATSTAT-PRCSS-CNT                PIC  9(009).
+      *================================================================*
+      *        B  A  T  S  T  A  T    C  O  P  Y  B  O  O  K           *
+      *================================================================*
+      *X  BATSTAT-PGM-ID                ;프로그램ID
+      *X  BATSTAT-RUN-YMD               ;수행년월일
+      *X  BATSTAT-STRT-HMS              ;시작시각(시분초)
+      *X  BATSTAT-END-HMS               ;종료시각(시분초)
+      *X  BATSTAT-RETURN-CD             ;종료코드
+      *X  BATSTAT-ERRBAND-DSTCD         ;오류대역구분코드
+      *N  BATSTAT-PRCSS-CNT             ;처리건수
