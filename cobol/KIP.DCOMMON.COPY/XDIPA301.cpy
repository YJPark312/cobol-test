@@ -35,6 +35,18 @@
              05  XDIPA301-I-VALUA-BASE-YMD       PIC  X(008).
       *--       기업집단등록코드
              05  XDIPA301-I-CORP-CLCT-REGI-CD    PIC  X(003).
+      *--       정정 최종집단등급구분코드
+             05  XDIPA301-I-CRCT-LAST-CLCT-GRD-DSTCD
+                                                 PIC  X(003).
+      *--       정정 재무점수
+             05  XDIPA301-I-CRCT-FNAF-SCOR       PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       정정 비재무점수
+             05  XDIPA301-I-CRCT-NON-FNAF-SCOR   PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       정정 결합점수
+             05  XDIPA301-I-CRCT-CHSN-SCOR       PIC S9(004)V9(05)
+                                                 LEADING  SEPARATE.
       *----------------------------------------------------------------*
            03  XDIPA301-OUT.
       *----------------------------------------------------------------*
@@ -42,6 +54,50 @@
              05  XDIPA301-O-TOTAL-NOITM          PIC  9(005).
       *--       현재건수
              05  XDIPA301-O-PRSNT-NOITM          PIC  9(005).
+      *--       금회 최종집단등급구분코드
+             05  XDIPA301-O-CUR-LAST-CLCT-GRD-DSTCD
+                                                 PIC  X(003).
+      *--       금회 재무점수
+             05  XDIPA301-O-CUR-FNAF-SCOR        PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       금회 비재무점수
+             05  XDIPA301-O-CUR-NON-FNAF-SCOR    PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       금회 결합점수
+             05  XDIPA301-O-CUR-CHSN-SCOR        PIC S9(004)V9(05)
+                                                 LEADING  SEPARATE.
+      *--       직전평가 존재여부
+             05  XDIPA301-O-PRIOR-FOUND-YN       PIC  X(001).
+      *--       직전평가 평가년월일
+             05  XDIPA301-O-PRIOR-VALUA-YMD      PIC  X(008).
+      *--       직전 최종집단등급구분코드
+             05  XDIPA301-O-PRIOR-LAST-CLCT-GRD-DSTCD
+                                                 PIC  X(003).
+      *--       직전 재무점수
+             05  XDIPA301-O-PRIOR-FNAF-SCOR      PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       직전 비재무점수
+             05  XDIPA301-O-PRIOR-NON-FNAF-SCOR  PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       직전 결합점수
+             05  XDIPA301-O-PRIOR-CHSN-SCOR      PIC S9(004)V9(05)
+                                                 LEADING  SEPARATE.
+      *--       정정전(원본) 최종집단등급구분코드
+             05  XDIPA301-O-ORIG-LAST-CLCT-GRD-DSTCD
+                                                 PIC  X(003).
+      *--       정정전(원본) 재무점수
+             05  XDIPA301-O-ORIG-FNAF-SCOR       PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       정정전(원본) 비재무점수
+             05  XDIPA301-O-ORIG-NON-FNAF-SCOR   PIC S9(005)V9(02)
+                                                 LEADING  SEPARATE.
+      *--       정정전(원본) 결합점수
+             05  XDIPA301-O-ORIG-CHSN-SCOR       PIC S9(004)V9(05)
+                                                 LEADING  SEPARATE.
+      *--       정정자(책임직원) 직원번호
+             05  XDIPA301-O-CRCT-EMPID           PIC  X(007).
+      *--       정정자(책임직원) 한글성명
+             05  XDIPA301-O-CRCT-EMNM            PIC  X(042).
       *================================================================*
       *        X  D  I  P  A  3  0  1    C  O  P  Y  B  O  O  K        *
       *================================================================*
@@ -51,5 +107,29 @@
       *X  XDIPA301-I-VALUA-YMD          ;평가년월일
       *X  XDIPA301-I-VALUA-BASE-YMD     ;평가기준년월일
       *X  XDIPA301-I-CORP-CLCT-REGI-CD  ;기업집단등록코드
+      *X  XDIPA301-I-CRCT-LAST-CLCT-GRD-DSTCD
+      * 정정 최종집단등급구분코드
+      *S  XDIPA301-I-CRCT-FNAF-SCOR     ;정정 재무점수
+      *S  XDIPA301-I-CRCT-NON-FNAF-SCOR ;정정 비재무점수
+      *S  XDIPA301-I-CRCT-CHSN-SCOR     ;정정 결합점수
       *N  XDIPA301-O-TOTAL-NOITM        ;총건수
-      *N  XDIPA301-O-PRSNT-NOITM        ;현재건수
\ No newline at end of file
+      *N  XDIPA301-O-PRSNT-NOITM        ;현재건수
+      *X  XDIPA301-O-CUR-LAST-CLCT-GRD-DSTCD
+      * 금회 최종집단등급구분코드
+      *S  XDIPA301-O-CUR-FNAF-SCOR      ;금회 재무점수
+      *S  XDIPA301-O-CUR-NON-FNAF-SCOR  ;금회 비재무점수
+      *S  XDIPA301-O-CUR-CHSN-SCOR      ;금회 결합점수
+      *X  XDIPA301-O-PRIOR-FOUND-YN     ;직전평가 존재여부
+      *X  XDIPA301-O-PRIOR-VALUA-YMD    ;직전평가 평가년월일
+      *X  XDIPA301-O-PRIOR-LAST-CLCT-GRD-DSTCD
+      * 직전 최종집단등급구분코드
+      *S  XDIPA301-O-PRIOR-FNAF-SCOR    ;직전 재무점수
+      *S  XDIPA301-O-PRIOR-NON-FNAF-SCOR ;직전 비재무점수
+      *S  XDIPA301-O-PRIOR-CHSN-SCOR    ;직전 결합점수
+      *X  XDIPA301-O-ORIG-LAST-CLCT-GRD-DSTCD
+      * 정정전(원본) 최종집단등급구분코드
+      *S  XDIPA301-O-ORIG-FNAF-SCOR     ;정정전(원본) 재무점수
+      *S  XDIPA301-O-ORIG-NON-FNAF-SCOR ;정정전(원본) 비재무점수
+      *S  XDIPA301-O-ORIG-CHSN-SCOR     ;정정전(원본) 결합점수
+      *X  XDIPA301-O-CRCT-EMPID         ;정정자(책임직원) 직원번호
+      *X  XDIPA301-O-CRCT-EMNM          ;정정자(책임직원) 한글성명
\ No newline at end of file
