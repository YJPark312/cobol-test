@@ -0,0 +1,29 @@
+      ******************************************************************
+      * 1. COPY NAME   : TKIPB112                                      *
+      * 2. COPY TYPE   : T ( KEY COPY )                                *
+      * 3. DESCRIPTION :기업집단신용평가 정정이력 KEY COPYBOOK    *
+      * -------------------------------------------------------------- *
+      * 4. 항목설명   :                                              *
+      *                                                                *
+      *    GROUP-CO-CD                    : 그룹회사코드             *
+      *    CORP-CLCT-GROUP-CD             : 기업집단그룹코드         *
+      *    CORP-CLCT-REGI-CD              : 기업집단등록코드         *
+      *    VALUA-YMD                      : 평가년월일               *
+      *    CRCT-YMD                       : 정정년월일               *
+      *    CRCT-HMS                       : 정정시분초               *
+      ******************************************************************
+      * 5. HISTORY      :                                              *
+      *     NO    DATE     USER     DESCRIPTION                        *
+      *    ==== ======== ======== ==================================== *
+      *    0001 20260809 김경호 최초 작성(평가이력 정정감사 이력)  *
+      ******************************************************************
+           03  TKIPB112-PK.
+               05  KIPB112-PK-GROUP-CO-CD         PIC  X(003).
+               05  KIPB112-PK-CORP-CLCT-GROUP-CD  PIC  X(003).
+               05  KIPB112-PK-CORP-CLCT-REGI-CD   PIC  X(003).
+               05  KIPB112-PK-VALUA-YMD           PIC  X(008).
+               05  KIPB112-PK-CRCT-YMD            PIC  X(008).
+               05  KIPB112-PK-CRCT-HMS            PIC  X(006).
+      *=================================================================
+      * END OF COPYBOOK TKIPB112
+      *=================================================================
