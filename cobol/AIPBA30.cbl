@@ -9,6 +9,10 @@
       *@성명 : 일자 : 변　경　내　용
       *-----------------------------------------------------------------
       *@이현지:20191210:신규작성
+      *@김경호:20260809:처리구분'04'(평가이력 비교조회) 통과 및
+      *                출력항목(금회/직전 평가 비교)전달 추가
+      *@김경호:20260809:처리구분'05'(평가이력 정정) 통과 및
+      *                입력항목(정정값)/출력항목(정정전/정정자)전달 추가
       *-----------------------------------------------------------------
       *=================================================================
        IDENTIFICATION                  DIVISION.
